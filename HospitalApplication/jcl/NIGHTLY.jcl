@@ -0,0 +1,144 @@
+//NIGHTLY  JOB (ACCTNO),'NIGHTLY BILLING CYCLE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* NIGHTLY BATCH CHAIN:
+//*   PATSRCH -> TRMTSRCH -> PATLIST/DALYEDIT -> DALYUPDT/TRMTUPDT
+//*
+//* EACH STEP IS BRACKETED BY A CALL TO RESTCTL AGAINST THE
+//* DDS0001.JOBCTL CONTROL FILE:
+//*   - A CHKxx STEP CHECKS WHETHER THE STEP ALREADY COMPLETED FOR
+//*     TODAY'S JDATE.  IF SO IT SETS RC=4, AND THE REAL STEP BELOW
+//*     IT IS CONDed OUT SO A RESTART DOES NOT REPEAT WORK.
+//*   - A CMPxx STEP MARKS THE STEP COMPLETE ONCE IT RUNS CLEAN.
+//*
+//* TO RESTART AFTER AN ABEND, RESUBMIT THIS SAME JCL WITH THE SAME
+//* JDATE -- COMPLETED STEPS ARE SKIPPED AUTOMATICALLY.
+//*****************************************************************
+//         SET JDATE=&JDATE.                 SUPPLIED AT SUBMISSION
+//*
+//*****************************************************************
+//* STEP 1 - PATSRCH
+//*****************************************************************
+//CHK01    EXEC PGM=RESTCTL,PARM='&JDATE,PATSRCH,CHECK'
+//SYSOUT   DD  SYSOUT=*
+//JOBCTL   DD  DSN=DDS0001.JOBCTL,DISP=SHR
+//*
+//STP01    EXEC PGM=PATSRCH,COND=(4,EQ,CHK01)
+//SYSOUT   DD  SYSOUT=*
+//PATSORT  DD  DSN=DDS0001.PATSORT,DISP=SHR
+//PATSRCH  DD  DSN=DDS0001.PATSRCH,DISP=(NEW,CATLG,DELETE)
+//EQUIP    DD  DSN=DDS0001.EQUIP,DISP=SHR
+//PATMSTR  DD  DSN=DDS0001.PATMASTR,DISP=SHR
+//PATINS   DD  DSN=DDS0001.PATINS,DISP=SHR
+//*
+//CMP01    EXEC PGM=RESTCTL,PARM='&JDATE,PATSRCH,COMPLETE',
+//             COND=((4,LT,CHK01),(0,NE,STP01))
+//SYSOUT   DD  SYSOUT=*
+//JOBCTL   DD  DSN=DDS0001.JOBCTL,DISP=SHR
+//*
+//*****************************************************************
+//* STEP 2 - TRMTSRCH
+//*****************************************************************
+//CHK02    EXEC PGM=RESTCTL,PARM='&JDATE,TRMTSRCH,CHECK'
+//SYSOUT   DD  SYSOUT=*
+//JOBCTL   DD  DSN=DDS0001.JOBCTL,DISP=SHR
+//*
+//STP02    EXEC PGM=TRMTSRCH,COND=((4,EQ,CHK02),(0,NE,STP01))
+//SYSOUT   DD  SYSOUT=*
+//TRMTSORT DD  DSN=DDS0001.TRMTSORT,DISP=SHR
+//TRMTSRCH DD  DSN=DDS0001.TRMTSRCH,DISP=(NEW,CATLG,DELETE)
+//LABTEST  DD  DSN=DDS0001.LABTEST,DISP=SHR
+//PREAUTH  DD  DSN=DDS0001.PREAUTH,DISP=SHR
+//PATMSTR  DD  DSN=DDS0001.PATMASTR,DISP=SHR
+//PATINS   DD  DSN=DDS0001.PATINS,DISP=SHR
+//*
+//CMP02    EXEC PGM=RESTCTL,PARM='&JDATE,TRMTSRCH,COMPLETE',
+//             COND=((4,LT,CHK02),(0,NE,STP02))
+//SYSOUT   DD  SYSOUT=*
+//JOBCTL   DD  DSN=DDS0001.JOBCTL,DISP=SHR
+//*
+//*****************************************************************
+//* STEP 3 - PATLIST  (CONSOLIDATES PATSRCH/TRMTSRCH INTO PATDATA)
+//*****************************************************************
+//CHK03    EXEC PGM=RESTCTL,PARM='&JDATE,PATLIST,CHECK'
+//SYSOUT   DD  SYSOUT=*
+//JOBCTL   DD  DSN=DDS0001.JOBCTL,DISP=SHR
+//*
+//STP03    EXEC PGM=PATLIST,COND=((4,EQ,CHK03),(0,NE,STP02))
+//SYSOUT   DD  SYSOUT=*
+//TRMTSRCH DD  DSN=DDS0001.TRMTSRCH,DISP=SHR
+//PATSRCH  DD  DSN=DDS0001.PATSRCH,DISP=SHR
+//PATRPT   DD  SYSOUT=*
+//PATERR   DD  DSN=DDS0001.PATERR,DISP=(NEW,CATLG,DELETE)
+//TRMTERR  DD  DSN=DDS0001.TRMTERR,DISP=(NEW,CATLG,DELETE)
+//PATMSTR  DD  DSN=DDS0001.PATMASTR,DISP=SHR
+//PATINS   DD  DSN=DDS0001.PATINS,DISP=SHR
+//PATPERSN DD  DSN=DDS0001.PATPERSN,DISP=SHR
+//*
+//CMP03    EXEC PGM=RESTCTL,PARM='&JDATE,PATLIST,COMPLETE',
+//             COND=((4,LT,CHK03),(0,NE,STP03))
+//SYSOUT   DD  SYSOUT=*
+//JOBCTL   DD  DSN=DDS0001.JOBCTL,DISP=SHR
+//*
+//*****************************************************************
+//* STEP 4 - DALYEDIT  (EDITS DAILY ROOM CHARGES INTO PATEDIT)
+//*****************************************************************
+//CHK04    EXEC PGM=RESTCTL,PARM='&JDATE,DALYEDIT,CHECK'
+//SYSOUT   DD  SYSOUT=*
+//JOBCTL   DD  DSN=DDS0001.JOBCTL,DISP=SHR
+//*
+//STP04    EXEC PGM=DALYEDIT,COND=((4,EQ,CHK04),(0,NE,STP03))
+//SYSOUT   DD  SYSOUT=*
+//PATDATA  DD  DSN=DDS0001.PATDATA,DISP=SHR
+//PATEDIT  DD  DSN=DDS0001.PATEDIT,DISP=(NEW,CATLG,DELETE)
+//PATERR   DD  DSN=DDS0001.PATERR,DISP=MOD
+//PATMSTR  DD  DSN=DDS0001.PATMASTR,DISP=SHR
+//CHKPTIN  DD  DSN=DDS0001.CHKPTIN,DISP=SHR
+//CHKPTOUT DD  DSN=DDS0001.CHKPTOUT,DISP=(NEW,CATLG,DELETE)
+//DIAGRPT  DD  SYSOUT=*
+//DB2ERRLOG DD DSN=DDS0001.DB2ERRLOG,DISP=(NEW,CATLG,DELETE)
+//*
+//CMP04    EXEC PGM=RESTCTL,PARM='&JDATE,DALYEDIT,COMPLETE',
+//             COND=((4,LT,CHK04),(0,NE,STP04))
+//SYSOUT   DD  SYSOUT=*
+//JOBCTL   DD  DSN=DDS0001.JOBCTL,DISP=SHR
+//*
+//*****************************************************************
+//* STEP 5 - DALYUPDT  (POSTS EDITED ROOM CHARGES TO PATMSTR)
+//*****************************************************************
+//CHK05    EXEC PGM=RESTCTL,PARM='&JDATE,DALYUPDT,CHECK'
+//SYSOUT   DD  SYSOUT=*
+//JOBCTL   DD  DSN=DDS0001.JOBCTL,DISP=SHR
+//*
+//STP05    EXEC PGM=DALYUPDT,COND=((4,EQ,CHK05),(0,NE,STP04))
+//SYSOUT   DD  SYSOUT=*
+//PATSRCH  DD  DSN=DDS0001.PATEDIT,DISP=SHR
+//PATMSTR  DD  DSN=DDS0001.PATMASTR,DISP=SHR
+//EQPOVFL  DD  DSN=DDS0001.EQPOVFL,DISP=(NEW,CATLG,DELETE)
+//PATDIAG  DD  DSN=DDS0001.PATDIAG,DISP=(NEW,CATLG,DELETE)
+//PATAUDIT DD  DSN=DDS0001.PATAUDIT,DISP=MOD
+//*
+//CMP05    EXEC PGM=RESTCTL,PARM='&JDATE,DALYUPDT,COMPLETE',
+//             COND=((4,LT,CHK05),(0,NE,STP05))
+//SYSOUT   DD  SYSOUT=*
+//JOBCTL   DD  DSN=DDS0001.JOBCTL,DISP=SHR
+//*
+//*****************************************************************
+//* STEP 6 - TRMTUPDT  (POSTS TREATMENT CHARGES TO PATMSTR)
+//*****************************************************************
+//CHK06    EXEC PGM=RESTCTL,PARM='&JDATE,TRMTUPDT,CHECK'
+//SYSOUT   DD  SYSOUT=*
+//JOBCTL   DD  DSN=DDS0001.JOBCTL,DISP=SHR
+//*
+//STP06    EXEC PGM=TRMTUPDT,COND=((4,EQ,CHK06),(0,NE,STP05))
+//SYSOUT   DD  SYSOUT=*
+//TRMTSRCH DD  DSN=DDS0001.TRMTSRCH,DISP=SHR
+//PATMSTR  DD  DSN=DDS0001.PATMASTR,DISP=SHR
+//LABOVFL  DD  DSN=DDS0001.LABOVFL,DISP=(NEW,CATLG,DELETE)
+//PATDIAG  DD  DSN=DDS0001.PATDIAG,DISP=MOD
+//PATAUDIT DD  DSN=DDS0001.PATAUDIT,DISP=MOD
+//*
+//CMP06    EXEC PGM=RESTCTL,PARM='&JDATE,TRMTUPDT,COMPLETE',
+//             COND=((4,LT,CHK06),(0,NE,STP06))
+//SYSOUT   DD  SYSOUT=*
+//JOBCTL   DD  DSN=DDS0001.JOBCTL,DISP=SHR
