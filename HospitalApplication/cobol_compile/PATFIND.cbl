@@ -0,0 +1,288 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PATFIND.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          PATIENT LOOKUP BY NAME OR SSN.  PATMSTR,
+      *          PATINS, AND PATPERSN ARE ALL KEYED STRICTLY BY THE
+      *          6-BYTE PATIENT-ID, SO A NURSE OR BILLING CLERK WHO
+      *          ONLY HAS A NAME OR SSN HAS NO WAY TO FIND ONE.  THIS
+      *          JOB TAKES ONE SEARCH REQUEST PER RECORD (BY SSN, OR BY
+      *          LAST-NAME/FIRST-NAME), BROWSES PATPERSN ONCE UP FRONT
+      *          INTO A WORKING-STORAGE TABLE (SAME TECHNIQUE AS
+      *          BEDASSGN'S WS-OCCUPIED-BED-TABLE), AND REPORTS EVERY
+      *          PATIENT-ID THAT MATCHES EACH REQUEST.  NAMES AREN'T
+      *          UNIQUE SO A REQUEST CAN MATCH MORE THAN ONE PATIENT-ID
+      *          -- ALL MATCHES ARE REPORTED, LEAVING THE FINAL PICK TO
+      *          THE PERSON WHO RAN THE SEARCH.
+      *
+      ******************************************************************
+
+               SEARCH REQUEST INPUT FILE -   DDS0001.PATFNDRQ
+
+               VSAM FILE                 -   DDS0001.PATPERSN
+
+               OUTPUT FILE PRODUCED      -   DDS0001.PATFNDRPT
+
+               DUMP FILE                 -   SYSOUT
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PATFNDRPT
+           ASSIGN TO UT-S-PATFNDRPT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PATFNDRQ
+           ASSIGN TO UT-S-PATFNDRQ
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS PRFCODE.
+
+           SELECT PATPERSN
+                  ASSIGN       to PATPERSN
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is DYNAMIC
+                  RECORD KEY   is PATPERSN-KEY
+                  FILE STATUS  is PATPERSN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC PIC X(80).
+
+       FD  PATFNDRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PATFNDRPT-REC.
+       01  PATFNDRPT-REC PIC X(80).
+
+      ***** ONE SEARCH REQUEST PER RECORD.  EITHER SEARCH-SSN OR
+      ***** SEARCH-LAST-NAME/SEARCH-FIRST-NAME IS FILLED IN, NOT BOTH.
+       FD  PATFNDRQ
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 45 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PATFNDRQ-REC.
+       01  PATFNDRQ-REC.
+           05  SEARCH-SSN              PIC X(10).
+           05  SEARCH-LAST-NAME        PIC X(15).
+           05  SEARCH-FIRST-NAME       PIC X(20).
+
+       FD  PATPERSN
+           RECORD CONTAINS 800 CHARACTERS
+           DATA RECORD IS PATPERSN-REC.
+       01  PATPERSN-REC.
+           05 PATPERSN-KEY      PIC X(06).
+           05 FILLER           PIC X(794).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  PRFCODE                 PIC X(2).
+               88 CODE-READ     VALUE SPACES.
+               88 NO-MORE-DATA  VALUE "10".
+           05  PATPERSN-STATUS         PIC X(2).
+               88 RECORD-FOUND         VALUE "00".
+
+       01  WS-SWITCHES.
+           05  MORE-DATA-SW            PIC X(1) VALUE "Y".
+               88 MORE-DATA            VALUE "Y".
+           05  WS-MATCH-FOUND-SW       PIC X(1).
+               88 MATCH-FOUND          VALUE "Y".
+
+       COPY PATPERSN.
+
+      ***** EVERY PATIENT ON PATPERSN, LOADED ONCE FROM A SEQUENTIAL
+      ***** BROWSE BEFORE ANY SEARCH REQUEST IS PROCESSED -- SAME
+      ***** TECHNIQUE AS BEDASSGN'S WS-OCCUPIED-BED-TABLE.
+       01  WS-PERSN-TABLE.
+           05  WS-PERSN-COUNT          PIC 9(4) VALUE ZERO.
+           05  PERSN-ROW OCCURS 5000 TIMES INDEXED BY PERSN-IDX.
+               10  PERSN-PATIENT-ID    PIC X(6).
+               10  PERSN-SSN           PIC X(10).
+               10  PERSN-LAST-NAME     PIC X(15).
+               10  PERSN-FIRST-NAME    PIC X(20).
+
+       01  WS-RPT-DETAIL-REC.
+           05  FILLER               PIC X(11) VALUE "PATIENT-ID:".
+           05  RPT-PATIENT-ID       PIC X(6).
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  FILLER               PIC X(6) VALUE "NAME: ".
+           05  RPT-LAST-NAME        PIC X(15).
+           05  FILLER               PIC X(1) VALUE SPACES.
+           05  RPT-FIRST-NAME       PIC X(20).
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  FILLER               PIC X(5) VALUE "SSN: ".
+           05  RPT-SSN              PIC X(10).
+           05  FILLER               PIC X(2) VALUE SPACES.
+
+       COPY ABENDREC.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT
+                   UNTIL NO-MORE-DATA.
+           PERFORM 900-CLEANUP THRU 900-EXIT.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "******** BEGIN JOB PATFIND ********".
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+           PERFORM 150-LOAD-PERSN-TABLE THRU 150-EXIT.
+
+           READ PATFNDRQ INTO PATFNDRQ-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       000-EXIT.
+           EXIT.
+
+      ***** SEQUENTIAL BROWSE OF EVERY PATIENT ON PATPERSN SO WE HAVE
+      ***** ONE TABLE TO SEARCH FOR EVERY REQUEST.
+       150-LOAD-PERSN-TABLE.
+           MOVE "150-LOAD-PERSN-TABLE" TO PARA-NAME.
+           MOVE LOW-VALUES TO PATPERSN-KEY.
+           START PATPERSN KEY IS NOT LESS THAN PATPERSN-KEY
+               INVALID KEY
+                   MOVE "N" TO MORE-DATA-SW
+           END-START.
+
+           PERFORM 160-READ-NEXT-PERSN THRU 160-EXIT
+               UNTIL NOT MORE-DATA.
+
+           MOVE "Y" TO MORE-DATA-SW.
+       150-EXIT.
+           EXIT.
+
+       160-READ-NEXT-PERSN.
+           MOVE "160-READ-NEXT-PERSN" TO PARA-NAME.
+           READ PATPERSN NEXT INTO PATIENT-PERSONAL-MASTER-REC
+               AT END
+                   MOVE "N" TO MORE-DATA-SW
+           END-READ.
+
+           IF MORE-DATA
+               IF WS-PERSN-COUNT < 5000
+                   ADD 1 TO WS-PERSN-COUNT
+                   MOVE PATIENT-NBR-MR IN PATIENT-PERSONAL-MASTER-REC
+                        TO PERSN-PATIENT-ID(WS-PERSN-COUNT)
+                   MOVE SSNBR IN PATIENT-PERSONAL-MASTER-REC
+                        TO PERSN-SSN(WS-PERSN-COUNT)
+                   MOVE LAST-NAME IN PATIENT-PERSONAL-MASTER-REC
+                        TO PERSN-LAST-NAME(WS-PERSN-COUNT)
+                   MOVE FIRST-NAME IN PATIENT-PERSONAL-MASTER-REC
+                        TO PERSN-FIRST-NAME(WS-PERSN-COUNT)
+               ELSE
+                   MOVE "*** PERSN TABLE FULL" TO ABEND-REASON
+                   WRITE SYSOUT-REC FROM ABEND-REC
+               END-IF
+           END-IF.
+       160-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+           PERFORM 200-SEARCH-REQUEST THRU 200-EXIT.
+
+           READ PATFNDRQ INTO PATFNDRQ-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       100-EXIT.
+           EXIT.
+
+      ***** SCAN THE WHOLE PERSN TABLE FOR EVERY ROW MATCHING THE
+      ***** REQUEST'S SSN OR NAME.  NAMES AREN'T UNIQUE SO MORE THAN
+      ***** ONE MATCH CAN BE REPORTED FOR A SINGLE REQUEST.
+       200-SEARCH-REQUEST.
+           MOVE "200-SEARCH-REQUEST" TO PARA-NAME.
+           MOVE "N" TO WS-MATCH-FOUND-SW.
+
+           PERFORM VARYING PERSN-IDX FROM 1 BY 1
+                   UNTIL PERSN-IDX > WS-PERSN-COUNT
+               IF SEARCH-SSN NOT = SPACES
+                   IF PERSN-SSN(PERSN-IDX) = SEARCH-SSN
+                       MOVE "Y" TO WS-MATCH-FOUND-SW
+                       PERFORM 250-WRITE-MATCH THRU 250-EXIT
+                   END-IF
+               ELSE
+                   IF PERSN-LAST-NAME(PERSN-IDX) = SEARCH-LAST-NAME
+                      AND (SEARCH-FIRST-NAME = SPACES
+                       OR PERSN-FIRST-NAME(PERSN-IDX) =
+                          SEARCH-FIRST-NAME)
+                       MOVE "Y" TO WS-MATCH-FOUND-SW
+                       PERFORM 250-WRITE-MATCH THRU 250-EXIT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF NOT MATCH-FOUND
+               MOVE "*** NO PATPERSN MATCH FOR SEARCH REQUEST"
+                    TO ABEND-REASON
+               WRITE SYSOUT-REC FROM ABEND-REC
+           END-IF.
+       200-EXIT.
+           EXIT.
+
+       250-WRITE-MATCH.
+           MOVE "250-WRITE-MATCH" TO PARA-NAME.
+           MOVE PERSN-PATIENT-ID(PERSN-IDX)  TO RPT-PATIENT-ID.
+           MOVE PERSN-LAST-NAME(PERSN-IDX)   TO RPT-LAST-NAME.
+           MOVE PERSN-FIRST-NAME(PERSN-IDX)  TO RPT-FIRST-NAME.
+           MOVE PERSN-SSN(PERSN-IDX)         TO RPT-SSN.
+           WRITE PATFNDRPT-REC FROM WS-RPT-DETAIL-REC.
+       250-EXIT.
+           EXIT.
+
+       700-CLOSE-FILES.
+           MOVE "700-CLOSE-FILES" TO PARA-NAME.
+           CLOSE PATPERSN, PATFNDRQ, PATFNDRPT, SYSOUT.
+       700-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT PATPERSN.
+           OPEN INPUT PATFNDRQ.
+           OPEN OUTPUT PATFNDRPT.
+           OPEN OUTPUT SYSOUT.
+       800-EXIT.
+           EXIT.
+
+       900-CLEANUP.
+           MOVE "900-CLEANUP" TO PARA-NAME.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "PATFIND PATIENTS LOADED: " WS-PERSN-COUNT.
+           DISPLAY "******** NORMAL END OF JOB PATFIND ********".
+       900-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "*** ABNORMAL END OF JOB-PATFIND ***" UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
