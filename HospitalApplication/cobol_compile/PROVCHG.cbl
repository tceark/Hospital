@@ -0,0 +1,277 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PROVCHG.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          NIGHTLY PROVIDER-NETWORK CHANGE REPORT.  CURSORS
+      *          DDS0001.PROVIDER IN PROVIDER-ID ORDER AND, FOR EACH
+      *          ROW, RANDOM-READS THE SAME PROVIDER-ID OFF PROVSNAP --
+      *          A VSAM SNAPSHOT OF NETWORK-FLAG/COST-OVERRIDE-PCT AS
+      *          OF LAST NIGHT'S RUN.  A DIFFERENCE IN EITHER FIELD IS
+      *          WRITTEN TO PROVCHRPT SO CONTRACTING/BILLING CAN SEE A
+      *          PROVIDER'S NETWORK STATUS OR COST OVERRIDE CHANGED
+      *          BEFORE IT SHOWS UP AS A REIMBURSEMENT SURPRISE ON A
+      *          CLAIM.  PROVSNAP IS THEN BROUGHT CURRENT (REWRITTEN,
+      *          OR WRITTEN FOR A PROVIDER-ID SEEN FOR THE FIRST TIME)
+      *          SO TOMORROW'S RUN HAS TONIGHT'S VALUES TO COMPARE
+      *          AGAINST.
+      *
+      ******************************************************************
+
+               DB2 TABLE                -   DDS0001.PROVIDER
+
+               VSAM SNAPSHOT FILE       -   DDS0001.PROVSNAP
+
+               OUTPUT FILE PRODUCED     -   DDS0001.PROVCHRPT
+
+               DUMP FILE                -   SYSOUT
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PROVCHRPT
+           ASSIGN TO UT-S-PROVCHRPT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PROVSNAP
+                  ASSIGN       to PROVSNAP
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is DYNAMIC
+                  RECORD KEY   is PROVSNAP-KEY
+                  FILE STATUS  is PROVSNAP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC  PIC X(80).
+
+       FD  PROVCHRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PROVCHRPT-REC.
+       01  PROVCHRPT-REC PIC X(80).
+
+       FD  PROVSNAP
+           RECORD CONTAINS 11 CHARACTERS
+           DATA RECORD IS PROVIDER-SNAPSHOT.
+       01  PROVSNAP-REC.
+           05 PROVSNAP-KEY      PIC X(08).
+           05 FILLER            PIC X(03).
+
+      ** VSAM FILE
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  PROVSNAP-STATUS         PIC X(2).
+               88 RECORD-FOUND    VALUE "00".
+               88 PROVSNAP-NOT-FOUND VALUE "23".
+
+       01  MISC-WS-FLDS.
+           05  MORE-DATA-SW            PIC X(1) VALUE "Y".
+               88 NO-MORE-DATA  VALUE "N".
+           05  WS-DATE                 PIC 9(6).
+           05  WS-CHANGE-COUNT         PIC 9(7) VALUE ZERO.
+           05  WS-NEW-PROVIDER-COUNT   PIC 9(7) VALUE ZERO.
+
+       COPY PROVSNAP.
+
+       01  WS-RPT-HDR-REC.
+           05  FILLER   PIC X(29) VALUE
+               "PROVIDER NETWORK CHANGE LIST".
+           05  FILLER   PIC X(6)  VALUE SPACES.
+           05  HDR-DATE PIC X(8).
+           05  FILLER   PIC X(37) VALUE SPACES.
+
+       01  WS-RPT-COLM-HDR-REC.
+           05  FILLER   PIC X(11) VALUE "PROVIDER-ID".
+           05  FILLER   PIC X(4)  VALUE SPACES.
+           05  FILLER   PIC X(8)  VALUE "OLD-NET".
+           05  FILLER   PIC X(4)  VALUE SPACES.
+           05  FILLER   PIC X(8)  VALUE "NEW-NET".
+           05  FILLER   PIC X(4)  VALUE SPACES.
+           05  FILLER   PIC X(8)  VALUE "OLD-PCT".
+           05  FILLER   PIC X(4)  VALUE SPACES.
+           05  FILLER   PIC X(8)  VALUE "NEW-PCT".
+           05  FILLER   PIC X(21) VALUE SPACES.
+
+       01  WS-RPT-DETAIL-REC.
+           05  RPT-PROVIDER-ID     PIC X(8).
+           05  FILLER              PIC X(7) VALUE SPACES.
+           05  RPT-OLD-NETWORK     PIC X(1).
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  RPT-NEW-NETWORK     PIC X(1).
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  RPT-OLD-PCT         PIC -999.
+           05  FILLER              PIC X(8) VALUE SPACES.
+           05  RPT-NEW-PCT         PIC -999.
+           05  FILLER              PIC X(14) VALUE SPACES.
+
+       COPY PROVIDER.
+
+       COPY ABENDREC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       EXEC SQL
+           DECLARE PROVCSR CURSOR FOR
+           SELECT PROVIDER_ID, NETWORK_FLAG, COST_OVERRIDE_PCT
+           FROM DDS0001.PROVIDER
+           ORDER BY PROVIDER_ID
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT
+                   UNTIL NO-MORE-DATA.
+           PERFORM 900-CLEANUP THRU 900-EXIT.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "******** BEGIN JOB PROVCHG ********".
+           ACCEPT WS-DATE FROM DATE.
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+           MOVE WS-DATE TO HDR-DATE.
+           WRITE PROVCHRPT-REC FROM WS-RPT-HDR-REC.
+           WRITE PROVCHRPT-REC FROM WS-RPT-COLM-HDR-REC.
+
+           EXEC SQL OPEN PROVCSR END-EXEC.
+
+           PERFORM 850-FETCH-PROVIDER THRU 850-EXIT.
+       000-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+           PERFORM 200-CHECK-FOR-CHANGE THRU 200-EXIT.
+           PERFORM 850-FETCH-PROVIDER THRU 850-EXIT.
+       100-EXIT.
+           EXIT.
+
+      ***** EACH CURSORED ROW IS LOOKED UP ON PROVSNAP BY THE SAME
+      ***** PROVIDER-ID.  NOT FOUND MEANS THIS PROVIDER HAS NEVER BEEN
+      ***** THROUGH THIS REPORT BEFORE -- NOTHING TO COMPARE, JUST
+      ***** ESTABLISH THE SNAPSHOT.  FOUND MEANS COMPARE AND FLAG ANY
+      ***** CHANGE IN NETWORK-FLAG OR COST-OVERRIDE-PCT.
+       200-CHECK-FOR-CHANGE.
+           MOVE "200-CHECK-FOR-CHANGE" TO PARA-NAME.
+           MOVE PROVIDER-ID TO PROVSNAP-KEY.
+           READ PROVSNAP INTO PROVIDER-SNAPSHOT
+               INVALID KEY
+                   MOVE "N" TO PROVSNAP-STATUS
+           END-READ.
+
+           IF PROVSNAP-NOT-FOUND
+               ADD 1 TO WS-NEW-PROVIDER-COUNT
+               PERFORM 400-ADD-SNAPSHOT THRU 400-EXIT
+           ELSE
+               IF NETWORK-FLAG NOT = SNAP-NETWORK-FLAG
+               OR COST-OVERRIDE-PCT NOT = SNAP-COST-OVERRIDE-PCT
+                   PERFORM 300-WRITE-EXCEPTION THRU 300-EXIT
+               END-IF
+               PERFORM 500-UPDATE-SNAPSHOT THRU 500-EXIT
+           END-IF.
+       200-EXIT.
+           EXIT.
+
+       300-WRITE-EXCEPTION.
+           MOVE "300-WRITE-EXCEPTION" TO PARA-NAME.
+           ADD 1 TO WS-CHANGE-COUNT.
+           MOVE PROVIDER-ID          TO RPT-PROVIDER-ID.
+           MOVE SNAP-NETWORK-FLAG    TO RPT-OLD-NETWORK.
+           MOVE NETWORK-FLAG         TO RPT-NEW-NETWORK.
+           MOVE SNAP-COST-OVERRIDE-PCT TO RPT-OLD-PCT.
+           MOVE COST-OVERRIDE-PCT    TO RPT-NEW-PCT.
+           WRITE PROVCHRPT-REC FROM WS-RPT-DETAIL-REC.
+       300-EXIT.
+           EXIT.
+
+       400-ADD-SNAPSHOT.
+           MOVE "400-ADD-SNAPSHOT" TO PARA-NAME.
+           MOVE PROVIDER-ID       TO SNAP-PROVIDER-ID.
+           MOVE NETWORK-FLAG      TO SNAP-NETWORK-FLAG.
+           MOVE COST-OVERRIDE-PCT TO SNAP-COST-OVERRIDE-PCT.
+           WRITE PROVSNAP-REC FROM PROVIDER-SNAPSHOT
+               INVALID KEY
+                   MOVE "*** PROBLEM WRITING PROVSNAP" TO ABEND-REASON
+                   WRITE SYSOUT-REC FROM ABEND-REC
+           END-WRITE.
+       400-EXIT.
+           EXIT.
+
+       500-UPDATE-SNAPSHOT.
+           MOVE "500-UPDATE-SNAPSHOT" TO PARA-NAME.
+           MOVE NETWORK-FLAG      TO SNAP-NETWORK-FLAG.
+           MOVE COST-OVERRIDE-PCT TO SNAP-COST-OVERRIDE-PCT.
+           REWRITE PROVSNAP-REC FROM PROVIDER-SNAPSHOT
+               INVALID KEY
+                   MOVE "*** PROBLEM REWRITING PROVSNAP" TO ABEND-REASON
+                   WRITE SYSOUT-REC FROM ABEND-REC
+           END-REWRITE.
+       500-EXIT.
+           EXIT.
+
+       700-CLOSE-FILES.
+           MOVE "700-CLOSE-FILES" TO PARA-NAME.
+           EXEC SQL CLOSE PROVCSR END-EXEC.
+           CLOSE PROVSNAP, PROVCHRPT, SYSOUT.
+       700-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN I-O PROVSNAP.
+           OPEN OUTPUT PROVCHRPT.
+           OPEN OUTPUT SYSOUT.
+       800-EXIT.
+           EXIT.
+
+       850-FETCH-PROVIDER.
+           MOVE "850-FETCH-PROVIDER" TO PARA-NAME.
+           EXEC SQL
+               FETCH PROVCSR
+               INTO :PROVIDER-ID, :NETWORK-FLAG, :COST-OVERRIDE-PCT
+           END-EXEC.
+           IF SQLCODE = +100
+               MOVE "N" TO MORE-DATA-SW.
+       850-EXIT.
+           EXIT.
+
+       900-CLEANUP.
+           MOVE "900-CLEANUP" TO PARA-NAME.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "PROVCHG CHANGES WRITTEN:    " WS-CHANGE-COUNT.
+           DISPLAY "PROVCHG NEW PROVIDERS SEEN: " WS-NEW-PROVIDER-COUNT.
+           DISPLAY "******** NORMAL END OF JOB PROVCHG ********".
+       900-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "*** ABNORMAL END OF JOB-PROVCHG ***" UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
