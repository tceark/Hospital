@@ -0,0 +1,304 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  REFCHK.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          STANDALONE REFERENTIAL-INTEGRITY SWEEP ACROSS PATMSTR,
+      *          PATINS, AND PATPERSN.  READS ALL THREE VSAM FILES IN
+      *          ASCENDING KEY SEQUENCE AND MATCH-MERGES THEM ON
+      *          PATIENT-ID/PATIENT-NBR-MR -- THE SAME THREE-WAY KEY A
+      *          PATIENT IS FILED UNDER EVERYWHERE IN THIS SUITE.  ANY
+      *          KEY PRESENT ON ONE FILE BUT MISSING FROM EITHER OF THE
+      *          OTHER TWO IS WRITTEN TO THE EXCEPTION REPORT, THE SAME
+      *          "NOT ON" WORDING PATLIST'S 740-WRITE-PAT-DETAIL ALREADY
+      *          USES WHEN IT TRIPS OVER AN ORPHAN ONE PATIENT AT A TIME.
+      *
+      ******************************************************************
+
+               VSAM FILES               -   DDS0001.PATMASTR
+                                             DDS0001.PATINS
+                                             DDS0001.PATPERSN
+
+               OUTPUT FILE PRODUCED     -   DDS0001.REFRPT
+
+               DUMP FILE                -   SYSOUT
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REFRPT
+           ASSIGN TO UT-S-REFRPT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PATMSTR
+                  ASSIGN       to PATMSTR
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is SEQUENTIAL
+                  RECORD KEY   is PATMSTR-KEY
+                  FILE STATUS  is PATMSTR-STATUS.
+
+           SELECT PATINS
+                  ASSIGN       to PATINS
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is SEQUENTIAL
+                  RECORD KEY   is PATINS-KEY
+                  FILE STATUS  is PATINS-STATUS.
+
+           SELECT PATPERSN
+                  ASSIGN       to PATPERSN
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is SEQUENTIAL
+                  RECORD KEY   is PATPERSN-KEY
+                  FILE STATUS  is PATPERSN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC  PIC X(80).
+
+       FD  REFRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REFRPT-REC.
+       01  REFRPT-REC PIC X(80).
+
+       FD  PATMSTR
+           RECORD CONTAINS 2964 CHARACTERS
+           DATA RECORD IS PATIENT-MASTER-REC.
+       01  PATMSTR-REC.
+           05 PATMSTR-KEY      PIC X(06).
+           05 FILLER           PIC X(2958).
+
+       FD  PATINS
+           RECORD CONTAINS 702 CHARACTERS
+           DATA RECORD IS PATINS-REC.
+       01  PATINS-REC.
+           05 PATINS-KEY      PIC X(06).
+           05 FILLER           PIC X(696).
+
+       FD  PATPERSN
+           RECORD CONTAINS 800 CHARACTERS
+           DATA RECORD IS PATPERSN-REC.
+       01  PATPERSN-REC.
+           05 PATPERSN-KEY      PIC X(06).
+           05 FILLER           PIC X(794).
+
+      ** VSAM FILES
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  PATMSTR-STATUS          PIC X(2).
+               88 PATMSTR-FOUND   VALUE "00".
+           05  PATINS-STATUS           PIC X(2).
+               88 PATINS-FOUND    VALUE "00".
+           05  PATPERSN-STATUS         PIC X(2).
+               88 PATPERSN-FOUND  VALUE "00".
+
+       COPY PATMSTR.
+       COPY PATINS.
+       COPY PATPERSN.
+
+       01  WS-SWITCHES.
+           05  MORE-PATMSTR-SW          PIC X(1) VALUE "Y".
+               88 NO-MORE-PATMSTR       VALUE "N".
+           05  MORE-PATINS-SW           PIC X(1) VALUE "Y".
+               88 NO-MORE-PATINS        VALUE "N".
+           05  MORE-PATPERSN-SW         PIC X(1) VALUE "Y".
+               88 NO-MORE-PATPERSN      VALUE "N".
+           05  ON-PATMSTR-SW            PIC X(1).
+               88 ON-PATMSTR            VALUE "Y".
+           05  ON-PATINS-SW             PIC X(1).
+               88 ON-PATINS             VALUE "Y".
+           05  ON-PATPERSN-SW           PIC X(1).
+               88 ON-PATPERSN           VALUE "Y".
+
+       01  WS-CURRENT-KEYS.
+           05  WS-PATMSTR-KEY           PIC X(6).
+           05  WS-PATINS-KEY            PIC X(6).
+           05  WS-PATPERSN-KEY          PIC X(6).
+           05  WS-LOW-KEY               PIC X(6).
+
+       01  MISC-WS-FLDS.
+           05  WS-DATE                  PIC 9(6).
+           05  WS-EXCEPTION-COUNT       PIC 9(7) VALUE ZERO.
+
+       01  WS-RPT-HDR-REC.
+           05  FILLER   PIC X(38) VALUE
+               "REFERENTIAL-INTEGRITY SWEEP EXCEPTIONS".
+           05  HDR-DATE PIC X(8).
+           05  FILLER   PIC X(34) VALUE SPACES.
+
+       01  WS-RPT-DETAIL-REC.
+           05  RPT-PATIENT-ID           PIC X(6).
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  RPT-EXCEPTION-MSG        PIC X(70).
+
+       COPY ABENDREC.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT
+               UNTIL NO-MORE-PATMSTR AND NO-MORE-PATINS
+                     AND NO-MORE-PATPERSN.
+           PERFORM 900-CLEANUP THRU 900-EXIT.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "******** BEGIN JOB REFCHK ********".
+           ACCEPT WS-DATE FROM DATE.
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+           MOVE WS-DATE TO HDR-DATE.
+           WRITE REFRPT-REC FROM WS-RPT-HDR-REC.
+
+           PERFORM 810-READ-PATMSTR THRU 810-EXIT.
+           PERFORM 820-READ-PATINS THRU 820-EXIT.
+           PERFORM 830-READ-PATPERSN THRU 830-EXIT.
+       000-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+           PERFORM 200-FIND-LOW-KEY THRU 200-EXIT.
+           PERFORM 300-CHECK-AND-REPORT THRU 300-EXIT.
+       100-EXIT.
+           EXIT.
+
+       200-FIND-LOW-KEY.
+           MOVE "200-FIND-LOW-KEY" TO PARA-NAME.
+           MOVE HIGH-VALUES TO WS-LOW-KEY.
+           IF NOT NO-MORE-PATMSTR AND WS-PATMSTR-KEY < WS-LOW-KEY
+               MOVE WS-PATMSTR-KEY TO WS-LOW-KEY.
+           IF NOT NO-MORE-PATINS AND WS-PATINS-KEY < WS-LOW-KEY
+               MOVE WS-PATINS-KEY TO WS-LOW-KEY.
+           IF NOT NO-MORE-PATPERSN AND WS-PATPERSN-KEY < WS-LOW-KEY
+               MOVE WS-PATPERSN-KEY TO WS-LOW-KEY.
+       200-EXIT.
+           EXIT.
+
+       300-CHECK-AND-REPORT.
+           MOVE "300-CHECK-AND-REPORT" TO PARA-NAME.
+           MOVE "N" TO ON-PATMSTR-SW, ON-PATINS-SW, ON-PATPERSN-SW.
+           IF NOT NO-MORE-PATMSTR AND WS-PATMSTR-KEY = WS-LOW-KEY
+               MOVE "Y" TO ON-PATMSTR-SW.
+           IF NOT NO-MORE-PATINS AND WS-PATINS-KEY = WS-LOW-KEY
+               MOVE "Y" TO ON-PATINS-SW.
+           IF NOT NO-MORE-PATPERSN AND WS-PATPERSN-KEY = WS-LOW-KEY
+               MOVE "Y" TO ON-PATPERSN-SW.
+
+           IF NOT (ON-PATMSTR AND ON-PATINS AND ON-PATPERSN)
+               PERFORM 350-WRITE-EXCEPTIONS THRU 350-EXIT.
+
+           IF ON-PATMSTR
+               PERFORM 810-READ-PATMSTR THRU 810-EXIT.
+           IF ON-PATINS
+               PERFORM 820-READ-PATINS THRU 820-EXIT.
+           IF ON-PATPERSN
+               PERFORM 830-READ-PATPERSN THRU 830-EXIT.
+       300-EXIT.
+           EXIT.
+
+       350-WRITE-EXCEPTIONS.
+           MOVE "350-WRITE-EXCEPTIONS" TO PARA-NAME.
+           MOVE WS-LOW-KEY TO RPT-PATIENT-ID.
+           IF NOT ON-PATMSTR
+               ADD 1 TO WS-EXCEPTION-COUNT
+               MOVE "*** PATIENT NOT ON PATMSTR" TO RPT-EXCEPTION-MSG
+               WRITE REFRPT-REC FROM WS-RPT-DETAIL-REC.
+           IF NOT ON-PATINS
+               ADD 1 TO WS-EXCEPTION-COUNT
+               MOVE "*** PATIENT NOT ON PATINS" TO RPT-EXCEPTION-MSG
+               WRITE REFRPT-REC FROM WS-RPT-DETAIL-REC.
+           IF NOT ON-PATPERSN
+               ADD 1 TO WS-EXCEPTION-COUNT
+               MOVE "*** PATIENT NOT ON PATPERSN" TO RPT-EXCEPTION-MSG
+               WRITE REFRPT-REC FROM WS-RPT-DETAIL-REC.
+       350-EXIT.
+           EXIT.
+
+       810-READ-PATMSTR.
+           MOVE "810-READ-PATMSTR" TO PARA-NAME.
+           READ PATMSTR INTO PATIENT-MASTER-REC
+               AT END
+               MOVE "N" TO MORE-PATMSTR-SW
+               MOVE HIGH-VALUES TO WS-PATMSTR-KEY
+               GO TO 810-EXIT
+           END-READ.
+           MOVE PATIENT-ID IN PATIENT-MASTER-REC TO WS-PATMSTR-KEY.
+       810-EXIT.
+           EXIT.
+
+       820-READ-PATINS.
+           MOVE "820-READ-PATINS" TO PARA-NAME.
+           READ PATINS INTO PATIENT-INSURANCE
+               AT END
+               MOVE "N" TO MORE-PATINS-SW
+               MOVE HIGH-VALUES TO WS-PATINS-KEY
+               GO TO 820-EXIT
+           END-READ.
+           MOVE PATIENT-ID IN PATIENT-INSURANCE TO WS-PATINS-KEY.
+       820-EXIT.
+           EXIT.
+
+       830-READ-PATPERSN.
+           MOVE "830-READ-PATPERSN" TO PARA-NAME.
+           READ PATPERSN INTO PATIENT-PERSONAL-MASTER-REC
+               AT END
+               MOVE "N" TO MORE-PATPERSN-SW
+               MOVE HIGH-VALUES TO WS-PATPERSN-KEY
+               GO TO 830-EXIT
+           END-READ.
+           MOVE PATIENT-NBR-MR IN PATIENT-PERSONAL-MASTER-REC TO
+               WS-PATPERSN-KEY.
+       830-EXIT.
+           EXIT.
+
+       700-CLOSE-FILES.
+           MOVE "700-CLOSE-FILES" TO PARA-NAME.
+           CLOSE PATMSTR, PATINS, PATPERSN, REFRPT, SYSOUT.
+       700-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT PATMSTR, PATINS, PATPERSN.
+           OPEN OUTPUT REFRPT.
+           OPEN OUTPUT SYSOUT.
+       800-EXIT.
+           EXIT.
+
+       900-CLEANUP.
+           MOVE "900-CLEANUP" TO PARA-NAME.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "REFCHK EXCEPTIONS WRITTEN: " WS-EXCEPTION-COUNT.
+           DISPLAY "******** NORMAL END OF JOB REFCHK ********".
+       900-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "*** ABNORMAL END OF JOB-REFCHK ***" UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
