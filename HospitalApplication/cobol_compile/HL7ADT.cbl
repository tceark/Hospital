@@ -0,0 +1,220 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  HL7ADT.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          HL7 ADT (ADMIT/DISCHARGE/TRANSFER) TRANSLATOR (req
+      *          030).  REGISTRATION'S ADMITTING SYSTEM FEEDS ADT^A01
+      *          (ADMIT) AND ADT^A03 (DISCHARGE) EVENTS THROUGH THE
+      *          SHOP'S HL7 INTERFACE ENGINE, WHICH HANDLES MLLP
+      *          FRAMING AND ER7 (PIPE/SEGMENT) PARSING AND DROPS ONE
+      *          FLATTENED HL7-ADT-EVENT-REC PER EVENT INTO HL7ADTIN --
+      *          SEE HL7EVENT.CPY.  THIS JOB TRANSLATES EACH EVENT INTO
+      *          AN ADMDTXN-FORMAT TRANSACTION, THE SAME FORMAT
+      *          ADMDISCH ALREADY READS FROM CICS DATA-ENTRY OPERATORS
+      *, SO ADMDISCH ITSELF DOES NOT CHANGE -- IT
+      *          SIMPLY GETS MOST OF ITS INPUT FROM THIS JOB INSTEAD OF
+      *          THE CICS SCREEN, CUTTING OUT THE DUPLICATE KEYING AND
+      *          THE TRANSCRIPTION ERRORS DALYEDIT'S OWN EDITS ARE
+      *          LARGELY THERE TO CATCH.
+      *
+      *          UNRECOGNIZED EVENT TYPES (ANYTHING BUT A01/A03) ARE
+      *          COUNTED AND LOGGED TO SYSOUT, NOT ABENDED -- AN
+      *          INTERFACE ENGINE FEED CAN CARRY EVENT TYPES THIS SHOP
+      *          DOESN'T ACT ON (A02 TRANSFERS, A08 UPDATES, ETC) AND A
+      *          SINGLE UNKNOWN EVENT SHOULDN'T STALL THE WHOLE FEED.
+      *
+      ******************************************************************
+
+               HL7 EVENT INPUT FILE    -   DDS0001.HL7ADTIN
+
+               TRANSACTION OUTPUT FILE -   DDS0001.ADMDTXN
+
+               DUMP FILE               -   SYSOUT
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT HL7ADTIN
+           ASSIGN TO UT-S-HL7ADTIN
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS HLFCODE.
+
+           SELECT ADMDTXN
+           ASSIGN TO UT-S-ADMDTXN
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS ATFCODE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC PIC X(80).
+
+      ***** ONE FLATTENED HL7 ADT EVENT PER RECORD - SEE HL7EVENT.CPY
+       FD  HL7ADTIN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 40 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS HL7ADTIN-REC-DATA.
+       01  HL7ADTIN-REC-DATA PIC X(40).
+
+      ***** ONE ADMISSION OR DISCHARGE TRANSACTION - FORMAT SHARED
+      ***** WITH ADMDISCH VIA COPY ADMDTXN
+       FD  ADMDTXN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 24 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS ADMDTXN-REC-DATA.
+       01  ADMDTXN-REC-DATA PIC X(24).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  HLFCODE                 PIC X(2).
+               88 CODE-READ     VALUE SPACES.
+               88 NO-MORE-DATA  VALUE "10".
+           05  ATFCODE                 PIC X(2).
+               88 CODE-WRITE-TXN VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  MORE-DATA-SW            PIC X(1) VALUE "Y".
+               88 MORE-DATA            VALUE "Y".
+
+       01  COUNTERS-AND-ACCUMULATORS.
+           05  RECORDS-READ            PIC S9(9) COMP.
+           05  NBR-ADMIT-TXNS          PIC S9(7) COMP.
+           05  NBR-DISCHARGE-TXNS      PIC S9(7) COMP.
+           05  ERROR-EVENTS            PIC S9(9) COMP.
+
+       COPY HL7EVENT.
+       COPY ADMDTXN.
+       COPY ABENDREC.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT
+                   UNTIL NO-MORE-DATA.
+           PERFORM 900-CLEANUP THRU 900-EXIT.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "******** BEGIN JOB HL7ADT ********".
+           INITIALIZE COUNTERS-AND-ACCUMULATORS.
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+
+           READ HL7ADTIN INTO HL7-ADT-EVENT-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       000-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+           ADD 1 TO RECORDS-READ.
+
+           IF HL7-ADMIT-EVENT
+               PERFORM 200-TRANSLATE-ADMIT THRU 200-EXIT
+           ELSE
+           IF HL7-DISCHARGE-EVENT
+               PERFORM 300-TRANSLATE-DISCHARGE THRU 300-EXIT
+           ELSE
+               ADD 1 TO ERROR-EVENTS
+               MOVE "*** UNRECOGNIZED HL7 EVENT TYPE - SKIPPED"
+                    TO ABEND-REASON
+               WRITE SYSOUT-REC FROM ABEND-REC.
+
+           READ HL7ADTIN INTO HL7-ADT-EVENT-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       100-EXIT.
+           EXIT.
+
+       200-TRANSLATE-ADMIT.
+           MOVE "200-TRANSLATE-ADMIT" TO PARA-NAME.
+           MOVE "A"                        TO ADMDTXN-TYPE.
+           MOVE HL7-PATIENT-ID             TO ADMDTXN-PATIENT-ID.
+           MOVE HL7-PATIENT-CLASS          TO ADMDTXN-PATIENT-TYPE.
+           MOVE HL7-ASSIGNED-WARD          TO ADMDTXN-WARD-NBR.
+           MOVE HL7-INSURANCE-TYPE         TO ADMDTXN-INS-TYPE.
+           MOVE HL7-HIPAA-SIGNED           TO ADMDTXN-HIPAA-SIGNED.
+           MOVE HL7-ATTENDING-MD
+               TO ADMDTXN-ATTENDING-PHYSICIAN.
+
+           WRITE ADMDTXN-REC-DATA FROM ADMDTXN-REC.
+           ADD 1 TO NBR-ADMIT-TXNS.
+       200-EXIT.
+           EXIT.
+
+       300-TRANSLATE-DISCHARGE.
+           MOVE "300-TRANSLATE-DISCHARGE" TO PARA-NAME.
+           MOVE "D"                        TO ADMDTXN-TYPE.
+           MOVE HL7-PATIENT-ID             TO ADMDTXN-PATIENT-ID.
+           MOVE SPACES                     TO ADMDTXN-PATIENT-TYPE.
+           MOVE SPACES                     TO ADMDTXN-WARD-NBR.
+           MOVE SPACES                     TO ADMDTXN-INS-TYPE.
+           MOVE SPACES                     TO ADMDTXN-HIPAA-SIGNED.
+           MOVE SPACES
+               TO ADMDTXN-ATTENDING-PHYSICIAN.
+
+           WRITE ADMDTXN-REC-DATA FROM ADMDTXN-REC.
+           ADD 1 TO NBR-DISCHARGE-TXNS.
+       300-EXIT.
+           EXIT.
+
+       700-CLOSE-FILES.
+           MOVE "700-CLOSE-FILES" TO PARA-NAME.
+           CLOSE HL7ADTIN, ADMDTXN, SYSOUT.
+       700-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT HL7ADTIN.
+           OPEN OUTPUT ADMDTXN.
+           OPEN OUTPUT SYSOUT.
+       800-EXIT.
+           EXIT.
+
+       900-CLEANUP.
+           MOVE "900-CLEANUP" TO PARA-NAME.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "HL7ADT EVENTS READ          : " RECORDS-READ.
+           DISPLAY "HL7ADT ADMIT TRANSACTIONS   : " NBR-ADMIT-TXNS.
+           DISPLAY "HL7ADT DISCHARGE TRANSACTIONS: " NBR-DISCHARGE-TXNS.
+           DISPLAY "HL7ADT EVENTS IN ERROR       : " ERROR-EVENTS.
+           DISPLAY "******** END JOB HL7ADT ********".
+       900-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           MOVE "1000-ABEND-RTN" TO PARA-NAME.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+           DISPLAY "*** ABNORMAL END OF JOB-HL7ADT ***" UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
+       1000-EXIT.
+           EXIT.
