@@ -0,0 +1,267 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  DIAGXWLK.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          DIAGNOSIS-TO-TREATMENT CROSSWALK REPORT.
+      *          BROWSES PATMSTR AND, FOR EVERY LAB/EQUIPMENT CHARGE
+      *          LINE IN DAILY-LAB-CHARGES-SUMMARY AND
+      *          EQUIPMENT-CHARGES-SUMMARY, LISTS THE ITEM'S OWN
+      *          TEST-DIAG-CODE/EQUIP-DIAG-CODE ALONGSIDE THE PATIENT'S
+      *          DIAGNOSTIC-CODE-PRIMARY/SECONDARY/TERTIARY ON FILE, SO
+      *          UTILIZATION REVIEW AND BILLING CAN SEE WHAT'S TYPICALLY
+      *          ORDERED FOR A DIAGNOSIS AND FLAG THE ITEMS WHOSE DIAG
+      *          CODE DOESN'T MATCH ANY OF THE THREE ON THE PATIENT'S
+      *          RECORD.
+      *
+      *          THIS SUITE HAS NO PRECEDENT FOR AN INTERNAL SORT OR
+      *          AN ACCUMULATE-THEN-PRINT GROUPED REPORT (PATSRCH AND
+      *          TRMTSRCH BOTH JUST READ A FILE SOMEONE ELSE SORTED
+      *          UPSTREAM) -- SO, LIKE LOSRPT/PHYSRPT/READMRPT, THIS IS
+      *          A SINGLE-PASS DETAIL REPORT.  THE DETAIL LINE'S OWN
+      *          DIAG CODE COLUMN IS THE CROSSWALK KEY; SORTING THE
+      *          OUTPUT BY THAT COLUMN (TO GROUP IT BY DIAGNOSIS) IS A
+      *          JCL SORT STEP AFTER THIS JOB, THE SAME WAY THE REST OF
+      *          THE CYCLE SORTS BETWEEN STEPS RATHER THAN IN COBOL.
+      *
+      ******************************************************************
+
+               VSAM MASTER FILE         -   DDS0001.PATMASTR
+
+               OUTPUT FILE PRODUCED     -   DDS0001.DIAGXWLK
+
+               DUMP FILE                -   SYSOUT
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DIAGXWLK-FILE
+           ASSIGN TO UT-S-DIAGXWLK
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PATMSTR
+                  ASSIGN       to PATMSTR
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is SEQUENTIAL
+                  RECORD KEY   is PATIENT-KEY
+                  FILE STATUS  is PATMSTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC  PIC X(80).
+
+       FD  DIAGXWLK-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS DIAGXWLK-REC.
+       01  DIAGXWLK-REC PIC X(80).
+
+       FD  PATMSTR
+           RECORD CONTAINS 2964 CHARACTERS
+           DATA RECORD IS PATIENT-MASTER-REC.
+       01  PATMSTR-REC.
+           05 PATIENT-KEY      PIC X(06).
+           05 FILLER           PIC X(2958).
+
+      ** QSAM FILE
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  PATMSTR-STATUS          PIC X(2).
+               88 RECORD-FOUND    VALUE "00".
+           05  OFCODE                  PIC X(2).
+               88 CODE-WRITE    VALUE SPACES.
+
+      ** VSAM FILE
+       COPY PATMSTR.
+
+       01  MISC-WS-FLDS.
+           05  MORE-DATA-SW            PIC X(1) VALUE "Y".
+               88 NO-MORE-DATA  VALUE "N".
+           05  WS-DATE                 PIC 9(6).
+           05  ROW-SUB                 PIC 9(2).
+           05  WS-DETAIL-COUNT         PIC 9(7) VALUE ZERO.
+           05  WS-OUTLIER-COUNT        PIC 9(7) VALUE ZERO.
+           05  MATCH-FOUND-SW          PIC X(1).
+               88 DIAG-MATCHES-PATIENT  VALUE "Y".
+           05  ITEM-DIAG-CODE-WS       PIC X(5).
+
+       01  WS-RPT-HDR-REC.
+           05  FILLER   PIC X(46) VALUE
+               "DIAGNOSIS-TO-TREATMENT CROSSWALK REPORT".
+           05  HDR-DATE PIC X(8).
+           05  FILLER   PIC X(26) VALUE SPACES.
+
+       01  WS-RPT-COLM-HDR-REC.
+           05  FILLER   PIC X(7)  VALUE "PATIENT".
+           05  FILLER   PIC X(2)  VALUE SPACES.
+           05  FILLER   PIC X(4)  VALUE "TYPE".
+           05  FILLER   PIC X(2)  VALUE SPACES.
+           05  FILLER   PIC X(8)  VALUE "ITEM-ID".
+           05  FILLER   PIC X(2)  VALUE SPACES.
+           05  FILLER   PIC X(30) VALUE "ITEM-DESCRIPTION".
+           05  FILLER   PIC X(2)  VALUE SPACES.
+           05  FILLER   PIC X(4)  VALUE "DIAG".
+           05  FILLER   PIC X(2)  VALUE SPACES.
+           05  FILLER   PIC X(7)  VALUE "ON-FILE".
+
+       01  WS-RPT-DETAIL-REC.
+           05  RPT-PATIENT-ID      PIC X(6).
+           05  FILLER              PIC X(3) VALUE SPACES.
+           05  RPT-ITEM-TYPE       PIC X(5).
+           05  FILLER              PIC X(1) VALUE SPACES.
+           05  RPT-ITEM-ID         PIC X(8).
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  RPT-ITEM-DESC       PIC X(30).
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  RPT-DIAG-CODE       PIC X(5).
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  RPT-ON-FILE         PIC X(7).
+
+       COPY ABENDREC.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT
+                   UNTIL NO-MORE-DATA.
+           PERFORM 900-CLEANUP THRU 900-EXIT.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "******** BEGIN JOB DIAGXWLK ********".
+           ACCEPT WS-DATE FROM DATE.
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+           MOVE WS-DATE TO HDR-DATE.
+           WRITE DIAGXWLK-REC FROM WS-RPT-HDR-REC.
+           WRITE DIAGXWLK-REC FROM WS-RPT-COLM-HDR-REC.
+
+           READ PATMSTR INTO PATIENT-MASTER-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       000-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+           PERFORM 200-CROSSWALK-LAB-CHARGES THRU 200-EXIT
+                  VARYING ROW-SUB FROM 1 BY 1 UNTIL ROW-SUB > 20.
+
+           PERFORM 250-CROSSWALK-EQUIP-CHARGES THRU 250-EXIT
+                  VARYING ROW-SUB FROM 1 BY 1 UNTIL ROW-SUB > 20.
+
+           READ PATMSTR INTO PATIENT-MASTER-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       100-EXIT.
+           EXIT.
+
+       200-CROSSWALK-LAB-CHARGES.
+           MOVE "200-CROSSWALK-LAB-CHARGES" TO PARA-NAME.
+           IF LAB-TEST-S-ID(ROW-SUB) = SPACES
+               GO TO 200-EXIT.
+
+           MOVE TEST-DIAG-CODE(ROW-SUB) TO ITEM-DIAG-CODE-WS.
+           PERFORM 300-CHECK-DIAG-ON-FILE THRU 300-EXIT.
+
+           MOVE "LAB"                        TO RPT-ITEM-TYPE.
+           MOVE LAB-TEST-S-ID(ROW-SUB)       TO RPT-ITEM-ID.
+           MOVE TEST-SHORT-S-DESC(ROW-SUB)   TO RPT-ITEM-DESC.
+           MOVE TEST-DIAG-CODE(ROW-SUB)      TO RPT-DIAG-CODE.
+           PERFORM 400-WRITE-DETAIL THRU 400-EXIT.
+       200-EXIT.
+           EXIT.
+
+       250-CROSSWALK-EQUIP-CHARGES.
+           MOVE "250-CROSSWALK-EQUIP-CHARGES" TO PARA-NAME.
+           IF EQUIPMENT-S-ID(ROW-SUB) = SPACES
+               GO TO 250-EXIT.
+
+           MOVE EQUIP-DIAG-CODE(ROW-SUB) TO ITEM-DIAG-CODE-WS.
+           PERFORM 300-CHECK-DIAG-ON-FILE THRU 300-EXIT.
+
+           MOVE "EQUIP"                          TO RPT-ITEM-TYPE.
+           MOVE EQUIPMENT-S-ID(ROW-SUB)          TO RPT-ITEM-ID.
+           MOVE EQUIPMENT-S-SHORT-DESC(ROW-SUB)  TO RPT-ITEM-DESC.
+           MOVE EQUIP-DIAG-CODE(ROW-SUB)         TO RPT-DIAG-CODE.
+           PERFORM 400-WRITE-DETAIL THRU 400-EXIT.
+       250-EXIT.
+           EXIT.
+
+       300-CHECK-DIAG-ON-FILE.
+           MOVE "N" TO MATCH-FOUND-SW.
+           IF ITEM-DIAG-CODE-WS EQUAL TO
+                   DIAGNOSTIC-CODE-PRIMARY IN PATIENT-MASTER-REC
+               OR DIAGNOSTIC-CODE-SECONDARY IN PATIENT-MASTER-REC
+               OR DIAGNOSTIC-CODE-TERTIARY IN PATIENT-MASTER-REC
+               MOVE "Y" TO MATCH-FOUND-SW.
+       300-EXIT.
+           EXIT.
+
+       400-WRITE-DETAIL.
+           MOVE "400-WRITE-DETAIL" TO PARA-NAME.
+           MOVE PATIENT-ID IN PATIENT-MASTER-REC TO RPT-PATIENT-ID.
+           IF DIAG-MATCHES-PATIENT
+               MOVE "YES"    TO RPT-ON-FILE
+           ELSE
+               MOVE "NO"     TO RPT-ON-FILE
+               ADD 1         TO WS-OUTLIER-COUNT
+           END-IF.
+           WRITE DIAGXWLK-REC FROM WS-RPT-DETAIL-REC.
+           ADD 1 TO WS-DETAIL-COUNT.
+       400-EXIT.
+           EXIT.
+
+       700-CLOSE-FILES.
+           MOVE "700-CLOSE-FILES" TO PARA-NAME.
+           CLOSE PATMSTR, DIAGXWLK-FILE, SYSOUT.
+       700-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT PATMSTR.
+           OPEN OUTPUT DIAGXWLK-FILE.
+           OPEN OUTPUT SYSOUT.
+       800-EXIT.
+           EXIT.
+
+       900-CLEANUP.
+           MOVE "900-CLEANUP" TO PARA-NAME.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "DIAGXWLK DETAIL LINES WRITTEN: " WS-DETAIL-COUNT.
+           DISPLAY "DIAGXWLK OUTLIER ITEMS FOUND: " WS-OUTLIER-COUNT.
+           DISPLAY "******** NORMAL END OF JOB DIAGXWLK ********".
+       900-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "*** ABNORMAL END OF JOB-DIAGXWLK ***" UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
