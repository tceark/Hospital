@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  INSCHK.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          THIS PROGRAM BROWSES PATINS FOR EVERY RECORD WHOSE
+      *          PRIMARY OR SECONDARY CARRIER IS ON FILE AND VALIDATES
+      *          INSURED-GENDER, PATIENT-RELATIONSHIP, AND RETIRED-IND
+      *          AGAINST THEIR OWN 88-LEVEL CONDITIONS -- NONE OF THESE
+      *          THREE FIELDS IS CHECKED ANYWHERE ELSE IN THE SUITE, SO
+      *          A BAD CODE KEYED AT INTAKE OTHERWISE JUST PRINTS AS
+      *          GARBAGE ON DOWNSTREAM REPORTS.  EXCEPTIONS ARE WRITTEN
+      *          TO THE EXCEPTION REPORT THE SAME WAY HIPAACHK AND
+      *          REFCHK REPORT THEIRS.
+      *
+      ******************************************************************
+
+               VSAM FILE                -   DDS0001.PATINS
+
+               OUTPUT FILE PRODUCED     -   DDS0001.INSRPT
+
+               DUMP FILE                -   SYSOUT
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT INSRPT
+           ASSIGN TO UT-S-INSRPT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PATINS
+                  ASSIGN       to PATINS
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is SEQUENTIAL
+                  RECORD KEY   is PATINS-KEY
+                  FILE STATUS  is PATINS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC  PIC X(80).
+
+       FD  INSRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS INSRPT-REC.
+       01  INSRPT-REC PIC X(80).
+
+       FD  PATINS
+           RECORD CONTAINS 702 CHARACTERS
+           DATA RECORD IS PATIENT-INSURANCE.
+       01  PATINS-REC.
+           05 PATINS-KEY      PIC X(06).
+           05 FILLER          PIC X(696).
+
+      ** QSAM FILE
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  PATINS-STATUS           PIC X(2).
+               88 RECORD-FOUND    VALUE "00".
+           05  OFCODE                  PIC X(2).
+               88 CODE-WRITE    VALUE SPACES.
+
+      ** VSAM FILE
+       COPY PATINS.
+
+       01  MISC-WS-FLDS.
+           05  MORE-DATA-SW            PIC X(1) VALUE "Y".
+               88 NO-MORE-DATA  VALUE "N".
+           05  WS-DATE                 PIC 9(6).
+           05  WS-EXCEPTION-COUNT      PIC 9(7) VALUE ZERO.
+           05  WS-BAD-FIELD-NAME       PIC X(20).
+           05  WS-BAD-VALUE            PIC X(20).
+           05  WS-CARRIER-GROUP        PIC X(9).
+
+       01  WS-RPT-HDR-REC.
+           05  FILLER   PIC X(33) VALUE
+               "PATIENT-INSURANCE EDIT EXCEPTIONS".
+           05  FILLER   PIC X(6)  VALUE SPACES.
+           05  HDR-DATE PIC X(8).
+           05  FILLER   PIC X(33) VALUE SPACES.
+
+       01  WS-RPT-COLM-HDR-REC.
+           05  FILLER   PIC X(7)  VALUE "PATIENT".
+           05  FILLER   PIC X(4)  VALUE SPACES.
+           05  FILLER   PIC X(9)  VALUE "CARRIER".
+           05  FILLER   PIC X(3)  VALUE SPACES.
+           05  FILLER   PIC X(20) VALUE "FIELD-IN-ERROR".
+           05  FILLER   PIC X(2)  VALUE SPACES.
+           05  FILLER   PIC X(20) VALUE "VALUE".
+           05  FILLER   PIC X(15) VALUE SPACES.
+
+       01  WS-RPT-DETAIL-REC.
+           05  RPT-PATIENT-ID      PIC X(6).
+           05  FILLER              PIC X(5) VALUE SPACES.
+           05  RPT-CARRIER-GROUP   PIC X(9).
+           05  FILLER              PIC X(3) VALUE SPACES.
+           05  RPT-FIELD-NAME      PIC X(20).
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  RPT-BAD-VALUE       PIC X(20).
+           05  FILLER              PIC X(15) VALUE SPACES.
+
+       COPY ABENDREC.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT
+                   UNTIL NO-MORE-DATA.
+           PERFORM 900-CLEANUP THRU 900-EXIT.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "******** BEGIN JOB INSCHK ********".
+           ACCEPT WS-DATE FROM DATE.
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+           MOVE WS-DATE TO HDR-DATE.
+           WRITE INSRPT-REC FROM WS-RPT-HDR-REC.
+           WRITE INSRPT-REC FROM WS-RPT-COLM-HDR-REC.
+
+           READ PATINS INTO PATIENT-INSURANCE
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       000-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+           IF INS-COMPANY-PRIMARY-ID NOT = SPACES
+               PERFORM 200-CHECK-PRIMARY THRU 200-EXIT.
+
+           IF CARRIER-ID IN INS-COMPANY-SECONDARY NOT = SPACES
+               PERFORM 300-CHECK-SECONDARY THRU 300-EXIT.
+
+           READ PATINS INTO PATIENT-INSURANCE
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       100-EXIT.
+           EXIT.
+
+       200-CHECK-PRIMARY.
+           MOVE "200-CHECK-PRIMARY" TO PARA-NAME.
+           MOVE "PRIMARY" TO WS-CARRIER-GROUP.
+
+           IF NOT VALID-GENDER IN INS-COMPANY-PRIMARY
+               MOVE "INSURED-GENDER"  TO WS-BAD-FIELD-NAME
+               MOVE INSURED-GENDER   TO WS-BAD-VALUE
+               PERFORM 400-WRITE-EXCEPTION THRU 400-EXIT.
+
+           IF NOT VALID-RELS IN INS-COMPANY-PRIMARY
+               MOVE "PATIENT-RELATIONSHIP" TO WS-BAD-FIELD-NAME
+               MOVE PATIENT-RELATIONSHIP IN INS-COMPANY-PRIMARY
+                                        TO WS-BAD-VALUE
+               PERFORM 400-WRITE-EXCEPTION THRU 400-EXIT.
+
+           IF NOT VALID-RET-IND
+               MOVE "RETIRED-IND"     TO WS-BAD-FIELD-NAME
+               MOVE RETIRED-IND       TO WS-BAD-VALUE
+               PERFORM 400-WRITE-EXCEPTION THRU 400-EXIT.
+       200-EXIT.
+           EXIT.
+
+       300-CHECK-SECONDARY.
+           MOVE "300-CHECK-SECONDARY" TO PARA-NAME.
+           MOVE "SECONDARY" TO WS-CARRIER-GROUP.
+
+           IF NOT VALID-RELS IN INS-COMPANY-SECONDARY
+               MOVE "PATIENT-RELATIONSHIP" TO WS-BAD-FIELD-NAME
+               MOVE PATIENT-RELATIONSHIP IN INS-COMPANY-SECONDARY
+                                        TO WS-BAD-VALUE
+               PERFORM 400-WRITE-EXCEPTION THRU 400-EXIT.
+       300-EXIT.
+           EXIT.
+
+       400-WRITE-EXCEPTION.
+           MOVE "400-WRITE-EXCEPTION" TO PARA-NAME.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           MOVE PATIENT-ID IN INS-COMPANY-PRIMARY TO RPT-PATIENT-ID.
+           MOVE WS-CARRIER-GROUP    TO RPT-CARRIER-GROUP.
+           MOVE WS-BAD-FIELD-NAME   TO RPT-FIELD-NAME.
+           MOVE WS-BAD-VALUE        TO RPT-BAD-VALUE.
+           WRITE INSRPT-REC FROM WS-RPT-DETAIL-REC.
+       400-EXIT.
+           EXIT.
+
+       700-CLOSE-FILES.
+           MOVE "700-CLOSE-FILES" TO PARA-NAME.
+           CLOSE PATINS, INSRPT, SYSOUT.
+       700-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT PATINS.
+           OPEN OUTPUT INSRPT.
+           OPEN OUTPUT SYSOUT.
+       800-EXIT.
+           EXIT.
+
+       900-CLEANUP.
+           MOVE "900-CLEANUP" TO PARA-NAME.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "INSCHK EXCEPTIONS WRITTEN: " WS-EXCEPTION-COUNT.
+           DISPLAY "******** NORMAL END OF JOB INSCHK ********".
+       900-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "*** ABNORMAL END OF JOB-INSCHK ***" UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
