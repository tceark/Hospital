@@ -0,0 +1,236 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CCEXPCHK.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          MONTHLY BATCH SWEEP OF PATPERSN FOR EVERY PATIENT ON
+      *          FILE WHOSE PAYMENT-METHOD-TYPE IS "CC" AND WHOSE
+      *          CREDIT-CARD-EXP-DATE HAS ALREADY PASSED OR FALLS
+      *          WITHIN THE NEXT 60 DAYS, SO BILLING CAN FOLLOW UP FOR
+      *          A NEW CARD BEFORE THE NEXT CHARGE ON FILE IS DECLINED
+      *.  EXP-MONTH/EXP-YEAR IS MONTH-GRANULARITY
+      *          ONLY, SO THE 60-DAY WINDOW IS APPROXIMATED AS 2
+      *          CALENDAR MONTHS -- CLOSE ENOUGH FOR A FOLLOW-UP LIST
+      *          AND THE SAME 30-DAY-MONTH APPROXIMATION READMRPT AND
+      *          HIPAACHK ALREADY USE FOR THEIR OWN DAY-GAP EDITS.
+      *
+      ******************************************************************
+
+               VSAM FILE                -   DDS0001.PATPERSN
+
+               OUTPUT FILE PRODUCED     -   DDS0001.CCEXPRPT
+
+               DUMP FILE                -   SYSOUT
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CCEXPRPT
+           ASSIGN TO UT-S-CCEXPRPT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PATPERSN
+                  ASSIGN       to PATPERSN
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is SEQUENTIAL
+                  RECORD KEY   is PATPERSN-KEY
+                  FILE STATUS  is PATPERSN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC  PIC X(80).
+
+       FD  CCEXPRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CCEXPRPT-REC.
+       01  CCEXPRPT-REC PIC X(80).
+
+       FD  PATPERSN
+           RECORD CONTAINS 437 CHARACTERS
+           DATA RECORD IS PATIENT-PERSONAL-MASTER-REC.
+       01  PATPERSN-REC.
+           05 PATPERSN-KEY      PIC X(06).
+           05 FILLER            PIC X(431).
+
+      ** QSAM FILE
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  PATPERSN-STATUS         PIC X(2).
+               88 RECORD-FOUND    VALUE "00".
+           05  OFCODE                  PIC X(2).
+               88 CODE-WRITE    VALUE SPACES.
+
+      ** VSAM FILE
+       COPY PATPERSN.
+
+       01  MISC-WS-FLDS.
+           05  MORE-DATA-SW            PIC X(1) VALUE "Y".
+               88 NO-MORE-DATA  VALUE "N".
+           05  WS-DATE                 PIC 9(6).
+           05  WS-EXCEPTION-COUNT      PIC 9(7) VALUE ZERO.
+
+       01  WS-TODAY-PARTS.
+           05  WS-TODAY-CCYY           PIC 9(4).
+           05  WS-TODAY-YY             PIC 9(2).
+           05  WS-TODAY-MM             PIC 9(2).
+
+      ***** MONTH-GAP CALCULATION - EXPIRATION MONTH-END MINUS TODAY,
+      ***** IN WHOLE MONTHS.  0 OR NEGATIVE MEANS ALREADY EXPIRED.
+       01  WS-MONTH-GAP-FLDS.
+           05  WS-TODAY-MONTH-NBR      PIC S9(7).
+           05  WS-EXP-MONTH-NBR        PIC S9(7).
+           05  WS-MONTH-GAP            PIC S9(7).
+
+       01  WS-RPT-HDR-REC.
+           05  FILLER   PIC X(33) VALUE
+               "CREDIT-CARD EXPIRATION FOLLOW-UP".
+           05  FILLER   PIC X(6)  VALUE SPACES.
+           05  HDR-DATE PIC X(8).
+           05  FILLER   PIC X(33) VALUE SPACES.
+
+       01  WS-RPT-COLM-HDR-REC.
+           05  FILLER   PIC X(7)  VALUE "PATIENT".
+           05  FILLER   PIC X(4)  VALUE SPACES.
+           05  FILLER   PIC X(15) VALUE "PATIENT-NAME".
+           05  FILLER   PIC X(4)  VALUE SPACES.
+           05  FILLER   PIC X(7)  VALUE "EXP-MM".
+           05  FILLER   PIC X(2)  VALUE SPACES.
+           05  FILLER   PIC X(7)  VALUE "EXP-YY".
+           05  FILLER   PIC X(4)  VALUE SPACES.
+           05  FILLER   PIC X(11) VALUE "MONTHS-LEFT".
+           05  FILLER   PIC X(19) VALUE SPACES.
+
+       01  WS-RPT-DETAIL-REC.
+           05  RPT-PATIENT-ID      PIC X(6).
+           05  FILLER              PIC X(5) VALUE SPACES.
+           05  RPT-PATIENT-NAME    PIC X(20).
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  RPT-EXP-MONTH       PIC 99.
+           05  FILLER              PIC X(7) VALUE SPACES.
+           05  RPT-EXP-YEAR        PIC 9999.
+           05  FILLER              PIC X(4) VALUE SPACES.
+           05  RPT-MONTHS-LEFT     PIC -999.
+           05  FILLER              PIC X(24) VALUE SPACES.
+
+       COPY ABENDREC.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT
+                   UNTIL NO-MORE-DATA.
+           PERFORM 900-CLEANUP THRU 900-EXIT.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "******** BEGIN JOB CCEXPCHK ********".
+           ACCEPT WS-DATE FROM DATE.
+           MOVE WS-DATE(1:2) TO WS-TODAY-YY.
+           MOVE WS-DATE(3:2) TO WS-TODAY-MM.
+           IF WS-TODAY-YY < 70
+               COMPUTE WS-TODAY-CCYY = 2000 + WS-TODAY-YY
+           ELSE
+               COMPUTE WS-TODAY-CCYY = 1900 + WS-TODAY-YY.
+           COMPUTE WS-TODAY-MONTH-NBR =
+                   (WS-TODAY-CCYY * 12) + WS-TODAY-MM.
+
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+           MOVE WS-DATE TO HDR-DATE.
+           WRITE CCEXPRPT-REC FROM WS-RPT-HDR-REC.
+           WRITE CCEXPRPT-REC FROM WS-RPT-COLM-HDR-REC.
+
+           READ PATPERSN INTO PATIENT-PERSONAL-MASTER-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       000-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+           IF CREDIT-CARD
+               PERFORM 200-CHECK-EXPIRATION THRU 200-EXIT.
+
+           READ PATPERSN INTO PATIENT-PERSONAL-MASTER-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       100-EXIT.
+           EXIT.
+
+       200-CHECK-EXPIRATION.
+           MOVE "200-CHECK-EXPIRATION" TO PARA-NAME.
+           COMPUTE WS-EXP-MONTH-NBR =
+                   (EXP-YEAR * 12) + EXP-MONTH.
+           COMPUTE WS-MONTH-GAP =
+                   WS-EXP-MONTH-NBR - WS-TODAY-MONTH-NBR.
+
+           IF WS-MONTH-GAP <= 2
+               PERFORM 300-WRITE-EXCEPTION THRU 300-EXIT.
+       200-EXIT.
+           EXIT.
+
+       300-WRITE-EXCEPTION.
+           MOVE "300-WRITE-EXCEPTION" TO PARA-NAME.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           MOVE PATIENT-NBR-MR TO RPT-PATIENT-ID.
+           MOVE LAST-NAME      TO RPT-PATIENT-NAME.
+           MOVE EXP-MONTH       TO RPT-EXP-MONTH.
+           MOVE EXP-YEAR        TO RPT-EXP-YEAR.
+           MOVE WS-MONTH-GAP    TO RPT-MONTHS-LEFT.
+           WRITE CCEXPRPT-REC FROM WS-RPT-DETAIL-REC.
+       300-EXIT.
+           EXIT.
+
+       700-CLOSE-FILES.
+           MOVE "700-CLOSE-FILES" TO PARA-NAME.
+           CLOSE PATPERSN, CCEXPRPT, SYSOUT.
+       700-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT PATPERSN.
+           OPEN OUTPUT CCEXPRPT.
+           OPEN OUTPUT SYSOUT.
+       800-EXIT.
+           EXIT.
+
+       900-CLEANUP.
+           MOVE "900-CLEANUP" TO PARA-NAME.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "CCEXPCHK EXCEPTIONS WRITTEN: " WS-EXCEPTION-COUNT.
+           DISPLAY "******** NORMAL END OF JOB CCEXPCHK ********".
+       900-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "*** ABNORMAL END OF JOB-CCEXPCHK ***" UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
