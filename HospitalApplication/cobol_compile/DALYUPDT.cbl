@@ -28,6 +28,21 @@
                   RECORD KEY   is PATIENT-KEY
                   FILE STATUS  is PATMSTR-STATUS.
 
+           SELECT EQPOVFL
+           ASSIGN TO UT-S-EQPOVFL
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS OVFCODE.
+
+           SELECT PATAUDIT
+           ASSIGN TO UT-S-PATAUDIT
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS AUDCODE.
+
+           SELECT PATDIAG
+           ASSIGN TO UT-S-PATDIAG
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS DGOCODE.
+
        DATA DIVISION.
        FILE SECTION.
        FD  SYSOUT
@@ -58,6 +73,34 @@
            05 PATIENT-KEY      PIC X(06).
            05 FILLER           PIC X(2958).
 
+      ***** CHARGES THAT DON'T FIT IN THE 20-SLOT PATMSTR TABLES SPILL
+      ***** INTO THIS FILE INSTEAD OF OVERWRITING SLOT 20
+       FD  EQPOVFL
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 75 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EQPOVFL-REC.
+       01  EQPOVFL-REC PIC X(75).
+
+      ***** BEFORE/AFTER IMAGE OF EVERY PATMSTR REWRITE
+       FD  PATAUDIT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 5948 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PATAUDIT-REC.
+       01  PATAUDIT-REC PIC X(5948).
+
+      ***** 4TH+ DIAGNOSIS CODE FOR A PATIENT
+       FD  PATDIAG
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 27 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PATDIAG-REC.
+       01  PATDIAG-REC PIC X(27).
+
       ** QSAM FILE
        WORKING-STORAGE SECTION.
 
@@ -78,10 +121,22 @@
                88 RECORD-FOUND    VALUE "00".
            05  TRTMNT-CODE    PIC X(2).
                88 CODE-WRITE    VALUE SPACES.
+           05  OVFCODE                 PIC X(2).
+               88 CODE-WRITE    VALUE SPACES.
+           05  AUDCODE                 PIC X(2).
+               88 CODE-WRITE    VALUE SPACES.
+           05  DGOCODE                 PIC X(2).
+               88 CODE-WRITE    VALUE SPACES.
 
       ** QSAM FILE
        COPY PATDALY.
 
+       COPY CHGOVFL.
+
+       COPY PATAUDIT.
+
+       COPY PATDIAG.
+
        01  WS-TRAILER-REC.
            05  FILLER                     PIC X(1).
            05  IN-RECORD-COUNT            PIC 9(9).
@@ -154,6 +209,8 @@
               88 NO-MORE-LABS   VALUE "N".
            05 CURRENT-ROW-SW          PIC X(1).
               88 CURRENT-ROW    VALUE "Y".
+           05 WS-TABLE-OVERFLOW-SW    PIC X(1) VALUE "N".
+              88 TABLE-OVERFLOW VALUE "Y".
 
        COPY ABENDREC.
 
@@ -172,7 +229,7 @@
            ACCEPT  WS-DATE FROM DATE.
            OPEN INPUT PATSRCH-FILE.
            OPEN I-O PATMSTR.
-           OPEN OUTPUT SYSOUT.
+           OPEN OUTPUT SYSOUT, EQPOVFL, PATAUDIT, PATDIAG.
 
       *  Remember to move "NO" to IFCODE if the input file is AT END
            READ PATSRCH-FILE INTO INPATIENT-DAILY-REC
@@ -227,11 +284,16 @@
 
            MOVE ZERO TO WS-EQUIPMENT-CHARGES.
            MOVE "N" TO CURRENT-ROW-SW.
+           MOVE "N" TO WS-TABLE-OVERFLOW-SW.
            PERFORM 225-POSITION-PAT-TABLE-IDX THRU 225-EXIT
                   VARYING PAT-SUB FROM 1 BY 1 UNTIL
-                  PAT-SUB = 20 OR
+                  PAT-SUB > 20 OR
                   CURRENT-ROW.
 
+           IF NOT CURRENT-ROW
+               MOVE "Y" TO WS-TABLE-OVERFLOW-SW
+               MOVE 20 TO PAT-SUB.
+
            MOVE "Y" TO MORE-TABLE-ROWS.
            PERFORM 250-PROCESS-EQUIP-CHARGES THRU 250-EXIT
                   VARYING ROW-SUB FROM 1 BY 1 UNTIL
@@ -252,6 +314,24 @@
        225-EXIT.
            EXIT.
 
+       240-WRITE-EQUIP-OVERFLOW.
+           MOVE "240-WRITE-EQUIP-OVERFLOW" TO PARA-NAME.
+           MOVE "E"                  TO OVFL-RECORD-TYPE.
+           MOVE PATIENT-ID IN INPATIENT-DAILY-REC TO OVFL-PATIENT-ID.
+           MOVE HOLD-EQUIP-TEST-ID   TO OVFL-ITEM-ID.
+           MOVE WS-DATE              TO OVFL-ITEM-DATE.
+           MOVE HOLD-DIAG-CD         TO OVFL-DIAG-CODE.
+           MOVE HOLD-SHORT-DESC-ID   TO OVFL-SHORT-DESC.
+           MOVE WS-EQUIPMENT-CHARGES TO OVFL-CHARGES.
+           WRITE EQPOVFL-REC FROM CHARGE-OVERFLOW-REC.
+
+           MOVE "*** EQUIPMENT CHARGES TABLE FULL - ROUTED TO OVERFLOW"
+                TO ABEND-REASON.
+           MOVE PATIENT-ID IN INPATIENT-DAILY-REC TO ACTUAL-VAL.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+       240-EXIT.
+           EXIT.
+
        250-PROCESS-EQUIP-CHARGES.
            MOVE "250-PROCESS-EQUIP-CHARGES-TABLE" TO PARA-NAME.
            IF EQUIPMENT-ID IN ADDITIONAL-EQUIP-CHARGES(ROW-SUB) = SPACE
@@ -290,17 +370,15 @@
                            DIAGNOSTIC-CODE-TERTIARY
               GO TO 300-EXIT
            ELSE
-              UNSTRING PATIENT-ADMIT-COMMENTS DELIMITED BY ","
-                INTO HOLD-FIELD TALLYING IN HOLD-TALLY
-                ADD +1 TO HOLD-TALLY
-                ADD +23 TO HOLD-TALLY GIVING HOLD-TALLY-END
-                MOVE "*** NEW DIAG-CODE ***"
-                       TO HOLD-FIELD(HOLD-TALLY : HOLD-TALLY-END)
-                ADD +25 TO HOLD-TALLY
-                ADD +30 TO HOLD-TALLY GIVING HOLD-TALLY-END
-                MOVE EQUIP-DIAG-CODE(ROW-SUB)
-                       TO HOLD-FIELD(HOLD-TALLY : HOLD-TALLY-END)
-                MOVE HOLD-FIELD TO PATIENT-ADMIT-COMMENTS.
+      ***** PRIMARY/SECONDARY/TERTIARY ARE ALL FULL - APPEND TO THE
+      ***** PATDIAG OVERFLOW FILE INSTEAD OF CLOBBERING THE ADMIT
+      ***** COMMENTS
+              MOVE PATIENT-ID IN PATIENT-MASTER-REC
+                   TO DIAG-OVFL-PATIENT-ID
+              MOVE WS-DATE TO DIAG-OVFL-DATE
+              MOVE "DALYUPDT" TO DIAG-OVFL-SOURCE-PROGRAM
+              MOVE EQUIP-DIAG-CODE(ROW-SUB) TO DIAG-OVFL-CODE
+              WRITE PATDIAG-REC FROM PATIENT-DIAG-OVFL-REC.
 
        300-EXIT.
            EXIT.
@@ -308,18 +386,34 @@
        400-APPLY-UPDATES.
            MOVE "400-APPLY-UPDATES" TO PARA-NAME.
 
-           ADD WS-EQUIPMENT-CHARGES TO TEST-CHARGES (PAT-SUB).
+      ***** SAVE THE BEFORE-IMAGE BEFORE THIS PARAGRAPH CHANGES
+      ***** ANYTHING
+           MOVE PATIENT-MASTER-REC TO AUDIT-BEFORE-IMAGE.
+
+           IF TABLE-OVERFLOW
+               PERFORM 240-WRITE-EQUIP-OVERFLOW THRU 240-EXIT
+           ELSE
+               ADD WS-EQUIPMENT-CHARGES TO TEST-CHARGES (PAT-SUB)
+               MOVE HOLD-EQUIP-TEST-ID  TO LAB-TEST-S-ID(PAT-SUB)
+               MOVE HOLD-SHORT-DESC-ID  TO TEST-SHORT-S-DESC(PAT-SUB)
+               MOVE HOLD-DIAG-CD        TO TEST-DIAG-CODE(PAT-SUB)
+               MOVE WS-DATE             TO LAB-TEST-DATE(PAT-SUB)
+           END-IF.
+
            ADD TOTAL-ROOM-CHARGE    TO PATIENT-TOT-AMT.
            ADD +1                   TO HOSPITAL-STAY-LTH.
 
-           MOVE HOLD-EQUIP-TEST-ID  TO LAB-TEST-S-ID(PAT-SUB).
-           MOVE HOLD-SHORT-DESC-ID  TO TEST-SHORT-S-DESC(PAT-SUB).
-           MOVE HOLD-DIAG-CD        TO TEST-DIAG-CODE(PAT-SUB).
-           MOVE WS-DATE             TO LAB-TEST-DATE(PAT-SUB).
            MOVE PRIMARY-DIAGNOSTIC-CODE IN INPATIENT-DAILY-REC
                 TO PRIMARY-CARE-PHYSICIAN-ID IN PATIENT-MASTER-REC.
            MOVE BED-IDENTITY        TO BED-IDENTITY-PRIMARY.
 
+      ***** WRITE THE BEFORE/AFTER AUDIT RECORD AHEAD OF THE REWRITE
+      ***** SO WE CAN RECONSTRUCT HOW THE BALANCE GOT HERE
+           MOVE PATIENT-ID IN PATIENT-MASTER-REC TO AUDIT-PATIENT-KEY.
+           MOVE WS-DATE                          TO AUDIT-DATE.
+           MOVE "DALYUPDT"                       TO AUDIT-PROGRAM-ID.
+           MOVE PATIENT-MASTER-REC               TO AUDIT-AFTER-IMAGE.
+           WRITE PATAUDIT-REC FROM PATMSTR-AUDIT-REC.
 
            REWRITE PATMSTR-REC FROM PATIENT-MASTER-REC
              INVALID KEY
@@ -336,7 +430,7 @@
            MOVE "700-CLOSE-FILES" TO PARA-NAME.
       *  Code the statement to close all files
            CLOSE PATSRCH-FILE,
-                  SYSOUT, PATMSTR.
+                  SYSOUT, PATMSTR, EQPOVFL, PATAUDIT, PATDIAG.
        700-EXIT.
            EXIT.
 
