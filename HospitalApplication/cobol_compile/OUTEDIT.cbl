@@ -0,0 +1,548 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  OUTEDIT.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          EDITS A DAILY OUTPATIENT VISIT CHARGES FILE, THE SAME
+      *          ROLE DALYEDIT PLAYS FOR INPATIENT ROOM CHARGES, BUT
+      *          FOR A VISIT WITH NO ADMISSION -- THERE IS NO BED,
+      *          ROOM OR WARD TO VALIDATE, SO ALL OF DALYEDIT'S
+      *          WARD/ROOM/BED EDITS (VALID-WARD, WARD_CODES ROOM-
+      *          CHARGE LIMITS, HOSP_BED) ARE DROPPED.  EQUIPMENT
+      *          CHARGES AND THEIR CROSS-FIELD COST-MINIMUM EDITS ARE
+      *          KEPT UNCHANGED SINCE THEY APPLY TO A VISIT THE SAME
+      *          AS A STAY.
+      *
+      *          PATIENT-TYPE ON PATIENT-MASTER-REC DEFINES OUTPATIENT
+      *          AS VALUE "0" (ZERO, NOT THE LETTER "O") WHICH LOOKS
+      *          LIKE A DATA-ENTRY BUG IN THE 88-LEVEL ITSELF --
+      *          PATLIST ALREADY WORKS AROUND THIS BY TESTING
+      *          "NOT INPATIENT" RATHER THAN TESTING OUTPATIENT
+      *          DIRECTLY, AND 500-CHECK-PATMSTR BELOW DOES THE SAME.
+      *          THE ACTUAL DATA-QUALITY FIX BELONGS ON PATIENT-TYPE
+      *          ITSELF, NOT HERE.
+      *
+      *          IT CONTAINS A SINGLE RECORD FOR EVERY OUTPATIENT
+      *          VISIT BILLED THAT DAY.
+      *
+      *          THE PROGRAM EDITS EACH RECORD AGAINST A NUMBER OF
+      *          CRITERIA, BALANCES FINAL RECORDS-READ VERSUS A TRAILER
+      *          REC, AND WRITES A "GOOD" VISIT RECORDS OUTPUT FILE.
+      *
+      ******************************************************************
+
+               INPUT FILE              -   DDS0001.OUTDATA
+
+               VSAM MASTER FILE        -   DDS0001.PATMASTR
+
+               INPUT ERROR FILE        -   DDS0001.OUTERR
+
+               OUTPUT FILE PRODUCED    -   DDS0001.OUTEDIT
+
+               DUMP FILE               -   SYSOUT
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OUTDATA
+           ASSIGN TO UT-S-OUTDATA
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS OFCODE.
+
+           SELECT OUTEDIT-FILE
+           ASSIGN TO UT-S-OUTEDIT
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS OFCODE.
+
+           SELECT OUTERR
+           ASSIGN TO UT-S-OUTERR
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS OFCODE.
+
+           SELECT PATMSTR
+                  ASSIGN       to PATMSTR
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is RANDOM
+                  RECORD KEY   is PATIENT-KEY
+                  FILE STATUS  is PATMSTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-Rec.
+       01  SYSOUT-REC  PIC X(130).
+
+      ****** THIS FILE IS PASSED IN FROM THE OUTPATIENT BILLING ENTRY
+      ****** SYSTEM.  IT CONSISTS OF ALL OUTPATIENT VISIT RECORDS
+      ****** ENTERED.  THERE ARE TWO RECORD FORMATS - DETAIL AND
+      ****** TRAILER RECS.  OUT OF BALANCE CONDITIONS SHOULD CAUSE
+      ****** THE JOB TO ABEND.
+       FD  OUTDATA
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 1025 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS OUTPATIENT-VISIT-REC-DATA.
+       01  OUTPATIENT-VISIT-REC-DATA PIC X(1025).
+
+      ****** THIS FILE IS WRITTEN FOR ALL VISIT RECORDS THAT PASS
+      ****** THE PROGRAM'S EDIT ROUTINES
+      ****** THE TRAILER RECORD SHOULD ONLY CARRY THE NUMBER OF
+      ****** RECORDS IN THE FILE ON TO THE NEXT JOB STEP
+       FD  OUTEDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 1025 CHARACTERS
+           DATA RECORD IS OUTPATIENT-VISIT-REC-EDIT.
+       01  OUTPATIENT-VISIT-REC-EDIT PIC X(1025).
+
+       FD  OUTERR
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 1065 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS OUTPATIENT-VISIT-REC-ERR.
+       01  OUTPATIENT-VISIT-REC-ERR.
+           05  ERR-MSG                     PIC X(40).
+           05  REST-OF-REC                 PIC X(1025).
+
+       FD  PATMSTR
+           RECORD CONTAINS 2964 CHARACTERS
+           DATA RECORD IS PATIENT-MASTER-REC.
+       01  PATMSTR-REC.
+           05 PATIENT-KEY      PIC X(06).
+           05 FILLER           PIC X(2958).
+
+      ** QSAM FILE
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  PATMSTR-STATUS          PIC X(2).
+               88 RECORD-FOUND    VALUE "00".
+           05  OFCODE                  PIC X(2).
+               88 CODE-WRITE    VALUE SPACES.
+
+       COPY OUTDALY.
+      ** QSAM FILE
+
+       01  WS-TRAILER-REC.
+           05  FILLER                  PIC X(1).
+           05  IN-RECORD-COUNT         PIC 9(9).
+           05  FILLER                  PIC X(1).
+           05  IN-TOTAL-VISIT-CHARGE   PIC S9(9)V99.
+           05  IN-BASE-VISIT-CHARGE    PIC S9(9)V99.
+           05  IN-EQUIPMENT-CHARGES    PIC S9(9)V99.
+
+      ** VSAM FILE
+       COPY PATMSTR.
+
+       77  WS-DATE                     PIC 9(6).
+
+       01  COUNTERS-IDXS-AND-ACCUMULATORS.
+           05 RECORDS-WRITTEN          PIC 9(7) COMP.
+           05 RECORDS-IN-ERROR         PIC 9(7) COMP.
+           05 RECORDS-READ             PIC 9(9) COMP.
+           05 WS-BASE-VISIT-CHARGE     PIC S9(9)V99 COMP-3.
+           05 WS-TOTAL-VISIT-CHARGE    PIC S9(9)V99 COMP-3.
+           05 WS-EQUIPMENT-COST        PIC S9(7)V99 COMP-3.
+           05 HOLD-EQUIPMENT-COST      PIC S9(7)V99 COMP-3.
+           05 ROW-SUB                  PIC 9(2).
+
+       01  MISC-WS-FLDS.
+           05 STR-LTH                  PIC 9(04) VALUE 0.
+           05 RETURN-CD                PIC S9(04) VALUE 0.
+           05 MORE-TABLE-ROWS          PIC X(01).
+              88 NO-MORE-TABLE-ROWS  VALUE "N".
+
+       01  FLAGS-AND-SWITCHES.
+           05 MORE-DATA-SW             PIC X(01) VALUE "Y".
+               88 NO-MORE-DATA VALUE "N".
+           05 ERROR-FOUND-SW           PIC X(01) VALUE "Y".
+               88 RECORD-ERROR-FOUND VALUE "Y".
+               88 VALID-RECORD  VALUE "N".
+
+       COPY ABENDREC.
+      ** QSAM FILE
+
+      ******************************************************************
+      ***** DB2 TABLE DCLGEN
+       01  DCLDIAG-CODES.
+           10 DIAG-CODE                      PIC X(05).
+           10 INS-TYPE                       PIC X(03).
+           10 COPAY                          PIC S9(4) COMP.
+           10 DEDUCTIBLE                     PIC S9(4) COMP.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT
+                   UNTIL NO-MORE-DATA OR TRAILER-REC.
+           PERFORM 999-CLEANUP THRU 999-EXIT.
+           MOVE +0 TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "******** BEGIN JOB OUTEDIT ********".
+           ACCEPT  WS-DATE FROM DATE.
+           INITIALIZE COUNTERS-IDXS-AND-ACCUMULATORS, WS-TRAILER-REC.
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+           PERFORM 900-READ-OUTDATA THRU 900-EXIT.
+           IF NO-MORE-DATA
+               MOVE "EMPTY INPUT FILE" TO ABEND-REASON
+               GO TO 1000-ABEND-RTN.
+       000-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+           PERFORM 300-FIELD-EDITS THRU 300-EXIT.
+
+           IF RECORD-ERROR-FOUND
+               ADD +1 TO RECORDS-IN-ERROR
+               PERFORM 710-WRITE-OUTERR THRU 710-EXIT
+           ELSE
+               ADD +1 TO RECORDS-WRITTEN
+               PERFORM 700-WRITE-OUTEDIT THRU 700-EXIT.
+
+           PERFORM 900-READ-OUTDATA THRU 900-EXIT.
+       100-EXIT.
+           EXIT.
+
+       300-FIELD-EDITS.
+           MOVE "N" TO ERROR-FOUND-SW IN FLAGS-AND-SWITCHES.
+           MOVE "300-FIELD-EDITS" TO PARA-NAME.
+      ******** Numeric fields
+           IF PATIENT-ID IN OUTPATIENT-VISIT-REC NOT NUMERIC
+              MOVE "*** NON-NUMERIC PATIENT-ID" TO
+              ERR-MSG IN OUTPATIENT-VISIT-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 300-EXIT.
+
+           IF VISIT-DTE IN OUTPATIENT-VISIT-REC = SPACES
+              MOVE "*** INVALID VISIT-DTE" TO
+              ERR-MSG IN OUTPATIENT-VISIT-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 300-EXIT.
+
+           CALL 'DTEVAL' USING VISIT-DTE, RETURN-CD.
+           IF RETURN-CD < 0
+              MOVE "*** BAD DATE VISIT-DTE" TO
+              ERR-MSG IN OUTPATIENT-VISIT-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 300-EXIT.
+
+           IF PRIMARY-DIAGNOSTIC-CODE IN OUTPATIENT-VISIT-REC = SPACES
+              MOVE "*** INVALID PRIMARY DIAGNOSTIC CODE" TO
+              ERR-MSG IN OUTPATIENT-VISIT-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 300-EXIT.
+
+           IF BASE-VISIT-CHARGE IN OUTPATIENT-VISIT-REC NOT NUMERIC
+              MOVE "*** INVALID BASE VISIT CHARGE" TO
+              ERR-MSG IN OUTPATIENT-VISIT-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 300-EXIT.
+
+           IF TOTAL-VISIT-CHARGE IN OUTPATIENT-VISIT-REC NOT NUMERIC
+              MOVE "*** INVALID TOTAL VISIT CHARGE" TO
+              ERR-MSG IN OUTPATIENT-VISIT-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 300-EXIT.
+
+           MOVE "Y" TO MORE-TABLE-ROWS.
+           PERFORM 350-CHECK-EQUIPMENT-CHARGES THRU 350-EXIT
+                  VARYING ROW-SUB FROM 1 BY 1 UNTIL
+                  NO-MORE-TABLE-ROWS OR ROW-SUB = 12.
+
+           IF VALID-RECORD
+              PERFORM 450-CROSS-FIELD-EDITS THRU 450-EXIT.
+
+       300-EXIT.
+           EXIT.
+
+       350-CHECK-EQUIPMENT-CHARGES.
+           IF EQUIPMENT-ID(ROW-SUB) = SPACES
+              MOVE "N" TO MORE-TABLE-ROWS
+              GO TO 350-EXIT.
+
+           IF EQUIPMENT-SHORT-DESC(ROW-SUB) = SPACES
+              MOVE "*** BLANK EQUIPMENT-SHORT-DESC" TO
+              ERR-MSG IN OUTPATIENT-VISIT-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 350-EXIT.
+
+           IF NOT VALID-CATEGORY(ROW-SUB)
+              MOVE "*** INVALID EQUIPMENT CATEGORY" TO
+              ERR-MSG IN OUTPATIENT-VISIT-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 350-EXIT.
+
+           IF EQUIPMENT-PRES-PHYS(ROW-SUB) = SPACES
+              MOVE "*** BLANK EQUIPMENT PRESCRIBING MD" TO
+              ERR-MSG IN OUTPATIENT-VISIT-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 350-EXIT.
+
+           IF EQUIPMENT-REASON-CDE(ROW-SUB) = SPACES
+              MOVE "*** BLANK EQUIPMENT REASON-CODE" TO
+              ERR-MSG IN OUTPATIENT-VISIT-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 350-EXIT.
+
+           IF EQUIPMENT-COST(ROW-SUB) IS NOT NUMERIC
+              MOVE "*** NON-NUMERIC EQUIPMENT COST" TO
+              ERR-MSG IN OUTPATIENT-VISIT-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 350-EXIT.
+
+           IF EQUIPMENT-COST(ROW-SUB) = 0
+              MOVE "*** NON-NUMERIC EQUIPMENT COST" TO
+              ERR-MSG IN OUTPATIENT-VISIT-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 350-EXIT.
+
+       350-EXIT.
+           EXIT.
+
+       450-CROSS-FIELD-EDITS.
+           MOVE "450-CROSS-FIELD-EDITS" TO PARA-NAME.
+           MOVE ZERO TO HOLD-EQUIPMENT-COST.
+           MOVE "Y"  TO MORE-TABLE-ROWS.
+           PERFORM 475-CHECK-EQUIP-CROSS-EDITS THRU 475-EXIT
+                  VARYING ROW-SUB FROM 1 BY 1 UNTIL
+                  NO-MORE-TABLE-ROWS OR ROW-SUB = 12.
+
+           COMPUTE TOTAL-VISIT-CHARGE =
+                      ( BASE-VISIT-CHARGE IN OUTPATIENT-VISIT-REC
+                       + HOLD-EQUIPMENT-COST ).
+
+           IF VALID-RECORD
+              PERFORM 500-CROSS-FILE-EDITS THRU 500-EXIT.
+
+       450-EXIT.
+           EXIT.
+
+       475-CHECK-EQUIP-CROSS-EDITS.
+           IF EQUIPMENT-ID(ROW-SUB) = SPACES
+              MOVE "N" TO MORE-TABLE-ROWS
+              GO TO 475-EXIT.
+
+           ADD EQUIPMENT-COST(ROW-SUB) TO HOLD-EQUIPMENT-COST.
+
+           IF DRIP(ROW-SUB) OR MONITOR(ROW-SUB)
+              IF EQUIPMENT-COST(ROW-SUB) < 19.75
+              MOVE "*** INSUFFICIENT MONITOR OR DRIP COST" TO
+              ERR-MSG IN OUTPATIENT-VISIT-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 475-EXIT.
+
+           IF HEATING-PAD(ROW-SUB) OR SCOPE(ROW-SUB)
+              IF EQUIPMENT-COST(ROW-SUB) < 30.01
+              MOVE "*** INSUFFICIENT HEATING PAD/SCOPE COST" TO
+              ERR-MSG IN OUTPATIENT-VISIT-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 475-EXIT.
+
+           IF AUTOCLAVE(ROW-SUB)
+              IF EQUIPMENT-COST(ROW-SUB) <  29.99
+              MOVE "*** INSUFFICIENT AUTOCLAVE COST" TO
+              ERR-MSG IN OUTPATIENT-VISIT-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 475-EXIT.
+
+       475-EXIT.
+           EXIT.
+
+       500-CROSS-FILE-EDITS.
+           MOVE "500-CROSS-FILE-EDITS" TO PARA-NAME.
+      ******** Call to VSAM file to read record
+           MOVE PATIENT-ID IN OUTPATIENT-VISIT-REC TO
+                  PATIENT-KEY.
+           READ PATMSTR.
+           IF  NOT RECORD-FOUND
+               MOVE "*** PATIENT NOT-FOUND ON MASTER FILE" TO
+               ERR-MSG IN OUTPATIENT-VISIT-REC-ERR
+               MOVE "Y" TO ERROR-FOUND-SW
+               GO TO 500-EXIT.
+
+      ******** See the REMARKS above -- PATIENT-TYPE's OUTPATIENT
+      ******** 88-level is VALUE "0" not "O", so this tests the
+      ******** negative (NOT INPATIENT) the same way PATLIST does
+      ******** rather than testing OUTPATIENT directly; the real fix
+      ******** belongs on the 88-level itself, not here.
+           IF INPATIENT IN PATIENT-MASTER-REC
+               MOVE "*** TRUE INPATIENT SUBMITTED TO OUTPATIENT FILE"
+               TO ERR-MSG IN OUTPATIENT-VISIT-REC-ERR
+               MOVE "Y" TO ERROR-FOUND-SW
+               GO TO 500-EXIT.
+
+           PERFORM 600-DB2-TABLE-EDITS THRU 600-EXIT.
+
+       500-EXIT.
+           EXIT.
+
+       600-DB2-TABLE-EDITS.
+           MOVE "600-DB2-TABLE-EDITS" TO PARA-NAME.
+           MOVE PRIMARY-DIAGNOSTIC-CODE TO
+                DIAG-CODE IN DCLDIAG-CODES.
+
+           EXEC SQL
+              SELECT DIAG_CODE INTO :DIAG-CODE
+              FROM DDS0001.DIAG_CODES
+              WHERE DIAG_CODE = :DIAG-CODE
+           END-EXEC.
+
+           IF SQLCODE = -811 OR 0
+               NEXT SENTENCE
+           ELSE
+           IF SQLCODE = +100
+               MOVE "*** DIAGNOSTIC CODE NOT-FOUND IN DIAG_CODES" TO
+               ERR-MSG IN OUTPATIENT-VISIT-REC-ERR
+               MOVE "Y" TO ERROR-FOUND-SW
+               move sqlcode to  EXPECTED-VAL
+               move PATIENT-ID IN OUTPATIENT-VISIT-REC
+                               to ACTUAL-VAL
+               WRITE SYSOUT-REC FROM ABEND-REC
+               GO TO 600-EXIT
+           ELSE
+           IF SQLCODE < 0
+               MOVE "*** FATAL DB2 ERROR" TO
+               ERR-MSG IN OUTPATIENT-VISIT-REC-ERR
+               MOVE "Y" TO ERROR-FOUND-SW
+               move sqlcode to  EXPECTED-VAL
+               move PATIENT-ID IN OUTPATIENT-VISIT-REC
+                               to ACTUAL-VAL
+               WRITE SYSOUT-REC FROM ABEND-REC
+               GO TO 1000-DB2-ERROR-RTN.
+
+       600-EXIT.
+           EXIT.
+
+       700-WRITE-OUTEDIT.
+           WRITE OUTPATIENT-VISIT-REC-EDIT
+               FROM OUTPATIENT-VISIT-REC.
+           ADD HOLD-EQUIPMENT-COST  TO WS-EQUIPMENT-COST.
+           ADD BASE-VISIT-CHARGE IN OUTPATIENT-VISIT-REC
+                                 TO WS-BASE-VISIT-CHARGE.
+           ADD TOTAL-VISIT-CHARGE  TO WS-TOTAL-VISIT-CHARGE.
+       700-EXIT.
+           EXIT.
+
+       710-WRITE-OUTERR.
+           MOVE OUTPATIENT-VISIT-REC TO REST-OF-REC.
+           WRITE OUTPATIENT-VISIT-REC-ERR.
+       710-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT OUTDATA.
+           OPEN OUTPUT OUTEDIT-FILE, OUTERR.
+           OPEN OUTPUT SYSOUT.
+           OPEN I-O PATMSTR.
+       800-EXIT.
+           EXIT.
+
+       850-CLOSE-FILES.
+           MOVE "850-CLOSE-FILES" TO PARA-NAME.
+           CLOSE OUTDATA,
+                 OUTEDIT-FILE, SYSOUT, OUTERR,
+                 PATMSTR.
+       850-EXIT.
+           EXIT.
+
+       900-READ-OUTDATA.
+           READ OUTDATA INTO OUTPATIENT-VISIT-REC
+               AT END MOVE "N" TO MORE-DATA-SW
+               GO TO 900-EXIT
+           END-READ.
+           MOVE "N" TO ERROR-FOUND-SW.
+           ADD +1 TO RECORDS-READ.
+       900-EXIT.
+           EXIT.
+
+       999-CLEANUP.
+           MOVE "999-CLEANUP" TO PARA-NAME.
+           IF NOT TRAILER-REC
+               MOVE "** INVALID FILE - NO TRAILER REC" TO ABEND-REASON
+               GO TO 1000-ABEND-RTN.
+
+           MOVE OUTPATIENT-VISIT-REC-DATA TO WS-TRAILER-REC.
+           ADD +1 TO RECORDS-WRITTEN.
+           IF RECORDS-READ NOT EQUAL TO IN-RECORD-COUNT
+               MOVE "** INVALID FILE - # RECORDS OUT OF BALANCE"
+                                     TO ABEND-REASON
+               MOVE RECORDS-READ     TO ACTUAL-VAL
+               MOVE IN-RECORD-COUNT  TO EXPECTED-VAL
+               WRITE SYSOUT-REC FROM ABEND-REC
+               DISPLAY "** RECORDS READ **"
+               DISPLAY RECORDS-READ
+               DISPLAY "** RECORD-IN EXPECTED **"
+               DISPLAY  IN-RECORD-COUNT
+               GO TO 1000-ABEND-RTN.
+
+           MOVE "T" TO PATIENT-RECORD-TYPE.
+           MOVE RECORDS-WRITTEN TO IN-RECORD-COUNT.
+           MOVE WS-BASE-VISIT-CHARGE  TO IN-BASE-VISIT-CHARGE.
+           MOVE WS-TOTAL-VISIT-CHARGE TO IN-TOTAL-VISIT-CHARGE.
+           MOVE WS-EQUIPMENT-COST TO IN-EQUIPMENT-CHARGES.
+           WRITE OUTPATIENT-VISIT-REC-EDIT FROM WS-TRAILER-REC.
+
+           PERFORM 850-CLOSE-FILES THRU 850-EXIT.
+
+           DISPLAY "** RECORDS READ **".
+           DISPLAY RECORDS-READ.
+           DISPLAY "** RECORD-IN EXPECTED **".
+           DISPLAY  IN-RECORD-COUNT.
+           DISPLAY "** RECORDS WRITTEN **".
+           DISPLAY  RECORDS-WRITTEN.
+           DISPLAY "** ERROR RECORDS FOUND **".
+           DISPLAY  RECORDS-IN-ERROR.
+
+           DISPLAY "******** NORMAL END OF JOB OUTEDIT ********".
+       999-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+           PERFORM 850-CLOSE-FILES THRU 850-EXIT.
+           DISPLAY "*** ABNORMAL END OF JOB- OUTEDIT ***" UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
+
+       1000-DB2-ERROR-RTN.
+      ************************************************************
+      *       ERROR TRAPPING ROUTINE FOR INVALID SQLCODES        *
+      ************************************************************
+
+            DISPLAY '**** WE HAVE A SERIOUS PROBLEM HERE *****'.
+            DISPLAY '999-ERROR-TRAP-RTN '.
+            MULTIPLY SQLCODE BY -1 GIVING SQLCODE.
+            DISPLAY 'SQLCODE ==> ' SQLCODE.
+            DISPLAY SQLCA.
+            DISPLAY SQLERRM.
+            EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
+            EXEC SQL ROLLBACK WORK END-EXEC.
+            GO TO 1000-ABEND-RTN.
