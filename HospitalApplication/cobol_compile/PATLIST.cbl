@@ -764,6 +764,32 @@
               PERFORM 795-WRITE-PATERR THRU 795-EXIT
               GO TO 740-EXIT.
 
+      ***** MARITAL-STATUS AND FCON-RELATIONSHIP HAVE CARRIED 88-LEVEL
+      ***** VALID- CONDITIONS ON PATPERSN SINCE THE COPYBOOK WAS
+      ***** BUILT, BUT NEITHER WAS EVER ACTUALLY TESTED -- A BAD CODE
+      ***** JUST RODE THROUGH TO THIS REPORT.
+           IF NOT VALID-STATUS IN PATIENT-PERSONAL-MASTER-REC
+              OR NOT VALID-RELS IN PATIENT-PERSONAL-MASTER-REC
+              MOVE "** INVALID MARITAL-STATUS/FCON-RELATIONSHIP" TO
+                   ERR-MSG-PAT
+              MOVE INPATIENT-DAILY-REC-SRCH TO
+                   REST-OF-PAT-REC
+              PERFORM 795-WRITE-PATERR THRU 795-EXIT
+              GO TO 740-EXIT.
+
+      ***** A SINGLE PATIENT'S FAMILY-CONTACT CANNOT BE FILED AS A
+      ***** SPOUSE -- BOTH CODES ARE INDIVIDUALLY VALID, BUT THE
+      ***** COMBINATION IS ILLOGICAL AND WORTH A REJECT RATHER THAN
+      ***** LETTING IT REACH THE REPORT.
+           IF SINGLE IN PATIENT-PERSONAL-MASTER-REC
+              AND SPOUSE IN PATIENT-PERSONAL-MASTER-REC
+              MOVE "** SINGLE PATIENT WITH SPOUSE FAMILY-CONTACT" TO
+                   ERR-MSG-PAT
+              MOVE INPATIENT-DAILY-REC-SRCH TO
+                   REST-OF-PAT-REC
+              PERFORM 795-WRITE-PATERR THRU 795-EXIT
+              GO TO 740-EXIT.
+
            MOVE LAST-NAME TO LAST-NAME-O
            MOVE MIDINIT TO MIDINIT-O
            MOVE FIRST-NAME TO FIRST-NAME-O
