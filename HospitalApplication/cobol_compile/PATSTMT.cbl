@@ -0,0 +1,318 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PATSTMT.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          THIS PROGRAM PRODUCES THE PATIENT-FACING STATEMENT
+      *          MAILED AFTER DISCHARGE.  IT JOINS PATMSTR (CHARGES,
+      *          COPAY, DIAGNOSTIC-CODE-PRIMARY), PATINS (CARRIER-NAME,
+      *          INSURED-NAME, ADDRESS-CLAIMS), AND PATPERSN (HOME-
+      *          ADDRESS, OR RESPONSIBLE-PARTY WHEN THE PATIENT IS A
+      *          MINOR) TO SHOW CHARGES, INSURANCE-PAID AMOUNT, AND
+      *          BALANCE DUE.  PATLIST'S WS-PATIENT-RPT-REC
+      *          REMAINS THE INTERNAL OPERATIONS REPORT -- THIS IS A
+      *          SEPARATE, MAILABLE OUTPUT.
+      *
+      ******************************************************************
+
+               VSAM MASTER FILES       -   DDS0001.PATMASTR
+                                            DDS0001.PATINS
+                                            DDS0001.PATPERSN
+
+               OUTPUT FILE PRODUCED    -   DDS0001.PATSTMT
+
+               DUMP FILE               -   SYSOUT
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PATSTMT
+           ASSIGN TO UT-S-PATSTMT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PATMSTR
+                  ASSIGN       to PATMSTR
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is SEQUENTIAL
+                  RECORD KEY   is PATIENT-KEY
+                  FILE STATUS  is PATMSTR-STATUS.
+
+           SELECT PATINS
+                  ASSIGN       to PATINS
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is RANDOM
+                  RECORD KEY   is PATINS-KEY
+                  FILE STATUS  is PATINS-STATUS.
+
+           SELECT PATPERSN
+                  ASSIGN       to PATPERSN
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is RANDOM
+                  RECORD KEY   is PATPERSN-KEY
+                  FILE STATUS  is PATPERSN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-Rec.
+       01  SYSOUT-REC  PIC X(130).
+
+       FD  PATSTMT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PATSTMT-REC.
+       01  PATSTMT-REC PIC X(80).
+
+       FD  PATMSTR
+           RECORD CONTAINS 2964 CHARACTERS
+           DATA RECORD IS PATIENT-MASTER-REC.
+       01  PATMSTR-REC.
+           05 PATIENT-KEY      PIC X(06).
+           05 FILLER           PIC X(2958).
+
+       FD  PATINS
+           RECORD CONTAINS 702 CHARACTERS
+           DATA RECORD IS PATINS-REC.
+       01  PATINS-REC.
+           05 PATINS-KEY      PIC X(06).
+           05 FILLER          PIC X(696).
+
+       FD  PATPERSN
+           RECORD CONTAINS 526 CHARACTERS
+           DATA RECORD IS PATPERSN-REC.
+       01  PATPERSN-REC.
+           05 PATPERSN-KEY    PIC X(06).
+           05 FILLER          PIC X(520).
+
+      ** QSAM FILE
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  PATMSTR-STATUS          PIC X(2).
+               88 RECORD-FOUND    VALUE "00".
+           05  PATINS-STATUS           PIC X(2).
+               88 PATINS-FOUND    VALUE "00".
+           05  PATPERSN-STATUS         PIC X(2).
+               88 PATPERSN-FOUND  VALUE "00".
+           05  OFCODE                  PIC X(2).
+               88 CODE-WRITE    VALUE SPACES.
+
+      ** VSAM FILE
+       COPY PATMSTR.
+       COPY PATINS.
+       COPY PATPERSN.
+
+       01  WS-STMT-NAME-LINE.
+           05  FILLER           PIC X(10) VALUE "STATEMENT ".
+           05  FILLER           PIC X(4)  VALUE "FOR ".
+           05  STMT-NAME        PIC X(30).
+           05  FILLER           PIC X(36) VALUE SPACES.
+
+       01  WS-STMT-ADDR-LINE.
+           05  STMT-STREET      PIC X(30).
+           05  FILLER           PIC X(2) VALUE SPACES.
+           05  STMT-CITY        PIC X(20).
+           05  FILLER           PIC X(1) VALUE SPACES.
+           05  STMT-STATE       PIC X(2).
+           05  FILLER           PIC X(1) VALUE SPACES.
+           05  STMT-ZIP         PIC X(9).
+           05  FILLER           PIC X(15) VALUE SPACES.
+
+       01  WS-STMT-CARRIER-LINE.
+           05  FILLER           PIC X(16) VALUE "INSURED THROUGH ".
+           05  STMT-CARRIER     PIC X(30).
+           05  FILLER           PIC X(34) VALUE SPACES.
+
+       01  WS-STMT-DIAG-LINE.
+           05  FILLER           PIC X(21) VALUE "PRIMARY DIAG CODE:   ".
+           05  STMT-DIAG-CODE   PIC X(5).
+           05  FILLER           PIC X(54) VALUE SPACES.
+
+       01  WS-STMT-AMOUNT-LINE.
+           05  FILLER           PIC X(20) VALUE "TOTAL CHARGES:      ".
+           05  STMT-TOT-CHARGES PIC $$$,$$9.99.
+           05  FILLER           PIC X(50) VALUE SPACES.
+
+       01  WS-STMT-PAID-LINE.
+           05  FILLER           PIC X(20) VALUE "INSURANCE PAID:     ".
+           05  STMT-INS-PAID    PIC $$$,$$9.99.
+           05  FILLER           PIC X(50) VALUE SPACES.
+
+       01  WS-STMT-BALANCE-LINE.
+           05  FILLER           PIC X(20) VALUE "BALANCE DUE:        ".
+           05  STMT-BALANCE-DUE PIC $$$,$$9.99.
+           05  FILLER           PIC X(50) VALUE SPACES.
+
+       01  WS-STMT-BLANK-LINE   PIC X(80) VALUE SPACES.
+
+       01  MISC-WS-FLDS.
+           05  MORE-DATA-SW            PIC X(1) VALUE "Y".
+               88 NO-MORE-DATA  VALUE "N".
+           05  WS-TOTAL-CHARGES        PIC 9(7)V99.
+           05  WS-PATIENT-RESP         PIC 9(7)V99.
+           05  WS-INSURANCE-PAID       PIC 9(7)V99.
+
+       COPY ABENDREC.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT
+                   UNTIL NO-MORE-DATA.
+           PERFORM 900-CLEANUP THRU 900-EXIT.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "******** BEGIN JOB PATSTMT ********".
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+
+           READ PATMSTR INTO PATIENT-MASTER-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       000-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+      ****** ONLY DISCHARGED PATIENTS GET A MAILED STATEMENT
+           IF DATE-DISCHARGE IN PATIENT-MASTER-REC NOT = SPACES
+               PERFORM 200-BUILD-STATEMENT THRU 200-EXIT.
+
+           READ PATMSTR INTO PATIENT-MASTER-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       100-EXIT.
+           EXIT.
+
+       200-BUILD-STATEMENT.
+           MOVE "200-BUILD-STATEMENT" TO PARA-NAME.
+           MOVE PATIENT-ID IN PATIENT-MASTER-REC TO
+               PATINS-KEY, PATPERSN-KEY.
+
+           READ PATINS INTO PATIENT-INSURANCE.
+           IF NOT PATINS-FOUND
+               MOVE "*** PATIENT NOT ON PATINS" TO ABEND-REASON
+               MOVE PATIENT-ID IN PATIENT-MASTER-REC TO ACTUAL-VAL
+               WRITE SYSOUT-REC FROM ABEND-REC
+               GO TO 200-EXIT.
+
+           READ PATPERSN INTO PATIENT-PERSONAL-MASTER-REC.
+           IF NOT PATPERSN-FOUND
+               MOVE "*** PATIENT NOT ON PATPERSN" TO ABEND-REASON
+               MOVE PATIENT-ID IN PATIENT-MASTER-REC TO ACTUAL-VAL
+               WRITE SYSOUT-REC FROM ABEND-REC
+               GO TO 200-EXIT.
+
+           PERFORM 250-CALC-BALANCE THRU 250-EXIT.
+           PERFORM 700-WRITE-STMT THRU 700-EXIT.
+       200-EXIT.
+           EXIT.
+
+      ****** PATIENT'S COPAY IS THE ONLY PATIENT-RESPONSIBILITY AMOUNT
+      ****** CARRIED ON PATMSTR -- WHATEVER'S LEFT OF PATIENT-TOT-AMT
+      ****** IS TREATED AS ALREADY PAID BY THE CARRIER.
+       250-CALC-BALANCE.
+           MOVE "250-CALC-BALANCE" TO PARA-NAME.
+           MOVE PATIENT-TOT-AMT TO WS-TOTAL-CHARGES.
+           IF COPAY IN PATIENT-MASTER-REC < ZERO
+               MOVE ZERO TO WS-PATIENT-RESP
+           ELSE
+               MOVE COPAY IN PATIENT-MASTER-REC TO WS-PATIENT-RESP.
+
+           IF WS-PATIENT-RESP > WS-TOTAL-CHARGES
+               MOVE WS-TOTAL-CHARGES TO WS-PATIENT-RESP.
+
+           SUBTRACT WS-PATIENT-RESP FROM WS-TOTAL-CHARGES
+               GIVING WS-INSURANCE-PAID.
+       250-EXIT.
+           EXIT.
+
+      ****** A MINOR'S STATEMENT IS ADDRESSED TO THE RESPONSIBLE PARTY
+      ****** INSTEAD OF THE PATIENT.  RESPONSIBLE-PARTY HAS NO NAME
+      ****** FIELD OF ITS OWN (JUST SSN/OCCUPATION/EMPLOYER/CITY/ST/
+      ****** ZIP), SO THE EMPLOYER IS THE CLOSEST THING TO AN
+      ****** ADDRESSEE AND THE STATEMENT GOES OUT "C/O" IT.
+       700-WRITE-STMT.
+           MOVE "700-WRITE-STMT" TO PARA-NAME.
+           IF MINOR-INDICATOR = "Y"
+               MOVE SPACES             TO STMT-NAME
+               STRING "C/O " DELIMITED BY SIZE
+                      EMPLOYER IN RESPONSIBLE-PARTY DELIMITED BY SIZE
+                      INTO STMT-NAME
+               MOVE SPACES             TO STMT-STREET
+               MOVE CITY IN RESPONSIBLE-PARTY TO STMT-CITY
+               MOVE ST IN RESPONSIBLE-PARTY   TO STMT-STATE
+               MOVE ZIP IN RESPONSIBLE-PARTY  TO STMT-ZIP
+           ELSE
+               MOVE PATIENT-NAME        TO STMT-NAME
+               MOVE STREET IN HOME-ADDRESS TO STMT-STREET
+               MOVE CITY IN HOME-ADDRESS   TO STMT-CITY
+               MOVE STATE IN HOME-ADDRESS  TO STMT-STATE
+               MOVE POSTAL-CODE IN HOME-ADDRESS TO STMT-ZIP.
+
+           MOVE CARRIER-NAME IN INS-COMPANY-PRIMARY TO STMT-CARRIER.
+           MOVE DIAGNOSTIC-CODE-PRIMARY IN PATIENT-MASTER-REC
+                TO STMT-DIAG-CODE.
+           MOVE WS-TOTAL-CHARGES    TO STMT-TOT-CHARGES.
+           MOVE WS-INSURANCE-PAID   TO STMT-INS-PAID.
+           MOVE WS-PATIENT-RESP     TO STMT-BALANCE-DUE.
+
+           WRITE PATSTMT-REC FROM WS-STMT-NAME-LINE.
+           WRITE PATSTMT-REC FROM WS-STMT-ADDR-LINE.
+           WRITE PATSTMT-REC FROM WS-STMT-CARRIER-LINE.
+           WRITE PATSTMT-REC FROM WS-STMT-DIAG-LINE.
+           WRITE PATSTMT-REC FROM WS-STMT-AMOUNT-LINE.
+           WRITE PATSTMT-REC FROM WS-STMT-PAID-LINE.
+           WRITE PATSTMT-REC FROM WS-STMT-BALANCE-LINE.
+           WRITE PATSTMT-REC FROM WS-STMT-BLANK-LINE.
+       700-EXIT.
+           EXIT.
+
+       750-CLOSE-FILES.
+           MOVE "750-CLOSE-FILES" TO PARA-NAME.
+           CLOSE PATMSTR, PATINS, PATPERSN, PATSTMT, SYSOUT.
+       750-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT PATMSTR, PATINS, PATPERSN.
+           OPEN OUTPUT PATSTMT, SYSOUT.
+       800-EXIT.
+           EXIT.
+
+       900-CLEANUP.
+           MOVE "900-CLEANUP" TO PARA-NAME.
+           PERFORM 750-CLOSE-FILES THRU 750-EXIT.
+           DISPLAY "******** NORMAL END OF JOB PATSTMT ********".
+       900-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+           PERFORM 750-CLOSE-FILES THRU 750-EXIT.
+           DISPLAY "*** ABNORMAL END OF JOB-PATSTMT ***" UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
