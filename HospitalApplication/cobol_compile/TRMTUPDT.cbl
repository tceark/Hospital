@@ -29,6 +29,21 @@
                   RECORD KEY   is PATIENT-KEY
                   FILE STATUS  is PATMSTR-STATUS.
 
+           SELECT LABOVFL
+           ASSIGN TO UT-S-LABOVFL
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS OVFCODE.
+
+           SELECT PATAUDIT
+           ASSIGN TO UT-S-PATAUDIT
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS AUDCODE.
+
+           SELECT PATDIAG
+           ASSIGN TO UT-S-PATDIAG
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS DGOCODE.
+
        DATA DIVISION.
        FILE SECTION.
        FD  SYSOUT
@@ -63,6 +78,34 @@
            05 PATIENT-KEY      PIC X(06).
            05 FILLER           PIC X(2958).
 
+      ***** CHARGES THAT DON'T FIT IN THE 20-SLOT PATMSTR TABLES SPILL
+      ***** INTO THIS FILE INSTEAD OF OVERWRITING SLOT 20
+       FD  LABOVFL
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 75 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS LABOVFL-REC.
+       01  LABOVFL-REC PIC X(75).
+
+      ***** BEFORE/AFTER IMAGE OF EVERY PATMSTR REWRITE
+       FD  PATAUDIT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 5948 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PATAUDIT-REC.
+       01  PATAUDIT-REC PIC X(5948).
+
+      ***** 4TH+ DIAGNOSIS CODE FOR A PATIENT
+       FD  PATDIAG
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 27 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PATDIAG-REC.
+       01  PATDIAG-REC PIC X(27).
+
       ** QSAM FILE
        WORKING-STORAGE SECTION.
 
@@ -84,9 +127,21 @@
                88 PATMSTR-NOT-FOUND    VALUE "23".
            05  TRTMNT-CODE    PIC X(2).
                88 CODE-WRITE    VALUE SPACES.
+           05  OVFCODE                 PIC X(2).
+               88 CODE-WRITE    VALUE SPACES.
+           05  AUDCODE                 PIC X(2).
+               88 CODE-WRITE    VALUE SPACES.
+           05  DGOCODE                 PIC X(2).
+               88 CODE-WRITE    VALUE SPACES.
 
        COPY TREATMNT.
 
+       COPY CHGOVFL.
+
+       COPY PATAUDIT.
+
+       COPY PATDIAG.
+
        01  WS-TRAILER-REC.
            05  FILLER                   PIC X(1).
            05  IN-RECORD-COUNT          PIC 9(9).
@@ -160,6 +215,8 @@
               88 NO-MORE-LABS   VALUE "N".
            05 CURRENT-ROW-SW          PIC X(1).
               88 CURRENT-ROW    VALUE "Y".
+           05 WS-TABLE-OVERFLOW-SW    PIC X(1) VALUE "N".
+              88 TABLE-OVERFLOW VALUE "Y".
            05  HOLD-DIAGNOSTIC-CODE-PRIMARY      PIC X(05).
            05  HOLD-DIAGNOSTIC-CODE-SECONDARY    PIC X(05).
            05  HOLD-DIAGNOSTIC-CODE-TERTIARY     PIC X(05).
@@ -182,7 +239,11 @@
            ACCEPT  WS-DATE FROM DATE.
            OPEN INPUT TRMTSRCH-FILE.
            OPEN I-O PATMSTR.
-           OPEN OUTPUT SYSOUT.
+           OPEN OUTPUT SYSOUT, LABOVFL, PATAUDIT.
+      ***** PATDIAG IS ALSO WRITTEN BY DALYUPDT EARLIER IN THE NIGHTLY
+      ***** CHAIN -- EXTEND SO THIS STEP ADDS TO THAT FILE INSTEAD OF
+      ***** TRUNCATING IT.
+           OPEN EXTEND PATDIAG.
 
       *  Remember to move "NO" to IFCODE if the input file is AT END
            READ TRMTSRCH-FILE INTO INPATIENT-TREATMENT-REC
@@ -299,19 +360,43 @@
               WRITE SYSOUT-REC
               GO TO 400-EXIT.
 
+      ***** SAVE THE BEFORE-IMAGE BEFORE THIS PARAGRAPH CHANGES
+      ***** ANYTHING
+           MOVE PATIENT-MASTER-REC TO AUDIT-BEFORE-IMAGE.
+
            ADD WS-ANCILLARY-CHARGES, WS-MEDICATION-CHARGES,
                WS-PHARMACY-CHARGES TO PATIENT-TOT-AMT.
 
-           PERFORM 425-POSITION-PAT-TABLE-IDX THRU 425-EXIT.
+           MOVE "N" TO CURRENT-ROW-SW.
+           MOVE "N" TO WS-TABLE-OVERFLOW-SW.
+           PERFORM 425-POSITION-PAT-TABLE-IDX THRU 425-EXIT
+                  VARYING PAT-SUB FROM 1 BY 1 UNTIL
+                  PAT-SUB > 20 OR
+                  CURRENT-ROW.
 
-           ADD WS-LABTEST-CHARGES, WS-VENIPUNCTURE-CHARGES
-                            GIVING TEST-CHARGES (PAT-SUB).
+           IF NOT CURRENT-ROW
+               MOVE "Y" TO WS-TABLE-OVERFLOW-SW
+               MOVE 20 TO PAT-SUB.
+
+           IF TABLE-OVERFLOW
+               PERFORM 440-WRITE-LAB-OVERFLOW THRU 440-EXIT
+           ELSE
+               ADD WS-LABTEST-CHARGES, WS-VENIPUNCTURE-CHARGES
+                                GIVING TEST-CHARGES (PAT-SUB)
+               MOVE HOLD-LAB-TEST-ID    TO LAB-TEST-S-ID(PAT-SUB)
+               MOVE HOLD-SHORT-DESC-ID  TO TEST-SHORT-S-DESC(PAT-SUB)
+               MOVE WS-DATE             TO LAB-TEST-DATE(PAT-SUB)
+           END-IF.
 
            PERFORM 500-RECONCILE-DIAGNOSTIC-CODES THRU 500-EXIT.
 
-           MOVE HOLD-LAB-TEST-ID          TO LAB-TEST-S-ID(PAT-SUB).
-           MOVE HOLD-SHORT-DESC-ID        TO TEST-SHORT-S-DESC(PAT-SUB).
-           MOVE WS-DATE                   TO LAB-TEST-DATE(PAT-SUB).
+      ***** WRITE THE BEFORE/AFTER AUDIT RECORD AHEAD OF THE REWRITE
+      ***** SO WE CAN RECONSTRUCT HOW THE BALANCE GOT HERE
+           MOVE PATIENT-ID IN PATIENT-MASTER-REC TO AUDIT-PATIENT-KEY.
+           MOVE WS-DATE                          TO AUDIT-DATE.
+           MOVE "TRMTUPDT"                       TO AUDIT-PROGRAM-ID.
+           MOVE PATIENT-MASTER-REC               TO AUDIT-AFTER-IMAGE.
+           WRITE PATAUDIT-REC FROM PATMSTR-AUDIT-REC.
 
            REWRITE PATMSTR-REC FROM PATIENT-MASTER-REC
              INVALID KEY
@@ -331,6 +416,25 @@
        425-EXIT.
            EXIT.
 
+       440-WRITE-LAB-OVERFLOW.
+           MOVE "440-WRITE-LAB-OVERFLOW" TO PARA-NAME.
+           MOVE "L"                   TO OVFL-RECORD-TYPE.
+           MOVE HOLD-PATIENT-ID       TO OVFL-PATIENT-ID.
+           MOVE HOLD-LAB-TEST-ID      TO OVFL-ITEM-ID.
+           MOVE WS-DATE               TO OVFL-ITEM-DATE.
+           MOVE HOLD-DIAGNOSTIC-CODE-PRIMARY TO OVFL-DIAG-CODE.
+           MOVE HOLD-SHORT-DESC-ID    TO OVFL-SHORT-DESC.
+           ADD WS-LABTEST-CHARGES, WS-VENIPUNCTURE-CHARGES
+                            GIVING OVFL-CHARGES.
+           WRITE LABOVFL-REC FROM CHARGE-OVERFLOW-REC.
+
+           MOVE "*** LAB CHARGES TABLE FULL - ROUTED TO OVERFLOW"
+                TO ABEND-REASON.
+           MOVE HOLD-PATIENT-ID TO ACTUAL-VAL.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+       440-EXIT.
+           EXIT.
+
        500-RECONCILE-DIAGNOSTIC-CODES.
            MOVE "300-RECONCILE-DIAGNOSTIC-CODES" TO PARA-NAME.
 
@@ -352,28 +456,15 @@
               MOVE DIAG-CDE(ROW-SUB) TO DIAGNOSTIC-CODE-TERTIARY
               GO TO 500-EXIT
            ELSE
-              MOVE "NEW PATIENT DIAGNOSTIC CODES:" TO
-                PATIENT-ADMIT-COMMENTS.
-              EVALUATE CURRENT-NEW-DIAG
-              WHEN 0
-                MOVE DIAG-CDE(ROW-SUB)
-                        TO PATIENT-ADMIT-COMMENTS(30:5)
-              WHEN 1
-                MOVE DIAG-CDE(ROW-SUB)
-                        TO PATIENT-ADMIT-COMMENTS(37:5)
-              WHEN 2
-                MOVE DIAG-CDE(ROW-SUB)
-                        TO PATIENT-ADMIT-COMMENTS(44:5)
-               WHEN 3
-                MOVE DIAG-CDE(ROW-SUB)
-                        TO PATIENT-ADMIT-COMMENTS(51:5)
-              WHEN 4
-                MOVE DIAG-CDE(ROW-SUB)
-                        TO PATIENT-ADMIT-COMMENTS(58:5)
-              WHEN 5
-                MOVE DIAG-CDE(ROW-SUB)
-                        TO PATIENT-ADMIT-COMMENTS(65:5)
-              END-EVALUATE.
+      ***** PRIMARY/SECONDARY/TERTIARY ARE ALL FULL - APPEND TO THE
+      ***** PATDIAG OVERFLOW FILE INSTEAD OF CLOBBERING THE ADMIT
+      ***** COMMENTS
+              MOVE PATIENT-ID IN PATIENT-MASTER-REC
+                   TO DIAG-OVFL-PATIENT-ID
+              MOVE WS-DATE TO DIAG-OVFL-DATE
+              MOVE "TRMTUPDT" TO DIAG-OVFL-SOURCE-PROGRAM
+              MOVE DIAG-CDE(ROW-SUB) TO DIAG-OVFL-CODE
+              WRITE PATDIAG-REC FROM PATIENT-DIAG-OVFL-REC.
 
        500-EXIT.
            EXIT.
@@ -383,7 +474,7 @@
            MOVE "700-CLOSE-FILES" TO PARA-NAME.
       *  Code the statement to close all files
            CLOSE TRMTSRCH-FILE,
-                  SYSOUT, PATMSTR.
+                  SYSOUT, PATMSTR, LABOVFL, PATAUDIT, PATDIAG.
        700-EXIT.
            EXIT.
 
