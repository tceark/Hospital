@@ -0,0 +1,290 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ADMDISCH.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          PATIENT ADMISSION/DISCHARGE MAINTENANCE.  ADMDTXN
+      *          CARRIES ONE TRANSACTION PER ADMISSION OR DISCHARGE
+      *          (ADMDTXN-TYPE OF "A" OR "D").  AN "A" TRANSACTION
+      *          WRITES A BRAND-NEW PATIENT-MASTER-REC TO PATMSTR; A
+      *          "D" TRANSACTION STAMPS DATE-DISCHARGE ON THE EXISTING
+      *          PATMSTR ROW AND APPENDS A PATHIST ROW SO READMCHK HAS
+      *          SOMETHING TO CHECK FUTURE ADMISSIONS AGAINST --
+      *          COMPLETING THE PATHIST FEED THAT WAS DEFERRED UNTIL
+      *          DISCHARGE PROCESSING COULD APPEND TO IT.
+      *
+      ******************************************************************
+
+               TRANSACTION INPUT FILE  -   DDS0001.ADMDTXN
+
+               HISTORY FILE             -   DDS0001.PATHIST
+
+               VSAM MASTER FILE         -   DDS0001.PATMASTR
+
+               DUMP FILE                -   SYSOUT
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT ADMDTXN
+           ASSIGN TO UT-S-ADMDTXN
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS ATFCODE.
+
+           SELECT PATHIST
+           ASSIGN TO UT-S-PATHIST
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS PHFCODE.
+
+           SELECT PATMSTR
+                  ASSIGN       to PATMSTR
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is RANDOM
+                  RECORD KEY   is PATIENT-KEY
+                  FILE STATUS  is PATMSTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC PIC X(80).
+
+      ***** ONE ADMISSION OR DISCHARGE TRANSACTION PER RECORD
+      ***** FORMAT IS SHARED WITH HL7ADT VIA COPY ADMDTXN SO
+      ***** BOTH PROGRAMS AGREE ON THE LAYOUT
+       FD  ADMDTXN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 24 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS ADMDTXN-REC-DATA.
+       01  ADMDTXN-REC-DATA PIC X(24).
+
+       FD  PATHIST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 42 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PATHIST-REC.
+       01  PATHIST-REC PIC X(42).
+
+       FD  PATMSTR
+           RECORD CONTAINS 2964 CHARACTERS
+           DATA RECORD IS PATIENT-MASTER-REC.
+       01  PATMSTR-REC.
+           05 PATIENT-KEY      PIC X(06).
+           05 FILLER           PIC X(2958).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  ATFCODE                 PIC X(2).
+               88 CODE-READ     VALUE SPACES.
+               88 NO-MORE-DATA  VALUE "10".
+           05  PHFCODE                 PIC X(2).
+               88 CODE-WRITE-HIST VALUE SPACES.
+           05  PATMSTR-STATUS          PIC X(2).
+               88 RECORD-FOUND         VALUE "00".
+               88 PATMSTR-NOT-FOUND    VALUE "23".
+               88 DUPLICATE-KEY        VALUE "22".
+
+       01  WS-SWITCHES.
+           05  MORE-DATA-SW            PIC X(1) VALUE "Y".
+               88 MORE-DATA            VALUE "Y".
+
+       01  WS-DATE                     PIC 9(6).
+       01  WS-FMT-DATE.
+           05  FMT-CENTURY             PIC X(2) VALUE "20".
+           05  FMT-YY                  PIC 9(2).
+           05  FMT-DASH1               PIC X VALUE "-".
+           05  FMT-MM                  PIC 9(2).
+           05  FMT-DASH2               PIC X VALUE "-".
+           05  FMT-DD                  PIC 9(2).
+
+       01  COUNTERS-AND-ACCUMULATORS.
+           05  RECORDS-READ            PIC S9(9) COMP.
+           05  NBR-ADMITTED            PIC S9(7) COMP.
+           05  NBR-DISCHARGED          PIC S9(7) COMP.
+           05  ERROR-RECS              PIC S9(9) COMP.
+
+       COPY PATMSTR.
+       COPY PATHIST.
+       COPY ADMDTXN.
+       COPY ABENDREC.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT
+                   UNTIL NO-MORE-DATA.
+           PERFORM 900-CLEANUP THRU 900-EXIT.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "******** BEGIN JOB ADMDISCH ********".
+           INITIALIZE COUNTERS-AND-ACCUMULATORS.
+           ACCEPT WS-DATE FROM DATE.
+           PERFORM 110-FORMAT-DATE THRU 110-EXIT.
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+
+           READ ADMDTXN INTO ADMDTXN-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       000-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+           ADD 1 TO RECORDS-READ.
+
+           IF ADMIT-TXN
+               PERFORM 200-PROCESS-ADMIT THRU 200-EXIT
+           ELSE
+           IF DISCHARGE-TXN
+               PERFORM 300-PROCESS-DISCHARGE THRU 300-EXIT
+           ELSE
+               ADD 1 TO ERROR-RECS
+               MOVE "*** UNKNOWN ADMDTXN-TYPE ON TRANSACTION"
+                    TO ABEND-REASON
+               WRITE SYSOUT-REC FROM ABEND-REC.
+
+           READ ADMDTXN INTO ADMDTXN-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       100-EXIT.
+           EXIT.
+
+       110-FORMAT-DATE.
+           MOVE "110-FORMAT-DATE" TO PARA-NAME.
+           MOVE WS-DATE(1:2) TO FMT-YY.
+           MOVE WS-DATE(3:2) TO FMT-MM.
+           MOVE WS-DATE(5:2) TO FMT-DD.
+       110-EXIT.
+           EXIT.
+
+       200-PROCESS-ADMIT.
+           MOVE "200-PROCESS-ADMIT" TO PARA-NAME.
+           MOVE ADMDTXN-PATIENT-ID TO PATIENT-KEY.
+           READ PATMSTR INTO PATIENT-MASTER-REC
+               INVALID KEY
+               NEXT SENTENCE.
+
+           IF RECORD-FOUND
+               ADD 1 TO ERROR-RECS
+               MOVE "*** PATIENT-ID ALREADY ON PATMSTR - ADMIT SKIPPED"
+                    TO ABEND-REASON
+               WRITE SYSOUT-REC FROM ABEND-REC
+               GO TO 200-EXIT.
+
+           INITIALIZE PATIENT-MASTER-REC.
+           MOVE ADMDTXN-PATIENT-ID     TO PATIENT-ID.
+           MOVE ADMDTXN-PATIENT-TYPE   TO PATIENT-TYPE.
+           MOVE "N"                    TO PREVIOUS-PATIENT-IND.
+           MOVE ADMDTXN-WARD-NBR       TO PRIMARY-STAY-WARD-NBR.
+           MOVE WS-FMT-DATE            TO DATE-ADMIT.
+           MOVE SPACES                 TO DATE-DISCHARGE.
+           MOVE ADMDTXN-INS-TYPE       TO INS-TYPE.
+           MOVE ZERO                   TO HOSPITAL-STAY-LTH.
+           MOVE ADMDTXN-HIPAA-SIGNED   TO HIPAA-FORM-SIGNED-IND.
+           MOVE ADMDTXN-ATTENDING-PHYSICIAN TO ATTENDING-PHYSICIAN.
+
+           MOVE PATIENT-ID TO PATIENT-KEY.
+           WRITE PATMSTR-REC FROM PATIENT-MASTER-REC
+               INVALID KEY
+                   ADD 1 TO ERROR-RECS
+                   MOVE "*** PROBLEM WRITING NEW PATMSTR RECORD"
+                        TO ABEND-REASON
+                   WRITE SYSOUT-REC FROM ABEND-REC
+               END-WRITE
+               NOT INVALID KEY
+                   ADD 1 TO NBR-ADMITTED
+           END-WRITE.
+       200-EXIT.
+           EXIT.
+
+       300-PROCESS-DISCHARGE.
+           MOVE "300-PROCESS-DISCHARGE" TO PARA-NAME.
+           MOVE ADMDTXN-PATIENT-ID TO PATIENT-KEY.
+           READ PATMSTR INTO PATIENT-MASTER-REC
+               INVALID KEY
+                   ADD 1 TO ERROR-RECS
+                   MOVE "*** DISCHARGE PATIENT NOT ON PATMSTR"
+                        TO ABEND-REASON
+                   WRITE SYSOUT-REC FROM ABEND-REC
+                   GO TO 300-EXIT
+           END-READ.
+
+           MOVE WS-FMT-DATE TO DATE-DISCHARGE.
+
+           REWRITE PATMSTR-REC FROM PATIENT-MASTER-REC
+               INVALID KEY
+                   ADD 1 TO ERROR-RECS
+                   MOVE "*** PROBLEM REWRITING PATMSTR AT DISCHARGE"
+                        TO ABEND-REASON
+                   WRITE SYSOUT-REC FROM ABEND-REC
+                   GO TO 300-EXIT
+           END-REWRITE.
+
+           MOVE PATIENT-ID              TO HIST-PATIENT-ID.
+           MOVE PATIENT-TYPE            TO HIST-PATIENT-TYPE.
+           MOVE DATE-ADMIT               TO HIST-DATE-ADMIT.
+           MOVE DATE-DISCHARGE           TO HIST-DATE-DISCHARGE.
+           MOVE DIAGNOSTIC-CODE-PRIMARY
+                TO HIST-DIAGNOSTIC-CODE-PRIMARY.
+           MOVE DIAGNOSTIC-CODE-SECONDARY
+                TO HIST-DIAGNOSTIC-CODE-SECONDARY.
+           MOVE DIAGNOSTIC-CODE-TERTIARY
+                TO HIST-DIAGNOSTIC-CODE-TERTIARY.
+           WRITE PATHIST-REC FROM PATIENT-HISTORY-REC.
+           ADD 1 TO NBR-DISCHARGED.
+       300-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT ADMDTXN.
+           OPEN EXTEND PATHIST.
+           OPEN I-O PATMSTR.
+           OPEN OUTPUT SYSOUT.
+       800-EXIT.
+           EXIT.
+
+       900-CLEANUP.
+           MOVE "900-CLEANUP" TO PARA-NAME.
+           CLOSE ADMDTXN, PATHIST, PATMSTR, SYSOUT.
+           DISPLAY "ADMDISCH RECORDS READ       : " RECORDS-READ.
+           DISPLAY "ADMDISCH PATIENTS ADMITTED  : " NBR-ADMITTED.
+           DISPLAY "ADMDISCH PATIENTS DISCHARGED: " NBR-DISCHARGED.
+           DISPLAY "ADMDISCH TRANSACTIONS IN ERROR: " ERROR-RECS.
+           DISPLAY "******** END JOB ADMDISCH ********".
+       900-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           MOVE "1000-ABEND-RTN" TO PARA-NAME.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+           DISPLAY "*** ABNORMAL END OF JOB-ADMDISCH ***" UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
+       1000-EXIT.
+           EXIT.
