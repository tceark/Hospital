@@ -0,0 +1,296 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BEDBOARD.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          RUN AFTER THE NIGHTLY CYCLE COMPLETES.  PRODUCES A
+      *          MACHINE-READABLE WARD-BY-WARD CAPACITY-VS-OCCUPIED
+      *          EXTRACT THAT FACILITIES/ADMIN FEEDS INTO THE
+      *          HOSPITAL'S BED-BOARD DISPLAY, JOINING DCLWARD-CODES
+      *          (NUMBER-OF-BEDS, BASE-ROOM-CHARGE) WITH LIVE PATMSTR
+      *          OCCUPANCY -- INSTEAD OF THE MANUAL HEADCOUNT FACILITIES
+      *          DOES TODAY.  WARDCENS ALREADY PRODUCES THE
+      *          HUMAN-READABLE MORNING-MEETING VERSION OF THIS SAME
+      *          JOIN; THIS PROGRAM SHARES ITS WARD-TABLE
+      *          TECHNIQUE BUT WRITES A FIXED-FORMAT EXTRACT RECORD
+      *          INSTEAD OF REPORT LINES.
+      *
+      ******************************************************************
+
+               VSAM MASTER FILE        -   DDS0001.PATMASTR
+
+               OUTPUT FILE PRODUCED    -   DDS0001.BEDBOARD
+
+               DUMP FILE               -   SYSOUT
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT BEDBOARD
+           ASSIGN TO UT-S-BEDBOARD
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PATMSTR
+                  ASSIGN       to PATMSTR
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is SEQUENTIAL
+                  RECORD KEY   is PATIENT-KEY
+                  FILE STATUS  is PATMSTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-Rec.
+       01  SYSOUT-REC  PIC X(130).
+
+      ****** ONE FIXED-FORMAT RECORD PER WARD - FOR THE BED-BOARD
+      ****** DISPLAY FEED, NOT FOR HUMAN READING.
+       FD  BEDBOARD
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 50 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS BEDBOARD-REC.
+       01  BEDBOARD-REC.
+           05  BB-EXTRACT-DATE       PIC 9(6).
+           05  BB-WARD-ID            PIC X(4).
+           05  BB-NUMBER-OF-BEDS     PIC 9(5).
+           05  BB-OCCUPIED-COUNT     PIC 9(5).
+           05  BB-AVAILABLE-BEDS     PIC 9(5).
+           05  BB-PERCENT-FULL       PIC 9(3)V99.
+           05  BB-BASE-ROOM-CHARGE   PIC 9(5)V99.
+           05  FILLER                PIC X(9).
+
+       FD  PATMSTR
+           RECORD CONTAINS 2964 CHARACTERS
+           DATA RECORD IS PATIENT-MASTER-REC.
+       01  PATMSTR-REC.
+           05 PATIENT-KEY      PIC X(06).
+           05 FILLER           PIC X(2958).
+
+      ** QSAM FILE
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  PATMSTR-STATUS          PIC X(2).
+               88 RECORD-FOUND    VALUE "00".
+           05  OFCODE                  PIC X(2).
+               88 CODE-WRITE    VALUE SPACES.
+
+      ** VSAM FILE
+       COPY PATMSTR.
+
+      ******************************************************************
+      ***** DB2 TABLE DCLGENS
+       01  DCLWARD-CODES.
+           10 WARD-ID                        PIC X(04).
+           10 PRIMARY-PHYSICIAN-ID           PIC X(08).
+           10 SUPERVISE-NURSE-ID             PIC X(08).
+           10 LOCATION                       PIC X(08).
+           10 NUMBER-OF-BEDS                 PIC S9(4) COMP.
+           10 BASE-ROOM-CHARGE               PIC S9(5)V99 COMP-3.
+           10 MIN-ROOM-CHARGE                PIC S9(5)V99 COMP-3.
+           10 MAX-ROOM-CHARGE                PIC S9(7)V99 COMP-3.
+
+       01  DCLHOSP-BED.
+           10 BED-ID                         PIC X(04).
+           10 ROOM-ID                        PIC X(08).
+           10 WARD-ID                        PIC X(08).
+           10 SPECIAL-CHARGES                PIC S9(5)V99 COMP-3.
+
+      ***** ONE ROW PER KNOWN WARD (SAME 12 CODES AS VALID-WARD IN
+      ***** PATDALY/PATMSTR, SAME TABLE SHAPE AS WARDCENS's OWN).
+       01  WARD-CENSUS-TABLE.
+           05  WARD-CENSUS-ROW OCCURS 12 TIMES INDEXED BY WARD-IDX.
+               10  WCT-WARD-ID            PIC X(4).
+               10  WCT-OCCUPIED-COUNT     PIC 9(5) VALUE ZERO.
+
+       01  MISC-WS-FLDS.
+           05  MORE-DATA-SW            PIC X(1) VALUE "Y".
+               88 NO-MORE-DATA  VALUE "N".
+           05  WS-DATE                 PIC 9(6).
+           05  WS-TOTAL-BEDS           PIC 9(5).
+           05  WS-AVAILABLE-BEDS       PIC 9(5).
+           05  WS-PERCENT-FULL         PIC 9(3)V99.
+
+       COPY ABENDREC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT
+                   UNTIL NO-MORE-DATA.
+           PERFORM 500-WRITE-EXTRACT THRU 500-EXIT.
+           PERFORM 900-CLEANUP THRU 900-EXIT.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "******** BEGIN JOB BEDBOARD ********".
+           ACCEPT WS-DATE FROM DATE.
+           PERFORM 050-INIT-WARD-TABLE THRU 050-EXIT.
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+
+           READ PATMSTR INTO PATIENT-MASTER-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       000-EXIT.
+           EXIT.
+
+       050-INIT-WARD-TABLE.
+           MOVE "050-INIT-WARD-TABLE" TO PARA-NAME.
+           MOVE "0010" TO WCT-WARD-ID(1).
+           MOVE "2010" TO WCT-WARD-ID(2).
+           MOVE "1010" TO WCT-WARD-ID(3).
+           MOVE "0011" TO WCT-WARD-ID(4).
+           MOVE "0110" TO WCT-WARD-ID(5).
+           MOVE "0000" TO WCT-WARD-ID(6).
+           MOVE "3333" TO WCT-WARD-ID(7).
+           MOVE "4444" TO WCT-WARD-ID(8).
+           MOVE "5555" TO WCT-WARD-ID(9).
+           MOVE "6666" TO WCT-WARD-ID(10).
+           MOVE "7777" TO WCT-WARD-ID(11).
+           MOVE "0033" TO WCT-WARD-ID(12).
+       050-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+           IF INPATIENT IN PATIENT-MASTER-REC
+              AND DATE-DISCHARGE IN PATIENT-MASTER-REC = SPACES
+               PERFORM 200-TALLY-WARD-OCCUPANCY THRU 200-EXIT.
+
+           READ PATMSTR INTO PATIENT-MASTER-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       100-EXIT.
+           EXIT.
+
+       200-TALLY-WARD-OCCUPANCY.
+           MOVE "200-TALLY-WARD-OCCUPANCY" TO PARA-NAME.
+           PERFORM VARYING WARD-IDX FROM 1 BY 1 UNTIL WARD-IDX > 12
+               IF WCT-WARD-ID(WARD-IDX) =
+                       PRIMARY-STAY-WARD-NBR IN PATIENT-MASTER-REC
+                   ADD 1 TO WCT-OCCUPIED-COUNT(WARD-IDX)
+                   SET WARD-IDX TO 13
+               END-IF
+           END-PERFORM.
+       200-EXIT.
+           EXIT.
+
+       500-WRITE-EXTRACT.
+           MOVE "500-WRITE-EXTRACT" TO PARA-NAME.
+           PERFORM 520-WRITE-WARD-ROW THRU 520-EXIT
+                  VARYING WARD-IDX FROM 1 BY 1 UNTIL WARD-IDX > 12.
+       500-EXIT.
+           EXIT.
+
+       520-WRITE-WARD-ROW.
+           MOVE "520-WRITE-WARD-ROW" TO PARA-NAME.
+           MOVE WCT-WARD-ID(WARD-IDX) TO WARD-ID IN DCLWARD-CODES,
+               WARD-ID IN DCLHOSP-BED.
+
+      ******** BED COUNT PER WARD COMES FROM HOSP_BED, THE SAME WAY
+      ******** WARDCENS LOOKS IT UP.
+           EXEC SQL
+              SELECT COUNT(*) INTO :NUMBER-OF-BEDS
+              FROM DDS0001.HOSP_BED
+              WHERE WARD_ID = :WARD-ID IN DCLHOSP-BED
+           END-EXEC.
+
+           IF SQLCODE = -811 OR 0
+               MOVE NUMBER-OF-BEDS IN DCLWARD-CODES TO WS-TOTAL-BEDS
+           ELSE
+               MOVE ZERO TO WS-TOTAL-BEDS
+               MOVE "*** HOSP_BED LOOKUP FAILED" TO ABEND-REASON
+               MOVE SQLCODE TO EXPECTED-VAL
+               MOVE WCT-WARD-ID(WARD-IDX) TO ACTUAL-VAL
+               WRITE SYSOUT-REC FROM ABEND-REC.
+
+           EXEC SQL
+              SELECT BASE_ROOM_CHARGE INTO :BASE-ROOM-CHARGE
+              FROM DDS0001.WARD_CODES
+              WHERE WARD_ID = :WARD-ID IN DCLWARD-CODES
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               MOVE ZERO TO BASE-ROOM-CHARGE IN DCLWARD-CODES
+               MOVE "*** WARD_CODES LOOKUP FAILED" TO ABEND-REASON
+               MOVE SQLCODE TO EXPECTED-VAL
+               MOVE WCT-WARD-ID(WARD-IDX) TO ACTUAL-VAL
+               WRITE SYSOUT-REC FROM ABEND-REC.
+
+           IF WS-TOTAL-BEDS > WCT-OCCUPIED-COUNT(WARD-IDX)
+               COMPUTE WS-AVAILABLE-BEDS =
+                    WS-TOTAL-BEDS - WCT-OCCUPIED-COUNT(WARD-IDX)
+           ELSE
+               MOVE ZERO TO WS-AVAILABLE-BEDS.
+
+           IF WS-TOTAL-BEDS > ZERO
+               COMPUTE WS-PERCENT-FULL ROUNDED =
+                  (WCT-OCCUPIED-COUNT(WARD-IDX) / WS-TOTAL-BEDS) * 100
+           ELSE
+               MOVE ZERO TO WS-PERCENT-FULL.
+
+           MOVE WS-DATE                      TO BB-EXTRACT-DATE.
+           MOVE WCT-WARD-ID(WARD-IDX)        TO BB-WARD-ID.
+           MOVE WS-TOTAL-BEDS                TO BB-NUMBER-OF-BEDS.
+           MOVE WCT-OCCUPIED-COUNT(WARD-IDX) TO BB-OCCUPIED-COUNT.
+           MOVE WS-AVAILABLE-BEDS            TO BB-AVAILABLE-BEDS.
+           MOVE WS-PERCENT-FULL              TO BB-PERCENT-FULL.
+           MOVE BASE-ROOM-CHARGE IN DCLWARD-CODES
+                                              TO BB-BASE-ROOM-CHARGE.
+           WRITE BEDBOARD-REC.
+       520-EXIT.
+           EXIT.
+
+       700-CLOSE-FILES.
+           MOVE "700-CLOSE-FILES" TO PARA-NAME.
+           CLOSE PATMSTR, BEDBOARD, SYSOUT.
+       700-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT PATMSTR.
+           OPEN OUTPUT BEDBOARD.
+           OPEN OUTPUT SYSOUT.
+       800-EXIT.
+           EXIT.
+
+       900-CLEANUP.
+           MOVE "900-CLEANUP" TO PARA-NAME.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "******** NORMAL END OF JOB BEDBOARD ********".
+       900-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "*** ABNORMAL END OF JOB-BEDBOARD ***" UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
