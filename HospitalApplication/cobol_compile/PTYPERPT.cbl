@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PTYPERPT.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          PATIENT-TYPE DATA-QUALITY SCAN.  PATMSTR'S
+      *          OWN PATIENT-TYPE FIELD DEFINED OUTPATIENT AS "0"
+      *          (DIGIT ZERO) WHILE ITS OWN VALID-TYPE 88-LEVEL, PLUS
+      *          PATLIST/DALYEDIT'S PATIENT-TYPE-O FIELDS, ALL POINT AT
+      *          "O" (LETTER) AS THE INTENDED VALUE.  PATMSTR.CPY IS
+      *          NOW FIXED TO TREAT BOTH AS OUTPATIENT, BUT
+      *          THAT DOESN'T TELL US HOW MANY EXISTING ROWS ARE MIS-
+      *          CODED, OR WHETHER ANY ROWS ARE SOMETHING ELSE
+      *          ENTIRELY.  THIS JOB BROWSES PATMSTR ONCE AND COUNTS
+      *          EACH ROW INTO ONE OF FOUR BUCKETS -- INPATIENT, THE
+      *          CANONICAL "O" OUTPATIENT, THE LEGACY "0" OUTPATIENT,
+      *          OR NEITHER -- AND LISTS EVERY PATIENT-ID IN THAT LAST
+      *          BUCKET SO THEY CAN BE TRACKED DOWN AND CORRECTED.
+      *
+      ******************************************************************
+
+               VSAM FILE                -   DDS0001.PATMASTR
+
+               OUTPUT FILE PRODUCED     -   DDS0001.PTYPERPT
+
+               DUMP FILE                -   SYSOUT
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PTYPERPT
+           ASSIGN TO UT-S-PTYPERPT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PATMSTR
+                  ASSIGN       to PATMSTR
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is SEQUENTIAL
+                  RECORD KEY   is PATIENT-KEY
+                  FILE STATUS  is PATMSTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC PIC X(80).
+
+       FD  PTYPERPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PTYPERPT-REC.
+       01  PTYPERPT-REC PIC X(80).
+
+       FD  PATMSTR
+           RECORD CONTAINS 2964 CHARACTERS
+           DATA RECORD IS PATIENT-MASTER-REC.
+       01  PATMSTR-REC.
+           05 PATIENT-KEY      PIC X(06).
+           05 FILLER           PIC X(2958).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  PATMSTR-STATUS          PIC X(2).
+               88 RECORD-FOUND         VALUE "00".
+
+       01  WS-SWITCHES.
+           05  MORE-DATA-SW            PIC X(1) VALUE "Y".
+               88 MORE-DATA            VALUE "Y".
+
+       COPY PATMSTR.
+
+       01  COUNTERS-AND-ACCUMULATORS.
+           05  RECORDS-READ            PIC S9(9) COMP VALUE ZERO.
+           05  INPATIENT-COUNT         PIC S9(7) COMP VALUE ZERO.
+           05  OUTPATIENT-O-COUNT      PIC S9(7) COMP VALUE ZERO.
+           05  OUTPATIENT-ZERO-COUNT   PIC S9(7) COMP VALUE ZERO.
+           05  OTHER-TYPE-COUNT        PIC S9(7) COMP VALUE ZERO.
+
+       01  WS-RPT-HDR-REC.
+           05  FILLER   PIC X(40)
+               VALUE "PATIENT-TYPE DATA-QUALITY SCAN".
+           05  FILLER   PIC X(40) VALUE SPACES.
+
+       01  WS-RPT-DETAIL-REC.
+           05  FILLER                PIC X(34)
+               VALUE "*** UNRECOGNIZED PATIENT-TYPE --".
+           05  FILLER                PIC X(12) VALUE " PATIENT-ID:".
+           05  RPT-PATIENT-ID        PIC X(6).
+           05  FILLER                PIC X(8) VALUE " VALUE:".
+           05  RPT-PATIENT-TYPE      PIC X(1).
+           05  FILLER                PIC X(19) VALUE SPACES.
+
+       01  WS-RPT-SUMMARY-REC.
+           05  FILLER                PIC X(18) VALUE SPACES.
+           05  RPT-SUMMARY-LABEL     PIC X(30).
+           05  RPT-SUMMARY-COUNT     PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(25) VALUE SPACES.
+
+       COPY ABENDREC.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT
+                   UNTIL NOT MORE-DATA.
+           PERFORM 500-PRINT-SUMMARY THRU 500-EXIT.
+           PERFORM 900-CLEANUP THRU 900-EXIT.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "******** BEGIN JOB PTYPERPT ********".
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+           WRITE PTYPERPT-REC FROM WS-RPT-HDR-REC.
+
+           MOVE LOW-VALUES TO PATIENT-KEY.
+           START PATMSTR KEY IS NOT LESS THAN PATIENT-KEY
+               INVALID KEY
+                   MOVE "N" TO MORE-DATA-SW
+           END-START.
+       000-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+           READ PATMSTR NEXT INTO PATIENT-MASTER-REC
+               AT END
+                   MOVE "N" TO MORE-DATA-SW
+           END-READ.
+
+           IF MORE-DATA
+               PERFORM 200-CLASSIFY-PATIENT-TYPE THRU 200-EXIT
+           END-IF.
+       100-EXIT.
+           EXIT.
+
+       200-CLASSIFY-PATIENT-TYPE.
+           MOVE "200-CLASSIFY-PATIENT-TYPE" TO PARA-NAME.
+           ADD 1 TO RECORDS-READ.
+
+           IF INPATIENT IN PATIENT-MASTER-REC
+               ADD 1 TO INPATIENT-COUNT
+           ELSE IF PATIENT-TYPE IN PATIENT-MASTER-REC = "O"
+               ADD 1 TO OUTPATIENT-O-COUNT
+           ELSE IF PATIENT-TYPE IN PATIENT-MASTER-REC = "0"
+               ADD 1 TO OUTPATIENT-ZERO-COUNT
+           ELSE
+               ADD 1 TO OTHER-TYPE-COUNT
+               MOVE PATIENT-ID IN PATIENT-MASTER-REC TO RPT-PATIENT-ID
+               MOVE PATIENT-TYPE IN PATIENT-MASTER-REC
+                    TO RPT-PATIENT-TYPE
+               WRITE PTYPERPT-REC FROM WS-RPT-DETAIL-REC.
+       200-EXIT.
+           EXIT.
+
+       500-PRINT-SUMMARY.
+           MOVE "500-PRINT-SUMMARY" TO PARA-NAME.
+           MOVE "PATMSTR ROWS READ            :" TO RPT-SUMMARY-LABEL.
+           MOVE RECORDS-READ TO RPT-SUMMARY-COUNT.
+           WRITE PTYPERPT-REC FROM WS-RPT-SUMMARY-REC.
+
+           MOVE "INPATIENT (I)                 :" TO RPT-SUMMARY-LABEL.
+           MOVE INPATIENT-COUNT TO RPT-SUMMARY-COUNT.
+           WRITE PTYPERPT-REC FROM WS-RPT-SUMMARY-REC.
+
+           MOVE "OUTPATIENT, CANONICAL (O)     :" TO RPT-SUMMARY-LABEL.
+           MOVE OUTPATIENT-O-COUNT TO RPT-SUMMARY-COUNT.
+           WRITE PTYPERPT-REC FROM WS-RPT-SUMMARY-REC.
+
+           MOVE "OUTPATIENT, LEGACY (0)        :" TO RPT-SUMMARY-LABEL.
+           MOVE OUTPATIENT-ZERO-COUNT TO RPT-SUMMARY-COUNT.
+           WRITE PTYPERPT-REC FROM WS-RPT-SUMMARY-REC.
+
+           MOVE "NEITHER - SEE DETAIL ABOVE    :" TO RPT-SUMMARY-LABEL.
+           MOVE OTHER-TYPE-COUNT TO RPT-SUMMARY-COUNT.
+           WRITE PTYPERPT-REC FROM WS-RPT-SUMMARY-REC.
+       500-EXIT.
+           EXIT.
+
+       700-CLOSE-FILES.
+           MOVE "700-CLOSE-FILES" TO PARA-NAME.
+           CLOSE PATMSTR, PTYPERPT, SYSOUT.
+       700-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT PATMSTR.
+           OPEN OUTPUT PTYPERPT.
+           OPEN OUTPUT SYSOUT.
+       800-EXIT.
+           EXIT.
+
+       900-CLEANUP.
+           MOVE "900-CLEANUP" TO PARA-NAME.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "PTYPERPT RECORDS READ: " RECORDS-READ.
+           DISPLAY "******** NORMAL END OF JOB PTYPERPT ********".
+       900-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "*** ABNORMAL END OF JOB-PTYPERPT ***" UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
