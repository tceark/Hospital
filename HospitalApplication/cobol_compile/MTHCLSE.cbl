@@ -0,0 +1,427 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MTHCLSE.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          MONTH-END BILLING CLOSE SUMMARY.  RUN AS THE LAST
+      *          STEP OF THE NIGHTLY CYCLE, IT READS PAST THE DETAIL
+      *          RECORDS ON PATEDIT/PATSRCH-FILE/TRMTSRCH-FILE TO PICK
+      *          UP EACH ONE'S OWN TRAILER CONTROL TOTALS (SAME
+      *          TRAILER LAYOUTS ANCLRECN ALREADY RE-SUMS AGAINST),
+      *          ADDS TONIGHT'S FIGURES ONTO THE RUNNING MONTH-TO-DATE
+      *          TOTALS CARRIED FORWARD ON MTDCLOSE (SAME
+      *          READ-OLD/WRITE-NEW CARRY-FORWARD TECHNIQUE AS
+      *          DALYEDIT'S CHKPTIN/CHKPTOUT), AND PRINTS ONE
+      *          CONSOLIDATED REVENUE-BY-CATEGORY REPORT SHOWING BOTH
+      *          TONIGHT'S AND MONTH-TO-DATE FIGURES.  AT THE START OF
+      *          A NEW MONTH, OPERATIONS DELETES/RENAMES MTDCLOSE SO
+      *          THIS RUN STARTS THE MONTH-TO-DATE TOTALS OVER AT ZERO.
+      *
+      ******************************************************************
+
+               EDITED DAILY INPUT         -   DDS0001.PATEDIT
+
+               SORTED TREATMENT INPUT     -   DDS0001.TRMTSRCH
+
+               MONTH-TO-DATE CARRY IN     -   DDS0001.MTDCLOSE (OLD)
+
+               MONTH-TO-DATE CARRY OUT    -   DDS0001.MTDCLOSE (NEW)
+
+               OUTPUT FILE PRODUCED       -   DDS0001.MTHCLSE
+
+               DUMP FILE                  -   SYSOUT
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT MTHCLSE
+           ASSIGN TO UT-S-MTHCLSE
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PATEDIT-FILE
+           ASSIGN TO UT-S-PATEDIT
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS EFCODE.
+
+           SELECT TRMTSRCH-FILE
+           ASSIGN TO UT-S-TRMTSRCH
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS TFCODE.
+
+           SELECT MTDCLOSE-IN
+           ASSIGN TO UT-S-MTDCIN
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS MTD-IN-STATUS.
+
+           SELECT MTDCLOSE-OUT
+           ASSIGN TO UT-S-MTDCOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC  PIC X(80).
+
+       FD  MTHCLSE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS MTHCLSE-REC.
+       01  MTHCLSE-REC PIC X(80).
+
+      ****** SAME FILE DALYEDIT PRODUCES AND DALYUPDT CONSUMES
+       FD  PATEDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 993 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS INPATIENT-DAILY-REC-EDIT.
+       01  INPATIENT-DAILY-REC-EDIT PIC X(993).
+
+      ****** SAME FILE TRMTSRCH PRODUCES AND TRMTUPDT/ANCLRECN CONSUME
+       FD  TRMTSRCH-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 993 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS INPATIENT-TREATMENT-REC-SRCH.
+       01  INPATIENT-TREATMENT-REC-SRCH PIC X(993).
+
+      ****** MONTH-TO-DATE CARRY-FORWARD, READ OLD/WRITE NEW - SAME
+      ****** TECHNIQUE AS DALYEDIT'S CHKPTIN/CHKPTOUT.
+       FD  MTDCLOSE-IN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS MTD-REC-IN.
+       01  MTD-REC-IN.
+           05  MTD-IN-BASE-ROOM-CHARGE      PIC S9(9)V99.
+           05  MTD-IN-TOTAL-ROOM-CHARGE     PIC S9(9)V99.
+           05  MTD-IN-EQUIPMENT-CHARGES     PIC S9(9)V99.
+           05  MTD-IN-MEDICATION-CHARGES    PIC S9(9)V99.
+           05  MTD-IN-PHARMACY-CHARGES      PIC S9(7)V99.
+           05  MTD-IN-ANCILLARY-CHARGES     PIC S9(5)V99.
+           05  MTD-IN-LABTEST-CHARGES       PIC S9(9)V99.
+           05  MTD-IN-VENIPUNCTURE-CHARGES  PIC S9(7)V99.
+           05  FILLER                       PIC X(10).
+
+       FD  MTDCLOSE-OUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS MTD-REC-OUT.
+       01  MTD-REC-OUT PIC X(80).
+
+      ** QSAM FILE
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  EFCODE                  PIC X(2).
+               88 NO-MORE-PATEDIT  VALUE "10".
+           05  TFCODE                  PIC X(2).
+               88 NO-MORE-TRMTSRCH  VALUE "10".
+           05  MTD-IN-STATUS           PIC X(2).
+               88 MTD-IN-FOUND     VALUE "00".
+
+       01  MISC-WS-FLDS.
+           05  MORE-PATEDIT-SW         PIC X(1) VALUE "Y".
+               88 NO-MORE-PATEDIT-RECS VALUE "N".
+           05  MORE-TRMTSRCH-SW        PIC X(1) VALUE "Y".
+               88 NO-MORE-TRMTSRCH-RECS VALUE "N".
+           05  WS-DATE                 PIC 9(6).
+
+       COPY PATDALY.
+       COPY TREATMNT.
+
+      ***** OWN COPY OF EACH FILE'S TRAILER LAYOUT, SAME SHAPE AS THE
+      ***** PROGRAM THAT PRODUCES IT (SAME PRECEDENT AS ANCLRECN'S
+      ***** WS-PATSRCH-TRAILER/WS-TRMTSRCH-TRAILER).
+       01  WS-PATEDIT-TRAILER.
+           05  FILLER                   PIC X(1).
+           05  ED-IN-RECORD-COUNT       PIC 9(9).
+           05  FILLER                   PIC X(1).
+           05  ED-IN-TOTAL-ROOM-CHARGE  PIC S9(9)V99.
+           05  ED-IN-BASE-ROOM-CHARGE   PIC S9(9)V99.
+           05  ED-IN-EQUIPMENT-CHARGES  PIC S9(9)V99.
+
+       01  WS-TRMTSRCH-TRAILER.
+           05  FILLER                   PIC X(1).
+           05  TS-IN-RECORD-COUNT       PIC 9(9).
+           05  FILLER                   PIC X(1).
+           05  TS-IN-MEDICATION-CHARGES PIC S9(9)V99.
+           05  TS-IN-PHARMACY-CHARGES   PIC S9(7)V99.
+           05  TS-IN-ANCILLARY-CHARGES  PIC S9(5)V99.
+           05  TS-IN-LABTEST-CHARGES    PIC S9(9)V99.
+           05  TS-IN-LAB-ANCIL-CHARGES  PIC S9(7)V99.
+           05  TS-IN-VENIPUNCTURE-CHGS  PIC S9(7)V99.
+
+       01  WS-TONIGHT-TOTALS.
+           05  WS-BASE-ROOM-CHARGE      PIC S9(9)V99 VALUE ZERO.
+           05  WS-TOTAL-ROOM-CHARGE     PIC S9(9)V99 VALUE ZERO.
+           05  WS-EQUIPMENT-CHARGES     PIC S9(9)V99 VALUE ZERO.
+           05  WS-MEDICATION-CHARGES    PIC S9(9)V99 VALUE ZERO.
+           05  WS-PHARMACY-CHARGES      PIC S9(7)V99 VALUE ZERO.
+           05  WS-ANCILLARY-CHARGES     PIC S9(5)V99 VALUE ZERO.
+           05  WS-LABTEST-CHARGES       PIC S9(9)V99 VALUE ZERO.
+           05  WS-VENIPUNCTURE-CHARGES  PIC S9(7)V99 VALUE ZERO.
+
+       01  WS-MTD-TOTALS.
+           05  WS-MTD-BASE-ROOM-CHARGE      PIC S9(9)V99 VALUE ZERO.
+           05  WS-MTD-TOTAL-ROOM-CHARGE     PIC S9(9)V99 VALUE ZERO.
+           05  WS-MTD-EQUIPMENT-CHARGES     PIC S9(9)V99 VALUE ZERO.
+           05  WS-MTD-MEDICATION-CHARGES    PIC S9(9)V99 VALUE ZERO.
+           05  WS-MTD-PHARMACY-CHARGES      PIC S9(7)V99 VALUE ZERO.
+           05  WS-MTD-ANCILLARY-CHARGES     PIC S9(5)V99 VALUE ZERO.
+           05  WS-MTD-LABTEST-CHARGES       PIC S9(9)V99 VALUE ZERO.
+           05  WS-MTD-VENIPUNCTURE-CHARGES  PIC S9(7)V99 VALUE ZERO.
+
+       01  WS-RPT-HDR-REC.
+           05  FILLER   PIC X(40)
+               VALUE "MONTH-END BILLING CLOSE SUMMARY".
+           05  HDR-DATE PIC X(8).
+           05  FILLER   PIC X(32) VALUE SPACES.
+
+       01  WS-RPT-COLM-HDR-REC.
+           05  FILLER PIC X(24) VALUE "CATEGORY".
+           05  FILLER PIC X(16) VALUE "TONIGHT".
+           05  FILLER PIC X(20) VALUE "MONTH-TO-DATE".
+           05  FILLER PIC X(20) VALUE SPACES.
+
+       01  WS-RPT-DETAIL-REC.
+           05  RPT-CATEGORY      PIC X(24).
+           05  RPT-TONIGHT       PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  RPT-MTD           PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER            PIC X(14) VALUE SPACES.
+
+       COPY ABENDREC.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-READ-PATEDIT-TRAILER THRU 100-EXIT
+                   UNTIL NO-MORE-PATEDIT-RECS.
+           PERFORM 200-READ-TRMTSRCH-TRAILER THRU 200-EXIT
+                   UNTIL NO-MORE-TRMTSRCH-RECS.
+           PERFORM 400-ROLL-FORWARD-TOTALS THRU 400-EXIT.
+           PERFORM 500-PRINT-REPORT THRU 500-EXIT.
+           PERFORM 900-CLEANUP THRU 900-EXIT.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "******** BEGIN JOB MTHCLSE ********".
+           ACCEPT WS-DATE FROM DATE.
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+           PERFORM 810-READ-PRIOR-MTD THRU 810-EXIT.
+
+           READ PATEDIT-FILE INTO INPATIENT-DAILY-REC
+               AT END
+               MOVE "N" TO MORE-PATEDIT-SW
+           END-READ.
+
+           READ TRMTSRCH-FILE INTO INPATIENT-TREATMENT-REC
+               AT END
+               MOVE "N" TO MORE-TRMTSRCH-SW
+           END-READ.
+       000-EXIT.
+           EXIT.
+
+       100-READ-PATEDIT-TRAILER.
+           MOVE "100-READ-PATEDIT-TRAILER" TO PARA-NAME.
+           IF TRAILER-REC IN INPATIENT-DAILY-REC
+               MOVE INPATIENT-DAILY-REC TO WS-PATEDIT-TRAILER
+               MOVE ED-IN-BASE-ROOM-CHARGE  TO WS-BASE-ROOM-CHARGE
+               MOVE ED-IN-TOTAL-ROOM-CHARGE TO WS-TOTAL-ROOM-CHARGE
+               MOVE ED-IN-EQUIPMENT-CHARGES TO WS-EQUIPMENT-CHARGES
+           END-IF.
+
+           READ PATEDIT-FILE INTO INPATIENT-DAILY-REC
+               AT END
+               MOVE "N" TO MORE-PATEDIT-SW
+           END-READ.
+       100-EXIT.
+           EXIT.
+
+       200-READ-TRMTSRCH-TRAILER.
+           MOVE "200-READ-TRMTSRCH-TRAILER" TO PARA-NAME.
+           IF TRAILER-REC IN INPATIENT-TREATMENT-REC
+               MOVE INPATIENT-TREATMENT-REC TO WS-TRMTSRCH-TRAILER
+               MOVE TS-IN-MEDICATION-CHARGES TO WS-MEDICATION-CHARGES
+               MOVE TS-IN-PHARMACY-CHARGES   TO WS-PHARMACY-CHARGES
+               MOVE TS-IN-ANCILLARY-CHARGES  TO WS-ANCILLARY-CHARGES
+               MOVE TS-IN-LABTEST-CHARGES    TO WS-LABTEST-CHARGES
+               MOVE TS-IN-VENIPUNCTURE-CHGS
+                   TO WS-VENIPUNCTURE-CHARGES
+           END-IF.
+
+           READ TRMTSRCH-FILE INTO INPATIENT-TREATMENT-REC
+               AT END
+               MOVE "N" TO MORE-TRMTSRCH-SW
+           END-READ.
+       200-EXIT.
+           EXIT.
+
+       400-ROLL-FORWARD-TOTALS.
+           MOVE "400-ROLL-FORWARD-TOTALS" TO PARA-NAME.
+           ADD WS-BASE-ROOM-CHARGE TO WS-MTD-BASE-ROOM-CHARGE.
+           ADD WS-TOTAL-ROOM-CHARGE TO WS-MTD-TOTAL-ROOM-CHARGE.
+           ADD WS-EQUIPMENT-CHARGES TO WS-MTD-EQUIPMENT-CHARGES.
+           ADD WS-MEDICATION-CHARGES TO WS-MTD-MEDICATION-CHARGES.
+           ADD WS-PHARMACY-CHARGES TO WS-MTD-PHARMACY-CHARGES.
+           ADD WS-ANCILLARY-CHARGES TO WS-MTD-ANCILLARY-CHARGES.
+           ADD WS-LABTEST-CHARGES TO WS-MTD-LABTEST-CHARGES.
+           ADD WS-VENIPUNCTURE-CHARGES TO WS-MTD-VENIPUNCTURE-CHARGES.
+           PERFORM 820-WRITE-NEW-MTD THRU 820-EXIT.
+       400-EXIT.
+           EXIT.
+
+       500-PRINT-REPORT.
+           MOVE "500-PRINT-REPORT" TO PARA-NAME.
+           MOVE WS-DATE TO HDR-DATE.
+           WRITE MTHCLSE-REC FROM WS-RPT-HDR-REC.
+           WRITE MTHCLSE-REC FROM WS-RPT-COLM-HDR-REC.
+
+           MOVE "BASE ROOM CHARGES"     TO RPT-CATEGORY.
+           MOVE WS-BASE-ROOM-CHARGE     TO RPT-TONIGHT.
+           MOVE WS-MTD-BASE-ROOM-CHARGE TO RPT-MTD.
+           WRITE MTHCLSE-REC FROM WS-RPT-DETAIL-REC.
+
+           MOVE "TOTAL ROOM CHARGES"     TO RPT-CATEGORY.
+           MOVE WS-TOTAL-ROOM-CHARGE     TO RPT-TONIGHT.
+           MOVE WS-MTD-TOTAL-ROOM-CHARGE TO RPT-MTD.
+           WRITE MTHCLSE-REC FROM WS-RPT-DETAIL-REC.
+
+           MOVE "EQUIPMENT CHARGES"     TO RPT-CATEGORY.
+           MOVE WS-EQUIPMENT-CHARGES    TO RPT-TONIGHT.
+           MOVE WS-MTD-EQUIPMENT-CHARGES TO RPT-MTD.
+           WRITE MTHCLSE-REC FROM WS-RPT-DETAIL-REC.
+
+           MOVE "MEDICATION CHARGES"     TO RPT-CATEGORY.
+           MOVE WS-MEDICATION-CHARGES    TO RPT-TONIGHT.
+           MOVE WS-MTD-MEDICATION-CHARGES TO RPT-MTD.
+           WRITE MTHCLSE-REC FROM WS-RPT-DETAIL-REC.
+
+           MOVE "PHARMACY CHARGES"     TO RPT-CATEGORY.
+           MOVE WS-PHARMACY-CHARGES    TO RPT-TONIGHT.
+           MOVE WS-MTD-PHARMACY-CHARGES TO RPT-MTD.
+           WRITE MTHCLSE-REC FROM WS-RPT-DETAIL-REC.
+
+           MOVE "ANCILLARY CHARGES"     TO RPT-CATEGORY.
+           MOVE WS-ANCILLARY-CHARGES    TO RPT-TONIGHT.
+           MOVE WS-MTD-ANCILLARY-CHARGES TO RPT-MTD.
+           WRITE MTHCLSE-REC FROM WS-RPT-DETAIL-REC.
+
+           MOVE "LABTEST CHARGES"     TO RPT-CATEGORY.
+           MOVE WS-LABTEST-CHARGES    TO RPT-TONIGHT.
+           MOVE WS-MTD-LABTEST-CHARGES TO RPT-MTD.
+           WRITE MTHCLSE-REC FROM WS-RPT-DETAIL-REC.
+
+           MOVE "VENIPUNCTURE CHARGES"     TO RPT-CATEGORY.
+           MOVE WS-VENIPUNCTURE-CHARGES    TO RPT-TONIGHT.
+           MOVE WS-MTD-VENIPUNCTURE-CHARGES TO RPT-MTD.
+           WRITE MTHCLSE-REC FROM WS-RPT-DETAIL-REC.
+       500-EXIT.
+           EXIT.
+
+       700-CLOSE-FILES.
+           MOVE "700-CLOSE-FILES" TO PARA-NAME.
+           CLOSE PATEDIT-FILE, TRMTSRCH-FILE, MTDCLOSE-OUT, MTHCLSE,
+                 SYSOUT.
+       700-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT PATEDIT-FILE.
+           OPEN INPUT TRMTSRCH-FILE.
+           OPEN OUTPUT MTDCLOSE-OUT.
+           OPEN OUTPUT MTHCLSE.
+           OPEN OUTPUT SYSOUT.
+       800-EXIT.
+           EXIT.
+
+      ***** READS LAST RUN'S CARRIED-FORWARD MONTH-TO-DATE TOTALS, IF
+      ***** ANY -- SAME "IF ...-FOUND" IDIOM AS DALYEDIT'S
+      ***** 805-READ-CHECKPOINT.  NO PRIOR FILE (FIRST RUN
+      ***** OF A NEW MONTH) SIMPLY LEAVES WS-MTD-TOTALS AT ZERO.
+       810-READ-PRIOR-MTD.
+           MOVE "810-READ-PRIOR-MTD" TO PARA-NAME.
+           OPEN INPUT MTDCLOSE-IN.
+           IF MTD-IN-FOUND
+               READ MTDCLOSE-IN
+                   AT END NEXT SENTENCE
+               END-READ
+               MOVE MTD-IN-BASE-ROOM-CHARGE
+                   TO WS-MTD-BASE-ROOM-CHARGE
+               MOVE MTD-IN-TOTAL-ROOM-CHARGE
+                   TO WS-MTD-TOTAL-ROOM-CHARGE
+               MOVE MTD-IN-EQUIPMENT-CHARGES
+                   TO WS-MTD-EQUIPMENT-CHARGES
+               MOVE MTD-IN-MEDICATION-CHARGES
+                   TO WS-MTD-MEDICATION-CHARGES
+               MOVE MTD-IN-PHARMACY-CHARGES
+                   TO WS-MTD-PHARMACY-CHARGES
+               MOVE MTD-IN-ANCILLARY-CHARGES
+                   TO WS-MTD-ANCILLARY-CHARGES
+               MOVE MTD-IN-LABTEST-CHARGES
+                   TO WS-MTD-LABTEST-CHARGES
+               MOVE MTD-IN-VENIPUNCTURE-CHARGES
+                   TO WS-MTD-VENIPUNCTURE-CHARGES
+               CLOSE MTDCLOSE-IN
+           END-IF.
+       810-EXIT.
+           EXIT.
+
+       820-WRITE-NEW-MTD.
+           MOVE "820-WRITE-NEW-MTD" TO PARA-NAME.
+           MOVE WS-MTD-BASE-ROOM-CHARGE     TO MTD-IN-BASE-ROOM-CHARGE.
+           MOVE WS-MTD-TOTAL-ROOM-CHARGE
+               TO MTD-IN-TOTAL-ROOM-CHARGE.
+           MOVE WS-MTD-EQUIPMENT-CHARGES
+               TO MTD-IN-EQUIPMENT-CHARGES.
+           MOVE WS-MTD-MEDICATION-CHARGES
+               TO MTD-IN-MEDICATION-CHARGES.
+           MOVE WS-MTD-PHARMACY-CHARGES  TO MTD-IN-PHARMACY-CHARGES.
+           MOVE WS-MTD-ANCILLARY-CHARGES TO MTD-IN-ANCILLARY-CHARGES.
+           MOVE WS-MTD-LABTEST-CHARGES   TO MTD-IN-LABTEST-CHARGES.
+           MOVE WS-MTD-VENIPUNCTURE-CHARGES
+               TO MTD-IN-VENIPUNCTURE-CHARGES.
+           WRITE MTD-REC-OUT FROM MTD-REC-IN.
+       820-EXIT.
+           EXIT.
+
+       900-CLEANUP.
+           MOVE "900-CLEANUP" TO PARA-NAME.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "******** NORMAL END OF JOB MTHCLSE ********".
+       900-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "*** ABNORMAL END OF JOB-MTHCLSE ***" UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
