@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  LOSRPT.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          DAILY UTILIZATION-REVIEW EXCEPTION REPORT.  BROWSES
+      *          PATMSTR FOR EVERY INPATIENT STILL ADMITTED AND
+      *          COMPARES HOSPITAL-STAY-LTH (ADDED TO EVERY DAY BY
+      *          DALYUPDT'S 400-APPLY-UPDATES) AGAINST THE EXPECTED
+      *          LENGTH-OF-STAY FOR THAT PATIENT'S
+      *          DIAGNOSTIC-CODE-PRIMARY ON DDS0001.DIAG_CODES.
+      *          ANYTHING OVER WS-LOS-THRESHOLD-MULT TIMES THE
+      *          EXPECTED DAYS (CURRENTLY DOUBLE) IS FLAGGED SO
+      *          UTILIZATION REVIEW CAN STEP IN BEFORE THE INSURER
+      *          DENIES THE EXTRA DAYS.
+      *
+      ******************************************************************
+
+               VSAM MASTER FILE         -   DDS0001.PATMASTR
+
+               OUTPUT FILE PRODUCED     -   DDS0001.LOSRPT
+
+               DUMP FILE                -   SYSOUT
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT LOSRPT
+           ASSIGN TO UT-S-LOSRPT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PATMSTR
+                  ASSIGN       to PATMSTR
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is SEQUENTIAL
+                  RECORD KEY   is PATIENT-KEY
+                  FILE STATUS  is PATMSTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC  PIC X(80).
+
+       FD  LOSRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS LOSRPT-REC.
+       01  LOSRPT-REC PIC X(80).
+
+       FD  PATMSTR
+           RECORD CONTAINS 2964 CHARACTERS
+           DATA RECORD IS PATIENT-MASTER-REC.
+       01  PATMSTR-REC.
+           05 PATIENT-KEY      PIC X(06).
+           05 FILLER           PIC X(2958).
+
+      ** QSAM FILE
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  PATMSTR-STATUS          PIC X(2).
+               88 RECORD-FOUND    VALUE "00".
+           05  OFCODE                  PIC X(2).
+               88 CODE-WRITE    VALUE SPACES.
+
+      ** VSAM FILE
+       COPY PATMSTR.
+
+       01  MISC-WS-FLDS.
+           05  MORE-DATA-SW            PIC X(1) VALUE "Y".
+               88 NO-MORE-DATA  VALUE "N".
+           05  WS-DATE                 PIC 9(6).
+           05  WS-EXCEPTION-COUNT      PIC 9(7) VALUE ZERO.
+           05  WS-EXPECTED-LOS         PIC S9(3) COMP.
+           05  WS-THRESHOLD-DAYS       PIC S9(4) COMP.
+
+      ***** CONFIGURABLE THRESHOLD MULTIPLIER.  A STAY IS AN
+      ***** EXCEPTION ONCE HOSPITAL-STAY-LTH PASSES THIS MANY TIMES
+      ***** THE DIAGNOSIS'S EXPECTED-LOS-DAYS.
+       77  WS-LOS-THRESHOLD-MULT       PIC 9(1) VALUE 2.
+
+      ******************************************************************
+      ***** DB2 TABLE DCLGEN
+       01  DCLDIAG-CODES.
+           10 DIAG-CODE                      PIC X(05).
+           10 EXPECTED-LOS-DAYS              PIC S9(3) COMP.
+
+       01  WS-RPT-HDR-REC.
+           05  FILLER   PIC X(46) VALUE
+               "UTILIZATION REVIEW - LENGTH-OF-STAY EXCEPTIONS".
+           05  HDR-DATE PIC X(8).
+           05  FILLER   PIC X(26) VALUE SPACES.
+
+       01  WS-RPT-COLM-HDR-REC.
+           05  FILLER   PIC X(7)  VALUE "PATIENT".
+           05  FILLER   PIC X(4)  VALUE SPACES.
+           05  FILLER   PIC X(4)  VALUE "DIAG".
+           05  FILLER   PIC X(4)  VALUE SPACES.
+           05  FILLER   PIC X(4)  VALUE "WARD".
+           05  FILLER   PIC X(4)  VALUE SPACES.
+           05  FILLER   PIC X(9)  VALUE "PHYSICIAN".
+           05  FILLER   PIC X(4)  VALUE SPACES.
+           05  FILLER   PIC X(7)  VALUE "ACT-LOS".
+           05  FILLER   PIC X(4)  VALUE SPACES.
+           05  FILLER   PIC X(7)  VALUE "EXP-LOS".
+           05  FILLER   PIC X(18) VALUE SPACES.
+
+       01  WS-RPT-DETAIL-REC.
+           05  RPT-PATIENT-ID      PIC X(6).
+           05  FILLER              PIC X(5) VALUE SPACES.
+           05  RPT-DIAG-CODE       PIC X(5).
+           05  FILLER              PIC X(3) VALUE SPACES.
+           05  RPT-WARD-ID         PIC X(4).
+           05  FILLER              PIC X(4) VALUE SPACES.
+           05  RPT-PHYSICIAN       PIC X(8).
+           05  FILLER              PIC X(5) VALUE SPACES.
+           05  RPT-ACTUAL-LOS      PIC ZZ9.
+           05  FILLER              PIC X(8) VALUE SPACES.
+           05  RPT-EXPECTED-LOS    PIC ZZ9.
+           05  FILLER              PIC X(20) VALUE SPACES.
+
+       COPY ABENDREC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT
+                   UNTIL NO-MORE-DATA.
+           PERFORM 900-CLEANUP THRU 900-EXIT.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "******** BEGIN JOB LOSRPT ********".
+           ACCEPT WS-DATE FROM DATE.
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+           MOVE WS-DATE TO HDR-DATE.
+           WRITE LOSRPT-REC FROM WS-RPT-HDR-REC.
+           WRITE LOSRPT-REC FROM WS-RPT-COLM-HDR-REC.
+
+           READ PATMSTR INTO PATIENT-MASTER-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       000-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+           IF INPATIENT IN PATIENT-MASTER-REC
+              AND DATE-DISCHARGE IN PATIENT-MASTER-REC = SPACES
+               PERFORM 200-CHECK-LENGTH-OF-STAY THRU 200-EXIT.
+
+           READ PATMSTR INTO PATIENT-MASTER-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       100-EXIT.
+           EXIT.
+
+       200-CHECK-LENGTH-OF-STAY.
+           MOVE "200-CHECK-LENGTH-OF-STAY" TO PARA-NAME.
+           MOVE DIAGNOSTIC-CODE-PRIMARY IN PATIENT-MASTER-REC TO
+               DIAG-CODE IN DCLDIAG-CODES.
+
+           EXEC SQL
+               SELECT EXPECTED_LOS_DAYS INTO :EXPECTED-LOS-DAYS
+               FROM DDS0001.DIAG_CODES
+               WHERE DIAG_CODE = :DIAG-CODE IN DCLDIAG-CODES
+           END-EXEC.
+
+           IF SQLCODE = +100
+               GO TO 200-EXIT.
+
+           IF SQLCODE < 0 AND SQLCODE NOT = -811
+               MOVE "*** DIAG_CODES LOOKUP FAILED" TO ABEND-REASON
+               MOVE SQLCODE TO EXPECTED-VAL
+               MOVE PATIENT-ID IN PATIENT-MASTER-REC TO ACTUAL-VAL
+               WRITE SYSOUT-REC FROM ABEND-REC
+               GO TO 200-EXIT.
+
+           MOVE EXPECTED-LOS-DAYS IN DCLDIAG-CODES TO WS-EXPECTED-LOS.
+           COMPUTE WS-THRESHOLD-DAYS =
+               WS-EXPECTED-LOS * WS-LOS-THRESHOLD-MULT.
+
+           IF HOSPITAL-STAY-LTH IN PATIENT-MASTER-REC >
+                   WS-THRESHOLD-DAYS
+               PERFORM 300-WRITE-EXCEPTION THRU 300-EXIT.
+       200-EXIT.
+           EXIT.
+
+       300-WRITE-EXCEPTION.
+           MOVE "300-WRITE-EXCEPTION" TO PARA-NAME.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           MOVE PATIENT-ID IN PATIENT-MASTER-REC TO RPT-PATIENT-ID.
+           MOVE DIAGNOSTIC-CODE-PRIMARY IN PATIENT-MASTER-REC TO
+               RPT-DIAG-CODE.
+           MOVE PRIMARY-STAY-WARD-NBR IN PATIENT-MASTER-REC TO
+               RPT-WARD-ID.
+           MOVE ATTENDING-PHYSICIAN IN PATIENT-MASTER-REC TO
+               RPT-PHYSICIAN.
+           MOVE HOSPITAL-STAY-LTH IN PATIENT-MASTER-REC TO
+               RPT-ACTUAL-LOS.
+           MOVE WS-EXPECTED-LOS TO RPT-EXPECTED-LOS.
+           WRITE LOSRPT-REC FROM WS-RPT-DETAIL-REC.
+       300-EXIT.
+           EXIT.
+
+       700-CLOSE-FILES.
+           MOVE "700-CLOSE-FILES" TO PARA-NAME.
+           CLOSE PATMSTR, LOSRPT, SYSOUT.
+       700-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT PATMSTR.
+           OPEN OUTPUT LOSRPT.
+           OPEN OUTPUT SYSOUT.
+       800-EXIT.
+           EXIT.
+
+       900-CLEANUP.
+           MOVE "900-CLEANUP" TO PARA-NAME.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "LOSRPT EXCEPTIONS WRITTEN: " WS-EXCEPTION-COUNT.
+           DISPLAY "******** NORMAL END OF JOB LOSRPT ********".
+       900-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "*** ABNORMAL END OF JOB-LOSRPT ***" UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
