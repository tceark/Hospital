@@ -0,0 +1,362 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PHYSRPT.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          MONTHLY PHYSICIAN WORKLOAD REPORT.  BUILDS A
+      *          PHYSICIAN-KEYED TABLE (FIND-OR-ADD, SAME TECHNIQUE AS
+      *          READMRPT'S DIAG-ROW TABLE) IN THREE PASSES --
+      *          PATMSTR FOR PATIENT-DAYS BY ATTENDING-PHYSICIAN,
+      *          PATSRCH-FILE FOR EQUIPMENT ORDERS BY
+      *          EQUIPMENT-PRES-PHYS (SAME DETAIL STREAM ANCLRECN
+      *          RE-SUMS), AND TRMTSRCH-FILE FOR TREATMENT CHARGES BY
+      *          PRESCRIBING-PHYS-ID.  A PHYSICIAN WHO NEVER APPEARS
+      *          ON PATMSTR AS AN ATTENDING (E.G. A PURE PRESCRIBER)
+      *          STILL GETS A ROW, WITH ZERO PATIENT-DAYS.
+      *
+      ******************************************************************
+
+               VSAM MASTER FILE         -   DDS0001.PATMASTR
+
+               SORTED DAILY INPUT       -   DDS0001.PATSRCH
+
+               SORTED TREATMENT INPUT   -   DDS0001.TRMTSRCH
+
+               OUTPUT FILE PRODUCED     -   DDS0001.PHYSRPT
+
+               DUMP FILE                -   SYSOUT
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PHYSRPT
+           ASSIGN TO UT-S-PHYSRPT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PATMSTR
+                  ASSIGN       to PATMSTR
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is SEQUENTIAL
+                  RECORD KEY   is PATIENT-KEY
+                  FILE STATUS  is PATMSTR-STATUS.
+
+           SELECT PATSRCH-FILE
+           ASSIGN TO UT-S-PATSRCH
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS PFCODE.
+
+           SELECT TRMTSRCH-FILE
+           ASSIGN TO UT-S-TRMTSRCH
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS TFCODE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC  PIC X(80).
+
+       FD  PHYSRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PHYSRPT-REC.
+       01  PHYSRPT-REC PIC X(80).
+
+       FD  PATMSTR
+           RECORD CONTAINS 2964 CHARACTERS
+           DATA RECORD IS PATIENT-MASTER-REC.
+       01  PATMSTR-REC.
+           05 PATIENT-KEY      PIC X(06).
+           05 FILLER           PIC X(2958).
+
+      ****** SAME FILE PATSRCH PRODUCES AND DALYUPDT/ANCLRECN CONSUME
+       FD  PATSRCH-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 993 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS INPATIENT-DAILY-REC-SRCH.
+       01  INPATIENT-DAILY-REC-SRCH PIC X(993).
+
+      ****** SAME FILE TRMTSRCH PRODUCES AND TRMTUPDT/ANCLRECN CONSUME
+       FD  TRMTSRCH-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 993 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS INPATIENT-TREATMENT-REC-SRCH.
+       01  INPATIENT-TREATMENT-REC-SRCH PIC X(993).
+
+      ** QSAM FILE
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  PATMSTR-STATUS          PIC X(2).
+               88 RECORD-FOUND    VALUE "00".
+           05  PFCODE                  PIC X(2).
+               88 NO-MORE-PATSRCH  VALUE "10".
+           05  TFCODE                  PIC X(2).
+               88 NO-MORE-TRMTSRCH  VALUE "10".
+
+      ** VSAM FILE
+       COPY PATMSTR.
+       COPY PATDALY.
+       COPY TREATMNT.
+
+       01  MISC-WS-FLDS.
+           05  MORE-PATMSTR-SW         PIC X(1) VALUE "Y".
+               88 NO-MORE-PATMSTR  VALUE "N".
+           05  MORE-PATSRCH-SW         PIC X(1) VALUE "Y".
+               88 NO-MORE-PATSRCH-RECS VALUE "N".
+           05  MORE-TRMTSRCH-SW        PIC X(1) VALUE "Y".
+               88 NO-MORE-TRMTSRCH-RECS VALUE "N".
+           05  WS-DATE                 PIC 9(6).
+           05  WS-LAB-SUB               PIC 9(2) COMP.
+           05  WS-EQUIP-SUB             PIC 9(2) COMP.
+
+       01  WS-PHYS-FOUND-SW            PIC X(1).
+           88  PHYS-FOUND              VALUE "Y".
+       01  WS-FOUND-PHYS-IDX           PIC 9(4).
+       01  WS-LOOKUP-PHYS-ID           PIC X(8).
+
+      ***** PHYSICIAN-KEYED ACCUMULATOR TABLE, FOUND-OR-ADDED THE SAME
+      ***** WAY AS READMRPT'S DIAG-ROW TABLE.
+       01  WS-PHYS-TABLE.
+           05  WS-PHYS-COUNT           PIC 9(4) VALUE ZERO.
+           05  PHYS-ROW OCCURS 200 TIMES INDEXED BY PHYS-IDX.
+               10  PHYS-ID                 PIC X(8).
+               10  PHYS-PATIENT-DAYS        PIC 9(7) VALUE ZERO.
+               10  PHYS-TREATMENT-CHARGES   PIC S9(7)V99 VALUE ZERO.
+               10  PHYS-EQUIPMENT-ORDERS    PIC 9(7) VALUE ZERO.
+
+       01  WS-RPT-HDR-REC.
+           05  FILLER   PIC X(38)
+               VALUE "PHYSICIAN WORKLOAD / CASELOAD REPORT".
+           05  HDR-DATE PIC X(8).
+           05  FILLER   PIC X(34) VALUE SPACES.
+
+       01  WS-RPT-COLM-HDR-REC.
+           05  FILLER PIC X(9)  VALUE "PHYSICIAN".
+           05  FILLER PIC X(4)  VALUE SPACES.
+           05  FILLER PIC X(12) VALUE "PATIENT-DAYS".
+           05  FILLER PIC X(4)  VALUE SPACES.
+           05  FILLER PIC X(10) VALUE "TREAT-CHGS".
+           05  FILLER PIC X(4)  VALUE SPACES.
+           05  FILLER PIC X(10) VALUE "EQUIP-ORDS".
+           05  FILLER PIC X(27) VALUE SPACES.
+
+       01  WS-RPT-DETAIL-REC.
+           05  RPT-PHYS-ID          PIC X(8).
+           05  FILLER               PIC X(5) VALUE SPACES.
+           05  RPT-PATIENT-DAYS     PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(5) VALUE SPACES.
+           05  RPT-TREATMENT-CHGS   PIC Z,ZZZ,ZZ9.99.
+           05  FILLER               PIC X(4) VALUE SPACES.
+           05  RPT-EQUIPMENT-ORDS   PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(23) VALUE SPACES.
+
+       COPY ABENDREC.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-TALLY-PATMSTR THRU 100-EXIT
+                   UNTIL NO-MORE-PATMSTR.
+           PERFORM 200-TALLY-PATSRCH THRU 200-EXIT
+                   UNTIL NO-MORE-PATSRCH-RECS.
+           PERFORM 300-TALLY-TRMTSRCH THRU 300-EXIT
+                   UNTIL NO-MORE-TRMTSRCH-RECS.
+           PERFORM 500-PRINT-REPORT THRU 500-EXIT.
+           PERFORM 900-CLEANUP THRU 900-EXIT.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "******** BEGIN JOB PHYSRPT ********".
+           ACCEPT WS-DATE FROM DATE.
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+
+           READ PATMSTR INTO PATIENT-MASTER-REC
+               AT END
+               MOVE "N" TO MORE-PATMSTR-SW
+           END-READ.
+
+           READ PATSRCH-FILE INTO INPATIENT-DAILY-REC
+               AT END
+               MOVE "N" TO MORE-PATSRCH-SW
+           END-READ.
+
+           READ TRMTSRCH-FILE INTO INPATIENT-TREATMENT-REC
+               AT END
+               MOVE "N" TO MORE-TRMTSRCH-SW
+           END-READ.
+       000-EXIT.
+           EXIT.
+
+       100-TALLY-PATMSTR.
+           MOVE "100-TALLY-PATMSTR" TO PARA-NAME.
+           IF INPATIENT IN PATIENT-MASTER-REC
+              AND ATTENDING-PHYSICIAN IN PATIENT-MASTER-REC
+                  NOT = SPACES
+               MOVE ATTENDING-PHYSICIAN IN PATIENT-MASTER-REC
+                   TO WS-LOOKUP-PHYS-ID
+               PERFORM 210-FIND-OR-ADD-PHYS THRU 210-EXIT
+               ADD HOSPITAL-STAY-LTH IN PATIENT-MASTER-REC
+                   TO PHYS-PATIENT-DAYS(PHYS-IDX)
+           END-IF.
+
+           READ PATMSTR INTO PATIENT-MASTER-REC
+               AT END
+               MOVE "N" TO MORE-PATMSTR-SW
+           END-READ.
+       100-EXIT.
+           EXIT.
+
+       200-TALLY-PATSRCH.
+           MOVE "200-TALLY-PATSRCH" TO PARA-NAME.
+           IF NOT TRAILER-REC IN INPATIENT-DAILY-REC
+               PERFORM VARYING WS-EQUIP-SUB FROM 1 BY 1
+                       UNTIL WS-EQUIP-SUB > 12
+                   IF EQUIPMENT-PRES-PHYS(WS-EQUIP-SUB) NOT = SPACES
+                       MOVE EQUIPMENT-PRES-PHYS(WS-EQUIP-SUB)
+                           TO WS-LOOKUP-PHYS-ID
+                       PERFORM 210-FIND-OR-ADD-PHYS THRU 210-EXIT
+                       ADD 1 TO PHYS-EQUIPMENT-ORDERS(PHYS-IDX)
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           READ PATSRCH-FILE INTO INPATIENT-DAILY-REC
+               AT END
+               MOVE "N" TO MORE-PATSRCH-SW
+           END-READ.
+       200-EXIT.
+           EXIT.
+
+       300-TALLY-TRMTSRCH.
+           MOVE "300-TALLY-TRMTSRCH" TO PARA-NAME.
+           IF NOT TRAILER-REC IN INPATIENT-TREATMENT-REC
+              AND PRESCRIBING-PHYS-ID IN INPATIENT-TREATMENT-REC
+                  NOT = SPACES
+               MOVE PRESCRIBING-PHYS-ID IN INPATIENT-TREATMENT-REC
+                   TO WS-LOOKUP-PHYS-ID
+               PERFORM 210-FIND-OR-ADD-PHYS THRU 210-EXIT
+               ADD MEDICATION-COST IN INPATIENT-TREATMENT-REC
+                   TO PHYS-TREATMENT-CHARGES(PHYS-IDX)
+               ADD PHARMACY-COST IN INPATIENT-TREATMENT-REC
+                   TO PHYS-TREATMENT-CHARGES(PHYS-IDX)
+               ADD ANCILLARY-CHARGE IN INPATIENT-TREATMENT-REC
+                   TO PHYS-TREATMENT-CHARGES(PHYS-IDX)
+               PERFORM VARYING WS-LAB-SUB FROM 1 BY 1
+                       UNTIL WS-LAB-SUB > 12
+                   ADD TEST-COST IN LAB-CHARGES(WS-LAB-SUB)
+                       TO PHYS-TREATMENT-CHARGES(PHYS-IDX)
+               END-PERFORM
+           END-IF.
+
+           READ TRMTSRCH-FILE INTO INPATIENT-TREATMENT-REC
+               AT END
+               MOVE "N" TO MORE-TRMTSRCH-SW
+           END-READ.
+       300-EXIT.
+           EXIT.
+
+       210-FIND-OR-ADD-PHYS.
+           MOVE "210-FIND-OR-ADD-PHYS" TO PARA-NAME.
+           MOVE "N" TO WS-PHYS-FOUND-SW.
+           PERFORM VARYING PHYS-IDX FROM 1 BY 1
+                   UNTIL PHYS-IDX > WS-PHYS-COUNT
+               IF PHYS-ID(PHYS-IDX) = WS-LOOKUP-PHYS-ID
+                   MOVE "Y" TO WS-PHYS-FOUND-SW
+                   MOVE PHYS-IDX TO WS-FOUND-PHYS-IDX
+                   SET PHYS-IDX TO WS-PHYS-COUNT
+               END-IF
+           END-PERFORM.
+
+           IF PHYS-FOUND
+               SET PHYS-IDX TO WS-FOUND-PHYS-IDX
+           ELSE
+               IF WS-PHYS-COUNT < 200
+                   ADD 1 TO WS-PHYS-COUNT
+                   SET PHYS-IDX TO WS-PHYS-COUNT
+                   MOVE WS-LOOKUP-PHYS-ID TO PHYS-ID(PHYS-IDX)
+               ELSE
+                   MOVE "*** PHYSICIAN TABLE FULL" TO ABEND-REASON
+                   WRITE SYSOUT-REC FROM ABEND-REC
+               END-IF
+           END-IF.
+       210-EXIT.
+           EXIT.
+
+       500-PRINT-REPORT.
+           MOVE "500-PRINT-REPORT" TO PARA-NAME.
+           MOVE WS-DATE TO HDR-DATE.
+           WRITE PHYSRPT-REC FROM WS-RPT-HDR-REC.
+           WRITE PHYSRPT-REC FROM WS-RPT-COLM-HDR-REC.
+
+           PERFORM 520-PRINT-PHYS-LINE THRU 520-EXIT
+                  VARYING PHYS-IDX FROM 1 BY 1
+                  UNTIL PHYS-IDX > WS-PHYS-COUNT.
+       500-EXIT.
+           EXIT.
+
+       520-PRINT-PHYS-LINE.
+           MOVE "520-PRINT-PHYS-LINE" TO PARA-NAME.
+           MOVE PHYS-ID(PHYS-IDX)               TO RPT-PHYS-ID.
+           MOVE PHYS-PATIENT-DAYS(PHYS-IDX)     TO RPT-PATIENT-DAYS.
+           MOVE PHYS-TREATMENT-CHARGES(PHYS-IDX)
+               TO RPT-TREATMENT-CHGS.
+           MOVE PHYS-EQUIPMENT-ORDERS(PHYS-IDX) TO RPT-EQUIPMENT-ORDS.
+           WRITE PHYSRPT-REC FROM WS-RPT-DETAIL-REC.
+       520-EXIT.
+           EXIT.
+
+       700-CLOSE-FILES.
+           MOVE "700-CLOSE-FILES" TO PARA-NAME.
+           CLOSE PATMSTR, PATSRCH-FILE, TRMTSRCH-FILE, PHYSRPT, SYSOUT.
+       700-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT PATMSTR.
+           OPEN INPUT PATSRCH-FILE.
+           OPEN INPUT TRMTSRCH-FILE.
+           OPEN OUTPUT PHYSRPT.
+           OPEN OUTPUT SYSOUT.
+       800-EXIT.
+           EXIT.
+
+       900-CLEANUP.
+           MOVE "900-CLEANUP" TO PARA-NAME.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "PHYSRPT PHYSICIANS REPORTED: " WS-PHYS-COUNT.
+           DISPLAY "******** NORMAL END OF JOB PHYSRPT ********".
+       900-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "*** ABNORMAL END OF JOB-PHYSRPT ***" UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
