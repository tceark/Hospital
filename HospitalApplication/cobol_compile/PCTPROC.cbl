@@ -4,6 +4,7 @@
       *System Short Name:  Lab7
       *Data Set:  DDS0017.TEST.COBOL1(PCTPROC)
       * @param PLANID
+      * @param GROUPID
       * @param REIMBURSEPCT
       * @param SQLCODEOUT
       ***************************************************
@@ -20,13 +21,22 @@
        LINKAGE SECTION.
        01 PLANID           PIC X(20).
        01 INOUTNETWORK     PIC X(1).
+       01 GROUPID          PIC X(10).
+       01 PATIENTRELATIONSHIP PIC X(2).
        01 REIMBURSEPCT     PIC S9(4) COMP-5.
        01 SQLCODEOUT       PIC S9(9) COMP-5.
        PROCEDURE DIVISION USING
             PLANID
             INOUTNETWORK
+            GROUPID
+            PATIENTRELATIONSHIP
             REIMBURSEPCT
             SQLCODEOUT.
+      * many employer groups negotiate group-specific
+      * deductibles/copays on top of a shared base plan, so a
+      * GROUP-ID+PLAN-ID specific HEALTH_PLAN row is preferred over
+      * the plan-wide row (the row filed under GROUP_ID = spaces)
+      * when one exists.
            EXEC SQL
             SELECT COPAYMENT, COVERAGE_LIMITS, DEDUCTIBLE,
                    IN_NETWORK_REQ, OOP_MAX
@@ -37,8 +47,21 @@
              :IN-NETWORK-REQ         ,
              :OOP-MAX
             FROM DDS0001.HEALTH_PLAN
-            WHERE PLAN_ID = :PLANID
+            WHERE PLAN_ID = :PLANID AND GROUP_ID = :GROUPID
            END-EXEC.
+           IF SQLCODE = +100
+              EXEC SQL
+               SELECT COPAYMENT, COVERAGE_LIMITS, DEDUCTIBLE,
+                      IN_NETWORK_REQ, OOP_MAX
+               INTO
+                :COPAYMENT              ,
+                :COVERAGE-LIMITS        ,
+                :DEDUCTIBLE             ,
+                :IN-NETWORK-REQ         ,
+                :OOP-MAX
+               FROM DDS0001.HEALTH_PLAN
+               WHERE PLAN_ID = :PLANID AND GROUP_ID = SPACES
+              END-EXEC.
            IF SQLCODE = +100
               MOVE 10 TO REIMBURSEPCT.
            IF SQLCODE = +0
@@ -60,6 +83,18 @@
 			                 MOVE 40 TO REIMBURSEPCT
 		               ELSE
 			                 MOVE 30 TO REIMBURSEPCT.
+      * the PLAN-ID row above prices the primary insured's
+      * own coverage; a spouse/child/other dependent rides the same
+      * plan at 10 points lower than the primary insured gets, same
+      * as the 10-point spread already built into the ladder above.
+      * PATIENTRELATIONSHIP of spaces (callers written before this
+      * parameter existed) is treated as self/primary, so the ladder
+      * above is unchanged for any existing caller.
+           IF PATIENTRELATIONSHIP NOT = SPACES AND
+              PATIENTRELATIONSHIP NOT = 'SE'
+              SUBTRACT 10 FROM REIMBURSEPCT
+              IF REIMBURSEPCT < 10
+                 MOVE 10 TO REIMBURSEPCT.
            MOVE SQLCODE TO W-SQLCODE.
            MOVE W-SQLCODE TO SQLCODEOUT.
            GOBACK.
\ No newline at end of file
