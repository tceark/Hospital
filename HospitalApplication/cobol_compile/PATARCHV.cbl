@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PATARCHV.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          YEAR-END ARCHIVE/PURGE OF DISCHARGED PATIENTS OFF THE
+      *          LIVE PATMSTR VSAM FILE.  BROWSES PATMSTR SEQUENTIALLY
+      *          BY KEY; ANY RECORD WITH DATE-DISCHARGE POPULATED AND
+      *          OLDER THAN WS-RETENTION-DAYS IS WRITTEN TO THE
+      *          SEQUENTIAL HISTORY FILE AND THEN DELETEd FROM THE LIVE
+      *          VSAM, THE SAME READ-THEN-DELETE SEQUENTIAL-BROWSE
+      *          TECHNIQUE AS ANY OTHER VSAM MASS-DELETE RUN.
+      *
+      ******************************************************************
+
+               VSAM MASTER FILE         -   DDS0001.PATMASTR
+
+               OUTPUT FILE PRODUCED     -   DDS0001.PATARCH
+
+               DUMP FILE                -   SYSOUT
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PATARCH
+           ASSIGN TO UT-S-PATARCH
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PATMSTR
+                  ASSIGN       to PATMSTR
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is SEQUENTIAL
+                  RECORD KEY   is PATIENT-KEY
+                  FILE STATUS  is PATMSTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC  PIC X(80).
+
+       FD  PATARCH
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 2964 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PATARCH-REC.
+       01  PATARCH-REC PIC X(2964).
+
+       FD  PATMSTR
+           RECORD CONTAINS 2964 CHARACTERS
+           DATA RECORD IS PATIENT-MASTER-REC.
+       01  PATMSTR-REC.
+           05 PATIENT-KEY      PIC X(06).
+           05 FILLER           PIC X(2958).
+
+      ** QSAM FILE
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  PATMSTR-STATUS          PIC X(2).
+               88 RECORD-FOUND    VALUE "00".
+
+      ** VSAM FILE
+       COPY PATMSTR.
+
+       01  MISC-WS-FLDS.
+           05  MORE-DATA-SW            PIC X(1) VALUE "Y".
+               88 NO-MORE-DATA  VALUE "N".
+           05  WS-DATE                 PIC 9(6).
+           05  WS-ARCHIVED-COUNT       PIC 9(7) VALUE ZERO.
+           05  WS-RECORDS-READ         PIC 9(7) VALUE ZERO.
+
+      ***** CONFIGURABLE RETENTION CUTOFF.  A DISCHARGED
+      ***** PATIENT IS ARCHIVED/PURGED ONCE DATE-DISCHARGE IS THIS
+      ***** MANY DAYS OLD OR MORE.
+       77  WS-RETENTION-DAYS            PIC 9(5) VALUE 365.
+
+      ***** TODAY'S DATE, ASSEMBLED INTO THE SAME YYYY-MM-DD SHAPE AS
+      ***** DATE-DISCHARGE SO THE TWO CAN BE SLICED THE SAME WAY BELOW
+      ***** (SAME CONVENTION AS ADMDISCH'S 110-FORMAT-DATE).
+       01  WS-FMT-TODAY.
+           05  FMT-CENTURY             PIC X(2) VALUE "20".
+           05  FMT-YY                  PIC 9(2).
+           05  FMT-DASH1               PIC X VALUE "-".
+           05  FMT-MM                  PIC 9(2).
+           05  FMT-DASH2               PIC X VALUE "-".
+           05  FMT-DD                  PIC 9(2).
+
+      ***** DAY-GAP CALCULATION - SAME 30-DAY-MONTH APPROXIMATION AS
+      ***** READMRPT'S 250-CALC-DAY-GAP.
+       01  WS-DATE-PARTS.
+           05  WS-FROM-YYYY            PIC 9(4).
+           05  WS-FROM-MM              PIC 9(2).
+           05  WS-FROM-DD              PIC 9(2).
+           05  WS-TO-YYYY              PIC 9(4).
+           05  WS-TO-MM                PIC 9(2).
+           05  WS-TO-DD                PIC 9(2).
+           05  WS-DAY-GAP              PIC S9(7).
+
+       COPY ABENDREC.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT
+                   UNTIL NO-MORE-DATA.
+           PERFORM 900-CLEANUP THRU 900-EXIT.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "******** BEGIN JOB PATARCHV ********".
+           ACCEPT WS-DATE FROM DATE.
+           MOVE WS-DATE(1:2) TO FMT-YY.
+           MOVE WS-DATE(3:2) TO FMT-MM.
+           MOVE WS-DATE(5:2) TO FMT-DD.
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+
+           READ PATMSTR INTO PATIENT-MASTER-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       000-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+           ADD 1 TO WS-RECORDS-READ.
+           IF DATE-DISCHARGE IN PATIENT-MASTER-REC NOT = SPACES
+               PERFORM 250-CALC-DAY-GAP THRU 250-EXIT
+               IF WS-DAY-GAP >= WS-RETENTION-DAYS
+                   PERFORM 300-ARCHIVE-AND-PURGE THRU 300-EXIT
+               END-IF
+           END-IF.
+
+           READ PATMSTR INTO PATIENT-MASTER-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       100-EXIT.
+           EXIT.
+
+       250-CALC-DAY-GAP.
+           MOVE "250-CALC-DAY-GAP" TO PARA-NAME.
+           MOVE DATE-DISCHARGE(1:4) TO WS-FROM-YYYY.
+           MOVE DATE-DISCHARGE(6:2) TO WS-FROM-MM.
+           MOVE DATE-DISCHARGE(9:2) TO WS-FROM-DD.
+           MOVE WS-FMT-TODAY(1:4)  TO WS-TO-YYYY.
+           MOVE WS-FMT-TODAY(6:2)  TO WS-TO-MM.
+           MOVE WS-FMT-TODAY(9:2)  TO WS-TO-DD.
+
+           COMPUTE WS-DAY-GAP =
+               ((WS-TO-YYYY - WS-FROM-YYYY) * 360) +
+               ((WS-TO-MM   - WS-FROM-MM)   * 30)  +
+               (WS-TO-DD    - WS-FROM-DD).
+       250-EXIT.
+           EXIT.
+
+       300-ARCHIVE-AND-PURGE.
+           MOVE "300-ARCHIVE-AND-PURGE" TO PARA-NAME.
+           WRITE PATARCH-REC FROM PATIENT-MASTER-REC.
+
+           DELETE PATMSTR RECORD
+               INVALID KEY
+                   MOVE "*** DELETE FAILED ON PATMSTR" TO ABEND-REASON
+                   MOVE PATIENT-ID IN PATIENT-MASTER-REC TO ACTUAL-VAL
+                   WRITE SYSOUT-REC FROM ABEND-REC
+           END-DELETE.
+
+           ADD 1 TO WS-ARCHIVED-COUNT.
+       300-EXIT.
+           EXIT.
+
+       700-CLOSE-FILES.
+           MOVE "700-CLOSE-FILES" TO PARA-NAME.
+           CLOSE PATMSTR, PATARCH, SYSOUT.
+       700-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN I-O PATMSTR.
+           OPEN OUTPUT PATARCH.
+           OPEN OUTPUT SYSOUT.
+       800-EXIT.
+           EXIT.
+
+       900-CLEANUP.
+           MOVE "900-CLEANUP" TO PARA-NAME.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "PATARCHV RECORDS READ: " WS-RECORDS-READ.
+           DISPLAY "PATARCHV RECORDS ARCHIVED/PURGED: "
+               WS-ARCHIVED-COUNT.
+           DISPLAY "******** NORMAL END OF JOB PATARCHV ********".
+       900-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "*** ABNORMAL END OF JOB-PATARCHV ***" UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
