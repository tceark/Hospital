@@ -0,0 +1,245 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PATCORR.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          ONLINE CORRECTION/RESUBMISSION SCREEN FOR DALYEDIT
+      *          REJECTS.  READS PATERR SEQUENTIALLY, ONE RECORD AT A
+      *          TIME.  EACH REJECT IS DISPLAYED WITH ITS ERR-MSG
+      *          ALONGSIDE THE FIELDS 300-FIELD-EDITS ACTUALLY CHECKS
+      *          (WARD-NBR, CURR-DTE, ROOM-DATE-FROM/TO,
+      *          BASE-ROOM-CHARGE, TOTAL-ROOM-CHARGE) SO THE OPERATOR
+      *          CAN CORRECT THE ONE BAD FIELD WITHOUT RE-KEYING THE
+      *          WHOLE RECORD.  "R" WRITES THE CORRECTED RECORD TO
+      *          PATRSUB FOR THE NEXT DALYEDIT RUN TO PICK UP AGAINST
+      *          PATDATA; "S" SKIPS IT BACK ONTO PATERR UNCHANGED FOR
+      *          A LATER SESSION; "Q" ENDS THE SESSION.
+      *
+      ******************************************************************
+
+               INPUT ERROR FILE          -   DDS0001.PATERR
+
+               OUTPUT RESUBMIT FILE      -   DDS0001.PATRSUB
+
+               CARRIED-FORWARD ERROR FILE -  DDS0001.PATERR (NEW)
+
+               DUMP FILE                 -   SYSOUT
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PATERR
+           ASSIGN TO UT-S-PATERR
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS OFCODE.
+
+           SELECT PATERR-CARRY
+           ASSIGN TO UT-S-PATERRC
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PATRSUB
+           ASSIGN TO UT-S-PATRSUB
+             ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC  PIC X(80).
+
+       FD  PATERR
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 1133 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS INPATIENT-DAILY-REC-ERR.
+       01  INPATIENT-DAILY-REC-ERR.
+           05  ERR-MSG                     PIC X(40).
+           05  REST-OF-REC                 PIC X(993).
+           05  FILLER                      PIC X(100).
+
+      ****** UNCORRECTED-THIS-SESSION REJECTS ARE CARRIED FORWARD
+      ****** HERE UNCHANGED FOR A LATER SESSION TO PICK UP.
+       FD  PATERR-CARRY
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 1133 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PATERR-CARRY-REC.
+       01  PATERR-CARRY-REC PIC X(1133).
+
+      ****** CORRECTED RECORDS REQUEUED FOR DALYEDIT'S NEXT RUN
+      ****** AGAINST PATDATA -- SAME 993-BYTE SHAPE AS PATDATA/PATEDIT.
+       FD  PATRSUB
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 993 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS INPATIENT-DAILY-REC-RSUB.
+       01  INPATIENT-DAILY-REC-RSUB PIC X(993).
+
+      ** QSAM FILE
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  OFCODE                  PIC X(2).
+               88 NO-MORE-PATERR  VALUE "10".
+
+       01  MISC-WS-FLDS.
+           05  MORE-PATERR-SW          PIC X(1) VALUE "Y".
+               88 NO-MORE-PATERR-RECS  VALUE "N".
+           05  QUIT-SW                 PIC X(1) VALUE "N".
+               88 OPERATOR-QUIT         VALUE "Y".
+           05  WS-CORRECTED-COUNT      PIC 9(7) VALUE ZERO.
+           05  WS-CARRIED-COUNT        PIC 9(7) VALUE ZERO.
+           05  WS-READ-COUNT           PIC 9(7) VALUE ZERO.
+           05  WS-OPERATOR-CHOICE      PIC X(1).
+               88  CHOICE-RESUBMIT     VALUE "R" "r".
+               88  CHOICE-SKIP         VALUE "S" "s".
+               88  CHOICE-QUIT         VALUE "Q" "q".
+
+       COPY PATDALY.
+
+       COPY ABENDREC.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT
+                   UNTIL NO-MORE-PATERR-RECS OR OPERATOR-QUIT.
+           PERFORM 900-CLEANUP THRU 900-EXIT.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "******** BEGIN JOB PATCORR ********".
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+
+           READ PATERR INTO INPATIENT-DAILY-REC-ERR
+               AT END
+               MOVE "N" TO MORE-PATERR-SW
+           END-READ.
+       000-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+           ADD 1 TO WS-READ-COUNT.
+           MOVE REST-OF-REC TO INPATIENT-DAILY-REC.
+           PERFORM 200-DISPLAY-AND-ACCEPT THRU 200-EXIT.
+
+           EVALUATE TRUE
+               WHEN CHOICE-RESUBMIT
+                   PERFORM 300-RESUBMIT THRU 300-EXIT
+               WHEN CHOICE-SKIP
+                   PERFORM 350-CARRY-FORWARD THRU 350-EXIT
+               WHEN CHOICE-QUIT
+                   MOVE "Y" TO QUIT-SW
+                   PERFORM 350-CARRY-FORWARD THRU 350-EXIT
+           END-EVALUATE.
+
+           IF NOT OPERATOR-QUIT
+               READ PATERR INTO INPATIENT-DAILY-REC-ERR
+                   AT END
+                   MOVE "N" TO MORE-PATERR-SW
+               END-READ
+           END-IF.
+       100-EXIT.
+           EXIT.
+
+       200-DISPLAY-AND-ACCEPT.
+           MOVE "200-DISPLAY-AND-ACCEPT" TO PARA-NAME.
+           DISPLAY " ".
+           DISPLAY "=== PATERR CORRECTION - RECORD " WS-READ-COUNT
+               " ===".
+           DISPLAY "REASON REJECTED......: " ERR-MSG.
+           DISPLAY "PATIENT-ID............: " PATIENT-ID.
+           DISPLAY "WARD-NBR..............: " WARD-NBR.
+           DISPLAY "CURR-DTE..............: " CURR-DTE.
+           DISPLAY "ROOM-DATE-FROM........: " ROOM-DATE-FROM.
+           DISPLAY "ROOM-DATE-TO..........: " ROOM-DATE-TO.
+           DISPLAY "BASE-ROOM-CHARGE......: " BASE-ROOM-CHARGE.
+           DISPLAY "TOTAL-ROOM-CHARGE.....: " TOTAL-ROOM-CHARGE.
+
+           DISPLAY "ENTER CORRECTED WARD-NBR, OR PRESS ENTER TO LEAVE".
+           ACCEPT WARD-NBR.
+           DISPLAY "ENTER CORRECTED CURR-DTE, OR PRESS ENTER TO LEAVE".
+           ACCEPT CURR-DTE.
+           DISPLAY "ENTER CORRECTED ROOM-DATE-FROM, OR PRESS ENTER".
+           ACCEPT ROOM-DATE-FROM.
+           DISPLAY "ENTER CORRECTED ROOM-DATE-TO, OR PRESS ENTER".
+           ACCEPT ROOM-DATE-TO.
+           DISPLAY "ENTER CORRECTED BASE-ROOM-CHARGE, OR PRESS ENTER".
+           ACCEPT BASE-ROOM-CHARGE.
+           DISPLAY "ENTER CORRECTED TOTAL-ROOM-CHARGE, OR PRESS ENTER".
+           ACCEPT TOTAL-ROOM-CHARGE.
+
+           DISPLAY "(R)ESUBMIT, (S)KIP FOR LATER, OR (Q)UIT ? ".
+           ACCEPT WS-OPERATOR-CHOICE.
+       200-EXIT.
+           EXIT.
+
+       300-RESUBMIT.
+           MOVE "300-RESUBMIT" TO PARA-NAME.
+           MOVE INPATIENT-DAILY-REC TO INPATIENT-DAILY-REC-RSUB.
+           WRITE INPATIENT-DAILY-REC-RSUB.
+           ADD 1 TO WS-CORRECTED-COUNT.
+       300-EXIT.
+           EXIT.
+
+       350-CARRY-FORWARD.
+           MOVE "350-CARRY-FORWARD" TO PARA-NAME.
+           MOVE INPATIENT-DAILY-REC-ERR TO PATERR-CARRY-REC.
+           WRITE PATERR-CARRY-REC.
+           ADD 1 TO WS-CARRIED-COUNT.
+       350-EXIT.
+           EXIT.
+
+       700-CLOSE-FILES.
+           MOVE "700-CLOSE-FILES" TO PARA-NAME.
+           CLOSE PATERR, PATERR-CARRY, PATRSUB, SYSOUT.
+       700-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT PATERR.
+           OPEN OUTPUT PATERR-CARRY.
+           OPEN OUTPUT PATRSUB.
+           OPEN OUTPUT SYSOUT.
+       800-EXIT.
+           EXIT.
+
+       900-CLEANUP.
+           MOVE "900-CLEANUP" TO PARA-NAME.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "PATCORR RECORDS READ: " WS-READ-COUNT.
+           DISPLAY "PATCORR RESUBMITTED: " WS-CORRECTED-COUNT.
+           DISPLAY "PATCORR CARRIED FORWARD: " WS-CARRIED-COUNT.
+           DISPLAY "******** NORMAL END OF JOB PATCORR ********".
+       900-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "*** ABNORMAL END OF JOB-PATCORR ***" UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
