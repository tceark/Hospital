@@ -0,0 +1,439 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  NURSTAFF.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          NURSE STAFFING/ASSIGNMENT REPORT.  TRMTSRCH
+      *          CARRIES SUPERVISOR-NURSE-ID AND TREATMENT-NURSE-ID ON
+      *          EVERY TREATMENT RECORD BUT NEITHER IS EVER AGGREGATED,
+      *          SO NURSING ADMINISTRATION HAS NO STAFFING-RATIO DATA.
+      *
+      *          TWO PASSES OVER TRMTSRCH-FILE BUILD TWO ACCUMULATOR
+      *          TABLES -- A TREATMENT-NURSE-KEYED FIND-OR-ADD TABLE
+      *          (SAME TECHNIQUE AS PHYSRPT'S PHYS-ROW TABLE), AND A
+      *          FIXED 12-WARD TABLE (SAME TECHNIQUE AS WARDCENS'S
+      *          WARD-CENSUS-TABLE) KEYED BY PRIMARY-STAY-WARD-NBR,
+      *          LOOKED UP ON PATMSTR VIA EACH RECORD'S PATIENT-ID.
+      *          THE WARD TABLE'S SUPERVISING NURSE COMES FROM
+      *          WARD_CODES'S OWN SUPERVISE_NURSE_ID COLUMN (SAME
+      *          LOOKUP TECHNIQUE AS WARDCENS'S HOSP_BED QUERY),
+      *          RATHER THAN THE TREATMENT RECORD'S OWN
+      *          SUPERVISOR-NURSE-ID, SINCE THE PER-SHIFT SUPERVISOR ON
+      *          A TREATMENT RECORD CAN DRIFT FROM THE WARD'S OFFICIAL
+      *          SUPERVISE_NURSE_ID OF RECORD.
+      *
+      ******************************************************************
+
+               VSAM MASTER FILE         -   DDS0001.PATMASTR
+
+               SORTED TREATMENT INPUT   -   DDS0001.TRMTSRCH
+
+               OUTPUT FILE PRODUCED     -   DDS0001.NURSTAFF
+
+               DUMP FILE                -   SYSOUT
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT NURSTAFF
+           ASSIGN TO UT-S-NURSTAFF
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PATMSTR
+                  ASSIGN       to PATMSTR
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is RANDOM
+                  RECORD KEY   is PATIENT-KEY
+                  FILE STATUS  is PATMSTR-STATUS.
+
+           SELECT TRMTSRCH-FILE
+           ASSIGN TO UT-S-TRMTSRCH
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS TFCODE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC  PIC X(80).
+
+       FD  NURSTAFF
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS NURSTAFF-REC.
+       01  NURSTAFF-REC PIC X(80).
+
+       FD  PATMSTR
+           RECORD CONTAINS 2964 CHARACTERS
+           DATA RECORD IS PATIENT-MASTER-REC.
+       01  PATMSTR-REC.
+           05 PATIENT-KEY      PIC X(06).
+           05 FILLER           PIC X(2958).
+
+      ****** SAME FILE TRMTSRCH PRODUCES AND TRMTUPDT/ANCLRECN/PHYSRPT
+      ****** CONSUME
+       FD  TRMTSRCH-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 993 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS INPATIENT-TREATMENT-REC-SRCH.
+       01  INPATIENT-TREATMENT-REC-SRCH PIC X(993).
+
+      ** QSAM FILE
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  PATMSTR-STATUS          PIC X(2).
+               88 RECORD-FOUND    VALUE "00".
+           05  TFCODE                  PIC X(2).
+               88 NO-MORE-TRMTSRCH  VALUE "10".
+
+      ** VSAM FILE
+       COPY PATMSTR.
+       COPY TREATMNT.
+
+      ******************************************************************
+      ***** DB2 TABLE DCLGENS
+       01  DCLWARD-CODES.
+           10 WARD-ID                        PIC X(04).
+           10 PRIMARY-PHYSICIAN-ID           PIC X(08).
+           10 SUPERVISE-NURSE-ID             PIC X(08).
+           10 LOCATION                       PIC X(08).
+           10 NUMBER-OF-BEDS                 PIC S9(4) COMP.
+           10 BASE-ROOM-CHARGE               PIC S9(5)V99 COMP-3.
+           10 MIN-ROOM-CHARGE                PIC S9(5)V99 COMP-3.
+           10 MAX-ROOM-CHARGE                PIC S9(7)V99 COMP-3.
+
+       01  WS-NURSE-FOUND-SW           PIC X(1).
+           88  NURSE-FOUND             VALUE "Y".
+       01  WS-FOUND-NURSE-IDX          PIC 9(4).
+       01  WS-LOOKUP-NURSE-ID          PIC X(8).
+
+      ***** TREATMENT-NURSE-KEYED ACCUMULATOR TABLE, FOUND-OR-ADDED THE
+      ***** SAME WAY AS PHYSRPT'S PHYS-ROW TABLE.
+       01  WS-NURSE-TABLE.
+           05  WS-NURSE-COUNT          PIC 9(4) VALUE ZERO.
+           05  NURSE-ROW OCCURS 200 TIMES INDEXED BY NURSE-IDX.
+               10  NURSE-ID                PIC X(8).
+               10  NURSE-TREATMENT-COUNT    PIC 9(7) VALUE ZERO.
+               10  NURSE-EQUIPMENT-COUNT    PIC 9(7) VALUE ZERO.
+               10  NURSE-MEDADMIN-COUNT     PIC 9(7) VALUE ZERO.
+
+      ***** ONE ROW PER KNOWN WARD (SAME 12 CODES AS WARDCENS'S
+      ***** WARD-CENSUS-TABLE).  POPULATED IN 050-INIT-WARD-TABLE.
+       01  WARD-STAFF-TABLE.
+           05  WARD-STAFF-ROW OCCURS 12 TIMES INDEXED BY WARD-IDX.
+               10  WST-WARD-ID             PIC X(4).
+               10  WST-TREATMENT-COUNT     PIC 9(7) VALUE ZERO.
+               10  WST-EQUIPMENT-COUNT     PIC 9(7) VALUE ZERO.
+               10  WST-MEDADMIN-COUNT      PIC 9(7) VALUE ZERO.
+
+       01  WS-RPT-HDR-REC.
+           05  FILLER   PIC X(34)
+               VALUE "NURSE STAFFING/ASSIGNMENT REPORT".
+           05  FILLER   PIC X(10) VALUE SPACES.
+           05  HDR-DATE PIC X(8).
+           05  FILLER   PIC X(28) VALUE SPACES.
+
+       01  WS-RPT-NURSE-HDR-REC.
+           05  FILLER PIC X(32) VALUE "-- BY TREATMENT NURSE --".
+           05  FILLER PIC X(48) VALUE SPACES.
+
+       01  WS-RPT-NURSE-COLM-HDR-REC.
+           05  FILLER PIC X(8)  VALUE "NURSE-ID".
+           05  FILLER PIC X(5)  VALUE SPACES.
+           05  FILLER PIC X(10) VALUE "TREATMENTS".
+           05  FILLER PIC X(4)  VALUE SPACES.
+           05  FILLER PIC X(10) VALUE "EQUIP-CNT".
+           05  FILLER PIC X(5)  VALUE SPACES.
+           05  FILLER PIC X(11) VALUE "MED-ADMIN".
+           05  FILLER PIC X(19) VALUE SPACES.
+
+       01  WS-RPT-NURSE-DETAIL-REC.
+           05  RPT-NURSE-ID          PIC X(8).
+           05  FILLER                PIC X(5) VALUE SPACES.
+           05  RPT-NURSE-TREATMENTS  PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(5) VALUE SPACES.
+           05  RPT-NURSE-EQUIP       PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(6) VALUE SPACES.
+           05  RPT-NURSE-MEDADMIN    PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(19) VALUE SPACES.
+
+       01  WS-RPT-WARD-HDR-REC.
+           05  FILLER PIC X(32) VALUE "-- BY WARD SUPERVISOR --".
+           05  FILLER PIC X(48) VALUE SPACES.
+
+       01  WS-RPT-WARD-COLM-HDR-REC.
+           05  FILLER PIC X(4)  VALUE "WARD".
+           05  FILLER PIC X(4)  VALUE SPACES.
+           05  FILLER PIC X(10) VALUE "SUPERVISOR".
+           05  FILLER PIC X(4)  VALUE SPACES.
+           05  FILLER PIC X(10) VALUE "TREATMENTS".
+           05  FILLER PIC X(4)  VALUE SPACES.
+           05  FILLER PIC X(10) VALUE "EQUIP-CNT".
+           05  FILLER PIC X(5)  VALUE SPACES.
+           05  FILLER PIC X(11) VALUE "MED-ADMIN".
+           05  FILLER PIC X(6) VALUE SPACES.
+
+       01  WS-RPT-WARD-DETAIL-REC.
+           05  RPT-WARD-ID           PIC X(6).
+           05  FILLER                PIC X(4) VALUE SPACES.
+           05  RPT-WARD-SUPERVISOR   PIC X(8).
+           05  FILLER                PIC X(6) VALUE SPACES.
+           05  RPT-WARD-TREATMENTS   PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(5) VALUE SPACES.
+           05  RPT-WARD-EQUIP        PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(6) VALUE SPACES.
+           05  RPT-WARD-MEDADMIN     PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(11) VALUE SPACES.
+
+       01  MISC-WS-FLDS.
+           05  MORE-TRMTSRCH-SW        PIC X(1) VALUE "Y".
+               88 NO-MORE-TRMTSRCH-RECS VALUE "N".
+           05  WS-DATE                 PIC 9(6).
+
+       COPY ABENDREC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-TALLY-TRMTSRCH THRU 100-EXIT
+                   UNTIL NO-MORE-TRMTSRCH-RECS.
+           PERFORM 500-PRINT-REPORT THRU 500-EXIT.
+           PERFORM 900-CLEANUP THRU 900-EXIT.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "******** BEGIN JOB NURSTAFF ********".
+           ACCEPT WS-DATE FROM DATE.
+           PERFORM 050-INIT-WARD-TABLE THRU 050-EXIT.
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+
+           READ TRMTSRCH-FILE INTO INPATIENT-TREATMENT-REC
+               AT END
+               MOVE "N" TO MORE-TRMTSRCH-SW
+           END-READ.
+       000-EXIT.
+           EXIT.
+
+       050-INIT-WARD-TABLE.
+           MOVE "050-INIT-WARD-TABLE" TO PARA-NAME.
+           MOVE "0010" TO WST-WARD-ID(1).
+           MOVE "2010" TO WST-WARD-ID(2).
+           MOVE "1010" TO WST-WARD-ID(3).
+           MOVE "0011" TO WST-WARD-ID(4).
+           MOVE "0110" TO WST-WARD-ID(5).
+           MOVE "0000" TO WST-WARD-ID(6).
+           MOVE "3333" TO WST-WARD-ID(7).
+           MOVE "4444" TO WST-WARD-ID(8).
+           MOVE "5555" TO WST-WARD-ID(9).
+           MOVE "6666" TO WST-WARD-ID(10).
+           MOVE "7777" TO WST-WARD-ID(11).
+           MOVE "0033" TO WST-WARD-ID(12).
+       050-EXIT.
+           EXIT.
+
+       100-TALLY-TRMTSRCH.
+           MOVE "100-TALLY-TRMTSRCH" TO PARA-NAME.
+           IF NOT TRAILER-REC IN INPATIENT-TREATMENT-REC
+               PERFORM 150-TALLY-BY-NURSE THRU 150-EXIT
+               PERFORM 160-TALLY-BY-WARD THRU 160-EXIT
+           END-IF.
+
+           READ TRMTSRCH-FILE INTO INPATIENT-TREATMENT-REC
+               AT END
+               MOVE "N" TO MORE-TRMTSRCH-SW
+           END-READ.
+       100-EXIT.
+           EXIT.
+
+       150-TALLY-BY-NURSE.
+           MOVE "150-TALLY-BY-NURSE" TO PARA-NAME.
+           IF TREATMENT-NURSE-ID IN INPATIENT-TREATMENT-REC = SPACES
+               GO TO 150-EXIT.
+
+           MOVE TREATMENT-NURSE-ID IN INPATIENT-TREATMENT-REC
+               TO WS-LOOKUP-NURSE-ID.
+           PERFORM 210-FIND-OR-ADD-NURSE THRU 210-EXIT.
+           ADD 1 TO NURSE-TREATMENT-COUNT(NURSE-IDX).
+
+           IF EQUIPMENT IN INPATIENT-TREATMENT-REC
+               ADD 1 TO NURSE-EQUIPMENT-COUNT(NURSE-IDX).
+
+           IF ORAL-ADMIN IN INPATIENT-TREATMENT-REC
+              OR INTRAVENOUS-ADMIN IN INPATIENT-TREATMENT-REC
+              OR INJECTION IN INPATIENT-TREATMENT-REC
+               ADD 1 TO NURSE-MEDADMIN-COUNT(NURSE-IDX).
+       150-EXIT.
+           EXIT.
+
+       160-TALLY-BY-WARD.
+           MOVE "160-TALLY-BY-WARD" TO PARA-NAME.
+           MOVE PATIENT-ID IN INPATIENT-TREATMENT-REC TO PATIENT-KEY.
+           READ PATMSTR INTO PATIENT-MASTER-REC
+               INVALID KEY
+                   MOVE "*** TRMTSRCH PATIENT NOT ON PATMSTR"
+                        TO ABEND-REASON
+                   MOVE PATIENT-ID IN INPATIENT-TREATMENT-REC
+                        TO ACTUAL-VAL
+                   WRITE SYSOUT-REC FROM ABEND-REC
+                   GO TO 160-EXIT
+           END-READ.
+
+           PERFORM VARYING WARD-IDX FROM 1 BY 1 UNTIL WARD-IDX > 12
+               IF WST-WARD-ID(WARD-IDX) =
+                       PRIMARY-STAY-WARD-NBR IN PATIENT-MASTER-REC
+                   ADD 1 TO WST-TREATMENT-COUNT(WARD-IDX)
+                   IF EQUIPMENT IN INPATIENT-TREATMENT-REC
+                       ADD 1 TO WST-EQUIPMENT-COUNT(WARD-IDX)
+                   END-IF
+                   IF ORAL-ADMIN IN INPATIENT-TREATMENT-REC
+                      OR INTRAVENOUS-ADMIN IN INPATIENT-TREATMENT-REC
+                      OR INJECTION IN INPATIENT-TREATMENT-REC
+                       ADD 1 TO WST-MEDADMIN-COUNT(WARD-IDX)
+                   END-IF
+                   SET WARD-IDX TO 13
+               END-IF
+           END-PERFORM.
+       160-EXIT.
+           EXIT.
+
+       210-FIND-OR-ADD-NURSE.
+           MOVE "210-FIND-OR-ADD-NURSE" TO PARA-NAME.
+           MOVE "N" TO WS-NURSE-FOUND-SW.
+           PERFORM VARYING NURSE-IDX FROM 1 BY 1
+                   UNTIL NURSE-IDX > WS-NURSE-COUNT
+               IF NURSE-ID(NURSE-IDX) = WS-LOOKUP-NURSE-ID
+                   MOVE "Y" TO WS-NURSE-FOUND-SW
+                   MOVE NURSE-IDX TO WS-FOUND-NURSE-IDX
+                   SET NURSE-IDX TO WS-NURSE-COUNT
+               END-IF
+           END-PERFORM.
+
+           IF NURSE-FOUND
+               SET NURSE-IDX TO WS-FOUND-NURSE-IDX
+           ELSE
+               IF WS-NURSE-COUNT < 200
+                   ADD 1 TO WS-NURSE-COUNT
+                   SET NURSE-IDX TO WS-NURSE-COUNT
+                   MOVE WS-LOOKUP-NURSE-ID TO NURSE-ID(NURSE-IDX)
+               ELSE
+                   MOVE "*** NURSE TABLE FULL" TO ABEND-REASON
+                   WRITE SYSOUT-REC FROM ABEND-REC
+               END-IF
+           END-IF.
+       210-EXIT.
+           EXIT.
+
+       500-PRINT-REPORT.
+           MOVE "500-PRINT-REPORT" TO PARA-NAME.
+           MOVE WS-DATE TO HDR-DATE.
+           WRITE NURSTAFF-REC FROM WS-RPT-HDR-REC.
+
+           WRITE NURSTAFF-REC FROM WS-RPT-NURSE-HDR-REC.
+           WRITE NURSTAFF-REC FROM WS-RPT-NURSE-COLM-HDR-REC.
+           PERFORM 520-PRINT-NURSE-LINE THRU 520-EXIT
+                  VARYING NURSE-IDX FROM 1 BY 1
+                  UNTIL NURSE-IDX > WS-NURSE-COUNT.
+
+           WRITE NURSTAFF-REC FROM WS-RPT-WARD-HDR-REC.
+           WRITE NURSTAFF-REC FROM WS-RPT-WARD-COLM-HDR-REC.
+           PERFORM 540-PRINT-WARD-LINE THRU 540-EXIT
+                  VARYING WARD-IDX FROM 1 BY 1 UNTIL WARD-IDX > 12.
+       500-EXIT.
+           EXIT.
+
+       520-PRINT-NURSE-LINE.
+           MOVE "520-PRINT-NURSE-LINE" TO PARA-NAME.
+           MOVE NURSE-ID(NURSE-IDX)             TO RPT-NURSE-ID.
+           MOVE NURSE-TREATMENT-COUNT(NURSE-IDX)
+               TO RPT-NURSE-TREATMENTS.
+           MOVE NURSE-EQUIPMENT-COUNT(NURSE-IDX) TO RPT-NURSE-EQUIP.
+           MOVE NURSE-MEDADMIN-COUNT(NURSE-IDX)  TO RPT-NURSE-MEDADMIN.
+           WRITE NURSTAFF-REC FROM WS-RPT-NURSE-DETAIL-REC.
+       520-EXIT.
+           EXIT.
+
+       540-PRINT-WARD-LINE.
+           MOVE "540-PRINT-WARD-LINE" TO PARA-NAME.
+           MOVE WST-WARD-ID(WARD-IDX) TO WARD-ID IN DCLWARD-CODES.
+
+           EXEC SQL
+              SELECT SUPERVISE_NURSE_ID INTO :SUPERVISE-NURSE-ID
+              FROM DDS0001.WARD_CODES
+              WHERE WARD_ID = :WARD-ID IN DCLWARD-CODES
+           END-EXEC.
+
+           IF SQLCODE = 0
+               MOVE SUPERVISE-NURSE-ID IN DCLWARD-CODES
+                    TO RPT-WARD-SUPERVISOR
+           ELSE
+               MOVE "UNKNOWN " TO RPT-WARD-SUPERVISOR
+               MOVE "*** WARD_CODES SUPERVISOR LOOKUP FAILED"
+                    TO ABEND-REASON
+               MOVE SQLCODE TO EXPECTED-VAL
+               MOVE WST-WARD-ID(WARD-IDX) TO ACTUAL-VAL
+               WRITE SYSOUT-REC FROM ABEND-REC.
+
+           MOVE WST-WARD-ID(WARD-IDX)         TO RPT-WARD-ID.
+           MOVE WST-TREATMENT-COUNT(WARD-IDX) TO RPT-WARD-TREATMENTS.
+           MOVE WST-EQUIPMENT-COUNT(WARD-IDX) TO RPT-WARD-EQUIP.
+           MOVE WST-MEDADMIN-COUNT(WARD-IDX)  TO RPT-WARD-MEDADMIN.
+           WRITE NURSTAFF-REC FROM WS-RPT-WARD-DETAIL-REC.
+       540-EXIT.
+           EXIT.
+
+       700-CLOSE-FILES.
+           MOVE "700-CLOSE-FILES" TO PARA-NAME.
+           CLOSE PATMSTR, TRMTSRCH-FILE, NURSTAFF, SYSOUT.
+       700-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT PATMSTR.
+           OPEN INPUT TRMTSRCH-FILE.
+           OPEN OUTPUT NURSTAFF.
+           OPEN OUTPUT SYSOUT.
+       800-EXIT.
+           EXIT.
+
+       900-CLEANUP.
+           MOVE "900-CLEANUP" TO PARA-NAME.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "NURSTAFF NURSES REPORTED: " WS-NURSE-COUNT.
+           DISPLAY "******** NORMAL END OF JOB NURSTAFF ********".
+       900-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "*** ABNORMAL END OF JOB-NURSTAFF ***" UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
