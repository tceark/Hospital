@@ -0,0 +1,327 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  EDICLAIM.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          ELECTRONIC CLAIM EXTRACT.  RUNS AFTER
+      *          DALYUPDT/TRMTUPDT HAVE POSTED THE DAY'S CHARGES.
+      *          BROWSES PATMSTR THE SAME WAY PATSTMT DOES
+      *          AND, FOR EVERY DISCHARGED PATIENT, JOINS PATINS
+      *          (CARRIER-NAME, INSURED-NAME, INS-IDENT-NBR, GROUP-NBR)
+      *          AND PATPERSN (PATIENT-NAME) TO WRITE ONE CLAIM HEADER
+      *          LINE FOLLOWED BY AN ITEMIZED SERVICE LINE FOR EVERY
+      *          NON-BLANK DAILY-LAB-CHARGES-SUMMARY/
+      *          EQUIPMENT-CHARGES-SUMMARY SLOT ON FILE -- A STANDARD
+      *          FLAT CLAIM EXTRACT A CLEARINGHOUSE'S OWN 837
+      *          TRANSLATOR CAN PICK UP, IN PLACE OF STAFF RE-KEYING
+      *          THE SAME DATA INTO A SEPARATE CLAIMS SYSTEM.
+      *
+      *          THE HEADER/SERVICE-LINE SPLIT MIRRORS THE RECORD-TYPE
+      *          FLAG IDIOM PATDALY/OUTDALY USE TO TELL A DETAIL RECORD
+      *          FROM A TRAILER RECORD.
+      *
+      ******************************************************************
+
+               VSAM MASTER FILES       -   DDS0001.PATMASTR
+                                            DDS0001.PATINS
+                                            DDS0001.PATPERSN
+
+               OUTPUT FILE PRODUCED    -   DDS0001.EDICLAIM
+
+               DUMP FILE               -   SYSOUT
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EDICLAIM-FILE
+           ASSIGN TO UT-S-EDICLAIM
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PATMSTR
+                  ASSIGN       to PATMSTR
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is SEQUENTIAL
+                  RECORD KEY   is PATIENT-KEY
+                  FILE STATUS  is PATMSTR-STATUS.
+
+           SELECT PATINS
+                  ASSIGN       to PATINS
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is RANDOM
+                  RECORD KEY   is PATINS-KEY
+                  FILE STATUS  is PATINS-STATUS.
+
+           SELECT PATPERSN
+                  ASSIGN       to PATPERSN
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is RANDOM
+                  RECORD KEY   is PATPERSN-KEY
+                  FILE STATUS  is PATPERSN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-Rec.
+       01  SYSOUT-REC  PIC X(130).
+
+       FD  EDICLAIM-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 180 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EDICLAIM-REC.
+       01  EDICLAIM-REC PIC X(180).
+
+       FD  PATMSTR
+           RECORD CONTAINS 2964 CHARACTERS
+           DATA RECORD IS PATIENT-MASTER-REC.
+       01  PATMSTR-REC.
+           05 PATIENT-KEY      PIC X(06).
+           05 FILLER           PIC X(2958).
+
+       FD  PATINS
+           RECORD CONTAINS 702 CHARACTERS
+           DATA RECORD IS PATINS-REC.
+       01  PATINS-REC.
+           05 PATINS-KEY      PIC X(06).
+           05 FILLER          PIC X(696).
+
+       FD  PATPERSN
+           RECORD CONTAINS 526 CHARACTERS
+           DATA RECORD IS PATPERSN-REC.
+       01  PATPERSN-REC.
+           05 PATPERSN-KEY    PIC X(06).
+           05 FILLER          PIC X(520).
+
+      ** QSAM FILE
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  PATMSTR-STATUS          PIC X(2).
+               88 RECORD-FOUND    VALUE "00".
+           05  PATINS-STATUS           PIC X(2).
+               88 PATINS-FOUND    VALUE "00".
+           05  PATPERSN-STATUS         PIC X(2).
+               88 PATPERSN-FOUND  VALUE "00".
+           05  OFCODE                  PIC X(2).
+               88 CODE-WRITE    VALUE SPACES.
+
+      ** VSAM FILE
+       COPY PATMSTR.
+       COPY PATINS.
+       COPY PATPERSN.
+
+       01  WS-CLAIM-HEADER-REC.
+           05  HDR-REC-TYPE            PIC X(1) VALUE "H".
+           05  HDR-PATIENT-ID          PIC X(6).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  HDR-PATIENT-NAME        PIC X(36).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  HDR-INSURED-NAME        PIC X(30).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  HDR-CARRIER-NAME        PIC X(30).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  HDR-INS-IDENT-NBR       PIC X(20).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  HDR-GROUP-NBR           PIC X(10).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  HDR-DIAG-PRIMARY        PIC X(5).
+           05  HDR-DIAG-SECONDARY      PIC X(5).
+           05  HDR-DIAG-TERTIARY       PIC X(5).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  HDR-TOTAL-CHARGES       PIC $$$$,$$9.99.
+           05  FILLER                  PIC X(14) VALUE SPACES.
+
+       01  WS-CLAIM-SERVICE-REC.
+           05  SVC-REC-TYPE            PIC X(1) VALUE "D".
+           05  SVC-PATIENT-ID          PIC X(6).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  SVC-ITEM-TYPE           PIC X(5).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  SVC-ITEM-ID             PIC X(8).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  SVC-ITEM-DESC           PIC X(30).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  SVC-ITEM-DATE           PIC X(8).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  SVC-DIAG-CODE           PIC X(5).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  SVC-CHARGE              PIC $$$$,$$9.99.
+           05  FILLER                  PIC X(100) VALUE SPACES.
+
+       01  MISC-WS-FLDS.
+           05  MORE-DATA-SW            PIC X(1) VALUE "Y".
+               88 NO-MORE-DATA  VALUE "N".
+           05  ROW-SUB                 PIC 9(2).
+           05  WS-CLAIM-COUNT          PIC 9(7) VALUE ZERO.
+           05  WS-SERVICE-LINE-COUNT   PIC 9(7) VALUE ZERO.
+
+       COPY ABENDREC.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT
+                   UNTIL NO-MORE-DATA.
+           PERFORM 900-CLEANUP THRU 900-EXIT.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "******** BEGIN JOB EDICLAIM ********".
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+
+           READ PATMSTR INTO PATIENT-MASTER-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       000-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+      ****** ONLY DISCHARGED PATIENTS ARE READY TO BILL A CARRIER
+           IF DATE-DISCHARGE IN PATIENT-MASTER-REC NOT = SPACES
+               PERFORM 200-BUILD-CLAIM THRU 200-EXIT.
+
+           READ PATMSTR INTO PATIENT-MASTER-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       100-EXIT.
+           EXIT.
+
+       200-BUILD-CLAIM.
+           MOVE "200-BUILD-CLAIM" TO PARA-NAME.
+           MOVE PATIENT-ID IN PATIENT-MASTER-REC TO
+               PATINS-KEY, PATPERSN-KEY.
+
+           READ PATINS INTO PATIENT-INSURANCE.
+           IF NOT PATINS-FOUND
+               MOVE "*** PATIENT NOT ON PATINS" TO ABEND-REASON
+               MOVE PATIENT-ID IN PATIENT-MASTER-REC TO ACTUAL-VAL
+               WRITE SYSOUT-REC FROM ABEND-REC
+               GO TO 200-EXIT.
+
+           READ PATPERSN INTO PATIENT-PERSONAL-MASTER-REC.
+           IF NOT PATPERSN-FOUND
+               MOVE "*** PATIENT NOT ON PATPERSN" TO ABEND-REASON
+               MOVE PATIENT-ID IN PATIENT-MASTER-REC TO ACTUAL-VAL
+               WRITE SYSOUT-REC FROM ABEND-REC
+               GO TO 200-EXIT.
+
+           PERFORM 250-WRITE-CLAIM-HEADER THRU 250-EXIT.
+
+           PERFORM 300-WRITE-LAB-SERVICE-LINES THRU 300-EXIT
+                  VARYING ROW-SUB FROM 1 BY 1 UNTIL ROW-SUB > 20.
+
+           PERFORM 350-WRITE-EQUIP-SERVICE-LINES THRU 350-EXIT
+                  VARYING ROW-SUB FROM 1 BY 1 UNTIL ROW-SUB > 20.
+       200-EXIT.
+           EXIT.
+
+       250-WRITE-CLAIM-HEADER.
+           MOVE "250-WRITE-CLAIM-HEADER" TO PARA-NAME.
+           MOVE PATIENT-ID IN PATIENT-MASTER-REC TO HDR-PATIENT-ID.
+           MOVE PATIENT-NAME                     TO HDR-PATIENT-NAME.
+           MOVE INSURED-NAME IN INS-COMPANY-PRIMARY
+                                         TO HDR-INSURED-NAME.
+           MOVE CARRIER-NAME IN INS-COMPANY-PRIMARY
+                                         TO HDR-CARRIER-NAME.
+           MOVE INS-IDENT-NBR IN INS-COMPANY-PRIMARY
+                                         TO HDR-INS-IDENT-NBR.
+           MOVE GROUP-NBR IN INS-COMPANY-PRIMARY TO HDR-GROUP-NBR.
+           MOVE DIAGNOSTIC-CODE-PRIMARY IN PATIENT-MASTER-REC
+                                         TO HDR-DIAG-PRIMARY.
+           MOVE DIAGNOSTIC-CODE-SECONDARY IN PATIENT-MASTER-REC
+                                         TO HDR-DIAG-SECONDARY.
+           MOVE DIAGNOSTIC-CODE-TERTIARY IN PATIENT-MASTER-REC
+                                         TO HDR-DIAG-TERTIARY.
+           MOVE PATIENT-TOT-AMT IN PATIENT-MASTER-REC
+                                         TO HDR-TOTAL-CHARGES.
+
+           WRITE EDICLAIM-REC FROM WS-CLAIM-HEADER-REC.
+           ADD 1 TO WS-CLAIM-COUNT.
+       250-EXIT.
+           EXIT.
+
+       300-WRITE-LAB-SERVICE-LINES.
+           MOVE "300-WRITE-LAB-SERVICE-LINES" TO PARA-NAME.
+           IF LAB-TEST-S-ID(ROW-SUB) = SPACES
+               GO TO 300-EXIT.
+
+           MOVE PATIENT-ID IN PATIENT-MASTER-REC TO SVC-PATIENT-ID.
+           MOVE "LAB"                       TO SVC-ITEM-TYPE.
+           MOVE LAB-TEST-S-ID(ROW-SUB)      TO SVC-ITEM-ID.
+           MOVE TEST-SHORT-S-DESC(ROW-SUB)  TO SVC-ITEM-DESC.
+           MOVE LAB-TEST-DATE(ROW-SUB)      TO SVC-ITEM-DATE.
+           MOVE TEST-DIAG-CODE(ROW-SUB)     TO SVC-DIAG-CODE.
+           MOVE TEST-CHARGES(ROW-SUB)       TO SVC-CHARGE.
+           WRITE EDICLAIM-REC FROM WS-CLAIM-SERVICE-REC.
+           ADD 1 TO WS-SERVICE-LINE-COUNT.
+       300-EXIT.
+           EXIT.
+
+       350-WRITE-EQUIP-SERVICE-LINES.
+           MOVE "350-WRITE-EQUIP-SERVICE-LINES" TO PARA-NAME.
+           IF EQUIPMENT-S-ID(ROW-SUB) = SPACES
+               GO TO 350-EXIT.
+
+           MOVE PATIENT-ID IN PATIENT-MASTER-REC TO SVC-PATIENT-ID.
+           MOVE "EQUIP"                          TO SVC-ITEM-TYPE.
+           MOVE EQUIPMENT-S-ID(ROW-SUB)          TO SVC-ITEM-ID.
+           MOVE EQUIPMENT-S-SHORT-DESC(ROW-SUB)  TO SVC-ITEM-DESC.
+           MOVE EQUIPMENT-CHARGE-DATE(ROW-SUB)   TO SVC-ITEM-DATE.
+           MOVE EQUIP-DIAG-CODE(ROW-SUB)         TO SVC-DIAG-CODE.
+           MOVE EQUIPMENT-CHARGES(ROW-SUB)       TO SVC-CHARGE.
+           WRITE EDICLAIM-REC FROM WS-CLAIM-SERVICE-REC.
+           ADD 1 TO WS-SERVICE-LINE-COUNT.
+       350-EXIT.
+           EXIT.
+
+       750-CLOSE-FILES.
+           MOVE "750-CLOSE-FILES" TO PARA-NAME.
+           CLOSE PATMSTR, PATINS, PATPERSN, EDICLAIM-FILE, SYSOUT.
+       750-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT PATMSTR, PATINS, PATPERSN.
+           OPEN OUTPUT EDICLAIM-FILE, SYSOUT.
+       800-EXIT.
+           EXIT.
+
+       900-CLEANUP.
+           MOVE "900-CLEANUP" TO PARA-NAME.
+           PERFORM 750-CLOSE-FILES THRU 750-EXIT.
+           DISPLAY "EDICLAIM CLAIMS WRITTEN: " WS-CLAIM-COUNT.
+           DISPLAY "EDICLAIM SERVICE LINES WRITTEN: "
+               WS-SERVICE-LINE-COUNT.
+           DISPLAY "******** NORMAL END OF JOB EDICLAIM ********".
+       900-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+           PERFORM 750-CLOSE-FILES THRU 750-EXIT.
+           DISPLAY "*** ABNORMAL END OF JOB-EDICLAIM ***" UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
