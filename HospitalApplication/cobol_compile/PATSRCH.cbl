@@ -38,6 +38,13 @@
                   RECORD KEY   is PATIENT-KEY
                   FILE STATUS  is PATMSTR-STATUS.
 
+           SELECT PATINS
+                  ASSIGN       to PATINS
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is RANDOM
+                  RECORD KEY   is PATINS-KEY
+                  FILE STATUS  is PATINS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  SYSOUT
@@ -87,6 +94,13 @@
            05 PATIENT-KEY      PIC X(06).
            05 FILLER           PIC X(2958).
 
+       FD  PATINS
+           RECORD CONTAINS 702 CHARACTERS
+           DATA RECORD IS PATINS-REC.
+       01  PATINS-REC.
+           05 PATINS-KEY      PIC X(06).
+           05 FILLER          PIC X(696).
+
       ** QSAM FILE
        WORKING-STORAGE SECTION.
 
@@ -107,9 +121,12 @@
                88 RECORD-FOUND    VALUE "00".
            05  TRTMNT-CODE    PIC X(2).
                88 CODE-WRITE    VALUE SPACES.
+           05  PATINS-STATUS           PIC X(2).
+               88 PATINS-FOUND    VALUE "00".
 
       ** QSAM FILE
        COPY PATDALY.
+       COPY PATINS.
 
        01  WS-TRAILER-REC.
            05  FILLER                  PIC X(1).
@@ -118,6 +135,7 @@
            05  IN-TOTAL-ROOM-CHARGE    PIC S9(9)V99.
            05  IN-BASE-ROOM-CHARGE     PIC S9(9)V99.
            05  IN-EQUIPMENT-CHARGES    PIC S9(9)V99.
+           05  IN-ANCILLARY-CHARGES    PIC S9(9)V99.
 
        01  WS-OUTPUT-REC.
            05  PATIENT-NBR-O           PIC 9(6).
@@ -139,7 +157,13 @@
            05  FILLER                  PIC X(7) VALUE SPACES.
 
        01  WS-EQUIPMENT-REC.
-           05  EQUIP-TABLE-REC OCCURS 100 TIMES INDEXED BY ROW-IDX.
+      ***** SORTED ASCENDING BY EQUIPMENT-ID IN 060-SORT-EQUIPMENT-TABLE
+      ***** SO 200-SEARCH-RTN CAN SEARCH ALL INSTEAD OF WALKING THE
+      ***** TABLE LINEARLY FOR EVERY EQUIPMENT CHARGE ON EVERY PATIENT.
+           05  EQUIP-TABLE-REC OCCURS 1 TO 300 TIMES
+                   DEPENDING ON WS-EQUIP-ROW-COUNT
+                   ASCENDING KEY IS EQUIPMENT-ID
+                   INDEXED BY ROW-IDX ROW-IDX2.
              10  EQUIPMENT-ID         PIC X(08).
              10  EQUIP-CATEGORY       PIC X(04).
                    88 HEATING-PAD   VALUE "HEAT".
@@ -157,6 +181,11 @@
              10  PRESCRIBING-PHYS         PIC X(08).
              10  DIAG-CDE                 PIC X(05).
              10  EQUIP-LONG-DESCRIPTION   PIC X(39).
+      ***** LAST 4 BYTES OF FD-EQUIPMENT-REC WERE NEVER MAPPED TO A
+      ***** TABLE FIELD -- THIS IS THE PER-ITEM ANCILLARY CHARGE THAT
+      ***** CALC-COSTS-REC.ANCILLARY-COSTS WAS ALWAYS EXPECTING TO BE
+      ***** FED AND NEVER WAS.
+             10  ANCILLARY-CHARGE         PIC 9(02)V99.
 
       ** VSAM FILE
        COPY PATMSTR.
@@ -175,8 +204,13 @@
            05  VENIPUNCTURE-COSTS         PIC 9(5)V99 COMP-3.
            05  NET-PATIENT-COSTS          PIC 9(7)V99 COMP-3.
            05  EQUIPMENT-COSTS            PIC 9(7)V99 COMP-3.
+           05  SECONDARY-INS-SW           PIC X(1).
+               88 HAS-SECONDARY-INS       VALUE "Y".
+           05  SECONDARY-REIMBURSE-PCT    PIC 9(3) COMP-3.
+           05  PROVIDER-ID                PIC X(8).
 
        77  INS-COVERAGE-PERC           PIC 9(3) VALUE 10.
+       77  SECONDARY-PLAN-REIMB-PCT    PIC 9(3) VALUE 50.
 
        77  WS-DATE                     PIC 9(6).
        77  MORE-PATSORT-SW             PIC X(1) VALUE SPACE.
@@ -185,6 +219,9 @@
        77  MORE-EQUIPMENT-SW             PIC X(1) VALUE SPACE.
            88 NO-MORE-EQUIPMENTS  VALUE 'N'.
 
+      ***** BOUNDS LIMIT FOR EQUIP-TABLE-REC -.
+       77  WS-EQUIP-ROW-MAX              PIC 9(3) VALUE 300.
+
        01  COUNTERS-AND-ACCUMULATORS.
            05 RECORDS-READ             PIC S9(9) COMP.
            05 RECORDS-WRITTEN          PIC S9(9) COMP.
@@ -204,16 +241,29 @@
            05 WS-MEDICATION-CHARGES    PIC S9(9)V99 COMP-3.
            05 WS-PHARMACY-CHARGES      PIC S9(7)V99 COMP-3.
            05 WS-ANCILLARY-CHARGES     PIC S9(5)V99 COMP-3.
+      ***** INDEPENDENT CONTROL TOTAL -- SUMMED DIRECTLY OFF
+      ***** EQUIP-TABLE-REC AT THE POINT EACH EQUIPMENT CHARGE ROW IS
+      ***** MATCHED, BEFORE THE VALUE EVER CROSSES INTO CALC-COSTS-REC/
+      ***** CLCLBCST.  900-CLEANUP BALANCES THIS AGAINST
+      ***** WS-ANCILLARY-CHARGES THE SAME WAY RECORDS-READ IS BALANCED
+      ***** AGAINST IN-RECORD-COUNT.
+           05 WS-EQUIPFILE-ANCILLARY-TOTAL PIC S9(7)V99 COMP-3.
            05 WS-VENIPUNCTURE-CHARGES  PIC S9(5)V99 COMP-3.
+           05 WS-EQUIP-ROW-COUNT       PIC 9(3) COMP-3.
            05 MORE-TABLE-ROWS          PIC X(1).
               88 NO-MORE-LABS   VALUE "N".
 
+      ***** SWAP-HOLD AREA FOR 060-SORT-EQUIPMENT-TABLE -- SAME SIZE AS
+      ***** ONE EQUIP-TABLE-REC ROW (8+4+25+7+8+5+39+4).
+       01  WS-EQUIP-HOLD-REC           PIC X(100).
+
        COPY ABENDREC.
 
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
            PERFORM 050-LOAD-EQUIPMENT-TABLE THRU 050-EXIT
                VARYING ROW-IDX from 1 BY 1 Until NO-MORE-EQUIPMENTS.
+           PERFORM 060-SORT-EQUIPMENT-TABLE THRU 060-EXIT.
            PERFORM 100-MAINLINE THRU 100-EXIT
                    UNTIL NO-MORE-PATSORT-RECS
                       or TRAILER-REC.
@@ -226,7 +276,7 @@
            DISPLAY "******** BEGIN JOB DALYEDIT ********".
       *  Code your statement here to OPEN files
            ACCEPT  WS-DATE FROM DATE.
-           OPEN INPUT EQUIPMENT-FILE, PATSORT-FILE, PATMSTR.
+           OPEN INPUT EQUIPMENT-FILE, PATSORT-FILE, PATMSTR, PATINS.
            OPEN OUTPUT PATSRCH-FILE, SYSOUT.
 
       *  Remember to move "NO" to IFCODE if the input file is AT END
@@ -252,7 +302,13 @@
 
        050-LOAD-EQUIPMENT-TABLE.
            MOVE "050-LOAD-EQUIPMENT-TABLE" TO PARA-NAME.
-           MOVE FD-EQUIPMENT-REC TO EQUIP-TABLE-REC(ROW-IDX)
+           IF ROW-IDX > WS-EQUIP-ROW-MAX
+               MOVE "*** EQUIPMENT TABLE FULL" TO ABEND-REASON
+               WRITE SYSOUT-REC FROM ABEND-REC
+           ELSE
+               MOVE FD-EQUIPMENT-REC TO EQUIP-TABLE-REC(ROW-IDX)
+               ADD 1 TO WS-EQUIP-ROW-COUNT
+           END-IF
 
            READ EQUIPMENT-FILE
                AT END
@@ -263,6 +319,31 @@
        050-EXIT.
            EXIT.
 
+      ***** A ONE-TIME IN-MEMORY BUBBLE SORT, RUN ONCE AFTER THE TABLE
+      ***** IS LOADED, SO EQUIP-TABLE-REC IS IN EQUIPMENT-ID ORDER FOR
+      ***** SEARCH ALL.
+       060-SORT-EQUIPMENT-TABLE.
+           MOVE "060-SORT-EQUIPMENT-TABLE" TO PARA-NAME.
+           IF WS-EQUIP-ROW-COUNT > 1
+               PERFORM VARYING ROW-IDX FROM 1 BY 1
+                       UNTIL ROW-IDX > WS-EQUIP-ROW-COUNT - 1
+                   PERFORM VARYING ROW-IDX2 FROM 1 BY 1
+                       UNTIL ROW-IDX2 > WS-EQUIP-ROW-COUNT - ROW-IDX
+                       IF EQUIPMENT-ID IN EQUIP-TABLE-REC(ROW-IDX2) >
+                          EQUIPMENT-ID IN EQUIP-TABLE-REC(ROW-IDX2 + 1)
+                           MOVE EQUIP-TABLE-REC(ROW-IDX2) TO
+                                WS-EQUIP-HOLD-REC
+                           MOVE EQUIP-TABLE-REC(ROW-IDX2 + 1) TO
+                                EQUIP-TABLE-REC(ROW-IDX2)
+                           MOVE WS-EQUIP-HOLD-REC TO
+                                EQUIP-TABLE-REC(ROW-IDX2 + 1)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+       060-EXIT.
+           EXIT.
+
        100-MAINLINE.
            MOVE "100-MAINLINE" TO PARA-NAME.
       *  Validate patient type and insurance coverage
@@ -288,13 +369,12 @@
 
        200-SEARCH-RTN.
            MOVE "200-SEARCH-RTN" TO PARA-NAME.
-           SET ROW-IDX to 1.
            IF EQUIPMENT-ID IN ADDITIONAL-EQUIP-CHARGES(ROW-SUB) = SPACE
               MOVE "N" TO MORE-TABLE-ROWS
               GO TO 200-EXIT.
 
       *  Validate patient type and insurance coverage
-           SEARCH EQUIP-TABLE-REC
+           SEARCH ALL EQUIP-TABLE-REC
 
            AT END
                MOVE ZEROS TO EQUIPMENT-COST
@@ -317,6 +397,10 @@
                   EQUIPMENT-CATEGORY IN INPATIENT-DAILY-REC (HOLD-SUB)
                MOVE EQUIP-COST IN EQUIP-TABLE-REC(ROW-IDX) TO
                   EQUIPMENT-COSTS IN CALC-COSTS-REC
+               MOVE ANCILLARY-CHARGE IN EQUIP-TABLE-REC(ROW-IDX) TO
+                  ANCILLARY-COSTS IN CALC-COSTS-REC
+               ADD ANCILLARY-CHARGE IN EQUIP-TABLE-REC(ROW-IDX) TO
+                  WS-EQUIPFILE-ANCILLARY-TOTAL
 
                PERFORM 300-CALC-EQUIP-COSTS THRU 300-EXIT
 
@@ -329,10 +413,12 @@
            MOVE "300-CALC-EQUIP-COSTS" TO PARA-NAME.
            MOVE PATIENT-ID IN INPATIENT-DAILY-REC TO
              PATIENT-KEY,
+             PATINS-KEY,
                PATIENT-ID IN CALC-COSTS-REC.
 
            READ PATMSTR INTO PATIENT-MASTER-REC.
 
+           MOVE ATTENDING-PHYSICIAN TO PROVIDER-ID IN CALC-COSTS-REC.
            MOVE COPAY  TO PATIENT-COPAY.
            MOVE REMAINING-DEDUCTIBLE TO PATIENT-DEDUCTIBLE-REM.
            IF IN-NETWORK
@@ -340,6 +426,17 @@
            ELSE
               MOVE 70 TO REIMBURSE-PCT.
 
+      **  COORDINATION OF BENEFITS - IF THE PATIENT HAS A SECONDARY
+      **  CARRIER ON FILE, CLCLBCST APPLIES ITS REIMBURSEMENT TO
+      **  WHATEVER BALANCE REMAINS AFTER THE PRIMARY CARRIER PAYS.
+           READ PATINS INTO PATIENT-INSURANCE.
+           IF PATINS-FOUND AND
+              INS-IDENT-NBR IN INS-COMPANY-SECONDARY NOT = SPACES
+               MOVE "Y" TO SECONDARY-INS-SW
+               MOVE SECONDARY-PLAN-REIMB-PCT TO SECONDARY-REIMBURSE-PCT
+           ELSE
+               MOVE "N" TO SECONDARY-INS-SW.
+
            MOVE "E" TO  CALC-TYPE-SW.
            MOVE ZERO TO CALC-CALL-RET-CODE.
            CALL 'CLCLBCST' USING CALC-COSTS-REC, CALC-CALL-RET-CODE.
@@ -348,8 +445,11 @@
                MOVE "** NON-ZERO RETURN-CODE FROM CLCBCST"
                                         TO ABEND-REASON
                GO TO 1000-ABEND-RTN.
-      *** NICE BUG = THIS SHOULD BE IN 100-MAINLINE!
-      *     ADD ANCILLARY-CHARGE TO WS-ANCILLARY-CHARGES.
+      ***** ANCILLARY-COSTS IS PER EQUIPMENT CHARGE ROW IN THIS
+      ***** PROGRAM, NOT RECORD-LEVEL LIKE TRMTSRCH'S ANCILLARY-CHARGE
+      ***** -- THIS PARAGRAPH RUNS ONCE PER MATCHED ROW, SO IT BELONGS
+      ***** HERE.
+           ADD ANCILLARY-COSTS TO WS-ANCILLARY-CHARGES.
            ADD NET-PATIENT-COSTS TO WS-EQUIPMENT-CHARGES
                   EQUIPMENT-COST IN ADDITIONAL-EQUIP-CHARGES(ROW-SUB).
        300-EXIT.
@@ -359,7 +459,7 @@
            MOVE "700-CLOSE-FILES" TO PARA-NAME.
       *  Code the statement to close all files
            CLOSE EQUIPMENT-FILE, PATSRCH-FILE,
-                 SYSOUT, PATSORT-FILE, PATMSTR.
+                 SYSOUT, PATSORT-FILE, PATMSTR, PATINS.
        700-EXIT.
            EXIT.
 
@@ -381,10 +481,25 @@
                WRITE SYSOUT-REC FROM ABEND-REC.
       *         GO TO 1000-ABEND-RTN.
 
+      ***** WS-ANCILLARY-CHARGES (ACCUMULATED VIA CALC-COSTS-REC/
+      ***** CLCLBCST IN 300-CALC-EQUIP-COSTS) MUST EQUAL
+      ***** WS-EQUIPFILE-ANCILLARY-TOTAL (ACCUMULATED DIRECTLY OFF
+      ***** EQUIP-TABLE-REC IN 200-SEARCH-RTN) -- ANY VARIANCE MEANS
+      ***** AN EQUIPMENT CHARGE ROW GOT CALCULATED WITHOUT ITS
+      ***** ANCILLARY-CHARGE MAKING IT INTO CALC-COSTS-REC.
+           IF WS-ANCILLARY-CHARGES NOT EQUAL TO
+              WS-EQUIPFILE-ANCILLARY-TOTAL
+               MOVE "** ANCILLARY CHARGES OUT OF BALANCE"
+                    TO ABEND-REASON
+               MOVE WS-ANCILLARY-CHARGES         TO ACTUAL-VAL
+               MOVE WS-EQUIPFILE-ANCILLARY-TOTAL TO EXPECTED-VAL
+               WRITE SYSOUT-REC FROM ABEND-REC.
+      *         GO TO 1000-ABEND-RTN.
 
            MOVE "T" TO PATIENT-RECORD-TYPE.
            MOVE RECORDS-WRITTEN TO IN-RECORD-COUNT.
            MOVE WS-EQUIPMENT-CHARGES TO IN-EQUIPMENT-CHARGES.
+           MOVE WS-ANCILLARY-CHARGES TO IN-ANCILLARY-CHARGES.
 
            WRITE INPATIENT-DAILY-REC-SRCH FROM WS-TRAILER-REC.
 
