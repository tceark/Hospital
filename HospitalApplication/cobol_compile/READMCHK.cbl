@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  READMCHK.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          ADMISSIONS-SIDE READMISSION CHECK.  ADMITREQ CARRIES
+      *          ONE PATIENT-ID PER TODAY'S ADMISSION (THE PATMSTR
+      *          RECORD ITSELF IS ASSUMED ALREADY ON FILE).  PATHIST
+      *          IS LOADED ONCE INTO A TABLE; IF A PRIOR DISCHARGE ROW
+      *          EXISTS FOR THE SAME PATIENT-ID, PREVIOUS-PATIENT-IND
+      *          IS SET TO "Y" ON PATMSTR, OTHERWISE "N".
+      *
+      ******************************************************************
+
+               TRANSACTION INPUT FILE  -   DDS0001.ADMITREQ
+
+               HISTORY FILE            -   DDS0001.PATHIST
+
+               VSAM MASTER FILE        -   DDS0001.PATMASTR
+
+               DUMP FILE               -   SYSOUT
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT ADMITREQ
+           ASSIGN TO UT-S-ADMITREQ
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS ARFCODE.
+
+           SELECT PATHIST
+           ASSIGN TO UT-S-PATHIST
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS PHFCODE.
+
+           SELECT PATMSTR
+                  ASSIGN       to PATMSTR
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is RANDOM
+                  RECORD KEY   is PATIENT-KEY
+                  FILE STATUS  is PATMSTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC PIC X(80).
+
+      ***** ONE ADMISSION REQUEST PER RECORD
+       FD  ADMITREQ
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 6 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS ADMITREQ-REC.
+       01  ADMITREQ-REC.
+           05  ADMITREQ-PATIENT-ID     PIC X(06).
+
+       FD  PATHIST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 42 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PATHIST-REC.
+       01  PATHIST-REC PIC X(42).
+
+       FD  PATMSTR
+           RECORD CONTAINS 2964 CHARACTERS
+           DATA RECORD IS PATIENT-MASTER-REC.
+       01  PATMSTR-REC.
+           05 PATIENT-KEY      PIC X(06).
+           05 FILLER           PIC X(2958).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  ARFCODE                 PIC X(2).
+               88 CODE-READ     VALUE SPACES.
+               88 NO-MORE-DATA  VALUE "10".
+           05  PHFCODE                 PIC X(2).
+               88 CODE-READ-HIST VALUE SPACES.
+               88 NO-MORE-HIST   VALUE "10".
+           05  PATMSTR-STATUS          PIC X(2).
+               88 RECORD-FOUND         VALUE "00".
+               88 PATMSTR-NOT-FOUND    VALUE "23".
+
+       01  WS-SWITCHES.
+           05  MORE-DATA-SW            PIC X(1) VALUE "Y".
+               88 MORE-DATA            VALUE "Y".
+           05  MORE-HIST-SW            PIC X(1) VALUE "Y".
+               88 MORE-HIST            VALUE "Y".
+
+       COPY PATMSTR.
+       COPY PATHIST.
+
+      ***** EVERY PRIOR-DISCHARGE PATIENT-ID, LOADED ONCE FROM PATHIST
+      ***** BEFORE ANY ADMITREQ TRANSACTION IS PROCESSED.
+       01  WS-HISTORY-TABLE.
+           05  WS-HIST-COUNT           PIC 9(5) VALUE ZERO.
+           05  HISTORY-ROW OCCURS 5000 TIMES INDEXED BY HIST-IDX.
+               10  HIST-TBL-PATIENT-ID PIC X(6).
+
+       01  WS-READMIT-SW               PIC X(1).
+           88  IS-READMIT              VALUE "Y".
+
+       COPY ABENDREC.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT
+                   UNTIL NO-MORE-DATA.
+           PERFORM 900-CLEANUP THRU 900-EXIT.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "******** BEGIN JOB READMCHK ********".
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+           PERFORM 150-LOAD-HISTORY-TABLE THRU 150-EXIT.
+
+           READ ADMITREQ INTO ADMITREQ-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       000-EXIT.
+           EXIT.
+
+       150-LOAD-HISTORY-TABLE.
+           MOVE "150-LOAD-HISTORY-TABLE" TO PARA-NAME.
+           READ PATHIST INTO PATIENT-HISTORY-REC
+               AT END
+                   MOVE "N" TO MORE-HIST-SW
+           END-READ.
+
+           PERFORM UNTIL NOT MORE-HIST
+               IF WS-HIST-COUNT < 5000
+                   ADD 1 TO WS-HIST-COUNT
+                   MOVE HIST-PATIENT-ID
+                        TO HIST-TBL-PATIENT-ID(WS-HIST-COUNT)
+               ELSE
+                   MOVE "*** PATHIST TABLE FULL" TO ABEND-REASON
+                   WRITE SYSOUT-REC FROM ABEND-REC
+               END-IF
+               READ PATHIST INTO PATIENT-HISTORY-REC
+                   AT END
+                       MOVE "N" TO MORE-HIST-SW
+               END-READ
+           END-PERFORM.
+       150-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+           PERFORM 200-CHECK-READMISSION THRU 200-EXIT.
+
+           READ ADMITREQ INTO ADMITREQ-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       100-EXIT.
+           EXIT.
+
+       200-CHECK-READMISSION.
+           MOVE "200-CHECK-READMISSION" TO PARA-NAME.
+           MOVE "N" TO WS-READMIT-SW.
+           PERFORM VARYING HIST-IDX FROM 1 BY 1
+                   UNTIL HIST-IDX > WS-HIST-COUNT
+               IF HIST-TBL-PATIENT-ID(HIST-IDX) = ADMITREQ-PATIENT-ID
+                   MOVE "Y" TO WS-READMIT-SW
+                   SET HIST-IDX TO WS-HIST-COUNT
+               END-IF
+           END-PERFORM.
+
+           MOVE ADMITREQ-PATIENT-ID TO PATIENT-KEY.
+           READ PATMSTR INTO PATIENT-MASTER-REC
+               INVALID KEY
+                   MOVE "*** ADMITREQ PATIENT NOT ON PATMSTR"
+                        TO ABEND-REASON
+                   WRITE SYSOUT-REC FROM ABEND-REC
+                   GO TO 200-EXIT
+           END-READ.
+
+           IF IS-READMIT
+               MOVE "Y" TO PREVIOUS-PATIENT-IND IN PATIENT-MASTER-REC
+           ELSE
+               MOVE "N" TO PREVIOUS-PATIENT-IND IN PATIENT-MASTER-REC
+           END-IF.
+
+           REWRITE PATMSTR-REC FROM PATIENT-MASTER-REC
+               INVALID KEY
+                   MOVE "*** PROBLEM REWRITING PATMSTR"
+                        TO ABEND-REASON
+                   WRITE SYSOUT-REC FROM ABEND-REC
+           END-REWRITE.
+       200-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT ADMITREQ.
+           OPEN INPUT PATHIST.
+           OPEN I-O PATMSTR.
+           OPEN OUTPUT SYSOUT.
+       800-EXIT.
+           EXIT.
+
+       900-CLEANUP.
+           MOVE "900-CLEANUP" TO PARA-NAME.
+           CLOSE ADMITREQ, PATHIST, PATMSTR, SYSOUT.
+           DISPLAY "******** END JOB READMCHK ********".
+       900-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           MOVE "1000-ABEND-RTN" TO PARA-NAME.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+           DISPLAY "*** ABNORMAL END OF JOB-READMCHK ***" UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
+       1000-EXIT.
+           EXIT.
