@@ -0,0 +1,301 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BEDASSGN.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          ADMISSIONS MAINTENANCE TRANSACTION THAT ASSIGNS A BED
+      *          TO A PATIENT INSTEAD OF LETTING DATA ENTRY KEY IN A
+      *          BED NUMBER BY HAND.  BEDREQ CARRIES ONE ASSIGNMENT
+      *          REQUEST PER PATIENT-ID/WARD-ID.  PATMSTR IS BROWSED
+      *          ONCE UP FRONT TO BUILD A TABLE OF BEDS ALREADY IN USE
+      *          BY A CURRENTLY-ADMITTED PATIENT, THEN EACH REQUEST'S
+      *          WARD IS CURSORED AGAINST DDS0001.HOSP_BED FOR THE
+      *          FIRST BED-ID NOT IN THAT TABLE.  THE WINNING BED IS
+      *          STAMPED INTO BED-IDENTITY-PRIMARY ON THE PATIENT'S
+      *          PATMSTR RECORD.
+      *
+      ******************************************************************
+
+               TRANSACTION INPUT FILE  -   DDS0001.BEDREQ
+
+               VSAM MASTER FILE        -   DDS0001.PATMASTR
+
+               DUMP FILE               -   SYSOUT
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT BEDREQ
+           ASSIGN TO UT-S-BEDREQ
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS BRFCODE.
+
+           SELECT PATMSTR
+                  ASSIGN       to PATMSTR
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is DYNAMIC
+                  RECORD KEY   is PATIENT-KEY
+                  FILE STATUS  is PATMSTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC PIC X(80).
+
+      ***** ONE BED-ASSIGNMENT REQUEST PER RECORD
+       FD  BEDREQ
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 10 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS BEDREQ-REC.
+       01  BEDREQ-REC.
+           05  BEDREQ-PATIENT-ID       PIC X(06).
+           05  BEDREQ-WARD-ID          PIC X(04).
+
+       FD  PATMSTR
+           RECORD CONTAINS 2964 CHARACTERS
+           DATA RECORD IS PATIENT-MASTER-REC.
+       01  PATMSTR-REC.
+           05 PATIENT-KEY      PIC X(06).
+           05 FILLER           PIC X(2958).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  BRFCODE                 PIC X(2).
+               88 CODE-READ     VALUE SPACES.
+               88 NO-MORE-DATA  VALUE "10".
+           05  PATMSTR-STATUS          PIC X(2).
+               88 RECORD-FOUND         VALUE "00".
+               88 PATMSTR-NOT-FOUND    VALUE "23".
+
+       01  WS-SWITCHES.
+           05  MORE-DATA-SW            PIC X(1) VALUE "Y".
+               88 MORE-DATA            VALUE "Y".
+           05  WS-BED-FOUND-SW         PIC X(1).
+               88 BED-FOUND            VALUE "Y".
+
+       COPY PATMSTR.
+
+      ***** BEDS CURRENTLY OCCUPIED BY A PATIENT WHO HAS NOT BEEN
+      ***** DISCHARGED, LOADED ONCE FROM A SEQUENTIAL BROWSE OF
+      ***** PATMSTR BEFORE ANY REQUEST IS PROCESSED.
+       01  WS-OCCUPIED-BED-TABLE.
+           05  WS-OCC-COUNT            PIC 9(4) VALUE ZERO.
+           05  OCCUPIED-BED-ROW OCCURS 999 TIMES INDEXED BY OCC-IDX.
+               10  OCC-WARD-ID         PIC X(4).
+               10  OCC-BED-NBR         PIC 9(4).
+
+       01  DCLHOSP-BED.
+           10 BED-ID                         PIC X(04).
+           10 ROOM-ID                        PIC X(08).
+           10 WARD-ID                        PIC X(08).
+           10 SPECIAL-CHARGES                PIC S9(5)V99 COMP-3.
+
+       01  WS-CANDIDATE-BED-ID         PIC X(04).
+       01  WS-CURSOR-SW                PIC X(1).
+           88  NO-MORE-BEDS            VALUE "Y".
+
+       COPY ABENDREC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       EXEC SQL
+           DECLARE BEDCSR CURSOR FOR
+           SELECT BED_ID FROM DDS0001.HOSP_BED
+           WHERE WARD_ID = :WARD-ID IN DCLHOSP-BED
+           ORDER BY BED_ID
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT
+                   UNTIL NO-MORE-DATA.
+           PERFORM 900-CLEANUP THRU 900-EXIT.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "******** BEGIN JOB BEDASSGN ********".
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+           PERFORM 150-LOAD-OCCUPIED-BEDS THRU 150-EXIT.
+
+           READ BEDREQ INTO BEDREQ-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       000-EXIT.
+           EXIT.
+
+      ***** SEQUENTIAL BROWSE OF EVERY STILL-ADMITTED PATIENT SO WE
+      ***** KNOW WHICH BEDS ARE ALREADY TAKEN BEFORE WE HAND ONE OUT.
+       150-LOAD-OCCUPIED-BEDS.
+           MOVE "150-LOAD-OCCUPIED-BEDS" TO PARA-NAME.
+           MOVE LOW-VALUES TO PATIENT-KEY.
+           START PATMSTR KEY IS NOT LESS THAN PATIENT-KEY
+               INVALID KEY
+                   MOVE "N" TO WS-CURSOR-SW
+           END-START.
+
+           PERFORM 160-READ-NEXT-PATIENT THRU 160-EXIT
+               UNTIL NO-MORE-DATA.
+
+           MOVE "Y" TO MORE-DATA-SW.
+       150-EXIT.
+           EXIT.
+
+       160-READ-NEXT-PATIENT.
+           MOVE "160-READ-NEXT-PATIENT" TO PARA-NAME.
+           READ PATMSTR NEXT INTO PATIENT-MASTER-REC
+               AT END
+                   MOVE "N" TO MORE-DATA-SW
+           END-READ.
+
+           IF MORE-DATA
+              AND INPATIENT IN PATIENT-MASTER-REC
+              AND DATE-DISCHARGE IN PATIENT-MASTER-REC = SPACES
+              AND BED-IDENTITY-PRIMARY IN PATIENT-MASTER-REC NOT = ZERO
+               IF WS-OCC-COUNT < 999
+                   ADD 1 TO WS-OCC-COUNT
+                   MOVE PRIMARY-STAY-WARD-NBR IN PATIENT-MASTER-REC
+                        TO OCC-WARD-ID(WS-OCC-COUNT)
+                   MOVE BED-IDENTITY-PRIMARY IN PATIENT-MASTER-REC
+                        TO OCC-BED-NBR(WS-OCC-COUNT)
+               ELSE
+                   MOVE "*** OCCUPIED-BED TABLE FULL" TO ABEND-REASON
+                   WRITE SYSOUT-REC FROM ABEND-REC
+               END-IF
+           END-IF.
+       160-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+           PERFORM 200-ASSIGN-BED THRU 200-EXIT.
+
+           READ BEDREQ INTO BEDREQ-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       100-EXIT.
+           EXIT.
+
+      ***** LOOK UP THE FIRST BED IN THE REQUESTED WARD THAT ISN'T IN
+      ***** WS-OCCUPIED-BED-TABLE AND STAMP IT ONTO THE PATIENT'S
+      ***** PATMSTR RECORD.
+       200-ASSIGN-BED.
+           MOVE "200-ASSIGN-BED" TO PARA-NAME.
+           MOVE "N" TO WS-BED-FOUND-SW.
+           MOVE "N" TO WS-CURSOR-SW.
+           MOVE BEDREQ-WARD-ID TO WARD-ID IN DCLHOSP-BED.
+
+           EXEC SQL OPEN BEDCSR END-EXEC.
+
+           PERFORM UNTIL NO-MORE-BEDS OR BED-FOUND
+               EXEC SQL
+                   FETCH BEDCSR INTO :WS-CANDIDATE-BED-ID
+               END-EXEC
+               IF SQLCODE = 100
+                   MOVE "Y" TO WS-CURSOR-SW
+               ELSE
+                   PERFORM 250-CHECK-BED-FREE THRU 250-EXIT
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE BEDCSR END-EXEC.
+
+           IF BED-FOUND
+               MOVE BEDREQ-PATIENT-ID TO PATIENT-KEY
+               READ PATMSTR INTO PATIENT-MASTER-REC
+                   INVALID KEY
+                       MOVE "*** BEDREQ PATIENT NOT ON PATMSTR"
+                            TO ABEND-REASON
+                       WRITE SYSOUT-REC FROM ABEND-REC
+                       GO TO 200-EXIT
+               END-READ
+               MOVE WS-CANDIDATE-BED-ID TO BED-IDENTITY-PRIMARY
+                                            IN PATIENT-MASTER-REC
+               REWRITE PATMSTR-REC FROM PATIENT-MASTER-REC
+                   INVALID KEY
+                       MOVE "*** PROBLEM REWRITING PATMSTR"
+                            TO ABEND-REASON
+                       WRITE SYSOUT-REC FROM ABEND-REC
+               END-REWRITE
+               MOVE SPACES TO SYSOUT-REC
+               STRING "BED " WS-CANDIDATE-BED-ID
+                      " ASSIGNED TO PATIENT " BEDREQ-PATIENT-ID
+                      " WARD " BEDREQ-WARD-ID
+                      DELIMITED BY SIZE INTO SYSOUT-REC
+               WRITE SYSOUT-REC
+           ELSE
+               MOVE SPACES TO SYSOUT-REC
+               STRING "*** NO AVAILABLE BED IN WARD "
+                      BEDREQ-WARD-ID
+                      " FOR PATIENT " BEDREQ-PATIENT-ID
+                      DELIMITED BY SIZE INTO SYSOUT-REC
+               WRITE SYSOUT-REC
+           END-IF.
+       200-EXIT.
+           EXIT.
+
+      ***** A FETCHED BED-ID IS FREE UNLESS IT SHOWS UP IN THE SAME
+      ***** WARD IN WS-OCCUPIED-BED-TABLE.
+       250-CHECK-BED-FREE.
+           MOVE "250-CHECK-BED-FREE" TO PARA-NAME.
+           MOVE "Y" TO WS-BED-FOUND-SW.
+           PERFORM VARYING OCC-IDX FROM 1 BY 1
+                   UNTIL OCC-IDX > WS-OCC-COUNT
+               IF OCC-WARD-ID(OCC-IDX) = BEDREQ-WARD-ID
+                  AND OCC-BED-NBR(OCC-IDX) = WS-CANDIDATE-BED-ID
+                   MOVE "N" TO WS-BED-FOUND-SW
+                   SET OCC-IDX TO WS-OCC-COUNT
+               END-IF
+           END-PERFORM.
+       250-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT BEDREQ.
+           OPEN I-O PATMSTR.
+           OPEN OUTPUT SYSOUT.
+       800-EXIT.
+           EXIT.
+
+       900-CLEANUP.
+           MOVE "900-CLEANUP" TO PARA-NAME.
+           CLOSE BEDREQ, PATMSTR, SYSOUT.
+           DISPLAY "******** END JOB BEDASSGN ********".
+       900-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           MOVE "1000-ABEND-RTN" TO PARA-NAME.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+           DISPLAY "*** ABNORMAL END OF JOB-BEDASSGN ***" UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
+       1000-EXIT.
+           EXIT.
