@@ -38,6 +38,18 @@
                   RECORD KEY   is PATIENT-KEY
                   FILE STATUS  is PATMSTR-STATUS.
 
+           SELECT PATINS
+                  ASSIGN       to PATINS
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is RANDOM
+                  RECORD KEY   is PATINS-KEY
+                  FILE STATUS  is PATINS-STATUS.
+
+           SELECT PREAUTH
+           ASSIGN TO UT-S-PREAUTH
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS PAFCODE.
+
        DATA DIVISION.
        FILE SECTION.
        FD  SYSOUT
@@ -87,6 +99,22 @@
            05 PATIENT-KEY      PIC X(06).
            05 FILLER           PIC X(2958).
 
+       FD  PATINS
+           RECORD CONTAINS 702 CHARACTERS
+           DATA RECORD IS PATINS-REC.
+       01  PATINS-REC.
+           05 PATINS-KEY      PIC X(06).
+           05 FILLER          PIC X(696).
+
+      ***** ONE ROW PER PRE-AUTHORIZATION ON FILE
+       FD  PREAUTH
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 49 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PREAUTH-REC.
+       01  PREAUTH-REC PIC X(49).
+
       ** QSAM FILE
        WORKING-STORAGE SECTION.
 
@@ -108,8 +136,29 @@
                88 PATMSTR-NOT-FOUND    VALUE "23".
            05  TRTMNT-CODE    PIC X(2).
                88 CODE-WRITE    VALUE SPACES.
+           05  PATINS-STATUS           PIC X(2).
+               88 PATINS-FOUND    VALUE "00".
+           05  PAFCODE                 PIC X(2).
+               88 CODE-READ-PREAUTH VALUE SPACES.
+               88 NO-MORE-PREAUTH   VALUE "10".
 
        COPY TREATMNT.
+       COPY PATINS.
+       COPY PREAUTH.
+
+       01  MORE-PREAUTH-SW             PIC X(1) VALUE "Y".
+           88 MORE-PREAUTH             VALUE "Y".
+
+      ***** EVERY PRE-AUTHORIZATION ON FILE, LOADED ONCE FROM PREAUTH
+      ***** BEFORE ANY TREATMENT RECORD IS SEARCHED.
+       01  WS-PREAUTH-TABLE.
+           05  WS-PREAUTH-COUNT        PIC 9(5) VALUE ZERO.
+           05  PREAUTH-ROW OCCURS 2000 TIMES INDEXED BY PA-IDX.
+               10  PA-TBL-PATIENT-ID   PIC X(6).
+               10  PA-TBL-PLAN-ID      PIC X(20).
+               10  PA-TBL-TREATMENT-MODE PIC X(03).
+
+       01  DCLHEALTH-PLAN-PRE-AUTH     PIC X(1).
 
       ****** STOP
        01  WS-TRAILER-REC.
@@ -143,7 +192,13 @@
            05  FILLER                  PIC X(7) VALUE SPACES.
 
        01  WS-LABTEST-REC.
-           05  LAB-TABLE-REC OCCURS 100 TIMES INDEXED BY ROW-IDX.
+      ***** SORTED ASCENDING BY LAB-TEST-ID IN 060-SORT-LABTEST-TABLE
+      ***** SO 200-SEARCH-RTN CAN SEARCH ALL INSTEAD OF WALKING THE
+      ***** TABLE LINEARLY FOR EVERY LAB CHARGE ON EVERY PATIENT.
+           05  LAB-TABLE-REC OCCURS 1 TO 300 TIMES
+                   DEPENDING ON WS-LAB-ROW-COUNT
+                   ASCENDING KEY IS LAB-TEST-ID
+                   INDEXED BY ROW-IDX ROW-IDX2.
              10  LAB-TEST-ID         PIC X(08).
              10  TEST-CATEGORY       PIC X(04).
                    88 PULMINARY           VALUE "PULM".
@@ -168,6 +223,14 @@
        COPY PATMSTR.
       ** VSAM FILE
 
+      ***** FORMULARY LOOKUP TABLE
+       01  DCLMEDICATION.
+           10 MEDICATION-ID                  PIC X(04).
+           10 MED-NAME                       PIC X(08).
+           10 SHORT-DESCRIPTION               PIC X(08).
+           10 COST                           PIC S9(5)V99 COMP-3.
+           10 PHARMACY-COST                  PIC S9(3)V99 COMP-3.
+
        01  CALC-COSTS-REC.
            05  CALC-TYPE-SW               PIC X.
                88 LAB-TEST VALUE "L".
@@ -182,8 +245,13 @@
            05  VENIPUNCTURE-COSTS         PIC 9(5)V99 COMP-3.
            05  NET-PATIENT-COSTS          PIC 9(7)V99 COMP-3.
            05  EQUIPMENT-COSTS            PIC 9(7)V99 COMP-3.
+           05  SECONDARY-INS-SW           PIC X(1).
+               88 HAS-SECONDARY-INS       VALUE "Y".
+           05  SECONDARY-REIMBURSE-PCT    PIC 9(3) COMP-3.
+           05  PROVIDER-ID                PIC X(8).
 
        77  INS-COVERAGE-PERC           PIC 9(3) VALUE 10.
+       77  SECONDARY-PLAN-REIMB-PCT    PIC 9(3) VALUE 50.
 
        77  WS-DATE                     PIC 9(6).
        77  MORE-TRANSORT-SW             PIC X(1) VALUE SPACE.
@@ -192,6 +260,9 @@
        77  MORE-LABTEST-SW             PIC X(1) VALUE SPACE.
            88 NO-MORE-LABTESTS  VALUE 'N'.
 
+      ***** BOUNDS LIMIT FOR LAB-TABLE-REC -.
+       77  WS-LAB-ROW-MAX              PIC 9(3) VALUE 300.
+
        01  COUNTERS-AND-ACCUMULATORS.
            05 RECORDS-READ             PIC S9(9) COMP.
            05 RECORDS-WRITTEN          PIC S9(9) COMP.
@@ -212,15 +283,31 @@
            05 WS-PHARMACY-CHARGES      PIC S9(7)V99 COMP-3.
            05 WS-ANCILLARY-CHARGES     PIC S9(5)V99 COMP-3.
            05 WS-VENIPUNCTURE-CHARGES  PIC S9(5)V99 COMP-3.
+           05 WS-LAB-ROW-COUNT         PIC 9(3) COMP-3.
            05 MORE-TABLE-ROWS          PIC X(1).
               88 NO-MORE-LABS   VALUE "N".
+           05 SUMMARY-SUB              PIC 9(02).
+           05 MORE-SUMMARY-ROWS        PIC X(1).
+              88 NO-MORE-SUMMARY-ROWS VALUE "N".
+           05 DUP-CHARGE-FOUND-SW      PIC X(1).
+              88 DUP-CHARGE-FOUND     VALUE "Y".
+
+      ***** SWAP-HOLD AREA FOR 060-SORT-LABTEST-TABLE -- SAME SIZE AS
+      ***** ONE LAB-TABLE-REC ROW (8+4+25+7+5+8+5+39).
+       01  WS-LAB-HOLD-REC             PIC X(101).
 
        COPY ABENDREC.
 
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
            PERFORM 050-LOAD-LABTEST-TABLE THRU 050-EXIT
                VARYING ROW-IDX from 1 BY 1 Until NO-MORE-LABTESTS.
+           PERFORM 060-SORT-LABTEST-TABLE THRU 060-EXIT.
+           PERFORM 150-LOAD-PREAUTH-TABLE THRU 150-EXIT.
            PERFORM 100-MAINLINE THRU 100-EXIT
                    UNTIL NO-MORE-TRANSORT-RECS
                       or TRAILER-REC.
@@ -233,7 +320,8 @@
            DISPLAY "HOUSEKEEPING".
       *  Code your statement here to OPEN files
            ACCEPT  WS-DATE FROM DATE.
-           OPEN INPUT LABTEST-FILE, TRMTSORT-FILE, PATMSTR.
+           OPEN INPUT LABTEST-FILE, TRMTSORT-FILE, PATMSTR, PATINS,
+                      PREAUTH.
            OPEN OUTPUT TRMTSRCH-FILE, SYSOUT.
 
       *  Remember to move "NO" to IFCODE if the input file is AT END
@@ -258,7 +346,13 @@
 
        050-LOAD-LABTEST-TABLE.
            MOVE "050-LOAD-LABTEST-TABLE" TO PARA-NAME.
-           MOVE FD-LABTEST-REC TO LAB-TABLE-REC(ROW-IDX)
+           IF ROW-IDX > WS-LAB-ROW-MAX
+               MOVE "*** LABTEST TABLE FULL" TO ABEND-REASON
+               WRITE SYSOUT-REC FROM ABEND-REC
+           ELSE
+               MOVE FD-LABTEST-REC TO LAB-TABLE-REC(ROW-IDX)
+               ADD 1 TO WS-LAB-ROW-COUNT
+           END-IF
 
            READ LABTEST-FILE
                AT END
@@ -269,15 +363,81 @@
        050-EXIT.
            EXIT.
 
+      ***** A ONE-TIME IN-MEMORY BUBBLE SORT, RUN ONCE AFTER THE TABLE
+      ***** IS LOADED, SO LAB-TABLE-REC IS IN LAB-TEST-ID ORDER FOR
+      ***** SEARCH ALL.
+       060-SORT-LABTEST-TABLE.
+           MOVE "060-SORT-LABTEST-TABLE" TO PARA-NAME.
+           IF WS-LAB-ROW-COUNT > 1
+               PERFORM VARYING ROW-IDX FROM 1 BY 1
+                       UNTIL ROW-IDX > WS-LAB-ROW-COUNT - 1
+                   PERFORM VARYING ROW-IDX2 FROM 1 BY 1
+                       UNTIL ROW-IDX2 > WS-LAB-ROW-COUNT - ROW-IDX
+                       IF LAB-TEST-ID IN LAB-TABLE-REC(ROW-IDX2) >
+                          LAB-TEST-ID IN LAB-TABLE-REC(ROW-IDX2 + 1)
+                           MOVE LAB-TABLE-REC(ROW-IDX2) TO
+                                WS-LAB-HOLD-REC
+                           MOVE LAB-TABLE-REC(ROW-IDX2 + 1) TO
+                                LAB-TABLE-REC(ROW-IDX2)
+                           MOVE WS-LAB-HOLD-REC TO
+                                LAB-TABLE-REC(ROW-IDX2 + 1)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+       060-EXIT.
+           EXIT.
+
+      ***** LOAD EVERY PRE-AUTHORIZATION ON FILE INTO A TABLE ONCE,
+      ***** THE SAME WAY 150-LOAD-HISTORY-TABLE IN READMCHK LOADS
+      ***** PATHIST.
+       150-LOAD-PREAUTH-TABLE.
+           MOVE "150-LOAD-PREAUTH-TABLE" TO PARA-NAME.
+           READ PREAUTH INTO PRE-AUTH-REC
+               AT END
+                   MOVE "N" TO MORE-PREAUTH-SW
+           END-READ.
+
+           PERFORM UNTIL NOT MORE-PREAUTH
+               IF WS-PREAUTH-COUNT < 2000
+                   ADD 1 TO WS-PREAUTH-COUNT
+                   MOVE PA-PATIENT-ID
+                        TO PA-TBL-PATIENT-ID(WS-PREAUTH-COUNT)
+                   MOVE PA-PLAN-ID
+                        TO PA-TBL-PLAN-ID(WS-PREAUTH-COUNT)
+                   MOVE PA-TREATMENT-MODE
+                        TO PA-TBL-TREATMENT-MODE(WS-PREAUTH-COUNT)
+               ELSE
+                   MOVE "*** PREAUTH TABLE FULL" TO ABEND-REASON
+                   WRITE SYSOUT-REC FROM ABEND-REC
+               END-IF
+               READ PREAUTH INTO PRE-AUTH-REC
+                   AT END
+                       MOVE "N" TO MORE-PREAUTH-SW
+               END-READ
+           END-PERFORM.
+       150-EXIT.
+           EXIT.
+
        100-MAINLINE.
            MOVE "100-MAINLINE" TO PARA-NAME.
       *  Validate patient type and insurance coverage
 
+           PERFORM 210-CHECK-MEDICATION THRU 210-EXIT.
+           PERFORM 220-CHECK-PRIOR-AUTH THRU 220-EXIT.
+
            MOVE "Y"  TO MORE-TABLE-ROWS.
            PERFORM 200-SEARCH-RTN THRU 200-EXIT
                   VARYING ROW-SUB FROM 1 BY 1 UNTIL
                   NO-MORE-LABS OR ROW-SUB > 12.
 
+      ***** ANCILLARY-CHARGE IS A RECORD-LEVEL FIELD, NOT A PER-LAB-
+      ***** CHARGE-ROW FIELD, SO IT BELONGS HERE -- ADDED ONCE PER
+      ***** INPATIENT-TREATMENT-REC -- NOT INSIDE 300-CALC-LAB-COSTS,
+      ***** WHICH RUNS ONCE FOR EVERY ROW IN LAB-CHARGES AND WOULD
+      ***** ADD THE SAME CHARGE IN AGAIN FOR EVERY ROW ON THE RECORD.
+           ADD ANCILLARY-CHARGE TO WS-ANCILLARY-CHARGES.
+
            WRITE INPATIENT-TREATMENT-REC-SRCH
                FROM INPATIENT-TREATMENT-REC.
       *  Code your statements here to read the input file
@@ -292,14 +452,13 @@
 
        200-SEARCH-RTN.
            MOVE "200-SEARCH-RTN" TO PARA-NAME.
-           SET ROW-IDX to 1.
       *     MOVE 1 TO ROW-SUB.
            IF LAB-TEST-ID IN LAB-CHARGES(ROW-SUB) = SPACES
               MOVE "N" TO MORE-TABLE-ROWS
               GO TO 200-EXIT.
 
       *  Validate patient type and insurance coverage
-           SEARCH LAB-TABLE-REC
+           SEARCH ALL LAB-TABLE-REC
 
            AT END
                MOVE ZEROS TO TEST-COST IN LAB-CHARGES (ROW-SUB),
@@ -328,15 +487,109 @@
        200-EXIT.
            EXIT.
 
+      ***** VALIDATE MEDICATION-ID AGAINST THE DB2 FORMULARY TABLE
+      ***** BEFORE MEDICATION-COST/PHARMACY-COST GO ANY FURTHER, THE
+      ***** SAME WAY HOSP_BED AND DIAG_CODES ALREADY GATE DALYEDIT.
+       210-CHECK-MEDICATION.
+           MOVE "210-CHECK-MEDICATION" TO PARA-NAME.
+
+           IF MEDICATION-ID IN INPATIENT-TREATMENT-REC = SPACES
+               GO TO 210-EXIT.
+
+           MOVE MEDICATION-ID IN INPATIENT-TREATMENT-REC
+                TO MEDICATION-ID IN DCLMEDICATION.
+
+           EXEC SQL
+              SELECT MEDICATION_ID INTO :MEDICATION-ID
+              FROM DDS0001.MEDICATION
+              WHERE MEDICATION_ID = :MEDICATION-ID
+           END-EXEC.
+
+           IF SQLCODE = -811 OR 0
+               NEXT SENTENCE
+           ELSE
+           IF SQLCODE = +100
+               MOVE "*** MEDICATION-ID NOT-FOUND IN MEDICATION TABLE"
+                    TO ABEND-REASON
+               WRITE SYSOUT-REC FROM ABEND-REC
+           ELSE
+           IF SQLCODE < 0
+               MOVE "*** FATAL DB2 ERROR ON MEDICATION LOOKUP"
+                    TO ABEND-REASON
+               GO TO 1000-ABEND-RTN.
+       210-EXIT.
+           EXIT.
+
+      ***** EQUIPMENT/BILLABLE TREATMENT CHARGES TIED TO A PLAN-ID
+      ***** WITH PRIOR-AUTHORIZATION = "Y" MUST HAVE A MATCHING ROW
+      ***** ON THE PREAUTH TABLE OR THE CHARGE IS FLAGGED.
+      ***** PATINS HAS NO DIRECT PLAN-ID FIELD, SO INS-IDENT-NBR IN
+      ***** INS-COMPANY-PRIMARY (SAME PIC X(20) AS PLAN-ID) IS USED
+      ***** AS THE PLAN-ID SUBSTITUTE, THE SAME WAY PCTPROC IS PASSED
+      ***** A PLAN-ID IT NEVER GETS FROM A PATIENT RECORD.
+       220-CHECK-PRIOR-AUTH.
+           MOVE "220-CHECK-PRIOR-AUTH" TO PARA-NAME.
+
+           IF NOT EQUIPMENT IN INPATIENT-TREATMENT-REC
+               OR NOT BILLABLE IN INPATIENT-TREATMENT-REC
+               GO TO 220-EXIT.
+
+           MOVE PATIENT-ID IN INPATIENT-TREATMENT-REC TO PATINS-KEY.
+           READ PATINS INTO PATIENT-INSURANCE
+               INVALID KEY
+                   GO TO 220-EXIT
+           END-READ.
+
+           IF NOT PATINS-FOUND
+               OR INS-IDENT-NBR IN INS-COMPANY-PRIMARY = SPACES
+               GO TO 220-EXIT.
+
+           MOVE SPACES TO DCLHEALTH-PLAN-PRE-AUTH.
+           EXEC SQL
+              SELECT PRIOR_AUTHORIZATION INTO :DCLHEALTH-PLAN-PRE-AUTH
+              FROM DDS0001.HEALTH_PLAN
+              WHERE PLAN_ID = :INS-IDENT-NBR OF INS-COMPANY-PRIMARY
+           END-EXEC.
+
+           IF SQLCODE = +100
+               GO TO 220-EXIT.
+           IF SQLCODE < 0 AND SQLCODE NOT = -811
+               MOVE "*** FATAL DB2 ERROR ON HEALTH_PLAN LOOKUP"
+                    TO ABEND-REASON
+               GO TO 1000-ABEND-RTN.
+
+           IF DCLHEALTH-PLAN-PRE-AUTH NOT = "Y"
+               GO TO 220-EXIT.
+
+           SET PA-IDX TO 1.
+           SEARCH PREAUTH-ROW
+               AT END
+                   ADD 1 TO ERROR-RECS
+                   MOVE "*** NO PRE-AUTHORIZATION ON FILE FOR CHARGE"
+                        TO ABEND-REASON
+                   WRITE SYSOUT-REC FROM ABEND-REC
+               WHEN PA-TBL-PATIENT-ID(PA-IDX)
+                        = PATIENT-ID IN INPATIENT-TREATMENT-REC
+                    AND PA-TBL-PLAN-ID(PA-IDX)
+                        = INS-IDENT-NBR OF INS-COMPANY-PRIMARY
+                   CONTINUE
+           END-SEARCH.
+       220-EXIT.
+           EXIT.
+
        300-CALC-LAB-COSTS.
            MOVE "300-CALC-LAB-COSTS" TO PARA-NAME.
            MOVE PATIENT-ID IN INPATIENT-TREATMENT-REC TO
                PATIENT-ID IN PATIENT-MASTER-REC,
                PATIENT-KEY,
+               PATINS-KEY,
                PATIENT-ID IN CALC-COSTS-REC.
 
            READ PATMSTR INTO PATIENT-MASTER-REC.
 
+           PERFORM 305-CHECK-DUP-LAB-CHARGE THRU 305-EXIT.
+
+           MOVE ATTENDING-PHYSICIAN TO PROVIDER-ID IN CALC-COSTS-REC.
            MOVE COPAY  TO PATIENT-COPAY.
            MOVE REMAINING-DEDUCTIBLE TO PATIENT-DEDUCTIBLE-REM.
            IF IN-NETWORK
@@ -344,6 +597,17 @@
            ELSE
               MOVE 70 TO REIMBURSE-PCT.
 
+      **  COORDINATION OF BENEFITS - IF THE PATIENT HAS A SECONDARY
+      **  CARRIER ON FILE, CLCLBCST APPLIES ITS REIMBURSEMENT TO
+      **  WHATEVER BALANCE REMAINS AFTER THE PRIMARY CARRIER PAYS.
+           READ PATINS INTO PATIENT-INSURANCE.
+           IF PATINS-FOUND AND
+              INS-IDENT-NBR IN INS-COMPANY-SECONDARY NOT = SPACES
+               MOVE "Y" TO SECONDARY-INS-SW
+               MOVE SECONDARY-PLAN-REIMB-PCT TO SECONDARY-REIMBURSE-PCT
+           ELSE
+               MOVE "N" TO SECONDARY-INS-SW.
+
            MOVE "L" TO  CALC-TYPE-SW.
            MOVE ZERO TO CALC-CALL-RET-CODE.
            CALL 'CLCLBCST' USING CALC-COSTS-REC, CALC-CALL-RET-CODE.
@@ -352,8 +616,6 @@
                MOVE "** NON-ZERO RETURN-CODE FROM CLCBCST"
                                         TO ABEND-REASON
                GO TO 1000-ABEND-RTN.
-      *** NICE BUG = THIS SHOULD BE IN 100-MAINLINE!
-           ADD ANCILLARY-CHARGE TO WS-ANCILLARY-CHARGES.
            ADD VENIPUNCTURE-COSTS IN CALC-COSTS-REC TO
                        WS-VENIPUNCTURE-CHARGES.
            ADD NET-PATIENT-COSTS TO WS-LABTEST-CHARGES,
@@ -362,11 +624,44 @@
        300-EXIT.
            EXIT.
 
+      ***** SAME LAB-TEST-ID/TREATMENT-DATE ALREADY POSTED TO THIS
+      ***** PATIENT'S DAILY-LAB-CHARGES-SUMMARY ON THE MASTER USUALLY
+      ***** MEANS THE DAILY FEED WAS DOUBLE-SUBMITTED -- FLAG IT THE
+      ***** SAME WAY 210/220 FLAG THEIR BAD ROWS, SINCE THIS PROGRAM
+      ***** HAS NO REJECT FILE OF ITS OWN.
+       305-CHECK-DUP-LAB-CHARGE.
+           MOVE "305-CHECK-DUP-LAB-CHARGE" TO PARA-NAME.
+           MOVE "N" TO DUP-CHARGE-FOUND-SW.
+           MOVE "Y" TO MORE-SUMMARY-ROWS.
+           PERFORM 307-SCAN-LAB-SUMMARY-ROW THRU 307-EXIT
+                  VARYING SUMMARY-SUB FROM 1 BY 1 UNTIL
+                  NO-MORE-SUMMARY-ROWS OR SUMMARY-SUB > 20.
+
+           IF DUP-CHARGE-FOUND
+               MOVE "*** DUPLICATE LAB CHARGE FOR THIS DATE"
+                    TO ABEND-REASON
+               WRITE SYSOUT-REC FROM ABEND-REC.
+       305-EXIT.
+           EXIT.
+
+       307-SCAN-LAB-SUMMARY-ROW.
+           IF LAB-TEST-S-ID(SUMMARY-SUB) = SPACES
+               MOVE "N" TO MORE-SUMMARY-ROWS
+               GO TO 307-EXIT.
+
+           IF LAB-TEST-S-ID(SUMMARY-SUB)
+                    = LAB-TEST-ID IN LAB-CHARGES(ROW-SUB)
+           AND LAB-TEST-DATE(SUMMARY-SUB) = TREATMENT-DATE
+               MOVE "Y" TO DUP-CHARGE-FOUND-SW
+               MOVE "N" TO MORE-SUMMARY-ROWS.
+       307-EXIT.
+           EXIT.
+
        700-CLOSE-FILES.
            MOVE "700-CLOSE-FILES" TO PARA-NAME.
       *  Code the statement to close all files
            CLOSE LABTEST-FILE, TRMTSRCH-FILE,
-                     SYSOUT, TRMTSORT-FILE, PATMSTR.
+                     SYSOUT, TRMTSORT-FILE, PATMSTR, PATINS.
        700-EXIT.
            EXIT.
 
