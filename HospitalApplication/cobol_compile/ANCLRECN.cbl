@@ -0,0 +1,305 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ANCLRECN.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          INDEPENDENT NIGHTLY RECONCILIATION OF ANCILLARY/
+      *          EQUIPMENT/LAB CONTROL TOTALS.  RE-SUMS
+      *          EQUIPMENT-COST STRAIGHT OFF EVERY PATSRCH-FILE DETAIL
+      *          RECORD AND ANCILLARY-CHARGE/TEST-COST STRAIGHT OFF
+      *          EVERY TRMTSRCH-FILE DETAIL RECORD, THEN COMPARES THOSE
+      *          INDEPENDENT SUMS AGAINST EACH FILE'S OWN TRAILER
+      *          (IN-EQUIPMENT-CHARGES / IN-ANCILLARY-CHARGES /
+      *          IN-LABTEST-CHARGES) AND FLAGS ANY VARIANCE.  DOES NOT
+      *          TRY TO FIX CLCLBCST'S "NICE BUG" COMMENT IN PATSRCH/
+      *          TRMTSRCH -- THAT IS A SEPARATE DECISION FOR FINANCE
+      *          TO MAKE ONCE THEY SEE WHAT IT ACTUALLY COSTS.
+      *
+      ******************************************************************
+
+               SORTED DAILY INPUT      -   DDS0001.PATSRCH
+
+               SORTED TREATMENT INPUT  -   DDS0001.TRMTSRCH
+
+               OUTPUT FILE PRODUCED    -   DDS0001.ANCLRPT
+
+               DUMP FILE               -   SYSOUT
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT ANCLRPT
+           ASSIGN TO UT-S-ANCLRPT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PATSRCH-FILE
+           ASSIGN TO UT-S-PATSRCH
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS PFCODE.
+
+           SELECT TRMTSRCH-FILE
+           ASSIGN TO UT-S-TRMTSRCH
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS TFCODE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC PIC X(130).
+
+       FD  ANCLRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS ANCLRPT-REC.
+       01  ANCLRPT-REC PIC X(80).
+
+      ****** SAME FILE PATSRCH PRODUCES AND DALYUPDT CONSUMES
+       FD  PATSRCH-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 993 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS INPATIENT-DAILY-REC-SRCH.
+       01  INPATIENT-DAILY-REC-SRCH PIC X(993).
+
+      ****** SAME FILE TRMTSRCH PRODUCES AND TRMTUPDT CONSUMES
+       FD  TRMTSRCH-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 993 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS INPATIENT-TREATMENT-REC-SRCH.
+       01  INPATIENT-TREATMENT-REC-SRCH PIC X(993).
+
+      ** QSAM FILE
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  PFCODE                  PIC X(2).
+               88 NO-MORE-PATSRCH  VALUE "10".
+           05  TFCODE                  PIC X(2).
+               88 NO-MORE-TRMTSRCH  VALUE "10".
+
+       01  MISC-WS-FLDS.
+           05  MORE-PATSRCH-SW         PIC X(1) VALUE "Y".
+               88  NO-MORE-PATSRCH-RECS  VALUE "N".
+           05  MORE-TRMTSRCH-SW        PIC X(1) VALUE "Y".
+               88  NO-MORE-TRMTSRCH-RECS VALUE "N".
+
+       COPY PATDALY.
+       COPY TREATMNT.
+
+      ***** OWN COPY OF EACH FILE'S TRAILER LAYOUT, SAME SHAPE AS THE
+      ***** PROGRAM THAT PRODUCES IT.
+       01  WS-PATSRCH-TRAILER.
+           05  FILLER                   PIC X(1).
+           05  PS-IN-RECORD-COUNT       PIC 9(9).
+           05  FILLER                   PIC X(1).
+           05  PS-IN-TOTAL-ROOM-CHARGE  PIC S9(9)V99.
+           05  PS-IN-BASE-ROOM-CHARGE   PIC S9(9)V99.
+           05  PS-IN-EQUIPMENT-CHARGES  PIC S9(9)V99.
+
+       01  WS-TRMTSRCH-TRAILER.
+           05  FILLER                   PIC X(1).
+           05  TS-IN-RECORD-COUNT       PIC 9(9).
+           05  FILLER                   PIC X(1).
+           05  TS-IN-MEDICATION-CHARGES PIC S9(9)V99.
+           05  TS-IN-PHARMACY-CHARGES   PIC S9(7)V99.
+           05  TS-IN-ANCILLARY-CHARGES  PIC S9(5)V99.
+           05  TS-IN-LABTEST-CHARGES    PIC S9(9)V99.
+           05  TS-IN-LAB-ANCIL-CHARGES  PIC S9(7)V99.
+           05  TS-IN-VENIPUNCTURE-CHGS  PIC S9(7)V99.
+
+       01  WS-ACCUMULATORS.
+           05  WS-EQUIP-SUB                PIC 9(2) COMP.
+           05  WS-LAB-SUB                   PIC 9(2) COMP.
+           05  WS-RECALC-EQUIPMENT-CHGS    PIC S9(9)V99 COMP-3.
+           05  WS-RECALC-ANCILLARY-CHGS    PIC S9(7)V99 COMP-3.
+           05  WS-RECALC-LABTEST-CHGS      PIC S9(9)V99 COMP-3.
+           05  WS-EQUIP-VARIANCE            PIC S9(9)V99 COMP-3.
+           05  WS-ANCILLARY-VARIANCE        PIC S9(7)V99 COMP-3.
+           05  WS-LABTEST-VARIANCE          PIC S9(9)V99 COMP-3.
+           05  WS-DATE                       PIC 9(6).
+
+       01  WS-RPT-HDR-REC.
+           05  FILLER   PIC X(48)
+               VALUE "ANCILLARY/EQUIPMENT CONTROL-TOTAL RECONCILIATION".
+           05  FILLER   PIC X(10) VALUE SPACES.
+           05  HDR-DATE PIC X(8).
+           05  FILLER   PIC X(14) VALUE SPACES.
+
+       01  WS-RPT-DETAIL-REC.
+           05  RPT-LABEL        PIC X(30).
+           05  RPT-RECALC-TOTAL PIC Z,ZZZ,ZZ9.99.
+           05  FILLER           PIC X(4) VALUE SPACES.
+           05  RPT-TRAILER-TOTAL PIC Z,ZZZ,ZZ9.99.
+           05  FILLER           PIC X(4) VALUE SPACES.
+           05  RPT-VARIANCE     PIC -Z,ZZZ,ZZ9.99.
+           05  RPT-FLAG         PIC X(10).
+           05  FILLER           PIC X(6) VALUE SPACES.
+
+       COPY ABENDREC.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-RECONCILE-PATSRCH THRU 100-EXIT
+                   UNTIL NO-MORE-PATSRCH-RECS.
+           PERFORM 200-RECONCILE-TRMTSRCH THRU 200-EXIT
+                   UNTIL NO-MORE-TRMTSRCH-RECS.
+           PERFORM 500-PRINT-REPORT THRU 500-EXIT.
+           PERFORM 900-CLEANUP THRU 900-EXIT.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "******** BEGIN JOB ANCLRECN ********".
+           INITIALIZE WS-ACCUMULATORS.
+           ACCEPT WS-DATE FROM DATE.
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+
+           READ PATSRCH-FILE INTO INPATIENT-DAILY-REC
+               AT END
+               MOVE "N" TO MORE-PATSRCH-SW
+           END-READ.
+
+           READ TRMTSRCH-FILE INTO INPATIENT-TREATMENT-REC
+               AT END
+               MOVE "N" TO MORE-TRMTSRCH-SW
+           END-READ.
+       000-EXIT.
+           EXIT.
+
+       100-RECONCILE-PATSRCH.
+           MOVE "100-RECONCILE-PATSRCH" TO PARA-NAME.
+           IF TRAILER-REC IN INPATIENT-DAILY-REC
+               MOVE INPATIENT-DAILY-REC TO WS-PATSRCH-TRAILER
+           ELSE
+               PERFORM VARYING WS-EQUIP-SUB FROM 1 BY 1
+                       UNTIL WS-EQUIP-SUB > 12
+                   ADD EQUIPMENT-COST IN
+                       ADDITIONAL-EQUIP-CHARGES(WS-EQUIP-SUB)
+                       TO WS-RECALC-EQUIPMENT-CHGS
+               END-PERFORM.
+
+           READ PATSRCH-FILE INTO INPATIENT-DAILY-REC
+               AT END
+               MOVE "N" TO MORE-PATSRCH-SW
+           END-READ.
+       100-EXIT.
+           EXIT.
+
+       200-RECONCILE-TRMTSRCH.
+           MOVE "200-RECONCILE-TRMTSRCH" TO PARA-NAME.
+           IF TRAILER-REC IN INPATIENT-TREATMENT-REC
+               MOVE INPATIENT-TREATMENT-REC TO WS-TRMTSRCH-TRAILER
+           ELSE
+               ADD ANCILLARY-CHARGE IN INPATIENT-TREATMENT-REC
+                   TO WS-RECALC-ANCILLARY-CHGS
+               PERFORM VARYING WS-LAB-SUB FROM 1 BY 1
+                       UNTIL WS-LAB-SUB > 12
+                   ADD TEST-COST IN LAB-CHARGES(WS-LAB-SUB)
+                       TO WS-RECALC-LABTEST-CHGS
+               END-PERFORM.
+
+           READ TRMTSRCH-FILE INTO INPATIENT-TREATMENT-REC
+               AT END
+               MOVE "N" TO MORE-TRMTSRCH-SW
+           END-READ.
+       200-EXIT.
+           EXIT.
+
+       500-PRINT-REPORT.
+           MOVE "500-PRINT-REPORT" TO PARA-NAME.
+           MOVE WS-DATE TO HDR-DATE.
+           WRITE ANCLRPT-REC FROM WS-RPT-HDR-REC.
+
+           COMPUTE WS-EQUIP-VARIANCE =
+               WS-RECALC-EQUIPMENT-CHGS - PS-IN-EQUIPMENT-CHARGES.
+           MOVE "EQUIPMENT CHARGES (PATSRCH)" TO RPT-LABEL.
+           MOVE WS-RECALC-EQUIPMENT-CHGS TO RPT-RECALC-TOTAL.
+           MOVE PS-IN-EQUIPMENT-CHARGES  TO RPT-TRAILER-TOTAL.
+           MOVE WS-EQUIP-VARIANCE        TO RPT-VARIANCE.
+           IF WS-EQUIP-VARIANCE NOT = ZERO
+               MOVE "*** OUT-OF-BALANCE" TO RPT-FLAG
+           ELSE
+               MOVE SPACES TO RPT-FLAG.
+           WRITE ANCLRPT-REC FROM WS-RPT-DETAIL-REC.
+
+           COMPUTE WS-ANCILLARY-VARIANCE =
+               WS-RECALC-ANCILLARY-CHGS - TS-IN-ANCILLARY-CHARGES.
+           MOVE "ANCILLARY CHARGES (TRMTSRCH)" TO RPT-LABEL.
+           MOVE WS-RECALC-ANCILLARY-CHGS TO RPT-RECALC-TOTAL.
+           MOVE TS-IN-ANCILLARY-CHARGES  TO RPT-TRAILER-TOTAL.
+           MOVE WS-ANCILLARY-VARIANCE    TO RPT-VARIANCE.
+           IF WS-ANCILLARY-VARIANCE NOT = ZERO
+               MOVE "*** OUT-OF-BALANCE" TO RPT-FLAG
+           ELSE
+               MOVE SPACES TO RPT-FLAG.
+           WRITE ANCLRPT-REC FROM WS-RPT-DETAIL-REC.
+
+           COMPUTE WS-LABTEST-VARIANCE =
+               WS-RECALC-LABTEST-CHGS - TS-IN-LABTEST-CHARGES.
+           MOVE "LAB TEST CHARGES (TRMTSRCH)" TO RPT-LABEL.
+           MOVE WS-RECALC-LABTEST-CHGS   TO RPT-RECALC-TOTAL.
+           MOVE TS-IN-LABTEST-CHARGES    TO RPT-TRAILER-TOTAL.
+           MOVE WS-LABTEST-VARIANCE      TO RPT-VARIANCE.
+           IF WS-LABTEST-VARIANCE NOT = ZERO
+               MOVE "*** OUT-OF-BALANCE" TO RPT-FLAG
+           ELSE
+               MOVE SPACES TO RPT-FLAG.
+           WRITE ANCLRPT-REC FROM WS-RPT-DETAIL-REC.
+
+           IF WS-EQUIP-VARIANCE NOT = ZERO
+              OR WS-ANCILLARY-VARIANCE NOT = ZERO
+              OR WS-LABTEST-VARIANCE NOT = ZERO
+               MOVE "*** CONTROL TOTALS OUT OF BALANCE - SEE ANCLRPT"
+                    TO ABEND-REASON
+               WRITE SYSOUT-REC FROM ABEND-REC.
+       500-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT PATSRCH-FILE.
+           OPEN INPUT TRMTSRCH-FILE.
+           OPEN OUTPUT ANCLRPT.
+           OPEN OUTPUT SYSOUT.
+       800-EXIT.
+           EXIT.
+
+       900-CLEANUP.
+           MOVE "900-CLEANUP" TO PARA-NAME.
+           CLOSE PATSRCH-FILE, TRMTSRCH-FILE, ANCLRPT, SYSOUT.
+           DISPLAY "******** END JOB ANCLRECN ********".
+       900-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           MOVE "1000-ABEND-RTN" TO PARA-NAME.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+           DISPLAY "*** ABNORMAL END OF JOB-ANCLRECN ***" UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
+       1000-EXIT.
+           EXIT.
