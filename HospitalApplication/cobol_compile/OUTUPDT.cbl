@@ -0,0 +1,446 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  OUTUPDT.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          POSTS OUTEDIT'S VALIDATED DAILY OUTPATIENT VISIT
+      *          CHARGES TO PATMSTR, THE SAME ROLE DALYUPDT PLAYS FOR
+      *          INPATIENT ROOM/EQUIPMENT CHARGES.  UNLIKE
+      *          DALYUPDT, THERE IS NO BED-DAY TO COUNT, SO
+      *          HOSPITAL-STAY-LTH IS LEFT UNTOUCHED AND
+      *          BED-IDENTITY-PRIMARY IS NEVER MOVED.
+      *
+      *          EQUIPMENT CHARGES ARE POSTED TO THE TABLE THEY
+      *          ACTUALLY BELONG TO -- EQUIPMENT-CHARGES-SUMMARY --
+      *          RATHER THAN DALYUPDT'S DAILY-LAB-CHARGES-SUMMARY
+      *          (THAT TABLE IS USED BY DALYUPDT FOR EQUIPMENT ROWS
+      *          TOO, A PRE-EXISTING NAMING QUIRK LEFT AS-IS IN THAT
+      *          PROGRAM; THIS NEW PROGRAM HAS NO HISTORY TO BE
+      *          CONSISTENT WITH, SO IT POSTS TO THE CORRECTLY-NAMED
+      *          TABLE).
+      *
+      *          DIAGNOSTIC CODE RECONCILIATION (PRIMARY/SECONDARY/
+      *          TERTIARY, OVERFLOWING TO PATDIAG) IS
+      *          PERFORMED ONCE PER VISIT OFF THE VISIT-LEVEL
+      *          PRIMARY-DIAGNOSTIC-CODE, NOT PER EQUIPMENT ROW --
+      *          OUTDALY CARRIES NO PER-EQUIPMENT DIAGNOSIS CODE THE
+      *          WAY PATDALY DOES.
+      *
+      ******************************************************************
+
+               INPUT FILE                -   DDS0001.OUTEDIT
+
+               VSAM MASTER FILE          -   DDS0001.PATMASTR
+
+               EQUIPMENT OVERFLOW FILE   -   DDS0001.EQPOVFL
+
+               AUDIT FILE                -   DDS0001.PATAUDIT
+
+               DIAGNOSIS OVERFLOW FILE   -   DDS0001.PATDIAG
+
+               DUMP FILE                 -   SYSOUT
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OUTEDIT-FILE
+           ASSIGN TO UT-S-OUTEDIT
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS OFCODE.
+
+           SELECT PATMSTR
+                  ASSIGN       to PATMSTR
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is RANDOM
+                  RECORD KEY   is PATIENT-KEY
+                  FILE STATUS  is PATMSTR-STATUS.
+
+           SELECT EQPOVFL
+           ASSIGN TO UT-S-EQPOVFL
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS OVFCODE.
+
+           SELECT PATAUDIT
+           ASSIGN TO UT-S-PATAUDIT
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS AUDCODE.
+
+           SELECT PATDIAG
+           ASSIGN TO UT-S-PATDIAG
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS DGOCODE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-Rec.
+       01  SYSOUT-REC  PIC X(100).
+
+      ****** THIS FILE IS OUTEDIT'S VALIDATED OUTPUT -- ALL VISIT
+      ****** RECORDS THAT PASSED ITS EDIT ROUTINES, PLUS A TRAILER.
+       FD  OUTEDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 1025 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS OUTPATIENT-VISIT-REC-SRCH.
+       01  OUTPATIENT-VISIT-REC-SRCH PIC X(1025).
+
+       FD  PATMSTR
+           RECORD CONTAINS 2964 CHARACTERS
+           DATA RECORD IS PATIENT-MASTER-REC.
+       01  PATMSTR-REC.
+           05 PATIENT-KEY      PIC X(06).
+           05 FILLER           PIC X(2958).
+
+      ***** CHARGES THAT DON'T FIT IN THE 20-SLOT PATMSTR TABLE SPILL
+      ***** INTO THIS FILE INSTEAD OF OVERWRITING SLOT 20
+       FD  EQPOVFL
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 75 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EQPOVFL-REC.
+       01  EQPOVFL-REC PIC X(75).
+
+      ***** BEFORE/AFTER IMAGE OF EVERY PATMSTR REWRITE
+       FD  PATAUDIT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 5948 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PATAUDIT-REC.
+       01  PATAUDIT-REC PIC X(5948).
+
+      ***** 4TH+ DIAGNOSIS CODE FOR A PATIENT
+       FD  PATDIAG
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 27 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PATDIAG-REC.
+       01  PATDIAG-REC PIC X(27).
+
+      ** QSAM FILE
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  OFCODE                  PIC X(2).
+               88 CODE-WRITE    VALUE SPACES.
+           05  PATMSTR-STATUS          PIC X(2).
+               88 RECORD-FOUND    VALUE "00".
+           05  OVFCODE                 PIC X(2).
+               88 CODE-WRITE    VALUE SPACES.
+           05  AUDCODE                 PIC X(2).
+               88 CODE-WRITE    VALUE SPACES.
+           05  DGOCODE                 PIC X(2).
+               88 CODE-WRITE    VALUE SPACES.
+
+      ** QSAM FILE
+       COPY OUTDALY.
+
+       COPY CHGOVFL.
+
+       COPY PATAUDIT.
+
+       COPY PATDIAG.
+
+       01  WS-TRAILER-REC.
+           05  FILLER                  PIC X(1).
+           05  IN-RECORD-COUNT         PIC 9(9).
+           05  FILLER                  PIC X(1).
+           05  IN-TOTAL-VISIT-CHARGE   PIC S9(9)V99.
+           05  IN-BASE-VISIT-CHARGE    PIC S9(9)V99.
+           05  IN-EQUIPMENT-CHARGES    PIC S9(9)V99.
+
+      ** VSAM FILE
+       COPY PATMSTR.
+
+       77  WS-DATE                      PIC 9(6).
+
+       01  MISC-WS-FLDS.
+           05  MORE-DATA-SW             PIC X(1) VALUE "Y".
+               88 NO-MORE-DATA  VALUE "N".
+
+       01  COUNTERS-AND-ACCUMULATORS.
+           05 RECORDS-READ             PIC S9(9) COMP.
+           05 RECORDS-WRITTEN          PIC S9(9) COMP.
+           05 ROW-SUB                  PIC 9(02) VALUE ZERO.
+           05 PAT-SUB                  PIC 9(02) VALUE ZERO.
+           05 WS-EQUIPMENT-CHARGES     PIC 9(7)V99 COMP-3.
+           05 HOLD-EQUIP-ID            PIC X(8).
+           05 HOLD-SHORT-DESC          PIC X(30).
+           05 HOLD-PRES-PHYS           PIC X(8).
+           05 MORE-TABLE-ROWS          PIC X(1).
+              88 NO-MORE-EQUIP  VALUE "N".
+           05 CURRENT-ROW-SW           PIC X(1).
+              88 CURRENT-ROW    VALUE "Y".
+           05 WS-TABLE-OVERFLOW-SW     PIC X(1) VALUE "N".
+              88 TABLE-OVERFLOW VALUE "Y".
+
+       COPY ABENDREC.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT
+                   UNTIL NO-MORE-DATA OR TRAILER-REC.
+           PERFORM 900-CLEANUP THRU 900-EXIT.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "******** BEGIN JOB OUTUPDT ********".
+           ACCEPT  WS-DATE FROM DATE.
+           OPEN INPUT OUTEDIT-FILE.
+           OPEN I-O PATMSTR.
+           OPEN OUTPUT SYSOUT, EQPOVFL, PATAUDIT, PATDIAG.
+
+           INITIALIZE COUNTERS-AND-ACCUMULATORS.
+
+           READ OUTEDIT-FILE INTO OUTPATIENT-VISIT-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+               GO TO 000-EXIT
+           END-READ.
+
+           ADD +1 TO RECORDS-READ.
+       000-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+           PERFORM 200-POST-EQUIPMENT-CHARGES THRU 200-EXIT.
+           PERFORM 400-APPLY-UPDATES THRU 400-EXIT.
+
+           READ OUTEDIT-FILE INTO OUTPATIENT-VISIT-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+               GO TO 100-EXIT
+           END-READ.
+
+           IF NOT TRAILER-REC
+               ADD +1 TO RECORDS-READ.
+       100-EXIT.
+           EXIT.
+
+       200-POST-EQUIPMENT-CHARGES.
+           MOVE "200-POST-EQUIPMENT-CHARGES" TO PARA-NAME.
+           MOVE PATIENT-ID IN OUTPATIENT-VISIT-REC TO PATIENT-KEY.
+
+           READ PATMSTR INTO PATIENT-MASTER-REC.
+           IF NOT RECORD-FOUND
+               MOVE "** PROBLEM READING PATMSTR" TO ABEND-REASON
+               MOVE PATMSTR-STATUS TO EXPECTED-VAL
+               MOVE PATIENT-KEY TO ACTUAL-VAL IN ABEND-REC
+               GO TO 1000-ABEND-RTN.
+
+           MOVE ZERO TO WS-EQUIPMENT-CHARGES.
+           MOVE "Y" TO MORE-TABLE-ROWS.
+           PERFORM 250-SUM-EQUIP-CHARGES THRU 250-EXIT
+                  VARYING ROW-SUB FROM 1 BY 1 UNTIL
+                  ROW-SUB = 12 OR NO-MORE-EQUIP.
+
+           IF WS-EQUIPMENT-CHARGES = ZERO
+               GO TO 200-EXIT.
+
+           MOVE "N" TO CURRENT-ROW-SW.
+           MOVE "N" TO WS-TABLE-OVERFLOW-SW.
+           PERFORM 225-POSITION-PAT-TABLE-IDX THRU 225-EXIT
+                  VARYING PAT-SUB FROM 1 BY 1 UNTIL
+                  PAT-SUB > 20 OR CURRENT-ROW.
+
+           IF NOT CURRENT-ROW
+               MOVE "Y" TO WS-TABLE-OVERFLOW-SW
+               MOVE 20 TO PAT-SUB.
+
+       200-EXIT.
+           EXIT.
+
+       225-POSITION-PAT-TABLE-IDX.
+           MOVE "225-POSITION-PAT-TABLE-IDX" TO PARA-NAME.
+           IF EQUIPMENT-S-ID(PAT-SUB) = SPACES
+               MOVE "Y" TO CURRENT-ROW-SW
+               GO TO 225-EXIT.
+
+       225-EXIT.
+           EXIT.
+
+       250-SUM-EQUIP-CHARGES.
+           MOVE "250-SUM-EQUIP-CHARGES" TO PARA-NAME.
+           IF EQUIPMENT-ID(ROW-SUB) = SPACES
+               MOVE "N" TO MORE-TABLE-ROWS
+               GO TO 250-EXIT.
+
+           IF ROW-SUB = 1
+               MOVE EQUIPMENT-ID(ROW-SUB)         TO HOLD-EQUIP-ID
+               MOVE EQUIPMENT-SHORT-DESC(ROW-SUB)  TO HOLD-SHORT-DESC
+               MOVE EQUIPMENT-PRES-PHYS(ROW-SUB)   TO HOLD-PRES-PHYS.
+
+           ADD EQUIPMENT-COST(ROW-SUB) TO WS-EQUIPMENT-CHARGES.
+       250-EXIT.
+           EXIT.
+
+       240-WRITE-EQUIP-OVERFLOW.
+           MOVE "240-WRITE-EQUIP-OVERFLOW" TO PARA-NAME.
+           MOVE "E"                  TO OVFL-RECORD-TYPE.
+           MOVE PATIENT-ID IN OUTPATIENT-VISIT-REC TO OVFL-PATIENT-ID.
+           MOVE HOLD-EQUIP-ID        TO OVFL-ITEM-ID.
+           MOVE WS-DATE              TO OVFL-ITEM-DATE.
+           MOVE PRIMARY-DIAGNOSTIC-CODE IN OUTPATIENT-VISIT-REC
+                                     TO OVFL-DIAG-CODE.
+           MOVE HOLD-SHORT-DESC      TO OVFL-SHORT-DESC.
+           MOVE WS-EQUIPMENT-CHARGES TO OVFL-CHARGES.
+           MOVE HOLD-PRES-PHYS       TO OVFL-PHYS-ID.
+           WRITE EQPOVFL-REC FROM CHARGE-OVERFLOW-REC.
+
+           MOVE "*** EQUIPMENT CHARGES TABLE FULL - ROUTED TO OVERFLOW"
+                TO ABEND-REASON.
+           MOVE PATIENT-ID IN OUTPATIENT-VISIT-REC TO ACTUAL-VAL.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+       240-EXIT.
+           EXIT.
+
+       300-RECONCILE-DIAGNOSTIC-CODES.
+           MOVE "300-RECONCILE-DIAGNOSTIC-CODES" TO PARA-NAME.
+
+           IF PRIMARY-DIAGNOSTIC-CODE IN OUTPATIENT-VISIT-REC EQUAL TO
+                       DIAGNOSTIC-CODE-PRIMARY
+               OR DIAGNOSTIC-CODE-SECONDARY OR DIAGNOSTIC-CODE-TERTIARY
+               GO TO 300-EXIT.
+
+           IF DIAGNOSTIC-CODE-SECONDARY = SPACES
+               MOVE PRIMARY-DIAGNOSTIC-CODE IN OUTPATIENT-VISIT-REC
+                                         TO DIAGNOSTIC-CODE-SECONDARY
+               GO TO 300-EXIT.
+
+           IF DIAGNOSTIC-CODE-TERTIARY = SPACES
+               MOVE PRIMARY-DIAGNOSTIC-CODE IN OUTPATIENT-VISIT-REC
+                                         TO DIAGNOSTIC-CODE-TERTIARY
+               GO TO 300-EXIT.
+
+      ***** PRIMARY/SECONDARY/TERTIARY ARE ALL FULL - APPEND TO THE
+      ***** PATDIAG OVERFLOW FILE INSTEAD OF CLOBBERING THE ADMIT
+      ***** COMMENTS
+           MOVE PATIENT-ID IN PATIENT-MASTER-REC
+                                        TO DIAG-OVFL-PATIENT-ID.
+           MOVE WS-DATE TO DIAG-OVFL-DATE.
+           MOVE "OUTUPDT" TO DIAG-OVFL-SOURCE-PROGRAM.
+           MOVE PRIMARY-DIAGNOSTIC-CODE IN OUTPATIENT-VISIT-REC
+                                        TO DIAG-OVFL-CODE.
+           WRITE PATDIAG-REC FROM PATIENT-DIAG-OVFL-REC.
+
+       300-EXIT.
+           EXIT.
+
+       400-APPLY-UPDATES.
+           MOVE "400-APPLY-UPDATES" TO PARA-NAME.
+
+      ***** SAVE THE BEFORE-IMAGE BEFORE THIS PARAGRAPH CHANGES
+      ***** ANYTHING
+           MOVE PATIENT-MASTER-REC TO AUDIT-BEFORE-IMAGE.
+
+           IF WS-EQUIPMENT-CHARGES NOT = ZERO
+               IF TABLE-OVERFLOW
+                   PERFORM 240-WRITE-EQUIP-OVERFLOW THRU 240-EXIT
+               ELSE
+                   MOVE HOLD-EQUIP-ID       TO EQUIPMENT-S-ID(PAT-SUB)
+                   MOVE WS-DATE             TO
+                                    EQUIPMENT-CHARGE-DATE(PAT-SUB)
+                   MOVE PRIMARY-DIAGNOSTIC-CODE IN OUTPATIENT-VISIT-REC
+                                        TO EQUIP-DIAG-CODE(PAT-SUB)
+                   MOVE HOLD-SHORT-DESC     TO
+                                    EQUIPMENT-S-SHORT-DESC(PAT-SUB)
+                   ADD WS-EQUIPMENT-CHARGES TO
+                                    EQUIPMENT-CHARGES(PAT-SUB)
+                   MOVE HOLD-PRES-PHYS      TO
+                                    EQUIPMENT-PRES-PHYS-ID(PAT-SUB)
+               END-IF
+           END-IF.
+
+      ***** NO BED-DAY FOR AN OUTPATIENT VISIT, SO UNLIKE DALYUPDT
+      ***** HOSPITAL-STAY-LTH IS NOT INCREMENTED AND BED-IDENTITY-
+      ***** PRIMARY IS NEVER MOVED.
+           ADD TOTAL-VISIT-CHARGE IN OUTPATIENT-VISIT-REC
+                                  TO PATIENT-TOT-AMT.
+
+           PERFORM 300-RECONCILE-DIAGNOSTIC-CODES THRU 300-EXIT.
+
+      ***** WRITE THE BEFORE/AFTER AUDIT RECORD AHEAD OF THE REWRITE
+      ***** SO WE CAN RECONSTRUCT HOW THE BALANCE GOT HERE
+           MOVE PATIENT-ID IN PATIENT-MASTER-REC TO AUDIT-PATIENT-KEY.
+           MOVE WS-DATE                          TO AUDIT-DATE.
+           MOVE "OUTUPDT"                        TO AUDIT-PROGRAM-ID.
+           MOVE PATIENT-MASTER-REC               TO AUDIT-AFTER-IMAGE.
+           WRITE PATAUDIT-REC FROM PATMSTR-AUDIT-REC.
+
+           REWRITE PATMSTR-REC FROM PATIENT-MASTER-REC
+             INVALID KEY
+                 MOVE "** PROBLEM REWRITING PATMSTR" TO ABEND-REASON
+                 MOVE PATMSTR-STATUS TO EXPECTED-VAL
+                 GO TO 1000-ABEND-RTN
+           END-REWRITE.
+
+           ADD +1 TO RECORDS-WRITTEN.
+       400-EXIT.
+           EXIT.
+
+       700-CLOSE-FILES.
+           MOVE "700-CLOSE-FILES" TO PARA-NAME.
+           CLOSE OUTEDIT-FILE
+                 SYSOUT PATMSTR EQPOVFL PATAUDIT PATDIAG.
+       700-EXIT.
+           EXIT.
+
+       900-CLEANUP.
+           MOVE "900-CLEANUP" TO PARA-NAME.
+           IF NOT TRAILER-REC
+               MOVE "** INVALID FILE - NO TRAILER REC" TO ABEND-REASON
+               GO TO 1000-ABEND-RTN.
+
+           IF RECORDS-READ NOT EQUAL TO IN-RECORD-COUNT
+               MOVE "** INVALID FILE - # RECORDS OUT OF BALANCE"
+                                     TO ABEND-REASON
+               WRITE SYSOUT-REC FROM ABEND-REC.
+
+           MOVE "T" TO PATIENT-RECORD-TYPE.
+           MOVE RECORDS-READ TO IN-RECORD-COUNT.
+
+           WRITE SYSOUT-REC FROM WS-TRAILER-REC.
+
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+
+           DISPLAY "** VISIT RECORDS READ **".
+           DISPLAY RECORDS-READ.
+           DISPLAY "** VISIT RECORDS EXPECTED **".
+           DISPLAY  IN-RECORD-COUNT.
+           DISPLAY "** VISIT RECORDS POSTED **".
+           DISPLAY  RECORDS-WRITTEN.
+
+           DISPLAY "******** NORMAL END OF JOB OUTUPDT ********".
+       900-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "*** ABNORMAL END OF JOB-OUTUPDT ***" UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
