@@ -1,724 +1,1287 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  DALYEDIT.
-       AUTHOR. JON SAYLES.
-       INSTALLATION. COBOL DEV Center.
-       DATE-WRITTEN. 01/23/88.
-       DATE-COMPILED. 01/23/88.
-       SECURITY. NON-CONFIDENTIAL.
-
-      ******************************************************************
-      *REMARKS.
-      *
-      *          THIS PROGRAM EDITS A DAILY PATIENT/ROOM CHARGES FILE
-      *          PRODUCED BY DATA ENTRY OPERATORS FROM CICS SCREENS
-      *
-      *          IT CONTAINS A SINGLE RECORD FOR EVERY IN-PATIENT IN THE
-      *          HOSPITAL.
-      *
-      *          THE PROGRAM EDITS EACH RECORD AGAINST A NUMBER OF
-      *          CRITERIA, BALANCES FINAL RECORDS-READ VERSUS A TRAILER
-      *          REC, AND WRITES A "GOOD" PATIENT RECORDS OUTPUT FILE
-      *
-      ******************************************************************
-
-               INPUT FILE              -   DDS0001.PATDATA
-
-               VSAM MASTER FILE        -   DDS0001.PATMASTR
-
-               INPUT ERROR FILE        -   DDS0001.PATERR
-
-               OUTPUT FILE PRODUCED    -   DDS001.PATEDIT
-
-               DUMP FILE               -   SYSOUT
-
-      ******************************************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. IBM-390.
-       OBJECT-COMPUTER. IBM-390.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT SYSOUT
-           ASSIGN TO UT-S-SYSOUT
-             ORGANIZATION IS SEQUENTIAL.
-
-           SELECT PATDATA
-           ASSIGN TO UT-S-PATDATA
-             ACCESS MODE IS SEQUENTIAL
-             FILE STATUS IS OFCODE.
-
-           SELECT PATEDIT
-           ASSIGN TO UT-S-PATEDIT
-             ACCESS MODE IS SEQUENTIAL
-             FILE STATUS IS OFCODE.
-
-           SELECT PATERR
-           ASSIGN TO UT-S-PATERR
-             ACCESS MODE IS SEQUENTIAL
-             FILE STATUS IS OFCODE.
-
-           SELECT PATMSTR
-                  ASSIGN       to PATMSTR
-                  ORGANIZATION is INDEXED
-                  ACCESS MODE  is RANDOM
-                  RECORD KEY   is PATIENT-KEY
-                  FILE STATUS  is PATMSTR-STATUS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  SYSOUT
-           RECORDING MODE IS F
-           LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 130 CHARACTERS
-           BLOCK CONTAINS 0 RECORDS
-           DATA RECORD IS SYSOUT-Rec.
-       01  SYSOUT-REC  PIC X(130).
-
-      ****** THIS FILE IS PASSED IN FROM THE DATA COLLECTIONS SYSTEM
-      ****** IT CONSISTS OF ALL PATIENT RECORDS ENTERED
-      ****** THERE ARE TWO RECORD FORMATS - DETAIL AND TRAILER RECS
-      ****** OUT OF BALANCE CONDITIONS SHOULD CAUSE THE JOB TO ABEND
-       FD  PATDATA
-           RECORDING MODE IS F
-           LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 993 CHARACTERS
-           BLOCK CONTAINS 0 RECORDS
-           DATA RECORD IS INPATIENT-DAILY-REC-DATA.
-       01  INPATIENT-DAILY-REC-DATA PIC X(993).
-
-      ****** THIS FILE IS WRITTEN FOR ALL PATIENT RECORDS THAT PASS
-      ****** THE PROGRAM'S EDIT ROUTINES
-      ****** THE TRAILER RECORD SHOULD ONLY CARRY THE NUMBER OF
-      ****** RECORDS IN THE FILE ON TO THE NEXT JOB STEP
-       FD  PATEDIT
-           RECORDING MODE IS F
-           LABEL RECORDS ARE STANDARD
-           BLOCK CONTAINS 0 RECORDS
-           RECORD CONTAINS 993 CHARACTERS
-           DATA RECORD IS INPATIENT-DAILY-REC-EDIT.
-       01  INPATIENT-DAILY-REC-EDIT PIC X(993).
-
-       FD  PATERR
-           RECORDING MODE IS F
-           LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 1133 CHARACTERS
-           BLOCK CONTAINS 0 RECORDS
-           DATA RECORD IS INPATIENT-DAILY-REC-ERR.
-       01  INPATIENT-DAILY-REC-ERR.
-           05  ERR-MSG                     PIC X(40).
-           05  REST-OF-REC                 PIC X(993).
-
-       FD  PATMSTR
-           RECORD CONTAINS 2964 CHARACTERS
-           DATA RECORD IS PATIENT-MASTER-REC.
-       01  PATMSTR-REC.
-           05 PATIENT-KEY      PIC X(06).
-           05 FILLER           PIC X(2958).
-
-      ** QSAM FILE
-       WORKING-STORAGE SECTION.
-
-       01  FILE-STATUS-CODES.
-           05  PATMSTR-STATUS          PIC X(2).
-               88 RECORD-FOUND    VALUE "00".
-           05  OFCODE                  PIC X(2).
-               88 CODE-WRITE    VALUE SPACES.
-
-       COPY PATDALY.
-      ** QSAM FILE
-
-       01  WS-TRAILER-REC.
-           05  FILLER                  PIC X(1).
-           05  IN-RECORD-COUNT         PIC 9(9).
-           05  FILLER                  PIC X(1).
-           05  IN-TOTAL-ROOM-CHARGE    PIC S9(9)V99.
-           05  IN-BASE-ROOM-CHARGE     PIC S9(9)V99.
-           05  IN-EQUIPMENT-CHARGES    PIC S9(9)V99.
-       77  HEX-VAL       PIC X(1) VALUE ''.
-
-       01  WS-OUTPUT-REC.
-           05  PATIENT-NBR-O           PIC 9(6).
-           05  FILLER                  PIC X(2) VALUE SPACES.
-           05  PATIENT-NAME-O          PIC X(20).
-           05  PATIENT-PHONE-O         PIC X(10).
-           05  FILLER                  PIC X(2) VALUE SPACES.
-           05  PATIENT-TYPE-O          PIC X(2).
-           05  BED-IDENTITY-O          PIC ZZZ9.
-           05  FILLER                  PIC X(2) VALUE SPACES.
-           05  CURR-DATE-O             PIC X(6).
-           05  FILLER                  PIC X(2) VALUE SPACES.
-           05  PATIENT-AMT-PER-DAY-O   PIC $$,$$9.99.
-           05  FILLER                  PIC X(2) VALUE SPACES.
-           05  INS-COVERAGE-PERC-O     PIC 999.
-           05  FILLER                  PIC X(2) VALUE SPACES.
-           05  INS-TYPE-O              PIC X(4).
-           05  HOSPITAL-STAY-LTH-O     PIC 999.
-           05  FILLER                  PIC X(7) VALUE SPACES.
-
-      ** VSAM FILE
-       COPY PATMSTR.
-
-       01  WS-SYSOUT-REC.
-           05  MSG                     PIC X(80).
-
-       77  WS-DATE                     PIC 9(6).
-
-       01  COUNTERS-IDXS-AND-ACCUMULATORS.
-           05 RECORDS-WRITTEN          PIC 9(7) COMP.
-           05 RECORDS-IN-ERROR         PIC 9(7) COMP.
-           05 RECORDS-READ             PIC 9(9) COMP.
-           05 WS-BASE-ROOM-CHARGE      PIC S9(9)V99 COMP-3.
-           05 WS-TOTAL-ROOM-CHARGE     PIC S9(9)V99 COMP-3.
-           05 WS-EQUIPMENT-COST        PIC S9(7)V99 COMP-3.
-           05 HOLD-EQUIPMENT-COST      PIC S9(7)V99 COMP-3.
-           05 ROW-SUB                  PIC 9(2).
-
-       01  MISC-WS-FLDS.
-           05 STR-LTH                  PIC 9(04) VALUE 0.
-           05 RETURN-CD                PIC S9(04) VALUE 0.
-           05 TABLE-SIZE               PIC 9(02) VALUE 12.
-           05 MORE-TABLE-ROWS          PIC X(01).
-              88 NO-MORE-TABLE-ROWS  VALUE "N".
-
-
-       01  FLAGS-AND-SWITCHES.
-           05 MORE-DATA-SW             PIC X(01) VALUE "Y".
-               88 NO-MORE-DATA VALUE "N".
-           05 ERROR-FOUND-SW           PIC X(01) VALUE "Y".
-               88 RECORD-ERROR-FOUND VALUE "Y".
-               88 VALID-RECORD  VALUE "N".
-
-       COPY ABENDREC.
-      ** QSAM FILE
-
-      * COPY DIAGCODE.
-      ******************************************************************
-      ***** DB2 TABLE DCLGENS
-       01  DCLDIAG-CODES.
-           10 DIAG-CODE                      PIC X(05).
-           10 INS-TYPE                       PIC X(03).
-           10 COPAY                          PIC S9(4) COMP.
-           10 DEDUCTIBLE                     PIC S9(4) COMP.
-
-       01  DCLWARD-CODES.
-           10 WARD-ID                        PIC X(04).
-           10 PRIMARY-PHYSICIAN-ID           PIC X(08).
-           10 SUPERVISE-NURSE-ID             PIC X(08).
-           10 LOCATION                       PIC X(08).
-           10 NUMBER-OF-BEDS                 PIC S9(4) COMP.
-           10 BASE-ROOM-CHARGE               PIC S9(5)V99 COMP-3.
-
-       01  DCLHOSP-BED.
-           10 BED-ID                         PIC X(04).
-           10 ROOM-ID                        PIC X(08).
-           10 WARD-ID                        PIC X(08).
-           10 SPECIAL-CHARGES                PIC S9(5)V99 COMP-3.
-
-       01  DCLMEDICATION.
-           10 MEDICATION-ID                  PIC X(04).
-           10 MED-NAME                       PIC X(08).
-           10 SHORT-DESCRIPTION              PIC X(08).
-           10 COST                           PIC S9(5)V99 COMP-3.
-           10 PHARMACY-COST                  PIC S9(3)V99 COMP-3.
-
-       EXEC SQL
-           INCLUDE SQLCA
-       END-EXEC.
-
-       PROCEDURE DIVISION.
-           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
-           PERFORM 100-MAINLINE THRU 100-EXIT
-                   UNTIL NO-MORE-DATA OR
-      ******* Balancing logic put in by TGD 02/12/92
-                   TRAILER-REC.
-           PERFORM 999-CLEANUP THRU 999-EXIT.
-           MOVE +0 TO RETURN-CODE.
-           GOBACK.
-
-       000-HOUSEKEEPING.
-           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
-           DISPLAY "******** BEGIN JOB DALYEDIT ********".
-      *  Code your statement here to OPEN files
-           ACCEPT  WS-DATE FROM DATE.
-           INITIALIZE COUNTERS-IDXS-AND-ACCUMULATORS, WS-TRAILER-REC.
-           PERFORM 800-OPEN-FILES THRU 800-EXIT.
-           PERFORM 900-READ-PATDATA THRU 900-EXIT.
-           IF NO-MORE-DATA
-               MOVE "EMPTY INPUT FILE" TO ABEND-REASON
-               GO TO 1000-ABEND-RTN.
-       000-EXIT.
-           EXIT.
-
-       100-MAINLINE.
-           MOVE "100-MAINLINE" TO PARA-NAME.
-      *  Validate patient type and insurance coverage
-           PERFORM 300-FIELD-EDITS THRU 300-EXIT.
-
-           IF RECORD-ERROR-FOUND
-               ADD +1 TO RECORDS-IN-ERROR
-               PERFORM 710-WRITE-PATERR THRU 710-EXIT
-           ELSE
-               ADD +1 TO RECORDS-WRITTEN
-               PERFORM 700-WRITE-PATEDIT THRU 700-EXIT.
-           PERFORM 900-READ-PATDATA THRU 900-EXIT.
-       100-EXIT.
-           EXIT.
-
-       300-FIELD-EDITS.
-           MOVE "N" TO ERROR-FOUND-SW IN FLAGS-AND-SWITCHES.
-           MOVE "300-FIELD-EDITS" TO PARA-NAME.
-      ******** Numeric fields
-           IF NOT VALID-WARD IN WARD-NBR
-              MOVE "*** INVALID PATIENT WARD" TO
-              ERR-MSG IN INPATIENT-DAILY-REC-ERR
-              MOVE "Y" TO ERROR-FOUND-SW
-              GO TO 300-EXIT.
-
-           IF BASE-ROOM-CHARGE IN INPATIENT-DAILY-REC NOT NUMERIC
-              MOVE "*** INVALID BASE ROOM CHARGE" TO
-              ERR-MSG IN INPATIENT-DAILY-REC-ERR
-              MOVE "Y" TO ERROR-FOUND-SW
-              GO TO 300-EXIT.
-
-           IF TOTAL-ROOM-CHARGE IN INPATIENT-DAILY-REC NOT NUMERIC
-              MOVE "*** INVALID TOTAL ROOM CHARGE" TO
-              ERR-MSG IN INPATIENT-DAILY-REC-ERR
-              MOVE "Y" TO ERROR-FOUND-SW
-              GO TO 300-EXIT.
-
-           IF CURR-DTE IN INPATIENT-DAILY-REC = SPACES
-              MOVE "*** INVALID CURR-DTE" TO
-              ERR-MSG IN INPATIENT-DAILY-REC-ERR
-              MOVE "Y" TO ERROR-FOUND-SW
-              GO TO 300-EXIT.
-
-           IF ROOM-DATE-FROM IN INPATIENT-DAILY-REC = SPACES
-              MOVE "*** INVALID ROOM-DATE-FROM" TO
-              ERR-MSG IN INPATIENT-DAILY-REC-ERR
-              MOVE "Y" TO ERROR-FOUND-SW
-              GO TO 300-EXIT.
-
-           IF ROOM-DATE-TO IN INPATIENT-DAILY-REC = SPACES
-              MOVE "*** INVALID ROOM-DATE-TO" TO
-              ERR-MSG IN INPATIENT-DAILY-REC-ERR
-              MOVE "Y" TO ERROR-FOUND-SW
-              GO TO 300-EXIT.
-
-           IF PATIENT-ID IN INPATIENT-DAILY-REC NOT NUMERIC
-              MOVE "*** NON-NUMERIC PATIENT-ID" TO
-              ERR-MSG IN INPATIENT-DAILY-REC-ERR
-              MOVE "Y" TO ERROR-FOUND-SW
-              GO TO 300-EXIT.
-
-           IF BED-IDENTITY IN INPATIENT-DAILY-REC NOT NUMERIC
-              MOVE "*** NON-NUMERIC BED-IDENTITY" TO
-              ERR-MSG IN INPATIENT-DAILY-REC-ERR
-              MOVE "Y" TO ERROR-FOUND-SW
-              GO TO 300-EXIT.
-
-           IF ROOM-IDENTITY IN INPATIENT-DAILY-REC NOT NUMERIC
-              MOVE "*** NON-NUMERIC ROOM-IDENTITY" TO
-              ERR-MSG IN INPATIENT-DAILY-REC-ERR
-              MOVE "Y" TO ERROR-FOUND-SW
-              GO TO 300-EXIT.
-
-           IF PRIMARY-DIAGNOSTIC-CODE IN INPATIENT-DAILY-REC = SPACES
-              MOVE "*** INVALID PRIMARY DIAGNOSTIC CODE" TO
-              ERR-MSG IN INPATIENT-DAILY-REC-ERR
-              MOVE "Y" TO ERROR-FOUND-SW
-              GO TO 300-EXIT.
-
-           CALL 'DTEVAL' USING CURR-DTE, RETURN-CD.
-           IF RETURN-CD < 0
-              MOVE "*** BAD DATE CURR-DTE" TO
-              ERR-MSG IN INPATIENT-DAILY-REC-ERR
-              MOVE "Y" TO ERROR-FOUND-SW
-              GO TO 300-EXIT.
-
-           CALL 'DTEVAL' USING ROOM-DATE-FROM, RETURN-CD.
-           IF RETURN-CD < 0
-              MOVE "*** BAD DATE: ROOM-DATE-FROM" TO
-              ERR-MSG IN INPATIENT-DAILY-REC-ERR
-              MOVE "Y" TO ERROR-FOUND-SW
-              GO TO 300-EXIT.
-
-           CALL 'DTEVAL' USING ROOM-DATE-TO, RETURN-CD.
-           IF RETURN-CD < 0
-              MOVE "*** BAD DATE: ROOM-DATE-TO" TO
-              ERR-MSG IN INPATIENT-DAILY-REC-ERR
-              MOVE "Y" TO ERROR-FOUND-SW
-              GO TO 300-EXIT.
-
-           MOVE "Y" TO MORE-TABLE-ROWS.
-           PERFORM 350-CHECK-EQUIPMENT-CHARGES THRU 350-EXIT
-                  VARYING ROW-SUB FROM 1 BY 1 UNTIL
-                  NO-MORE-TABLE-ROWS OR ROW-SUB = 12.
-
-           IF VALID-RECORD
-              PERFORM 400-NUMERIC-RANGE-EDITS THRU 400-EXIT.
-
-       300-EXIT.
-           EXIT.
-
-       350-CHECK-EQUIPMENT-CHARGES.
-           IF EQUIPMENT-ID(ROW-SUB) = SPACES
-              MOVE "N" TO MORE-TABLE-ROWS
-              GO TO 350-EXIT.
-
-           IF EQUIPMENT-SHORT-DESC(ROW-SUB) = SPACES
-              MOVE "*** BLANK EQUIPMENT-SHORT-DESC" TO
-              ERR-MSG IN INPATIENT-DAILY-REC-ERR
-              MOVE "Y" TO ERROR-FOUND-SW
-              GO TO 350-EXIT.
-
-           IF NOT VALID-CATEGORY(ROW-SUB)
-              MOVE "*** INVALID EQUIPMENT CATEGORY" TO
-              ERR-MSG IN INPATIENT-DAILY-REC-ERR
-              MOVE "Y" TO ERROR-FOUND-SW
-              GO TO 350-EXIT.
-
-           IF EQUIPMENT-PRES-PHYS(ROW-SUB) = SPACES
-              MOVE "*** BLANK EQUIPMENT PRESCRIBING MD" TO
-              ERR-MSG IN INPATIENT-DAILY-REC-ERR
-              MOVE "Y" TO ERROR-FOUND-SW
-              GO TO 350-EXIT.
-
-           IF EQUIPMENT-REASON-CDE(ROW-SUB) = SPACES
-              MOVE "*** BLANK EQUIPMENT REASON-CODE" TO
-              ERR-MSG IN INPATIENT-DAILY-REC-ERR
-              MOVE "Y" TO ERROR-FOUND-SW
-              GO TO 350-EXIT.
-
-           IF EQUIPMENT-COST(ROW-SUB) IS NOT NUMERIC
-              MOVE "*** NON-NUMERIC EQUIPMENT COST" TO
-              ERR-MSG IN INPATIENT-DAILY-REC-ERR
-              MOVE "Y" TO ERROR-FOUND-SW
-              GO TO 350-EXIT.
-
-           IF EQUIPMENT-COST(ROW-SUB) = 0
-              MOVE "*** NON-NUMERIC EQUIPMENT COST" TO
-              ERR-MSG IN INPATIENT-DAILY-REC-ERR
-              MOVE "Y" TO ERROR-FOUND-SW
-              GO TO 350-EXIT.
-
-       350-EXIT.
-           EXIT.
-
-       400-NUMERIC-RANGE-EDITS.
-           MOVE "400-NUMERIC-RANGE-EDITS" TO PARA-NAME.
-      ******** Call to VSAM file to read record
-           IF  BASE-ROOM-CHARGE IN INPATIENT-DAILY-REC > 2800.99        010399JS
-           OR  BASE-ROOM-CHARGE IN INPATIENT-DAILY-REC < 99.01
-               MOVE "*** INVALID BASE ROOM-CHARGE IN RECORD" TO
-               ERR-MSG IN INPATIENT-DAILY-REC-ERR
-               MOVE "Y" TO ERROR-FOUND-SW
-               GO TO 400-EXIT.
-
-      **** CURRENTLY THE TOTAL CHARGES SHOULD EXCEED $100k
-           IF  TOTAL-ROOM-CHARGE IN INPATIENT-DAILY-REC > 100000.00     081492AK
-           OR  TOTAL-ROOM-CHARGE IN INPATIENT-DAILY-REC < 99.01
-               MOVE "*** INVALID TOTAL ROOM-CHARGE IN RECORD" TO
-               ERR-MSG IN INPATIENT-DAILY-REC-ERR
-               MOVE "Y" TO ERROR-FOUND-SW
-               GO TO 400-EXIT.
-      *** NEEDED?
-           IF VALID-RECORD
-               PERFORM 450-CROSS-FIELD-EDITS THRU 450-EXIT.
-
-       400-EXIT.
-           EXIT.
-
-       450-CROSS-FIELD-EDITS.
-           MOVE "450-CROSS-FIELD-EDITS" TO PARA-NAME.
-      ******** Specific requirements for certain procedures
-           IF  (INTENSIVE-CARE IN INPATIENT-DAILY-REC
-                 AND TOTAL-ROOM-CHARGE IN INPATIENT-DAILY-REC > 99000)
-           OR  (INTENSIVE-CARE IN INPATIENT-DAILY-REC
-                 AND TOTAL-ROOM-CHARGE IN INPATIENT-DAILY-REC < 299.50)
-               MOVE "*** INVALID ROOM-CHARGE FOR INTENSIVE CARE" TO
-                  ERR-MSG IN INPATIENT-DAILY-REC-ERR
-               MOVE "Y" TO ERROR-FOUND-SW
-               GO TO 450-EXIT.
-
-           IF  (CARDIO-THORACIC IN INPATIENT-DAILY-REC
-                 AND TOTAL-ROOM-CHARGE  IN INPATIENT-DAILY-REC > 99000)
-           OR  (CARDIO-THORACIC IN INPATIENT-DAILY-REC
-                 AND TOTAL-ROOM-CHARGE IN INPATIENT-DAILY-REC < 309.50)
-               MOVE "*** INVALID ROOM-CHARGE FOR CARDIO CARE" TO
-                  ERR-MSG IN INPATIENT-DAILY-REC-ERR
-               MOVE "Y" TO ERROR-FOUND-SW
-               GO TO 450-EXIT.
-
-           IF  (OBSTETRICS IN INPATIENT-DAILY-REC
-                 AND TOTAL-ROOM-CHARGE IN INPATIENT-DAILY-REC > 88000)
-           OR  (OBSTETRICS IN INPATIENT-DAILY-REC
-                 AND TOTAL-ROOM-CHARGE IN INPATIENT-DAILY-REC < 158.75)
-               MOVE "*** INVALID ROOM-CHARGE FOR OSBSTETRICS" TO
-                  ERR-MSG IN INPATIENT-DAILY-REC-ERR
-               MOVE "Y" TO ERROR-FOUND-SW
-               GO TO 450-EXIT.
-
-           IF  ( (PEDIATRICS IN INPATIENT-DAILY-REC
-                AND TOTAL-ROOM-CHARGE IN INPATIENT-DAILY-REC > 77000)
-           OR  (PEDIATRICS IN INPATIENT-DAILY-REC
-                AND TOTAL-ROOM-CHARGE IN INPATIENT-DAILY-REC < 119.15))
-              MOVE "*** INVALID ROOM-CHARGE FOR PEDIATRICS" TO
-                  ERR-MSG IN INPATIENT-DAILY-REC-ERR
-              MOVE "Y" TO ERROR-FOUND-SW
-              GO TO 450-EXIT.
-
-           IF  NOT GENERAL IN WARD-NBR
-              CALL 'STRLTH' USING DAILY-CHARGES-COMMENTS, STR-LTH
-              IF STR-LTH < 20
-               MOVE "*** INVALID PATIENT COMMENT LENGTH" TO
-                  ERR-MSG IN INPATIENT-DAILY-REC-ERR
-               MOVE "Y" TO ERROR-FOUND-SW
-               GO TO 450-EXIT.
-
-           MOVE ZERO TO HOLD-EQUIPMENT-COST.
-           MOVE "Y"  TO MORE-TABLE-ROWS.
-           PERFORM 475-CHECK-EQUIP-CROSS-EDITS THRU 475-EXIT
-                  VARYING ROW-SUB FROM 1 BY 1 UNTIL
-                  NO-MORE-TABLE-ROWS OR ROW-SUB = 12.
-
-           COMPUTE TOTAL-ROOM-CHARGE =
-                      ( BASE-ROOM-CHARGE IN INPATIENT-DAILY-REC
-                       + HOLD-EQUIPMENT-COST ).
-
-           IF VALID-RECORD
-              PERFORM 500-CROSS-FILE-EDITS THRU 500-EXIT.
-
-       450-EXIT.
-           EXIT.
-
-       475-CHECK-EQUIP-CROSS-EDITS.
-           IF EQUIPMENT-ID(ROW-SUB) = SPACES
-              MOVE "N" TO MORE-TABLE-ROWS
-              GO TO 475-EXIT.
-
-           ADD EQUIPMENT-COST(ROW-SUB) TO HOLD-EQUIPMENT-COST.
-
-           IF DRIP(ROW-SUB) OR MONITOR(ROW-SUB)
-              IF EQUIPMENT-COST(ROW-SUB) < 19.75
-              MOVE "*** INSUFFICIENT MONITOR OR DRIP COST" TO
-              ERR-MSG IN INPATIENT-DAILY-REC-ERR
-              MOVE "Y" TO ERROR-FOUND-SW
-              GO TO 475-EXIT.
-
-           IF HEATING-PAD(ROW-SUB) OR SCOPE(ROW-SUB)
-              IF EQUIPMENT-COST(ROW-SUB) < 30.01
-              MOVE "*** INSUFFICIENT HEATING PAD/SCOPE COST" TO
-              ERR-MSG IN INPATIENT-DAILY-REC-ERR
-              MOVE "Y" TO ERROR-FOUND-SW
-              GO TO 475-EXIT.
-
-           IF AUTOCLAVE(ROW-SUB)
-              IF EQUIPMENT-COST(ROW-SUB) <  29.99
-              MOVE "*** INSUFFICIENT AUTOCLAVE COST" TO
-              ERR-MSG IN INPATIENT-DAILY-REC-ERR
-              MOVE "Y" TO ERROR-FOUND-SW
-              GO TO 475-EXIT.
-
-       475-EXIT.
-           EXIT.
-
-       500-CROSS-FILE-EDITS.
-           MOVE "500-CROSS-FILE-EDITS" TO PARA-NAME.
-      ******** Call to VSAM file to read record
-           MOVE PATIENT-ID IN INPATIENT-DAILY-REC TO
-                  PATIENT-KEY.
-           READ PATMSTR.
-           IF  NOT RECORD-FOUND
-               MOVE "*** PATIENT NOT-FOUND ON MASTER FILE" TO
-               ERR-MSG IN INPATIENT-DAILY-REC-ERR
-               MOVE "Y" TO ERROR-FOUND-SW
-               GO TO 500-EXIT.
-
-           PERFORM 600-DB2-TABLE-EDITS THRU 600-EXIT.
-
-       500-EXIT.
-           EXIT.
-
-       600-DB2-TABLE-EDITS.
-           MOVE "600-DB2-TABLE-EDITS" TO PARA-NAME.
-      ******** EXEC SQL to get info from DB2
-           MOVE PRIMARY-DIAGNOSTIC-CODE TO
-                DIAG-CODE IN DCLDIAG-CODES.
-
-           EXEC SQL
-              SELECT DIAG_CODE INTO :DIAG-CODE
-              FROM DDS0001.DIAG_CODES
-              WHERE DIAG_CODE = :DIAG-CODE
-           END-EXEC.
-
-           IF SQLCODE = -811 OR 0
-               NEXT SENTENCE
-           ELSE
-           IF SQLCODE = +100
-               MOVE "*** DIAGNOSTIC CODE NOT-FOUND IN DIAG_CODES" TO
-               ERR-MSG IN INPATIENT-DAILY-REC-ERR IN PATERR
-               MOVE "Y" TO ERROR-FOUND-SW
-               move sqlcode to  EXPECTED-VAL
-               move PATIENT-ID IN INPATIENT-DAILY-REC
-                               to ACTUAL-VAL
-               WRITE SYSOUT-REC FROM ABEND-REC
-               GO TO 600-EXIT
-           ELSE
-           IF SQLCODE < 0
-               MOVE "*** FATAL DB2 ERROR" TO
-               ERR-MSG IN INPATIENT-DAILY-REC-ERR IN PATERR
-               MOVE "Y" TO ERROR-FOUND-SW
-               move sqlcode to  EXPECTED-VAL
-               move PATIENT-ID IN INPATIENT-DAILY-REC
-                               to ACTUAL-VAL
-               WRITE SYSOUT-REC FROM ABEND-REC
-               GO TO 1000-DB2-ERROR-RTN.
-
-           MOVE BED-IDENTITY TO BED-ID.
-           MOVE WARD-NBR TO WARD-ID IN DCLHOSP-BED
-           MOVE ROOM-IDENTITY TO ROOM-ID.
-           EXEC SQL
-              SELECT BED_ID INTO :BED-ID
-              FROM DDS0001.HOSP_BED
-              WHERE BED_ID = :BED-ID AND
-              WARD_ID = :DCLHOSP-BED.WARD-ID AND
-              ROOM_ID = :ROOM-ID
-           END-EXEC.
-
-           IF SQLCODE = -811 OR 0
-               NEXT SENTENCE
-           ELSE
-           IF SQLCODE = +100
-               MOVE "*** WARD/ROOM/BED NOT-FOUND IN HOSP_BED" TO
-               ERR-MSG IN INPATIENT-DAILY-REC-ERR IN PATERR
-               MOVE "Y" TO ERROR-FOUND-SW
-               move sqlcode to  EXPECTED-VAL
-               move PATIENT-ID IN INPATIENT-DAILY-REC
-                               to ACTUAL-VAL
-               WRITE SYSOUT-REC FROM ABEND-REC
-               GO TO 600-EXIT
-           ELSE
-           IF SQLCODE < 0
-               MOVE "*** FATAL DB2 ERROR" TO
-               ERR-MSG IN INPATIENT-DAILY-REC-ERR IN PATERR
-               MOVE "Y" TO ERROR-FOUND-SW
-               move sqlcode to  EXPECTED-VAL
-               move PATIENT-ID IN INPATIENT-DAILY-REC
-                               to ACTUAL-VAL
-               WRITE SYSOUT-REC FROM ABEND-REC
-               GO TO 1000-DB2-ERROR-RTN.
-
-       600-EXIT.
-           EXIT.
-
-       700-WRITE-PATEDIT.
-           WRITE INPATIENT-DAILY-REC-EDIT
-               FROM INPATIENT-DAILY-REC.
-           ADD HOLD-EQUIPMENT-COST  TO WS-EQUIPMENT-COST.
-           ADD BASE-ROOM-CHARGE IN INPATIENT-DAILY-REC
-                                 TO WS-BASE-ROOM-CHARGE.
-           ADD TOTAL-ROOM-CHARGE  TO WS-TOTAL-ROOM-CHARGE.
-       700-EXIT.
-           EXIT.
-
-       710-WRITE-PATERR.
-           MOVE INPATIENT-DAILY-REC TO REST-OF-REC.
-           WRITE INPATIENT-DAILY-REC-ERR.
-           ADD +1 TO RECORDS-IN-ERROR.
-       710-EXIT.
-           EXIT.
-
-       800-OPEN-FILES.
-           MOVE "800-OPEN-FILES" TO PARA-NAME.
-           OPEN INPUT PATDATA.
-           OPEN OUTPUT PATEDIT, SYSOUT, PATERR.
-           OPEN I-O PATMSTR.
-       800-EXIT.
-           EXIT.
-
-       850-CLOSE-FILES.
-           MOVE "850-CLOSE-FILES" TO PARA-NAME.
-           CLOSE PATDATA,
-                 PATEDIT, SYSOUT, PATERR,
-                 PATMSTR.
-       850-EXIT.
-           EXIT.
-
-       900-READ-PATDATA.
-      *  Code your statements here to read the input file
-      *  Remember to move "NO" to IFCODE if the input file is AT END
-           READ PATDATA  INTO INPATIENT-DAILY-REC
-               AT END MOVE "N" TO MORE-DATA-SW
-               GO TO 900-EXIT
-           END-READ.
-           MOVE "N" TO ERROR-FOUND-SW.
-           ADD +1 TO RECORDS-READ.
-       900-EXIT.
-           EXIT.
-
-       999-CLEANUP.
-           MOVE "999-CLEANUP" TO PARA-NAME.
-      *  Final file-handling edits and trailer record handling
-           IF NOT TRAILER-REC
-               MOVE "** INVALID FILE - NO TRAILER REC" TO ABEND-REASON
-               GO TO 1000-ABEND-RTN.
-
-           MOVE INPATIENT-DAILY-REC-DATA TO WS-TRAILER-REC.
-           ADD +1 TO RECORDS-WRITTEN.
-           IF RECORDS-READ NOT EQUAL TO IN-RECORD-COUNT
-               MOVE "** INVALID FILE - # RECORDS OUT OF BALANCE"
-                                     TO ABEND-REASON
-               MOVE RECORDS-READ     TO ACTUAL-VAL
-               MOVE IN-RECORD-COUNT  TO EXPECTED-VAL
-               WRITE SYSOUT-REC FROM ABEND-REC
-               DISPLAY "** RECORDS READ **"
-               DISPLAY RECORDS-READ
-               DISPLAY "** RECORD-IN EXPECTED **"
-               DISPLAY  IN-RECORD-COUNT
-               GO TO 1000-ABEND-RTN.
-
-           MOVE "T" TO PATIENT-RECORD-TYPE.
-           MOVE RECORDS-WRITTEN TO IN-RECORD-COUNT.
-           MOVE WS-BASE-ROOM-CHARGE  TO IN-BASE-ROOM-CHARGE.
-           MOVE WS-TOTAL-ROOM-CHARGE TO IN-TOTAL-ROOM-CHARGE.
-           MOVE WS-EQUIPMENT-COST TO IN-EQUIPMENT-CHARGES.
-           WRITE INPATIENT-DAILY-REC-EDIT FROM WS-TRAILER-REC.
-
-      *  Code the statement to close all files
-           PERFORM 850-CLOSE-FILES THRU 850-EXIT.
-
-
-           DISPLAY "** RECORDS READ **".
-           DISPLAY RECORDS-READ.
-           DISPLAY "** RECORD-IN EXPECTED **".
-           DISPLAY  IN-RECORD-COUNT.
-           DISPLAY "** RECORDS WRITTEN **".
-           DISPLAY  RECORDS-WRITTEN.
-           DISPLAY "** ERROR RECORDS FOUND **".
-           DISPLAY  RECORDS-IN-ERROR.
-
-      *  Code the statement to Display a successful end-of-job msg
-           DISPLAY "******** NORMAL END OF JOB DALYEDIT ********".
-       999-EXIT.
-           EXIT.
-
-       1000-ABEND-RTN.
-           WRITE SYSOUT-REC FROM ABEND-REC.
-           PERFORM 850-CLOSE-FILES THRU 850-EXIT.
-           DISPLAY "*** ABNORMAL END OF JOB- DALYEDIT ***" UPON CONSOLE.
-           DIVIDE ZERO-VAL INTO ONE-VAL.
-
-       1000-DB2-ERROR-RTN.
-      ************************************************************
-      *       ERROR TRAPPING ROUTINE FOR INVALID SQLCODES        *
-      ************************************************************
-
-            DISPLAY '**** WE HAVE A SERIOUS PROBLEM HERE *****'.
-            DISPLAY '999-ERROR-TRAP-RTN '.
-            MULTIPLY SQLCODE BY -1 GIVING SQLCODE.
-            DISPLAY 'SQLCODE ==> ' SQLCODE.
-            DISPLAY SQLCA.
-            DISPLAY SQLERRM.
-            EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
-            EXEC SQL ROLLBACK WORK END-EXEC.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  DALYEDIT.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEV Center.
+       DATE-WRITTEN. 01/23/88.
+       DATE-COMPILED. 01/23/88.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          THIS PROGRAM EDITS A DAILY PATIENT/ROOM CHARGES FILE
+      *          PRODUCED BY DATA ENTRY OPERATORS FROM CICS SCREENS
+      *
+      *          IT CONTAINS A SINGLE RECORD FOR EVERY IN-PATIENT IN THE
+      *          HOSPITAL.
+      *
+      *          THE PROGRAM EDITS EACH RECORD AGAINST A NUMBER OF
+      *          CRITERIA, BALANCES FINAL RECORDS-READ VERSUS A TRAILER
+      *          REC, AND WRITES A "GOOD" PATIENT RECORDS OUTPUT FILE
+      *
+      ******************************************************************
+
+               INPUT FILE              -   DDS0001.PATDATA
+
+               VSAM MASTER FILE        -   DDS0001.PATMASTR
+
+               INPUT ERROR FILE        -   DDS0001.PATERR
+
+               OUTPUT FILE PRODUCED    -   DDS001.PATEDIT
+
+               DUMP FILE               -   SYSOUT
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PATDATA
+           ASSIGN TO UT-S-PATDATA
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS OFCODE.
+
+           SELECT PATEDIT
+           ASSIGN TO UT-S-PATEDIT
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS OFCODE.
+
+           SELECT PATERR
+           ASSIGN TO UT-S-PATERR
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS OFCODE.
+
+           SELECT PATMSTR
+                  ASSIGN       to PATMSTR
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is RANDOM
+                  RECORD KEY   is PATIENT-KEY
+                  FILE STATUS  is PATMSTR-STATUS.
+
+      ****** CHECKPOINT/RESTART FILES
+           SELECT CHKPTIN
+           ASSIGN TO UT-S-CHKPTIN
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS CHKPT-IN-STATUS.
+
+           SELECT CHKPTOUT
+           ASSIGN TO UT-S-CHKPTOUT
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS OFCODE.
+
+      ****** DIAGNOSIS-CODE FREQUENCY/AVERAGE-CHARGE REPORT
+           SELECT DIAGRPT
+           ASSIGN TO UT-S-DIAGRPT
+             ORGANIZATION IS SEQUENTIAL.
+
+      ****** STRUCTURED DB2-ERROR LOG
+           SELECT DB2ERRLOG
+           ASSIGN TO UT-S-DB2ERRLOG
+             ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-Rec.
+       01  SYSOUT-REC  PIC X(130).
+
+      ****** THIS FILE IS PASSED IN FROM THE DATA COLLECTIONS SYSTEM
+      ****** IT CONSISTS OF ALL PATIENT RECORDS ENTERED
+      ****** THERE ARE TWO RECORD FORMATS - DETAIL AND TRAILER RECS
+      ****** OUT OF BALANCE CONDITIONS SHOULD CAUSE THE JOB TO ABEND
+       FD  PATDATA
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 993 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS INPATIENT-DAILY-REC-DATA.
+       01  INPATIENT-DAILY-REC-DATA PIC X(993).
+
+      ****** THIS FILE IS WRITTEN FOR ALL PATIENT RECORDS THAT PASS
+      ****** THE PROGRAM'S EDIT ROUTINES
+      ****** THE TRAILER RECORD SHOULD ONLY CARRY THE NUMBER OF
+      ****** RECORDS IN THE FILE ON TO THE NEXT JOB STEP
+       FD  PATEDIT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 993 CHARACTERS
+           DATA RECORD IS INPATIENT-DAILY-REC-EDIT.
+       01  INPATIENT-DAILY-REC-EDIT PIC X(993).
+
+       FD  PATERR
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 1133 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS INPATIENT-DAILY-REC-ERR.
+       01  INPATIENT-DAILY-REC-ERR.
+           05  ERR-MSG                     PIC X(40).
+           05  REST-OF-REC                 PIC X(993).
+
+       FD  PATMSTR
+           RECORD CONTAINS 2964 CHARACTERS
+           DATA RECORD IS PATIENT-MASTER-REC.
+       01  PATMSTR-REC.
+           05 PATIENT-KEY      PIC X(06).
+           05 FILLER           PIC X(2958).
+
+      ****** CHECKPOINT RECORD - holds the accumulators needed to
+      ****** resume 999-CLEANUP's control totals on a restart
+       FD  CHKPTIN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 64 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CHECKPOINT-REC-IN.
+       01  CHECKPOINT-REC-IN.
+           05  CKPT-RECORDS-READ         PIC 9(9).
+           05  CKPT-RECORDS-WRITTEN      PIC 9(9).
+           05  CKPT-RECORDS-IN-ERROR     PIC 9(9).
+           05  CKPT-BASE-ROOM-CHARGE     PIC S9(9)V99.
+           05  CKPT-TOTAL-ROOM-CHARGE    PIC S9(9)V99.
+           05  CKPT-EQUIPMENT-COST       PIC S9(7)V99.
+           05  CKPT-LAST-PATIENT-ID      PIC 9(6).
+
+       FD  CHKPTOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 64 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CHECKPOINT-REC-OUT.
+       01  CHECKPOINT-REC-OUT.
+           05  CKPT-RECORDS-READ-O       PIC 9(9).
+           05  CKPT-RECORDS-WRITTEN-O    PIC 9(9).
+           05  CKPT-RECORDS-IN-ERROR-O   PIC 9(9).
+           05  CKPT-BASE-ROOM-CHARGE-O   PIC S9(9)V99.
+           05  CKPT-TOTAL-ROOM-CHARGE-O  PIC S9(9)V99.
+           05  CKPT-EQUIPMENT-COST-O     PIC S9(7)V99.
+           05  CKPT-LAST-PATIENT-ID-O    PIC 9(6).
+
+      ****** DIAGNOSIS-CODE FREQUENCY/AVERAGE-CHARGE REPORT
+      ****** WE'RE ALREADY PAYING THE DB2 ROUND-TRIP TO DIAG_CODES IN
+      ****** 600-DB2-TABLE-EDITS TO VALIDATE PRIMARY-DIAGNOSTIC-CODE,
+      ****** SO THIS TALLIES THE SAME LOOKUP INTO A REPORT INSTEAD OF
+      ****** THROWING IT AWAY.
+       FD  DIAGRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS DIAGRPT-REC.
+       01  DIAGRPT-REC PIC X(80).
+
+      ****** HOLDS THE FULL SQLCODE, TABLE NAME, AND KEY VALUE FOR
+      ****** EVERY FATAL (SQLCODE < 0) DB2 ERROR, SO THE NEXT MORNING'S
+      ****** REVIEW DOESN'T NEED A DEBUGGER RE-RUN
+       FD  DB2ERRLOG
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS DB2-ERROR-LOG-REC.
+       COPY DB2ERR.
+
+      ** QSAM FILE
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  PATMSTR-STATUS          PIC X(2).
+               88 RECORD-FOUND    VALUE "00".
+           05  OFCODE                  PIC X(2).
+               88 CODE-WRITE    VALUE SPACES.
+           05  CHKPT-IN-STATUS         PIC X(2).
+               88 CHKPT-IN-FOUND   VALUE "00".
+
+       COPY PATDALY.
+      ** QSAM FILE
+
+       01  WS-TRAILER-REC.
+           05  FILLER                  PIC X(1).
+           05  IN-RECORD-COUNT         PIC 9(9).
+           05  FILLER                  PIC X(1).
+           05  IN-TOTAL-ROOM-CHARGE    PIC S9(9)V99.
+           05  IN-BASE-ROOM-CHARGE     PIC S9(9)V99.
+           05  IN-EQUIPMENT-CHARGES    PIC S9(9)V99.
+       77  HEX-VAL       PIC X(1) VALUE ''.
+
+       01  WS-OUTPUT-REC.
+           05  PATIENT-NBR-O           PIC 9(6).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  PATIENT-NAME-O          PIC X(20).
+           05  PATIENT-PHONE-O         PIC X(10).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  PATIENT-TYPE-O          PIC X(2).
+           05  BED-IDENTITY-O          PIC ZZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  CURR-DATE-O             PIC X(6).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  PATIENT-AMT-PER-DAY-O   PIC $$,$$9.99.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  INS-COVERAGE-PERC-O     PIC 999.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  INS-TYPE-O              PIC X(4).
+           05  HOSPITAL-STAY-LTH-O     PIC 999.
+           05  FILLER                  PIC X(7) VALUE SPACES.
+
+      ** VSAM FILE
+       COPY PATMSTR.
+
+       01  WS-SYSOUT-REC.
+           05  MSG                     PIC X(80).
+
+       77  WS-DATE                     PIC 9(6).
+
+      ***** SET AT EVERY DB2 CALL SITE IMMEDIATELY BEFORE A FATAL
+      ***** (SQLCODE < 0) BRANCH, SO 1000-DB2-ERROR-RTN CAN WRITE A
+      ***** FULLY-IDENTIFIED DB2ERRLOG RECORD
+       01  WS-DB2-ERROR-CONTEXT.
+           05  WS-DB2ERR-TABLE-NAME    PIC X(18).
+           05  WS-DB2ERR-KEY-VALUE     PIC X(20).
+
+      ***** MINIMUM EQUIPMENT SURCHARGE LOOKED UP BY 472-LOOKUP-EQUIP-
+      ***** MIN-CHARGE FOR THE CURRENT ROW-SUB'S CATEGORY
+       77  WS-MIN-EQUIP-CHARGE         PIC S9(5)V99 COMP-3.
+
+      ***** DRIVES 510-CHECK-DUP-EQUIP-CHARGE'S SEARCH OF THIS RECORD'S
+      ***** EQUIPMENT-CHARGES-SUMMARY ON THE MASTER AGAINST THE CURRENT
+      ***** ADDITIONAL-EQUIP-CHARGES ROW
+       01  WS-DUP-CHARGE-CONTROLS.
+           05 SUMMARY-SUB              PIC 9(2).
+           05 MORE-SUMMARY-ROWS        PIC X(01).
+              88 NO-MORE-SUMMARY-ROWS VALUE "N".
+           05 DUP-CHARGE-FOUND-SW      PIC X(01).
+              88 DUP-CHARGE-FOUND     VALUE "Y".
+
+       01  COUNTERS-IDXS-AND-ACCUMULATORS.
+           05 RECORDS-WRITTEN          PIC 9(7) COMP.
+           05 RECORDS-IN-ERROR         PIC 9(7) COMP.
+           05 RECORDS-READ             PIC 9(9) COMP.
+           05 WS-BASE-ROOM-CHARGE      PIC S9(9)V99 COMP-3.
+           05 WS-TOTAL-ROOM-CHARGE     PIC S9(9)V99 COMP-3.
+           05 WS-EQUIPMENT-COST        PIC S9(7)V99 COMP-3.
+           05 HOLD-EQUIPMENT-COST      PIC S9(7)V99 COMP-3.
+           05 ROW-SUB                  PIC 9(2).
+      ***** TABLE-DRIVEN ROOM-CHARGE LIMITS FOR THIS RECORD'S WARD,
+      ***** LOOKED UP FROM WARD_CODES IN 375-LOOKUP-WARD-LIMITS
+           05 WS-MIN-ROOM-CHARGE-LIMIT PIC S9(5)V99 COMP-3.
+           05 WS-MAX-ROOM-CHARGE-LIMIT PIC S9(7)V99 COMP-3.
+
+       01  MISC-WS-FLDS.
+           05 STR-LTH                  PIC 9(04) VALUE 0.
+           05 RETURN-CD                PIC S9(04) VALUE 0.
+      ***** SET BY PIISCAN WHEN A COMMENT FIELD CARRIES AN SSN- OR
+      ***** CREDIT-CARD-SHAPED DIGIT STRING
+           05 WS-PII-FOUND-SW          PIC X(01) VALUE "N".
+              88 PII-FOUND            VALUE "Y".
+           05 TABLE-SIZE               PIC 9(02) VALUE 12.
+           05 MORE-TABLE-ROWS          PIC X(01).
+              88 NO-MORE-TABLE-ROWS  VALUE "N".
+      ****** CHECKPOINT/RESTART CONTROLS
+           05 CHECKPOINT-INTERVAL      PIC 9(9) VALUE 500.
+           05 RESTART-SKIP-COUNT       PIC 9(9) VALUE 0.
+           05 WS-CKPT-QUOTIENT         PIC 9(9) VALUE 0.
+           05 WS-CKPT-REMAINDER        PIC 9(9) VALUE 0.
+
+
+       01  FLAGS-AND-SWITCHES.
+           05 MORE-DATA-SW             PIC X(01) VALUE "Y".
+               88 NO-MORE-DATA VALUE "N".
+           05 ERROR-FOUND-SW           PIC X(01) VALUE "Y".
+               88 RECORD-ERROR-FOUND VALUE "Y".
+               88 VALID-RECORD  VALUE "N".
+
+      ***** DIAGNOSIS-CODE FREQUENCY/AVERAGE-CHARGE ACCUMULATOR
+       01  WS-DIAG-FOUND-SW            PIC X(1).
+           88  DIAG-RPT-FOUND          VALUE "Y".
+       01  WS-FOUND-DIAG-RPT-IDX       PIC 9(4).
+
+       01  WS-DIAG-RPT-TABLE.
+           05  WS-DIAG-RPT-COUNT       PIC 9(4) VALUE ZERO.
+           05  DIAG-RPT-ROW OCCURS 200 TIMES INDEXED BY DIAG-RPT-IDX.
+               10  DFT-DIAG-CODE           PIC X(05).
+               10  DFT-FREQ-COUNT          PIC 9(7) VALUE ZERO.
+               10  DFT-TOTAL-CHARGE        PIC S9(9)V99 COMP-3
+                                            VALUE ZERO.
+
+       01  WS-RPT-HDR-REC.
+           05  FILLER                  PIC X(38)
+               VALUE "DIAGNOSIS-CODE FREQUENCY/COST REPORT".
+           05  FILLER                  PIC X(42) VALUE SPACES.
+
+       01  WS-RPT-COLM-HDR-REC.
+           05  FILLER PIC X(10) VALUE "DIAG CODE ".
+           05  FILLER PIC X(12) VALUE "FREQUENCY   ".
+           05  FILLER PIC X(16) VALUE "TOTAL CHARGES   ".
+           05  FILLER PIC X(16) VALUE "AVERAGE CHARGE  ".
+           05  FILLER PIC X(26) VALUE SPACES.
+
+       01  WS-RPT-DETAIL-REC.
+           05  RPT-DIAG-CODE           PIC X(10).
+           05  RPT-FREQ-COUNT          PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(6) VALUE SPACES.
+           05  RPT-TOTAL-CHARGE        PIC $$$,$$$,$$9.99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  RPT-AVERAGE-CHARGE      PIC $$$,$$9.99.
+           05  FILLER                  PIC X(14) VALUE SPACES.
+
+       01  WS-AVERAGE-CHARGE           PIC S9(7)V99 COMP-3.
+
+       COPY ABENDREC.
+      ** QSAM FILE
+
+      * COPY DIAGCODE.
+      ******************************************************************
+      ***** DB2 TABLE DCLGENS
+       01  DCLDIAG-CODES.
+           10 DIAG-CODE                      PIC X(05).
+           10 INS-TYPE                       PIC X(03).
+           10 COPAY                          PIC S9(4) COMP.
+           10 DEDUCTIBLE                     PIC S9(4) COMP.
+
+       01  DCLWARD-CODES.
+           10 WARD-ID                        PIC X(04).
+           10 PRIMARY-PHYSICIAN-ID           PIC X(08).
+           10 SUPERVISE-NURSE-ID             PIC X(08).
+           10 LOCATION                       PIC X(08).
+           10 NUMBER-OF-BEDS                 PIC S9(4) COMP.
+           10 BASE-ROOM-CHARGE               PIC S9(5)V99 COMP-3.
+      ***** PER-WARD ROOM-CHARGE VALIDATION LIMITS - RATES
+      ***** ARE MAINTAINED AS DATA IN WARD_CODES, NOT HARDCODED HERE
+           10 MIN-ROOM-CHARGE                PIC S9(5)V99 COMP-3.
+           10 MAX-ROOM-CHARGE                PIC S9(7)V99 COMP-3.
+
+       01  DCLHOSP-BED.
+           10 BED-ID                         PIC X(04).
+           10 ROOM-ID                        PIC X(08).
+           10 WARD-ID                        PIC X(08).
+           10 SPECIAL-CHARGES                PIC S9(5)V99 COMP-3.
+
+       01  DCLMEDICATION.
+           10 MEDICATION-ID                  PIC X(04).
+           10 MED-NAME                       PIC X(08).
+           10 SHORT-DESCRIPTION              PIC X(08).
+           10 COST                           PIC S9(5)V99 COMP-3.
+           10 PHARMACY-COST                  PIC S9(3)V99 COMP-3.
+
+      ***** EQUIPMENT/LAB REASON CODES ARE NOW MAINTAINED AS DATA IN
+      ***** DDS0001.REASON_CODES INSTEAD OF JUST BEING CHECKED FOR
+      ***** NON-BLANK -- SAME RATIONALE AS THE WARD_CODES AND
+      ***** DIAG_CODES LOOKUPS ABOVE.
+       01  DCLREASON-CODES.
+           10 REASON-CDE                     PIC X(04).
+           10 REASON-DESC                    PIC X(30).
+
+      ***** EQUIPMENT SURCHARGE MINIMUMS ARE NOW MAINTAINED AS DATA IN
+      ***** DDS0001.EQUIP_RATES INSTEAD OF THE LITERALS 475-CHECK-
+      ***** EQUIP-CROSS-EDITS USED TO COMPARE EQUIPMENT-COST AGAINST --
+      ***** SAME RATIONALE AS THE WARD_CODES ROOM-CHARGE LIMITS AND
+      ***** THE REASON_CODES TABLE ABOVE.
+       01  DCLEQUIP-RATES.
+           10 RATE-EQUIP-CATEGORY            PIC X(04).
+           10 MIN-CHARGE                     PIC S9(5)V99 COMP-3.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT
+                   UNTIL NO-MORE-DATA OR
+      ******* Balancing logic put in by TGD 02/12/92
+                   TRAILER-REC.
+           PERFORM 999-CLEANUP THRU 999-EXIT.
+           MOVE +0 TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "******** BEGIN JOB DALYEDIT ********".
+      *  Code your statement here to OPEN files
+           ACCEPT  WS-DATE FROM DATE.
+           INITIALIZE COUNTERS-IDXS-AND-ACCUMULATORS, WS-TRAILER-REC.
+           PERFORM 805-READ-CHECKPOINT THRU 805-EXIT.
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+           PERFORM 900-READ-PATDATA THRU 900-EXIT.
+           IF NO-MORE-DATA
+               MOVE "EMPTY INPUT FILE" TO ABEND-REASON
+               GO TO 1000-ABEND-RTN.
+           IF RESTART-SKIP-COUNT > 0
+               PERFORM 810-SKIP-TO-CHECKPOINT THRU 810-EXIT.
+       000-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+      *  Validate patient type and insurance coverage
+           PERFORM 300-FIELD-EDITS THRU 300-EXIT.
+
+           IF RECORD-ERROR-FOUND
+               ADD +1 TO RECORDS-IN-ERROR
+               PERFORM 710-WRITE-PATERR THRU 710-EXIT
+           ELSE
+               ADD +1 TO RECORDS-WRITTEN
+               PERFORM 700-WRITE-PATEDIT THRU 700-EXIT.
+
+           DIVIDE RECORDS-READ BY CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER.
+           IF WS-CKPT-REMAINDER = 0
+               PERFORM 715-WRITE-CHECKPOINT THRU 715-EXIT.
+
+           PERFORM 900-READ-PATDATA THRU 900-EXIT.
+       100-EXIT.
+           EXIT.
+
+       300-FIELD-EDITS.
+           MOVE "N" TO ERROR-FOUND-SW IN FLAGS-AND-SWITCHES.
+           MOVE "300-FIELD-EDITS" TO PARA-NAME.
+      ******** Numeric fields
+           IF NOT VALID-WARD IN WARD-NBR
+              MOVE "*** INVALID PATIENT WARD" TO
+              ERR-MSG IN INPATIENT-DAILY-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 300-EXIT.
+
+           PERFORM 375-LOOKUP-WARD-LIMITS THRU 375-EXIT.
+           IF RECORD-ERROR-FOUND
+              GO TO 300-EXIT.
+
+           IF BASE-ROOM-CHARGE IN INPATIENT-DAILY-REC NOT NUMERIC
+              MOVE "*** INVALID BASE ROOM CHARGE" TO
+              ERR-MSG IN INPATIENT-DAILY-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 300-EXIT.
+
+           IF TOTAL-ROOM-CHARGE IN INPATIENT-DAILY-REC NOT NUMERIC
+              MOVE "*** INVALID TOTAL ROOM CHARGE" TO
+              ERR-MSG IN INPATIENT-DAILY-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 300-EXIT.
+
+           IF CURR-DTE IN INPATIENT-DAILY-REC = SPACES
+              MOVE "*** INVALID CURR-DTE" TO
+              ERR-MSG IN INPATIENT-DAILY-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 300-EXIT.
+
+           IF ROOM-DATE-FROM IN INPATIENT-DAILY-REC = SPACES
+              MOVE "*** INVALID ROOM-DATE-FROM" TO
+              ERR-MSG IN INPATIENT-DAILY-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 300-EXIT.
+
+           IF ROOM-DATE-TO IN INPATIENT-DAILY-REC = SPACES
+              MOVE "*** INVALID ROOM-DATE-TO" TO
+              ERR-MSG IN INPATIENT-DAILY-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 300-EXIT.
+
+           IF PATIENT-ID IN INPATIENT-DAILY-REC NOT NUMERIC
+              MOVE "*** NON-NUMERIC PATIENT-ID" TO
+              ERR-MSG IN INPATIENT-DAILY-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 300-EXIT.
+
+           IF BED-IDENTITY IN INPATIENT-DAILY-REC NOT NUMERIC
+              MOVE "*** NON-NUMERIC BED-IDENTITY" TO
+              ERR-MSG IN INPATIENT-DAILY-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 300-EXIT.
+
+           IF ROOM-IDENTITY IN INPATIENT-DAILY-REC NOT NUMERIC
+              MOVE "*** NON-NUMERIC ROOM-IDENTITY" TO
+              ERR-MSG IN INPATIENT-DAILY-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 300-EXIT.
+
+           IF PRIMARY-DIAGNOSTIC-CODE IN INPATIENT-DAILY-REC = SPACES
+              MOVE "*** INVALID PRIMARY DIAGNOSTIC CODE" TO
+              ERR-MSG IN INPATIENT-DAILY-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 300-EXIT.
+
+           CALL 'DTEVAL' USING CURR-DTE, RETURN-CD.
+           IF RETURN-CD < 0
+              MOVE "*** BAD DATE CURR-DTE" TO
+              ERR-MSG IN INPATIENT-DAILY-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 300-EXIT.
+
+           CALL 'DTEVAL' USING ROOM-DATE-FROM, RETURN-CD.
+           IF RETURN-CD < 0
+              MOVE "*** BAD DATE: ROOM-DATE-FROM" TO
+              ERR-MSG IN INPATIENT-DAILY-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 300-EXIT.
+
+           CALL 'DTEVAL' USING ROOM-DATE-TO, RETURN-CD.
+           IF RETURN-CD < 0
+              MOVE "*** BAD DATE: ROOM-DATE-TO" TO
+              ERR-MSG IN INPATIENT-DAILY-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 300-EXIT.
+
+      ******** Cross-field date-sequence checks -- each of CURR-DTE,
+      ******** ROOM-DATE-FROM and ROOM-DATE-TO passed DTEVAL above on
+      ******** its own, but a from/to transposition still sails
+      ******** through unless the three are also checked against
+      ******** each other.
+           IF ROOM-DATE-FROM IN INPATIENT-DAILY-REC >
+                   ROOM-DATE-TO IN INPATIENT-DAILY-REC
+              MOVE "*** ROOM-DATE-FROM AFTER ROOM-DATE-TO" TO
+              ERR-MSG IN INPATIENT-DAILY-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 300-EXIT.
+
+           IF ROOM-DATE-TO IN INPATIENT-DAILY-REC >
+                   CURR-DTE IN INPATIENT-DAILY-REC
+              MOVE "*** ROOM-DATE-TO AFTER CURR-DTE" TO
+              ERR-MSG IN INPATIENT-DAILY-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 300-EXIT.
+
+           MOVE "Y" TO MORE-TABLE-ROWS.
+           PERFORM 350-CHECK-EQUIPMENT-CHARGES THRU 350-EXIT
+                  VARYING ROW-SUB FROM 1 BY 1 UNTIL
+                  NO-MORE-TABLE-ROWS OR ROW-SUB = 12.
+
+           IF VALID-RECORD
+              PERFORM 400-NUMERIC-RANGE-EDITS THRU 400-EXIT.
+
+       300-EXIT.
+           EXIT.
+
+       350-CHECK-EQUIPMENT-CHARGES.
+           IF EQUIPMENT-ID(ROW-SUB) = SPACES
+              MOVE "N" TO MORE-TABLE-ROWS
+              GO TO 350-EXIT.
+
+           IF EQUIPMENT-SHORT-DESC(ROW-SUB) = SPACES
+              MOVE "*** BLANK EQUIPMENT-SHORT-DESC" TO
+              ERR-MSG IN INPATIENT-DAILY-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 350-EXIT.
+
+           IF NOT VALID-CATEGORY(ROW-SUB)
+              MOVE "*** INVALID EQUIPMENT CATEGORY" TO
+              ERR-MSG IN INPATIENT-DAILY-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 350-EXIT.
+
+           IF EQUIPMENT-PRES-PHYS(ROW-SUB) = SPACES
+              MOVE "*** BLANK EQUIPMENT PRESCRIBING MD" TO
+              ERR-MSG IN INPATIENT-DAILY-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 350-EXIT.
+
+           IF EQUIPMENT-REASON-CDE(ROW-SUB) = SPACES
+              MOVE "*** BLANK EQUIPMENT REASON-CODE" TO
+              ERR-MSG IN INPATIENT-DAILY-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 350-EXIT.
+
+           PERFORM 360-LOOKUP-REASON-CODE THRU 360-EXIT.
+           IF RECORD-ERROR-FOUND
+              GO TO 350-EXIT.
+
+           IF EQUIPMENT-COST(ROW-SUB) IS NOT NUMERIC
+              MOVE "*** NON-NUMERIC EQUIPMENT COST" TO
+              ERR-MSG IN INPATIENT-DAILY-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 350-EXIT.
+
+           IF EQUIPMENT-COST(ROW-SUB) = 0
+              MOVE "*** NON-NUMERIC EQUIPMENT COST" TO
+              ERR-MSG IN INPATIENT-DAILY-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 350-EXIT.
+
+       350-EXIT.
+           EXIT.
+
+       360-LOOKUP-REASON-CODE.
+           MOVE "360-LOOKUP-REASON-CODE" TO PARA-NAME.
+           MOVE EQUIPMENT-REASON-CDE(ROW-SUB) TO
+                REASON-CDE IN DCLREASON-CODES.
+
+           EXEC SQL
+              SELECT REASON_CDE INTO :REASON-CDE
+              FROM DDS0001.REASON_CODES
+              WHERE REASON_CDE = :REASON-CDE
+           END-EXEC.
+
+           IF SQLCODE = -811 OR 0
+               NEXT SENTENCE
+           ELSE
+           IF SQLCODE = +100
+               MOVE "*** INVALID EQUIPMENT REASON-CODE" TO
+               ERR-MSG IN INPATIENT-DAILY-REC-ERR
+               MOVE "Y" TO ERROR-FOUND-SW
+               move sqlcode to  EXPECTED-VAL
+               move PATIENT-ID IN INPATIENT-DAILY-REC
+                               to ACTUAL-VAL
+               WRITE SYSOUT-REC FROM ABEND-REC
+               GO TO 360-EXIT
+           ELSE
+           IF SQLCODE < 0
+               MOVE "*** FATAL DB2 ERROR" TO
+               ERR-MSG IN INPATIENT-DAILY-REC-ERR
+               MOVE "Y" TO ERROR-FOUND-SW
+               move sqlcode to  EXPECTED-VAL
+               move PATIENT-ID IN INPATIENT-DAILY-REC
+                               to ACTUAL-VAL
+               MOVE "DDS0001.REASON_CODES" TO WS-DB2ERR-TABLE-NAME
+               MOVE REASON-CDE IN DCLREASON-CODES TO WS-DB2ERR-KEY-VALUE
+               WRITE SYSOUT-REC FROM ABEND-REC
+               GO TO 1000-DB2-ERROR-RTN.
+       360-EXIT.
+           EXIT.
+
+       375-LOOKUP-WARD-LIMITS.
+           MOVE "375-LOOKUP-WARD-LIMITS" TO PARA-NAME.
+      ******** PULLS THIS RECORD'S WARD ROOM-CHARGE BAND OUT OF
+      ******** WARD_CODES SO RATE CHANGES ARE A DATA UPDATE RATHER
+      ******** THAN A RECOMPILE OF 400/450'S HARDCODED LIMITS
+           MOVE WARD-NBR IN INPATIENT-DAILY-REC TO
+                WARD-ID IN DCLWARD-CODES.
+
+           EXEC SQL
+              SELECT MIN_ROOM_CHARGE, MAX_ROOM_CHARGE
+                INTO :MIN-ROOM-CHARGE, :MAX-ROOM-CHARGE
+              FROM DDS0001.WARD_CODES
+              WHERE WARD_ID = :WARD-ID
+           END-EXEC.
+
+           IF SQLCODE = -811 OR 0
+               MOVE MIN-ROOM-CHARGE IN DCLWARD-CODES TO
+                    WS-MIN-ROOM-CHARGE-LIMIT
+               MOVE MAX-ROOM-CHARGE IN DCLWARD-CODES TO
+                    WS-MAX-ROOM-CHARGE-LIMIT
+           ELSE
+           IF SQLCODE = +100
+               MOVE "*** WARD NOT-FOUND IN WARD_CODES" TO
+               ERR-MSG IN INPATIENT-DAILY-REC-ERR
+               MOVE "Y" TO ERROR-FOUND-SW
+               move sqlcode to  EXPECTED-VAL
+               move PATIENT-ID IN INPATIENT-DAILY-REC
+                               to ACTUAL-VAL
+               WRITE SYSOUT-REC FROM ABEND-REC
+               GO TO 375-EXIT
+           ELSE
+           IF SQLCODE < 0
+               MOVE "*** FATAL DB2 ERROR" TO
+               ERR-MSG IN INPATIENT-DAILY-REC-ERR
+               MOVE "Y" TO ERROR-FOUND-SW
+               move sqlcode to  EXPECTED-VAL
+               move PATIENT-ID IN INPATIENT-DAILY-REC
+                               to ACTUAL-VAL
+               MOVE "DDS0001.WARD_CODES" TO WS-DB2ERR-TABLE-NAME
+               MOVE WARD-ID IN DCLWARD-CODES TO WS-DB2ERR-KEY-VALUE
+               WRITE SYSOUT-REC FROM ABEND-REC
+               GO TO 1000-DB2-ERROR-RTN.
+
+       375-EXIT.
+           EXIT.
+
+       400-NUMERIC-RANGE-EDITS.
+           MOVE "400-NUMERIC-RANGE-EDITS" TO PARA-NAME.
+      ******** LIMITS COME FROM WARD_CODES VIA 375-LOOKUP-WARD-LIMITS,
+      ******** NOT HARDCODED HERE
+           IF  BASE-ROOM-CHARGE IN INPATIENT-DAILY-REC >
+                                               WS-MAX-ROOM-CHARGE-LIMIT
+           OR  BASE-ROOM-CHARGE IN INPATIENT-DAILY-REC <
+                                               WS-MIN-ROOM-CHARGE-LIMIT
+               MOVE "*** INVALID BASE ROOM-CHARGE IN RECORD" TO
+               ERR-MSG IN INPATIENT-DAILY-REC-ERR
+               MOVE "Y" TO ERROR-FOUND-SW
+               GO TO 400-EXIT.
+
+           IF  TOTAL-ROOM-CHARGE IN INPATIENT-DAILY-REC >
+                                               WS-MAX-ROOM-CHARGE-LIMIT
+           OR  TOTAL-ROOM-CHARGE IN INPATIENT-DAILY-REC <
+                                               WS-MIN-ROOM-CHARGE-LIMIT
+               MOVE "*** INVALID TOTAL ROOM-CHARGE IN RECORD" TO
+               ERR-MSG IN INPATIENT-DAILY-REC-ERR
+               MOVE "Y" TO ERROR-FOUND-SW
+               GO TO 400-EXIT.
+
+           IF VALID-RECORD
+               PERFORM 450-CROSS-FIELD-EDITS THRU 450-EXIT.
+
+       400-EXIT.
+           EXIT.
+
+       450-CROSS-FIELD-EDITS.
+           MOVE "450-CROSS-FIELD-EDITS" TO PARA-NAME.
+      ******** Specific requirements for certain procedures
+      ******** The old per-ward TOTAL-ROOM-CHARGE bands (intensive
+      ******** care, cardio, obstetrics, pediatrics) are now covered
+      ******** by the WARD_CODES-driven check in 400-NUMERIC-RANGE-
+      ******** EDITS, so rate changes don't require a recompile
+           IF  NOT GENERAL IN WARD-NBR
+              CALL 'STRLTH' USING DAILY-CHARGES-COMMENTS, STR-LTH
+              IF STR-LTH < 20
+               MOVE "*** INVALID PATIENT COMMENT LENGTH" TO
+                  ERR-MSG IN INPATIENT-DAILY-REC-ERR
+               MOVE "Y" TO ERROR-FOUND-SW
+               GO TO 450-EXIT.
+
+      ***** A COMMENT FIELD SHOULD NEVER CARRY AN SSN OR CREDIT-CARD
+      ***** NUMBER A DATA-ENTRY OPERATOR TYPED IN BY HAND
+           CALL 'PIISCAN' USING DAILY-CHARGES-COMMENTS, WS-PII-FOUND-SW.
+           IF PII-FOUND
+               MOVE "*** POSSIBLE SSN/CARD NUMBER IN COMMENTS" TO
+                  ERR-MSG IN INPATIENT-DAILY-REC-ERR
+               MOVE "Y" TO ERROR-FOUND-SW
+               GO TO 450-EXIT.
+
+           MOVE ZERO TO HOLD-EQUIPMENT-COST.
+           MOVE "Y"  TO MORE-TABLE-ROWS.
+           PERFORM 475-CHECK-EQUIP-CROSS-EDITS THRU 475-EXIT
+                  VARYING ROW-SUB FROM 1 BY 1 UNTIL
+                  NO-MORE-TABLE-ROWS OR ROW-SUB = 12.
+
+           COMPUTE TOTAL-ROOM-CHARGE =
+                      ( BASE-ROOM-CHARGE IN INPATIENT-DAILY-REC
+                       + HOLD-EQUIPMENT-COST ).
+
+           IF VALID-RECORD
+              PERFORM 500-CROSS-FILE-EDITS THRU 500-EXIT.
+
+       450-EXIT.
+           EXIT.
+
+       475-CHECK-EQUIP-CROSS-EDITS.
+           IF EQUIPMENT-ID(ROW-SUB) = SPACES
+              MOVE "N" TO MORE-TABLE-ROWS
+              GO TO 475-EXIT.
+
+           ADD EQUIPMENT-COST(ROW-SUB) TO HOLD-EQUIPMENT-COST.
+
+           PERFORM 472-LOOKUP-EQUIP-MIN-CHARGE THRU 472-EXIT.
+           IF RECORD-ERROR-FOUND
+              GO TO 475-EXIT.
+
+           IF DRIP(ROW-SUB) OR MONITOR(ROW-SUB)
+              IF EQUIPMENT-COST(ROW-SUB) < WS-MIN-EQUIP-CHARGE
+              MOVE "*** INSUFFICIENT MONITOR OR DRIP COST" TO
+              ERR-MSG IN INPATIENT-DAILY-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 475-EXIT.
+
+           IF HEATING-PAD(ROW-SUB) OR SCOPE(ROW-SUB)
+              IF EQUIPMENT-COST(ROW-SUB) < WS-MIN-EQUIP-CHARGE
+              MOVE "*** INSUFFICIENT HEATING PAD/SCOPE COST" TO
+              ERR-MSG IN INPATIENT-DAILY-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 475-EXIT.
+
+           IF AUTOCLAVE(ROW-SUB)
+              IF EQUIPMENT-COST(ROW-SUB) < WS-MIN-EQUIP-CHARGE
+              MOVE "*** INSUFFICIENT AUTOCLAVE COST" TO
+              ERR-MSG IN INPATIENT-DAILY-REC-ERR
+              MOVE "Y" TO ERROR-FOUND-SW
+              GO TO 475-EXIT.
+
+       475-EXIT.
+           EXIT.
+
+       472-LOOKUP-EQUIP-MIN-CHARGE.
+      ******** PULLS THIS ROW'S EQUIPMENT-CATEGORY SURCHARGE MINIMUM
+      ******** OUT OF EQUIP_RATES SO RENEGOTIATED MINIMUMS ARE A DATA
+      ******** UPDATE RATHER THAN A RECOMPILE OF 475'S HARDCODED
+      ******** LITERALS
+           MOVE "472-LOOKUP-EQUIP-MIN-CHARGE" TO PARA-NAME.
+           MOVE ZERO TO WS-MIN-EQUIP-CHARGE.
+           MOVE EQUIPMENT-CATEGORY(ROW-SUB) TO RATE-EQUIP-CATEGORY.
+
+           EXEC SQL
+              SELECT MIN_CHARGE INTO :MIN-CHARGE
+              FROM DDS0001.EQUIP_RATES
+              WHERE EQUIPMENT_CATEGORY = :RATE-EQUIP-CATEGORY
+           END-EXEC.
+
+           IF SQLCODE = -811 OR 0
+               MOVE MIN-CHARGE IN DCLEQUIP-RATES TO WS-MIN-EQUIP-CHARGE
+           ELSE
+           IF SQLCODE = +100
+               MOVE "*** EQUIPMENT CATEGORY NOT-FOUND IN EQUIP_RATES" TO
+               ERR-MSG IN INPATIENT-DAILY-REC-ERR
+               MOVE "Y" TO ERROR-FOUND-SW
+               move sqlcode to  EXPECTED-VAL
+               move PATIENT-ID IN INPATIENT-DAILY-REC
+                               to ACTUAL-VAL
+               WRITE SYSOUT-REC FROM ABEND-REC
+               GO TO 472-EXIT
+           ELSE
+           IF SQLCODE < 0
+               MOVE "*** FATAL DB2 ERROR" TO
+               ERR-MSG IN INPATIENT-DAILY-REC-ERR
+               MOVE "Y" TO ERROR-FOUND-SW
+               move sqlcode to  EXPECTED-VAL
+               move PATIENT-ID IN INPATIENT-DAILY-REC
+                               to ACTUAL-VAL
+               MOVE "DDS0001.EQUIP_RATES" TO WS-DB2ERR-TABLE-NAME
+               MOVE RATE-EQUIP-CATEGORY TO
+                    WS-DB2ERR-KEY-VALUE
+               WRITE SYSOUT-REC FROM ABEND-REC
+               GO TO 1000-DB2-ERROR-RTN.
+
+       472-EXIT.
+           EXIT.
+
+       500-CROSS-FILE-EDITS.
+           MOVE "500-CROSS-FILE-EDITS" TO PARA-NAME.
+      ******** Call to VSAM file to read record
+           MOVE PATIENT-ID IN INPATIENT-DAILY-REC TO
+                  PATIENT-KEY.
+           READ PATMSTR INTO PATIENT-MASTER-REC.
+           IF  NOT RECORD-FOUND
+               MOVE "*** PATIENT NOT-FOUND ON MASTER FILE" TO
+               ERR-MSG IN INPATIENT-DAILY-REC-ERR
+               MOVE "Y" TO ERROR-FOUND-SW
+               GO TO 500-EXIT.
+
+      ***** PATIENT-ADMIT-COMMENTS IS A FREE-TEXT FIELD ON THE MASTER
+      ***** TOO, SO IT GETS THE SAME SSN/CARD-NUMBER SCAN
+           CALL 'PIISCAN' USING PATIENT-ADMIT-COMMENTS, WS-PII-FOUND-SW.
+           IF PII-FOUND
+               MOVE "*** POSSIBLE SSN/CARD IN ADMIT COMMENTS" TO
+                  ERR-MSG IN INPATIENT-DAILY-REC-ERR
+               MOVE "Y" TO ERROR-FOUND-SW
+               GO TO 500-EXIT.
+
+           MOVE "Y" TO MORE-TABLE-ROWS.
+           PERFORM 510-CHECK-DUP-EQUIP-CHARGE THRU 510-EXIT
+                  VARYING ROW-SUB FROM 1 BY 1 UNTIL
+                  NO-MORE-TABLE-ROWS OR ROW-SUB = 12.
+           IF RECORD-ERROR-FOUND
+               GO TO 500-EXIT.
+
+           PERFORM 600-DB2-TABLE-EDITS THRU 600-EXIT.
+
+       500-EXIT.
+           EXIT.
+
+       510-CHECK-DUP-EQUIP-CHARGE.
+      ******** SAME EQUIPMENT-ID CHARGED TWICE FOR THE SAME DAY USUALLY
+      ******** MEANS A KEYING ERROR OR A DOUBLE-SUBMITTED DAILY FEED --
+      ******** CHECK THIS ROW'S ID/DATE AGAINST WHAT'S ALREADY POSTED
+      ******** TO THE MASTER'S EQUIPMENT-CHARGES-SUMMARY
+           MOVE "510-CHECK-DUP-EQUIP-CHARGE" TO PARA-NAME.
+           IF EQUIPMENT-ID(ROW-SUB) = SPACES
+               MOVE "N" TO MORE-TABLE-ROWS
+               GO TO 510-EXIT.
+
+           MOVE "N" TO DUP-CHARGE-FOUND-SW.
+           MOVE "Y" TO MORE-SUMMARY-ROWS.
+           PERFORM 520-SCAN-EQUIP-SUMMARY-ROW THRU 520-EXIT
+                  VARYING SUMMARY-SUB FROM 1 BY 1 UNTIL
+                  NO-MORE-SUMMARY-ROWS OR SUMMARY-SUB > 20.
+
+           IF DUP-CHARGE-FOUND
+               MOVE "*** DUPLICATE EQUIPMENT CHARGE FOR THIS DATE" TO
+                  ERR-MSG IN INPATIENT-DAILY-REC-ERR
+               MOVE "Y" TO ERROR-FOUND-SW.
+
+       510-EXIT.
+           EXIT.
+
+       520-SCAN-EQUIP-SUMMARY-ROW.
+           IF EQUIPMENT-S-ID(SUMMARY-SUB) = SPACES
+               MOVE "N" TO MORE-SUMMARY-ROWS
+               GO TO 520-EXIT.
+
+           IF EQUIPMENT-S-ID(SUMMARY-SUB) = EQUIPMENT-ID(ROW-SUB)
+           AND EQUIPMENT-CHARGE-DATE(SUMMARY-SUB) =
+                  CURR-DTE IN INPATIENT-DAILY-REC
+               MOVE "Y" TO DUP-CHARGE-FOUND-SW
+               MOVE "N" TO MORE-SUMMARY-ROWS.
+
+       520-EXIT.
+           EXIT.
+
+       600-DB2-TABLE-EDITS.
+           MOVE "600-DB2-TABLE-EDITS" TO PARA-NAME.
+      ******** WARD-NBR IS VALIDATED AGAINST THE SAME DB2 WARD TABLE
+      ******** AN ADMISSIONS PROGRAM WOULD USE, RATHER THAN RELYING ON
+      ******** THE 88-LEVEL LISTS IN PATDALY/PATMSTR STAYING IN SYNC.
+           MOVE WARD-NBR IN INPATIENT-DAILY-REC TO
+                WARD-ID IN DCLWARD-CODES.
+
+           EXEC SQL
+              SELECT WARD_ID INTO :WARD-ID
+              FROM DDS0001.WARD_CODES
+              WHERE WARD_ID = :WARD-ID
+           END-EXEC.
+
+           IF SQLCODE = -811 OR 0
+               NEXT SENTENCE
+           ELSE
+           IF SQLCODE = +100
+               MOVE "*** WARD NOT-FOUND IN WARD_CODES" TO
+               ERR-MSG IN INPATIENT-DAILY-REC-ERR IN PATERR
+               MOVE "Y" TO ERROR-FOUND-SW
+               move sqlcode to  EXPECTED-VAL
+               move PATIENT-ID IN INPATIENT-DAILY-REC
+                               to ACTUAL-VAL
+               WRITE SYSOUT-REC FROM ABEND-REC
+               GO TO 600-EXIT
+           ELSE
+           IF SQLCODE < 0
+               MOVE "*** FATAL DB2 ERROR" TO
+               ERR-MSG IN INPATIENT-DAILY-REC-ERR IN PATERR
+               MOVE "Y" TO ERROR-FOUND-SW
+               move sqlcode to  EXPECTED-VAL
+               move PATIENT-ID IN INPATIENT-DAILY-REC
+                               to ACTUAL-VAL
+               MOVE "DDS0001.WARD_CODES" TO WS-DB2ERR-TABLE-NAME
+               MOVE WARD-ID IN DCLWARD-CODES TO WS-DB2ERR-KEY-VALUE
+               WRITE SYSOUT-REC FROM ABEND-REC
+               GO TO 1000-DB2-ERROR-RTN.
+
+           MOVE PRIMARY-DIAGNOSTIC-CODE TO
+                DIAG-CODE IN DCLDIAG-CODES.
+
+           EXEC SQL
+              SELECT DIAG_CODE INTO :DIAG-CODE
+              FROM DDS0001.DIAG_CODES
+              WHERE DIAG_CODE = :DIAG-CODE
+           END-EXEC.
+
+           IF SQLCODE = -811 OR 0
+               NEXT SENTENCE
+           ELSE
+           IF SQLCODE = +100
+               MOVE "*** DIAGNOSTIC CODE NOT-FOUND IN DIAG_CODES" TO
+               ERR-MSG IN INPATIENT-DAILY-REC-ERR IN PATERR
+               MOVE "Y" TO ERROR-FOUND-SW
+               move sqlcode to  EXPECTED-VAL
+               move PATIENT-ID IN INPATIENT-DAILY-REC
+                               to ACTUAL-VAL
+               WRITE SYSOUT-REC FROM ABEND-REC
+               GO TO 600-EXIT
+           ELSE
+           IF SQLCODE < 0
+               MOVE "*** FATAL DB2 ERROR" TO
+               ERR-MSG IN INPATIENT-DAILY-REC-ERR IN PATERR
+               MOVE "Y" TO ERROR-FOUND-SW
+               move sqlcode to  EXPECTED-VAL
+               move PATIENT-ID IN INPATIENT-DAILY-REC
+                               to ACTUAL-VAL
+               MOVE "DDS0001.DIAG_CODES" TO WS-DB2ERR-TABLE-NAME
+               MOVE DIAG-CODE IN DCLDIAG-CODES TO WS-DB2ERR-KEY-VALUE
+               WRITE SYSOUT-REC FROM ABEND-REC
+               GO TO 1000-DB2-ERROR-RTN.
+
+      ***** DIAG_CODES LOOKUP PASSED -- TALLY IT INTO THE FREQUENCY/
+      ***** AVERAGE-CHARGE REPORT INSTEAD OF LETTING IT EVAPORATE.
+           PERFORM 650-TALLY-DIAG-FREQ THRU 650-EXIT.
+
+           MOVE BED-IDENTITY TO BED-ID.
+           MOVE WARD-NBR TO WARD-ID IN DCLHOSP-BED
+           MOVE ROOM-IDENTITY TO ROOM-ID.
+           EXEC SQL
+              SELECT BED_ID INTO :BED-ID
+              FROM DDS0001.HOSP_BED
+              WHERE BED_ID = :BED-ID AND
+              WARD_ID = :DCLHOSP-BED.WARD-ID AND
+              ROOM_ID = :ROOM-ID
+           END-EXEC.
+
+           IF SQLCODE = -811 OR 0
+               NEXT SENTENCE
+           ELSE
+           IF SQLCODE = +100
+               MOVE "*** WARD/ROOM/BED NOT-FOUND IN HOSP_BED" TO
+               ERR-MSG IN INPATIENT-DAILY-REC-ERR IN PATERR
+               MOVE "Y" TO ERROR-FOUND-SW
+               move sqlcode to  EXPECTED-VAL
+               move PATIENT-ID IN INPATIENT-DAILY-REC
+                               to ACTUAL-VAL
+               WRITE SYSOUT-REC FROM ABEND-REC
+               GO TO 600-EXIT
+           ELSE
+           IF SQLCODE < 0
+               MOVE "*** FATAL DB2 ERROR" TO
+               ERR-MSG IN INPATIENT-DAILY-REC-ERR IN PATERR
+               MOVE "Y" TO ERROR-FOUND-SW
+               move sqlcode to  EXPECTED-VAL
+               move PATIENT-ID IN INPATIENT-DAILY-REC
+                               to ACTUAL-VAL
+               MOVE "DDS0001.HOSP_BED" TO WS-DB2ERR-TABLE-NAME
+               MOVE BED-ID IN DCLHOSP-BED TO WS-DB2ERR-KEY-VALUE
+               WRITE SYSOUT-REC FROM ABEND-REC
+               GO TO 1000-DB2-ERROR-RTN.
+
+       600-EXIT.
+           EXIT.
+
+      ***** FIND-OR-ADD THIS RECORD'S DIAGNOSIS CODE IN THE IN-MEMORY
+      ***** REPORT TABLE, THEN ADD ITS CHARGE AND COUNT IT
+       650-TALLY-DIAG-FREQ.
+           MOVE "650-TALLY-DIAG-FREQ" TO PARA-NAME.
+           MOVE "N" TO WS-DIAG-FOUND-SW.
+           PERFORM VARYING DIAG-RPT-IDX FROM 1 BY 1
+                   UNTIL DIAG-RPT-IDX > WS-DIAG-RPT-COUNT
+               IF DFT-DIAG-CODE(DIAG-RPT-IDX) =
+                  PRIMARY-DIAGNOSTIC-CODE IN INPATIENT-DAILY-REC
+                   MOVE "Y" TO WS-DIAG-FOUND-SW
+                   MOVE DIAG-RPT-IDX TO WS-FOUND-DIAG-RPT-IDX
+                   SET DIAG-RPT-IDX TO WS-DIAG-RPT-COUNT
+               END-IF
+           END-PERFORM.
+
+           IF DIAG-RPT-FOUND
+               SET DIAG-RPT-IDX TO WS-FOUND-DIAG-RPT-IDX
+           ELSE
+               IF WS-DIAG-RPT-COUNT < 200
+                   ADD 1 TO WS-DIAG-RPT-COUNT
+                   SET DIAG-RPT-IDX TO WS-DIAG-RPT-COUNT
+                   MOVE PRIMARY-DIAGNOSTIC-CODE IN INPATIENT-DAILY-REC
+                        TO DFT-DIAG-CODE(DIAG-RPT-IDX)
+               ELSE
+                   MOVE "*** DIAGNOSIS-FREQUENCY TABLE FULL" TO
+                        ABEND-REASON
+                   WRITE SYSOUT-REC FROM ABEND-REC
+                   GO TO 650-EXIT
+               END-IF
+           END-IF.
+
+           ADD 1 TO DFT-FREQ-COUNT(DIAG-RPT-IDX).
+           ADD TOTAL-ROOM-CHARGE IN INPATIENT-DAILY-REC
+               TO DFT-TOTAL-CHARGE(DIAG-RPT-IDX).
+       650-EXIT.
+           EXIT.
+
+       700-WRITE-PATEDIT.
+           WRITE INPATIENT-DAILY-REC-EDIT
+               FROM INPATIENT-DAILY-REC.
+           ADD HOLD-EQUIPMENT-COST  TO WS-EQUIPMENT-COST.
+           ADD BASE-ROOM-CHARGE IN INPATIENT-DAILY-REC
+                                 TO WS-BASE-ROOM-CHARGE.
+           ADD TOTAL-ROOM-CHARGE  TO WS-TOTAL-ROOM-CHARGE.
+       700-EXIT.
+           EXIT.
+
+       710-WRITE-PATERR.
+           MOVE INPATIENT-DAILY-REC TO REST-OF-REC.
+           WRITE INPATIENT-DAILY-REC-ERR.
+           ADD +1 TO RECORDS-IN-ERROR.
+       710-EXIT.
+           EXIT.
+
+       715-WRITE-CHECKPOINT.
+      ****** RE-WRITES THE SINGLE CHECKPOINT RECORD EVERY N INPUT
+      ****** RECORDS SO A RESTART PICKS UP HERE INSTEAD OF RECORD 1
+           MOVE "715-WRITE-CHECKPOINT" TO PARA-NAME.
+           MOVE RECORDS-READ         TO CKPT-RECORDS-READ-O.
+           MOVE RECORDS-WRITTEN      TO CKPT-RECORDS-WRITTEN-O.
+           MOVE RECORDS-IN-ERROR     TO CKPT-RECORDS-IN-ERROR-O.
+           MOVE WS-BASE-ROOM-CHARGE  TO CKPT-BASE-ROOM-CHARGE-O.
+           MOVE WS-TOTAL-ROOM-CHARGE TO CKPT-TOTAL-ROOM-CHARGE-O.
+           MOVE WS-EQUIPMENT-COST    TO CKPT-EQUIPMENT-COST-O.
+           MOVE PATIENT-ID IN INPATIENT-DAILY-REC
+                                     TO CKPT-LAST-PATIENT-ID-O.
+           OPEN OUTPUT CHKPTOUT.
+           WRITE CHECKPOINT-REC-OUT.
+           CLOSE CHKPTOUT.
+           DISPLAY "** CHECKPOINT WRITTEN AT RECORD **".
+           DISPLAY RECORDS-READ.
+       715-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT PATDATA.
+           IF RESTART-SKIP-COUNT > 0
+               OPEN EXTEND PATEDIT, PATERR
+           ELSE
+               OPEN OUTPUT PATEDIT, PATERR.
+           OPEN OUTPUT SYSOUT.
+           OPEN I-O PATMSTR.
+           OPEN OUTPUT DIAGRPT.
+           OPEN OUTPUT DB2ERRLOG.
+       800-EXIT.
+           EXIT.
+
+       805-READ-CHECKPOINT.
+      ****** IF A PRIOR RUN LEFT A CHECKPOINT, RESUME ITS CONTROL
+      ****** TOTALS INSTEAD OF RE-EDITING THE WHOLE DAILY FILE
+           MOVE "805-READ-CHECKPOINT" TO PARA-NAME.
+           MOVE ZERO TO RESTART-SKIP-COUNT.
+           OPEN INPUT CHKPTIN.
+           IF CHKPT-IN-FOUND
+               READ CHKPTIN
+                   AT END NEXT SENTENCE
+               END-READ
+               IF CKPT-RECORDS-READ > 0
+                   MOVE CKPT-RECORDS-READ      TO RESTART-SKIP-COUNT
+                   MOVE CKPT-RECORDS-WRITTEN   TO RECORDS-WRITTEN
+                   MOVE CKPT-RECORDS-IN-ERROR  TO RECORDS-IN-ERROR
+                   MOVE CKPT-BASE-ROOM-CHARGE  TO WS-BASE-ROOM-CHARGE
+                   MOVE CKPT-TOTAL-ROOM-CHARGE TO WS-TOTAL-ROOM-CHARGE
+                   MOVE CKPT-EQUIPMENT-COST    TO WS-EQUIPMENT-COST
+                   DISPLAY "** RESTARTING DALYEDIT FROM CHECKPOINT **"
+                   DISPLAY RESTART-SKIP-COUNT
+               END-IF
+               CLOSE CHKPTIN.
+       805-EXIT.
+           EXIT.
+
+       810-SKIP-TO-CHECKPOINT.
+      ****** FAST-FORWARDS PAST THE RECORDS A PRIOR RUN ALREADY
+      ****** EDITED WITHOUT RE-RUNNING THEIR EDITS
+           MOVE "810-SKIP-TO-CHECKPOINT" TO PARA-NAME.
+           PERFORM 900-READ-PATDATA THRU 900-EXIT
+               UNTIL RECORDS-READ > RESTART-SKIP-COUNT
+                  OR NO-MORE-DATA OR TRAILER-REC.
+           DISPLAY "** RESUMING EDITS AT RECORD **".
+           DISPLAY RECORDS-READ.
+       810-EXIT.
+           EXIT.
+
+       850-CLOSE-FILES.
+           MOVE "850-CLOSE-FILES" TO PARA-NAME.
+           CLOSE PATDATA,
+                 PATEDIT, SYSOUT, PATERR,
+                 PATMSTR, DIAGRPT, DB2ERRLOG.
+       850-EXIT.
+           EXIT.
+
+       900-READ-PATDATA.
+      *  Code your statements here to read the input file
+      *  Remember to move "NO" to IFCODE if the input file is AT END
+           READ PATDATA  INTO INPATIENT-DAILY-REC
+               AT END MOVE "N" TO MORE-DATA-SW
+               GO TO 900-EXIT
+           END-READ.
+           MOVE "N" TO ERROR-FOUND-SW.
+           ADD +1 TO RECORDS-READ.
+       900-EXIT.
+           EXIT.
+
+       999-CLEANUP.
+           MOVE "999-CLEANUP" TO PARA-NAME.
+      *  Final file-handling edits and trailer record handling
+           IF NOT TRAILER-REC
+               MOVE "** INVALID FILE - NO TRAILER REC" TO ABEND-REASON
+               GO TO 1000-ABEND-RTN.
+
+           MOVE INPATIENT-DAILY-REC-DATA TO WS-TRAILER-REC.
+           ADD +1 TO RECORDS-WRITTEN.
+           IF RECORDS-READ NOT EQUAL TO IN-RECORD-COUNT
+               MOVE "** INVALID FILE - # RECORDS OUT OF BALANCE"
+                                     TO ABEND-REASON
+               MOVE RECORDS-READ     TO ACTUAL-VAL
+               MOVE IN-RECORD-COUNT  TO EXPECTED-VAL
+               WRITE SYSOUT-REC FROM ABEND-REC
+               DISPLAY "** RECORDS READ **"
+               DISPLAY RECORDS-READ
+               DISPLAY "** RECORD-IN EXPECTED **"
+               DISPLAY  IN-RECORD-COUNT
+               GO TO 1000-ABEND-RTN.
+
+           MOVE "T" TO PATIENT-RECORD-TYPE.
+           MOVE RECORDS-WRITTEN TO IN-RECORD-COUNT.
+           MOVE WS-BASE-ROOM-CHARGE  TO IN-BASE-ROOM-CHARGE.
+           MOVE WS-TOTAL-ROOM-CHARGE TO IN-TOTAL-ROOM-CHARGE.
+           MOVE WS-EQUIPMENT-COST TO IN-EQUIPMENT-CHARGES.
+           WRITE INPATIENT-DAILY-REC-EDIT FROM WS-TRAILER-REC.
+
+           PERFORM 970-PRINT-DIAG-RPT THRU 970-EXIT.
+
+      *  Code the statement to close all files
+           PERFORM 850-CLOSE-FILES THRU 850-EXIT.
+
+
+           DISPLAY "** RECORDS READ **".
+           DISPLAY RECORDS-READ.
+           DISPLAY "** RECORD-IN EXPECTED **".
+           DISPLAY  IN-RECORD-COUNT.
+           DISPLAY "** RECORDS WRITTEN **".
+           DISPLAY  RECORDS-WRITTEN.
+           DISPLAY "** ERROR RECORDS FOUND **".
+           DISPLAY  RECORDS-IN-ERROR.
+
+      *  Code the statement to Display a successful end-of-job msg
+           DISPLAY "******** NORMAL END OF JOB DALYEDIT ********".
+       999-EXIT.
+           EXIT.
+
+      ***** PRINT THE DIAGNOSIS-CODE FREQUENCY/AVERAGE-CHARGE REPORT
+      ***** ACCUMULATED IN 650-TALLY-DIAG-FREQ
+       970-PRINT-DIAG-RPT.
+           MOVE "970-PRINT-DIAG-RPT" TO PARA-NAME.
+           WRITE DIAGRPT-REC FROM WS-RPT-HDR-REC.
+           WRITE DIAGRPT-REC FROM WS-RPT-COLM-HDR-REC.
+
+           PERFORM 980-PRINT-DIAG-LINE THRU 980-EXIT
+                  VARYING DIAG-RPT-IDX FROM 1 BY 1
+                  UNTIL DIAG-RPT-IDX > WS-DIAG-RPT-COUNT.
+       970-EXIT.
+           EXIT.
+
+       980-PRINT-DIAG-LINE.
+           MOVE "980-PRINT-DIAG-LINE" TO PARA-NAME.
+           MOVE ZERO TO WS-AVERAGE-CHARGE.
+           IF DFT-FREQ-COUNT(DIAG-RPT-IDX) > ZERO
+               COMPUTE WS-AVERAGE-CHARGE ROUNDED =
+                   DFT-TOTAL-CHARGE(DIAG-RPT-IDX) /
+                   DFT-FREQ-COUNT(DIAG-RPT-IDX)
+           END-IF.
+
+           MOVE DFT-DIAG-CODE(DIAG-RPT-IDX)    TO RPT-DIAG-CODE.
+           MOVE DFT-FREQ-COUNT(DIAG-RPT-IDX)   TO RPT-FREQ-COUNT.
+           MOVE DFT-TOTAL-CHARGE(DIAG-RPT-IDX) TO RPT-TOTAL-CHARGE.
+           MOVE WS-AVERAGE-CHARGE               TO RPT-AVERAGE-CHARGE.
+           WRITE DIAGRPT-REC FROM WS-RPT-DETAIL-REC.
+       980-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+           PERFORM 850-CLOSE-FILES THRU 850-EXIT.
+           DISPLAY "*** ABNORMAL END OF JOB- DALYEDIT ***" UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
+
+       1000-DB2-ERROR-RTN.
+      ************************************************************
+      *       ERROR TRAPPING ROUTINE FOR INVALID SQLCODES        *
+      ************************************************************
+
+            DISPLAY '**** WE HAVE A SERIOUS PROBLEM HERE *****'.
+            DISPLAY '999-ERROR-TRAP-RTN '.
+
+      ****** STRUCTURED ERROR LOG - CAPTURES THE FULL SIGNED SQLCODE,
+      ****** THE TABLE NAME, AND THE KEY VALUE SET AT THE FAILING DB2
+      ****** CALL SITE, SO TOMORROW'S REVIEW DOESN'T NEED A DEBUGGER
+      ****** RE-RUN TO SEE WHAT REALLY FAILED
+            MOVE WS-DATE                     TO DB2ERR-DATE.
+            MOVE "DALYEDIT"                  TO DB2ERR-PROGRAM-ID.
+            MOVE PARA-NAME                   TO DB2ERR-PARA-NAME.
+            MOVE SQLCODE                     TO DB2ERR-SQLCODE.
+            MOVE WS-DB2ERR-TABLE-NAME         TO DB2ERR-TABLE-NAME.
+            MOVE WS-DB2ERR-KEY-VALUE          TO DB2ERR-KEY-VALUE.
+            MOVE PATIENT-ID IN INPATIENT-DAILY-REC
+                                              TO DB2ERR-PATIENT-ID.
+            WRITE DB2-ERROR-LOG-REC.
+
+            MULTIPLY SQLCODE BY -1 GIVING SQLCODE.
+            DISPLAY 'SQLCODE ==> ' SQLCODE.
+            DISPLAY SQLCA.
+            DISPLAY SQLERRM.
+            EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
+            EXEC SQL ROLLBACK WORK END-EXEC.
             GO TO 1000-ABEND-RTN.
\ No newline at end of file
