@@ -0,0 +1,322 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  READMRPT.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          MONTHLY READMISSION-RATE REPORT.  PATHIST MUST BE
+      *          SORTED BY HIST-PATIENT-ID/HIST-DATE-DISCHARGE AHEAD
+      *          OF THIS RUN (SAME PRE-SORTED-INPUT CONVENTION AS
+      *          TRMTSORT FEEDING TRMTSRCH).  WHEN TWO CONSECUTIVE
+      *          ROWS SHARE A PATIENT-ID, THE GAP BETWEEN THE FIRST
+      *          DISCHARGE AND THE SECOND ADMIT IS A READMISSION;
+      *          COUNTS ARE BUCKETED INTO 30-DAY AND 90-DAY WINDOWS
+      *          AND ROLLED UP BY THE EARLIER STAY'S
+      *          DIAGNOSTIC-CODE-PRIMARY.
+      *
+      ******************************************************************
+
+               HISTORY FILE             -   DDS0001.PATHIST
+
+               OUTPUT FILE PRODUCED     -   DDS0001.READMPRT
+
+               DUMP FILE                -   SYSOUT
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PATHIST
+           ASSIGN TO UT-S-PATHIST
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS PHFCODE.
+
+           SELECT READMPRT
+           ASSIGN TO UT-S-READMPRT
+             ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC PIC X(80).
+
+       FD  PATHIST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 42 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PATHIST-REC.
+       01  PATHIST-REC PIC X(42).
+
+       FD  READMPRT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS READMPRT-REC.
+       01  READMPRT-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  PHFCODE                 PIC X(2).
+               88 CODE-READ-HIST VALUE SPACES.
+               88 NO-MORE-HIST   VALUE "10".
+
+       01  WS-SWITCHES.
+           05  MORE-HIST-SW            PIC X(1) VALUE "Y".
+               88 MORE-HIST            VALUE "Y".
+           05  WS-FIRST-ROW-SW         PIC X(1) VALUE "Y".
+               88 FIRST-ROW            VALUE "Y".
+
+       COPY PATHIST.
+
+       01  WS-HOLD-HISTORY-REC.
+           05  HOLD-PATIENT-ID             PIC X(6).
+           05  HOLD-DATE-DISCHARGE         PIC X(10).
+           05  HOLD-DIAGNOSTIC-CODE-PRIMARY PIC X(05).
+
+      ***** DATE BROKEN OUT FOR THE APPROXIMATE DAY-GAP CALCULATION -
+      ***** ASSUMES "YYYY-MM-DD" LIKE EVERY OTHER X(10) DATE ON
+      ***** PATMSTR.  A 30-DAY-MONTH APPROXIMATION IS ACCURATE ENOUGH
+      ***** TO SORT A GAP INTO THE 30/90-DAY BUCKETS THIS REPORT CARES
+      ***** ABOUT.
+       01  WS-DATE-PARTS.
+           05  WS-FROM-YYYY            PIC 9(4).
+           05  WS-FROM-MM              PIC 9(2).
+           05  WS-FROM-DD              PIC 9(2).
+           05  WS-TO-YYYY              PIC 9(4).
+           05  WS-TO-MM                PIC 9(2).
+           05  WS-TO-DD                PIC 9(2).
+           05  WS-DAY-GAP              PIC S9(7).
+
+       01  WS-DIAG-FOUND-SW            PIC X(1).
+           88  DIAG-FOUND              VALUE "Y".
+       01  WS-FOUND-DIAG-IDX           PIC 9(4).
+
+       01  WS-DIAG-TABLE.
+           05  WS-DIAG-COUNT           PIC 9(4) VALUE ZERO.
+           05  DIAG-ROW OCCURS 200 TIMES INDEXED BY DIAG-IDX.
+               10  DIAG-CODE               PIC X(5).
+               10  DIAG-DISCHARGE-COUNT    PIC 9(7) VALUE ZERO.
+               10  DIAG-READMIT-30-COUNT   PIC 9(7) VALUE ZERO.
+               10  DIAG-READMIT-90-COUNT   PIC 9(7) VALUE ZERO.
+
+       01  WS-RPT-HDR-REC.
+           05  FILLER                  PIC X(30)
+               VALUE "READMISSION-RATE REPORT".
+           05  FILLER                  PIC X(50) VALUE SPACES.
+
+       01  WS-RPT-COLM-HDR-REC.
+           05  FILLER PIC X(10) VALUE "DIAG CODE ".
+           05  FILLER PIC X(14) VALUE "DISCHARGES    ".
+           05  FILLER PIC X(14) VALUE "READMIT-30    ".
+           05  FILLER PIC X(14) VALUE "READMIT-90    ".
+           05  FILLER PIC X(28) VALUE SPACES.
+
+       01  WS-RPT-DETAIL-REC.
+           05  RPT-DIAG-CODE           PIC X(10).
+           05  RPT-DISCHARGES          PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(8) VALUE SPACES.
+           05  RPT-READMIT-30          PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(8) VALUE SPACES.
+           05  RPT-READMIT-90          PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(24) VALUE SPACES.
+
+       COPY ABENDREC.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT
+                   UNTIL NO-MORE-HIST.
+           PERFORM 500-PRINT-REPORT THRU 500-EXIT.
+           PERFORM 900-CLEANUP THRU 900-EXIT.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "******** BEGIN JOB READMRPT ********".
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+
+           READ PATHIST INTO PATIENT-HISTORY-REC
+               AT END
+                   MOVE "N" TO MORE-HIST-SW
+           END-READ.
+       000-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+           PERFORM 200-PROCESS-HISTORY-ROW THRU 200-EXIT.
+
+           MOVE HIST-PATIENT-ID             TO HOLD-PATIENT-ID.
+           MOVE HIST-DATE-DISCHARGE         TO HOLD-DATE-DISCHARGE.
+           MOVE HIST-DIAGNOSTIC-CODE-PRIMARY
+                TO HOLD-DIAGNOSTIC-CODE-PRIMARY.
+           MOVE "N" TO WS-FIRST-ROW-SW.
+
+           READ PATHIST INTO PATIENT-HISTORY-REC
+               AT END
+                   MOVE "N" TO MORE-HIST-SW
+           END-READ.
+       100-EXIT.
+           EXIT.
+
+      ***** TALLY THIS DISCHARGE AGAINST ITS OWN DIAGNOSIS, THEN IF
+      ***** IT SHARES A PATIENT-ID WITH THE PRECEDING ROW, CHECK THE
+      ***** GAP SINCE THE PRECEDING DISCHARGE FOR A READMISSION.
+       200-PROCESS-HISTORY-ROW.
+           MOVE "200-PROCESS-HISTORY-ROW" TO PARA-NAME.
+           PERFORM 210-FIND-OR-ADD-DIAG THRU 210-EXIT.
+           ADD 1 TO DIAG-DISCHARGE-COUNT(DIAG-IDX).
+
+           IF NOT FIRST-ROW
+              AND HIST-PATIENT-ID = HOLD-PATIENT-ID
+               PERFORM 250-CALC-DAY-GAP THRU 250-EXIT
+               PERFORM 220-FIND-OR-ADD-DIAG-HOLD THRU 220-EXIT
+               IF WS-DAY-GAP >= 0 AND WS-DAY-GAP <= 30
+                   ADD 1 TO DIAG-READMIT-30-COUNT(DIAG-IDX)
+               END-IF
+               IF WS-DAY-GAP >= 0 AND WS-DAY-GAP <= 90
+                   ADD 1 TO DIAG-READMIT-90-COUNT(DIAG-IDX)
+               END-IF
+           END-IF.
+       200-EXIT.
+           EXIT.
+
+       210-FIND-OR-ADD-DIAG.
+           MOVE "210-FIND-OR-ADD-DIAG" TO PARA-NAME.
+           MOVE "N" TO WS-DIAG-FOUND-SW.
+           PERFORM VARYING DIAG-IDX FROM 1 BY 1
+                   UNTIL DIAG-IDX > WS-DIAG-COUNT
+               IF DIAG-CODE(DIAG-IDX) = HIST-DIAGNOSTIC-CODE-PRIMARY
+                   MOVE "Y" TO WS-DIAG-FOUND-SW
+                   MOVE DIAG-IDX TO WS-FOUND-DIAG-IDX
+                   SET DIAG-IDX TO WS-DIAG-COUNT
+               END-IF
+           END-PERFORM.
+
+           IF DIAG-FOUND
+               SET DIAG-IDX TO WS-FOUND-DIAG-IDX
+           ELSE
+               IF WS-DIAG-COUNT < 200
+                   ADD 1 TO WS-DIAG-COUNT
+                   SET DIAG-IDX TO WS-DIAG-COUNT
+                   MOVE HIST-DIAGNOSTIC-CODE-PRIMARY
+                        TO DIAG-CODE(DIAG-IDX)
+               ELSE
+                   MOVE "*** DIAG TABLE FULL" TO ABEND-REASON
+                   WRITE SYSOUT-REC FROM ABEND-REC
+               END-IF
+           END-IF.
+       210-EXIT.
+           EXIT.
+
+      ***** LOOK UP THE HOLD (PRIOR-DISCHARGE) DIAGNOSIS CODE INSTEAD
+      ***** OF THE CURRENT ROW'S, SINCE THE READMISSION IS CHARGED
+      ***** AGAINST THE DIAGNOSIS THAT LED TO THE EARLIER DISCHARGE.
+       220-FIND-OR-ADD-DIAG-HOLD.
+           MOVE "220-FIND-OR-ADD-DIAG-HOLD" TO PARA-NAME.
+           MOVE "N" TO WS-DIAG-FOUND-SW.
+           PERFORM VARYING DIAG-IDX FROM 1 BY 1
+                   UNTIL DIAG-IDX > WS-DIAG-COUNT
+               IF DIAG-CODE(DIAG-IDX) = HOLD-DIAGNOSTIC-CODE-PRIMARY
+                   MOVE "Y" TO WS-DIAG-FOUND-SW
+                   MOVE DIAG-IDX TO WS-FOUND-DIAG-IDX
+                   SET DIAG-IDX TO WS-DIAG-COUNT
+               END-IF
+           END-PERFORM.
+
+           IF DIAG-FOUND
+               SET DIAG-IDX TO WS-FOUND-DIAG-IDX
+           ELSE
+               IF WS-DIAG-COUNT < 200
+                   ADD 1 TO WS-DIAG-COUNT
+                   SET DIAG-IDX TO WS-DIAG-COUNT
+                   MOVE HOLD-DIAGNOSTIC-CODE-PRIMARY
+                        TO DIAG-CODE(DIAG-IDX)
+               ELSE
+                   MOVE "*** DIAG TABLE FULL" TO ABEND-REASON
+                   WRITE SYSOUT-REC FROM ABEND-REC
+               END-IF
+           END-IF.
+       220-EXIT.
+           EXIT.
+
+       250-CALC-DAY-GAP.
+           MOVE "250-CALC-DAY-GAP" TO PARA-NAME.
+           MOVE HOLD-DATE-DISCHARGE(1:4)  TO WS-FROM-YYYY.
+           MOVE HOLD-DATE-DISCHARGE(6:2)  TO WS-FROM-MM.
+           MOVE HOLD-DATE-DISCHARGE(9:2)  TO WS-FROM-DD.
+           MOVE HIST-DATE-ADMIT(1:4)      TO WS-TO-YYYY.
+           MOVE HIST-DATE-ADMIT(6:2)      TO WS-TO-MM.
+           MOVE HIST-DATE-ADMIT(9:2)      TO WS-TO-DD.
+
+           COMPUTE WS-DAY-GAP =
+               ((WS-TO-YYYY - WS-FROM-YYYY) * 360) +
+               ((WS-TO-MM   - WS-FROM-MM)   * 30)  +
+               (WS-TO-DD    - WS-FROM-DD).
+       250-EXIT.
+           EXIT.
+
+       500-PRINT-REPORT.
+           MOVE "500-PRINT-REPORT" TO PARA-NAME.
+           WRITE READMPRT-REC FROM WS-RPT-HDR-REC.
+           WRITE READMPRT-REC FROM WS-RPT-COLM-HDR-REC.
+
+           PERFORM 520-PRINT-DIAG-LINE THRU 520-EXIT
+                  VARYING DIAG-IDX FROM 1 BY 1
+                  UNTIL DIAG-IDX > WS-DIAG-COUNT.
+       500-EXIT.
+           EXIT.
+
+       520-PRINT-DIAG-LINE.
+           MOVE "520-PRINT-DIAG-LINE" TO PARA-NAME.
+           MOVE DIAG-CODE(DIAG-IDX)             TO RPT-DIAG-CODE.
+           MOVE DIAG-DISCHARGE-COUNT(DIAG-IDX)  TO RPT-DISCHARGES.
+           MOVE DIAG-READMIT-30-COUNT(DIAG-IDX) TO RPT-READMIT-30.
+           MOVE DIAG-READMIT-90-COUNT(DIAG-IDX) TO RPT-READMIT-90.
+           WRITE READMPRT-REC FROM WS-RPT-DETAIL-REC.
+       520-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT PATHIST.
+           OPEN OUTPUT READMPRT.
+           OPEN OUTPUT SYSOUT.
+       800-EXIT.
+           EXIT.
+
+       900-CLEANUP.
+           MOVE "900-CLEANUP" TO PARA-NAME.
+           CLOSE PATHIST, READMPRT, SYSOUT.
+           DISPLAY "******** END JOB READMRPT ********".
+       900-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           MOVE "1000-ABEND-RTN" TO PARA-NAME.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+           DISPLAY "*** ABNORMAL END OF JOB-READMRPT ***" UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
+       1000-EXIT.
+           EXIT.
