@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  HIPAACHK.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          THIS PROGRAM BROWSES PATMSTR FOR EVERY INPATIENT WHOSE
+      *          HIPAA-FORM-SIGNED-IND IS STILL "N" AND WHOSE DATE-ADMIT
+      *          IS MORE THAN 2 DAYS BEFORE TODAY, AND PRINTS AN
+      *          EXCEPTION LIST OF THOSE PATIENTS GROUPED BY
+      *          PRIMARY-STAY-WARD-NBR/ATTENDING-PHYSICIAN SO NURSING
+      *          CAN CHASE DOWN THE MISSING SIGNATURES.
+      *
+      ******************************************************************
+
+               VSAM MASTER FILE         -   DDS0001.PATMASTR
+
+               OUTPUT FILE PRODUCED     -   DDS0001.HIPAARPT
+
+               DUMP FILE                -   SYSOUT
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT HIPAARPT
+           ASSIGN TO UT-S-HIPAARPT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PATMSTR
+                  ASSIGN       to PATMSTR
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is SEQUENTIAL
+                  RECORD KEY   is PATIENT-KEY
+                  FILE STATUS  is PATMSTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC  PIC X(80).
+
+       FD  HIPAARPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS HIPAARPT-REC.
+       01  HIPAARPT-REC PIC X(80).
+
+       FD  PATMSTR
+           RECORD CONTAINS 2964 CHARACTERS
+           DATA RECORD IS PATIENT-MASTER-REC.
+       01  PATMSTR-REC.
+           05 PATIENT-KEY      PIC X(06).
+           05 FILLER           PIC X(2958).
+
+      ** QSAM FILE
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  PATMSTR-STATUS          PIC X(2).
+               88 RECORD-FOUND    VALUE "00".
+           05  OFCODE                  PIC X(2).
+               88 CODE-WRITE    VALUE SPACES.
+
+      ** VSAM FILE
+       COPY PATMSTR.
+
+       01  MISC-WS-FLDS.
+           05  MORE-DATA-SW            PIC X(1) VALUE "Y".
+               88 NO-MORE-DATA  VALUE "N".
+           05  WS-DATE                 PIC 9(6).
+           05  WS-EXCEPTION-COUNT      PIC 9(7) VALUE ZERO.
+
+      ***** TODAY'S DATE, ASSEMBLED INTO THE SAME YYYY-MM-DD SHAPE AS
+      ***** DATE-ADMIT SO THE TWO CAN BE SLICED THE SAME WAY BELOW
+      ***** (SAME CONVENTION AS ADMDISCH'S 110-FORMAT-DATE).
+       01  WS-FMT-TODAY.
+           05  FMT-CENTURY             PIC X(2) VALUE "20".
+           05  FMT-YY                  PIC 9(2).
+           05  FMT-DASH1               PIC X VALUE "-".
+           05  FMT-MM                  PIC 9(2).
+           05  FMT-DASH2               PIC X VALUE "-".
+           05  FMT-DD                  PIC 9(2).
+
+      ***** DAY-GAP CALCULATION - SAME 30-DAY-MONTH APPROXIMATION AS
+      ***** READMRPT'S 250-CALC-DAY-GAP.  ACCURATE ENOUGH FOR A
+      ***** "MORE THAN 2 DAYS OLD" EXCEPTION THRESHOLD.
+       01  WS-DATE-PARTS.
+           05  WS-FROM-YYYY            PIC 9(4).
+           05  WS-FROM-MM              PIC 9(2).
+           05  WS-FROM-DD              PIC 9(2).
+           05  WS-TO-YYYY              PIC 9(4).
+           05  WS-TO-MM                PIC 9(2).
+           05  WS-TO-DD                PIC 9(2).
+           05  WS-DAY-GAP              PIC S9(7).
+
+       01  WS-RPT-HDR-REC.
+           05  FILLER   PIC X(37) VALUE
+               "HIPAA SIGNATURE COMPLIANCE EXCEPTIONS".
+           05  FILLER   PIC X(3)  VALUE SPACES.
+           05  HDR-DATE PIC X(8).
+           05  FILLER   PIC X(32) VALUE SPACES.
+
+       01  WS-RPT-COLM-HDR-REC.
+           05  FILLER   PIC X(4)  VALUE "WARD".
+           05  FILLER   PIC X(4)  VALUE SPACES.
+           05  FILLER   PIC X(9)  VALUE "PHYSICIAN".
+           05  FILLER   PIC X(4)  VALUE SPACES.
+           05  FILLER   PIC X(7)  VALUE "PATIENT".
+           05  FILLER   PIC X(4)  VALUE SPACES.
+           05  FILLER   PIC X(10) VALUE "DATE-ADMIT".
+           05  FILLER   PIC X(4)  VALUE SPACES.
+           05  FILLER   PIC X(11) VALUE "DAYS-UNSIGN".
+           05  FILLER   PIC X(21) VALUE SPACES.
+
+       01  WS-RPT-DETAIL-REC.
+           05  RPT-WARD-ID         PIC X(4).
+           05  FILLER              PIC X(4) VALUE SPACES.
+           05  RPT-PHYSICIAN       PIC X(8).
+           05  FILLER              PIC X(5) VALUE SPACES.
+           05  RPT-PATIENT-ID      PIC X(6).
+           05  FILLER              PIC X(5) VALUE SPACES.
+           05  RPT-DATE-ADMIT      PIC X(10).
+           05  FILLER              PIC X(4) VALUE SPACES.
+           05  RPT-DAYS-UNSIGNED   PIC ZZZ9.
+           05  FILLER              PIC X(27) VALUE SPACES.
+
+       COPY ABENDREC.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT
+                   UNTIL NO-MORE-DATA.
+           PERFORM 900-CLEANUP THRU 900-EXIT.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "******** BEGIN JOB HIPAACHK ********".
+           ACCEPT WS-DATE FROM DATE.
+           MOVE WS-DATE(1:2) TO FMT-YY.
+           MOVE WS-DATE(3:2) TO FMT-MM.
+           MOVE WS-DATE(5:2) TO FMT-DD.
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+           MOVE WS-FMT-TODAY TO HDR-DATE.
+           WRITE HIPAARPT-REC FROM WS-RPT-HDR-REC.
+           WRITE HIPAARPT-REC FROM WS-RPT-COLM-HDR-REC.
+
+           READ PATMSTR INTO PATIENT-MASTER-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       000-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+           IF INPATIENT IN PATIENT-MASTER-REC
+              AND HIPAA-UNSIGNED IN PATIENT-MASTER-REC
+               PERFORM 250-CALC-DAY-GAP THRU 250-EXIT
+               IF WS-DAY-GAP > 2
+                   PERFORM 300-WRITE-EXCEPTION THRU 300-EXIT
+               END-IF
+           END-IF.
+
+           READ PATMSTR INTO PATIENT-MASTER-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       100-EXIT.
+           EXIT.
+
+       250-CALC-DAY-GAP.
+           MOVE "250-CALC-DAY-GAP" TO PARA-NAME.
+           MOVE DATE-ADMIT(1:4) TO WS-FROM-YYYY.
+           MOVE DATE-ADMIT(6:2) TO WS-FROM-MM.
+           MOVE DATE-ADMIT(9:2) TO WS-FROM-DD.
+           MOVE WS-FMT-TODAY(1:4)  TO WS-TO-YYYY.
+           MOVE WS-FMT-TODAY(6:2)  TO WS-TO-MM.
+           MOVE WS-FMT-TODAY(9:2)  TO WS-TO-DD.
+
+           COMPUTE WS-DAY-GAP =
+               ((WS-TO-YYYY - WS-FROM-YYYY) * 360) +
+               ((WS-TO-MM   - WS-FROM-MM)   * 30)  +
+               (WS-TO-DD    - WS-FROM-DD).
+       250-EXIT.
+           EXIT.
+
+       300-WRITE-EXCEPTION.
+           MOVE "300-WRITE-EXCEPTION" TO PARA-NAME.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           MOVE PRIMARY-STAY-WARD-NBR IN PATIENT-MASTER-REC
+               TO RPT-WARD-ID.
+           MOVE ATTENDING-PHYSICIAN IN PATIENT-MASTER-REC
+               TO RPT-PHYSICIAN.
+           MOVE PATIENT-ID IN PATIENT-MASTER-REC TO RPT-PATIENT-ID.
+           MOVE DATE-ADMIT IN PATIENT-MASTER-REC TO RPT-DATE-ADMIT.
+           MOVE WS-DAY-GAP TO RPT-DAYS-UNSIGNED.
+           WRITE HIPAARPT-REC FROM WS-RPT-DETAIL-REC.
+       300-EXIT.
+           EXIT.
+
+       700-CLOSE-FILES.
+           MOVE "700-CLOSE-FILES" TO PARA-NAME.
+           CLOSE PATMSTR, HIPAARPT, SYSOUT.
+       700-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT PATMSTR.
+           OPEN OUTPUT HIPAARPT.
+           OPEN OUTPUT SYSOUT.
+       800-EXIT.
+           EXIT.
+
+       900-CLEANUP.
+           MOVE "900-CLEANUP" TO PARA-NAME.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "HIPAACHK EXCEPTIONS WRITTEN: " WS-EXCEPTION-COUNT.
+           DISPLAY "******** NORMAL END OF JOB HIPAACHK ********".
+       900-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "*** ABNORMAL END OF JOB-HIPAACHK ***" UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
