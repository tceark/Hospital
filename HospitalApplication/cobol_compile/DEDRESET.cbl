@@ -0,0 +1,231 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  DEDRESET.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          PLAN-YEAR DEDUCTIBLE RESET.  BROWSES PATMSTR
+      *          SEQUENTIALLY BY KEY, THE SAME READ-THEN-REWRITE
+      *          TECHNIQUE AS ANY OTHER VSAM MASS-UPDATE RUN, AND FOR
+      *          EACH PATIENT LOOKS UP THE CURRENT PLAN DEDUCTIBLE OFF
+      *          DCLHEALTH-PLAN (KEYED BY THE SAME PLAN-ID SUBSTITUTE
+      *          TRMTSRCH'S 220-CHECK-PRIOR-AUTH ESTABLISHED --
+      *          INS-IDENT-NBR IN INS-COMPANY-PRIMARY ON PATINS, SINCE
+      *          PATINS HAS NO DIRECT PLAN-ID FIELD) AND RESETS
+      *          REMAINING-DEDUCTIBLE TO IT.
+      *
+      *          NEITHER PATMSTR NOR DDS0001.HEALTH_PLAN CARRIES A
+      *          PLAN-YEAR/RENEWAL-DATE COLUMN, SO THERE IS NO PER-
+      *          PATIENT FIELD TO TEST FOR "HAS THIS PLAN YEAR TURNED
+      *          OVER" -- THIS JOB IS INTENDED TO BE SCHEDULED BY OPS
+      *          TO RUN ONCE A YEAR, AT THE PLAN RENEWAL POINT (THE
+      *          CALENDAR-YEAR DEFAULT OF JANUARY 1ST FOR PLANS
+      *          WITHOUT A SPECIFIC RENEWAL DATE ON FILE), AND SIMPLY
+      *          RESETS EVERY PATIENT ON THE FILE EACH TIME IT RUNS --
+      *          THE SAME WAY PATARCHV IS A SCHEDULED YEAR-END JOB
+      *          THAT DOES NOT ITSELF GATE ON A CALENDAR DATE (req
+      *          026).
+      *
+      *          OOP-MAX IS NOT CARRIED AS A PER-PATIENT ACCUMULATOR
+      *          ANYWHERE ON PATMSTR OR ANY OTHER FILE IN THIS SYSTEM
+      *          TODAY (ONLY AS A PLAN-LEVEL LIMIT ON DCLHEALTH-PLAN),
+      *          SO THERE IS NO ACCUMULATED OOP-MAX TRACKING ON THE
+      *          PATIENT RECORD FOR THIS JOB TO RESET.
+      *
+      ******************************************************************
+
+               VSAM MASTER FILE          -   DDS0001.PATMASTR
+
+               VSAM INSURANCE FILE       -   DDS0001.PATINS
+
+               DUMP FILE                 -   SYSOUT
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PATMSTR
+                  ASSIGN       to PATMSTR
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is SEQUENTIAL
+                  RECORD KEY   is PATIENT-KEY
+                  FILE STATUS  is PATMSTR-STATUS.
+
+           SELECT PATINS
+                  ASSIGN       to PATINS
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is RANDOM
+                  RECORD KEY   is PATINS-KEY
+                  FILE STATUS  is PATINS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC  PIC X(80).
+
+       FD  PATMSTR
+           RECORD CONTAINS 2964 CHARACTERS
+           DATA RECORD IS PATIENT-MASTER-REC.
+       01  PATMSTR-REC.
+           05 PATIENT-KEY      PIC X(06).
+           05 FILLER           PIC X(2958).
+
+       FD  PATINS
+           RECORD CONTAINS 702 CHARACTERS
+           DATA RECORD IS PATINS-REC.
+       01  PATINS-REC.
+           05 PATINS-KEY      PIC X(06).
+           05 FILLER          PIC X(696).
+
+      ** VSAM FILES
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  PATMSTR-STATUS          PIC X(2).
+               88 RECORD-FOUND    VALUE "00".
+           05  PATINS-STATUS           PIC X(2).
+               88 PATINS-FOUND    VALUE "00".
+
+       COPY PATMSTR.
+       COPY PATINS.
+
+       01  MISC-WS-FLDS.
+           05  MORE-DATA-SW            PIC X(1) VALUE "Y".
+               88 NO-MORE-DATA  VALUE "N".
+           05  WS-RECORDS-READ         PIC 9(7) VALUE ZERO.
+           05  WS-RESET-COUNT          PIC 9(7) VALUE ZERO.
+           05  WS-SKIPPED-COUNT        PIC 9(7) VALUE ZERO.
+
+      ***** HOST VARIABLE FOR THE HEALTH_PLAN DEDUCTIBLE COLUMN --
+      ***** SAME COMP-3 S9(3)V9(2) SHAPE AS DCLHEALTH-PLAN'S OWN
+      ***** DEDUCTIBLE FIELD (HLTHPLAN COPYBOOK).
+       01  DCLHEALTH-PLAN-DEDUCTIBLE   PIC S9(3)V9(2) USAGE COMP-3.
+
+       COPY ABENDREC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT
+                   UNTIL NO-MORE-DATA.
+           PERFORM 900-CLEANUP THRU 900-EXIT.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "******** BEGIN JOB DEDRESET ********".
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+
+           READ PATMSTR INTO PATIENT-MASTER-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       000-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+           ADD 1 TO WS-RECORDS-READ.
+           PERFORM 200-LOOKUP-PLAN-DEDUCTIBLE THRU 200-EXIT.
+
+           READ PATMSTR INTO PATIENT-MASTER-REC
+               AT END
+               MOVE "N" TO MORE-DATA-SW
+           END-READ.
+       100-EXIT.
+           EXIT.
+
+       200-LOOKUP-PLAN-DEDUCTIBLE.
+           MOVE "200-LOOKUP-PLAN-DEDUCTIBLE" TO PARA-NAME.
+           MOVE PATIENT-ID IN PATIENT-MASTER-REC TO PATINS-KEY.
+           READ PATINS INTO PATIENT-INSURANCE
+               INVALID KEY
+                   ADD 1 TO WS-SKIPPED-COUNT
+                   GO TO 200-EXIT
+           END-READ.
+
+           IF NOT PATINS-FOUND
+               OR INS-IDENT-NBR IN INS-COMPANY-PRIMARY = SPACES
+               ADD 1 TO WS-SKIPPED-COUNT
+               GO TO 200-EXIT.
+
+           MOVE ZERO TO DCLHEALTH-PLAN-DEDUCTIBLE.
+           EXEC SQL
+              SELECT DEDUCTIBLE INTO :DCLHEALTH-PLAN-DEDUCTIBLE
+              FROM DDS0001.HEALTH_PLAN
+              WHERE PLAN_ID = :INS-IDENT-NBR OF INS-COMPANY-PRIMARY
+           END-EXEC.
+
+           IF SQLCODE = +100
+               ADD 1 TO WS-SKIPPED-COUNT
+               GO TO 200-EXIT.
+           IF SQLCODE < 0 AND SQLCODE NOT = -811
+               MOVE "*** FATAL DB2 ERROR ON HEALTH_PLAN LOOKUP"
+                    TO ABEND-REASON
+               GO TO 1000-ABEND-RTN.
+
+           MOVE DCLHEALTH-PLAN-DEDUCTIBLE
+               TO REMAINING-DEDUCTIBLE IN PATIENT-MASTER-REC.
+
+           REWRITE PATMSTR-REC FROM PATIENT-MASTER-REC
+               INVALID KEY
+                   MOVE "*** REWRITE FAILED ON PATMSTR" TO ABEND-REASON
+                   MOVE PATIENT-ID IN PATIENT-MASTER-REC TO ACTUAL-VAL
+                   WRITE SYSOUT-REC FROM ABEND-REC
+           END-REWRITE.
+
+           ADD 1 TO WS-RESET-COUNT.
+       200-EXIT.
+           EXIT.
+
+       700-CLOSE-FILES.
+           MOVE "700-CLOSE-FILES" TO PARA-NAME.
+           CLOSE PATMSTR, PATINS, SYSOUT.
+       700-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN I-O PATMSTR.
+           OPEN INPUT PATINS.
+           OPEN OUTPUT SYSOUT.
+       800-EXIT.
+           EXIT.
+
+       900-CLEANUP.
+           MOVE "900-CLEANUP" TO PARA-NAME.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "DEDRESET RECORDS READ: " WS-RECORDS-READ.
+           DISPLAY "DEDRESET DEDUCTIBLES RESET: " WS-RESET-COUNT.
+           DISPLAY "DEDRESET SKIPPED (NO PLAN FOUND): "
+               WS-SKIPPED-COUNT.
+           DISPLAY "******** NORMAL END OF JOB DEDRESET ********".
+       900-EXIT.
+           EXIT.
+
+       1000-ABEND-RTN.
+           WRITE SYSOUT-REC FROM ABEND-REC.
+           PERFORM 700-CLOSE-FILES THRU 700-EXIT.
+           DISPLAY "*** ABNORMAL END OF JOB-DEDRESET ***" UPON CONSOLE.
+           DIVIDE ZERO-VAL INTO ONE-VAL.
