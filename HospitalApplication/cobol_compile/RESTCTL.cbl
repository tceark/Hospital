@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  RESTCTL.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          RESTART-STEP CONTROL UTILITY FOR THE NIGHTLY
+      *          PATSRCH -> TRMTSRCH -> PATLIST/DALYEDIT ->
+      *          DALYUPDT/TRMTUPDT CHAIN.  EACH STEP IN NIGHTLY.JCL
+      *          CALLS THIS PROGRAM WITH A PARM OF
+      *          "JOBDATE,STEPNAME,ACTION" BEFORE AND AFTER RUNNING:
+      *
+      *             CHECK    - RETURN-CODE 4 IF STEPNAME ALREADY SHOWS
+      *                        COMPLETE FOR JOBDATE (JCL CONDs AROUND
+      *                        THE REAL STEP ON RC=4), ELSE 0.
+      *             START    - MARK STEPNAME STARTED FOR JOBDATE.
+      *             COMPLETE - MARK STEPNAME COMPLETE FOR JOBDATE.
+      *             FAILED   - MARK STEPNAME FAILED FOR JOBDATE.
+      *
+      *          THIS LETS OPERATIONS RESTART THE NIGHT'S RUN FROM
+      *          THE STEP THAT ABENDED INSTEAD OF FROM PATSRCH.
+      *
+      ******************************************************************
+
+               VSAM CONTROL FILE       -   DDS0001.JOBCTL
+
+               DUMP FILE               -   SYSOUT
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSOUT
+           ASSIGN TO UT-S-SYSOUT
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT JOBCTL
+                  ASSIGN       to JOBCTL
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is RANDOM
+                  RECORD KEY   is JOBCTL-KEY
+                  FILE STATUS  is JOBCTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SYSOUT-REC.
+       01  SYSOUT-REC PIC X(80).
+
+       FD  JOBCTL
+           RECORD CONTAINS 17 CHARACTERS
+           DATA RECORD IS JOBCTL-FILE-REC.
+       01  JOBCTL-FILE-REC.
+           05 JOBCTL-KEY       PIC X(16).
+           05 FILLER           PIC X(1).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  JOBCTL-STATUS           PIC X(2).
+               88 RECORD-FOUND         VALUE "00".
+               88 JOBCTL-NOT-FOUND     VALUE "23".
+
+       COPY JOBCTL.
+
+      ***** PARSED OUT OF THE JCL PARM STRING "JOBDATE,STEPNAME,ACTION"
+       01  WS-PARM-FIELDS.
+           05  WS-ACTION-JOB-DATE      PIC 9(8).
+           05  WS-ACTION-STEP-NAME     PIC X(8).
+           05  WS-ACTION-CODE          PIC X(8).
+               88  ACTION-CHECK        VALUE "CHECK".
+               88  ACTION-START        VALUE "START".
+               88  ACTION-COMPLETE     VALUE "COMPLETE".
+               88  ACTION-FAILED       VALUE "FAILED".
+
+       COPY ABENDREC.
+
+       LINKAGE SECTION.
+       01  PARM-LINKAGE.
+           05  PARM-LEN                PIC S9(4) COMP.
+           05  PARM-TEXT                PIC X(80).
+
+       PROCEDURE DIVISION USING PARM-LINKAGE.
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-MAINLINE THRU 100-EXIT.
+           PERFORM 900-CLEANUP THRU 900-EXIT.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+           MOVE "000-HOUSEKEEPING" TO PARA-NAME.
+           DISPLAY "******** BEGIN JOB RESTCTL ********".
+           PERFORM 050-PARSE-PARM THRU 050-EXIT.
+           OPEN I-O JOBCTL.
+           OPEN OUTPUT SYSOUT.
+       000-EXIT.
+           EXIT.
+
+       050-PARSE-PARM.
+           MOVE "050-PARSE-PARM" TO PARA-NAME.
+           UNSTRING PARM-TEXT(1:PARM-LEN) DELIMITED BY ","
+               INTO WS-ACTION-JOB-DATE, WS-ACTION-STEP-NAME,
+                    WS-ACTION-CODE.
+       050-EXIT.
+           EXIT.
+
+       100-MAINLINE.
+           MOVE "100-MAINLINE" TO PARA-NAME.
+           MOVE WS-ACTION-JOB-DATE  TO JOBCTL-JOB-DATE.
+           MOVE WS-ACTION-STEP-NAME TO JOBCTL-STEP-NAME.
+
+           EVALUATE TRUE
+               WHEN ACTION-CHECK
+                   PERFORM 200-CHECK-STEP THRU 200-EXIT
+               WHEN ACTION-START
+                   PERFORM 300-MARK-STEP THRU 300-EXIT
+               WHEN ACTION-COMPLETE
+                   PERFORM 300-MARK-STEP THRU 300-EXIT
+               WHEN ACTION-FAILED
+                   PERFORM 300-MARK-STEP THRU 300-EXIT
+               WHEN OTHER
+                   MOVE "*** UNKNOWN RESTCTL ACTION" TO ABEND-REASON
+                   WRITE SYSOUT-REC FROM ABEND-REC
+                   MOVE 16 TO RETURN-CODE
+           END-EVALUATE.
+       100-EXIT.
+           EXIT.
+
+      ***** RC=4 TELLS THE JCL TO COND AROUND THE REAL STEP BECAUSE IT
+      ***** ALREADY COMPLETED ON A PRIOR RUN FOR THIS JOB-DATE.
+       200-CHECK-STEP.
+           MOVE "200-CHECK-STEP" TO PARA-NAME.
+           READ JOBCTL INTO JOBCTL-REC
+               INVALID KEY
+                   MOVE ZERO TO RETURN-CODE
+                   GO TO 200-EXIT
+           END-READ.
+
+           IF STEP-COMPLETE
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE ZERO TO RETURN-CODE
+           END-IF.
+       200-EXIT.
+           EXIT.
+
+      ***** START/COMPLETE/FAILED ALL JUST STAMP THE STATUS BYTE FOR
+      ***** THIS JOB-DATE/STEP-NAME, WRITING A NEW ROW THE FIRST TIME
+      ***** A STEP IS SEEN AND REWRITING IT ON EVERY SUBSEQUENT CALL.
+       300-MARK-STEP.
+           MOVE "300-MARK-STEP" TO PARA-NAME.
+           IF ACTION-START
+               MOVE "S" TO JOBCTL-STEP-STATUS
+           ELSE IF ACTION-COMPLETE
+               MOVE "C" TO JOBCTL-STEP-STATUS
+           ELSE
+               MOVE "F" TO JOBCTL-STEP-STATUS
+           END-IF.
+
+           REWRITE JOBCTL-FILE-REC FROM JOBCTL-REC
+               INVALID KEY
+                   WRITE JOBCTL-FILE-REC FROM JOBCTL-REC
+                       INVALID KEY
+                           MOVE "*** PROBLEM WRITING JOBCTL"
+                                TO ABEND-REASON
+                           WRITE SYSOUT-REC FROM ABEND-REC
+                   END-WRITE
+           END-REWRITE.
+
+           MOVE ZERO TO RETURN-CODE.
+       300-EXIT.
+           EXIT.
+
+       900-CLEANUP.
+           MOVE "900-CLEANUP" TO PARA-NAME.
+           CLOSE JOBCTL, SYSOUT.
+           DISPLAY "******** END JOB RESTCTL ********".
+       900-EXIT.
+           EXIT.
