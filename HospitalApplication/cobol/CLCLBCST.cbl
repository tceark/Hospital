@@ -20,6 +20,19 @@
        01  MISC-FIELDS.
            05 TEMP-COST                   PIC S9(9)V99 COMP-3.
 
+      ***** PROVIDER-SPECIFIC MARKUP OVERRIDE.  DEFAULTS TO
+      ***** TODAY'S HARDCODED 2.2 / 1.28 MULTIPLIERS WHEN THE PROVIDER
+      ***** HAS NO COST-OVERRIDE-PCT ROW ON DCLPROVIDER.
+       01  WS-MARKUP-MULT                 PIC 9(3)V99 COMP-3.
+       01  WS-LAB-MARKUP-DEFAULT          PIC 9(3)V99 COMP-3 VALUE 2.2.
+       01  WS-EQUIP-MARKUP-DEFAULT        PIC 9(3)V99 COMP-3 VALUE 1.28.
+
+       COPY PROVIDER.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
        LINKAGE SECTION.
        01  CALC-COSTS-REC.
            05  CALC-TYPE-SW               PIC X.
@@ -35,10 +48,15 @@
            05  VENIPUNCTURE-COSTS         PIC 9(5)V99 COMP-3.
            05  NET-PATIENT-COSTS          PIC 9(7)V99 COMP-3.
            05  EQUIPMENT-COSTS            PIC 9(7)V99 COMP-3.
+           05  SECONDARY-INS-SW           PIC X(1).
+               88 HAS-SECONDARY-INS       VALUE "Y".
+           05  SECONDARY-REIMBURSE-PCT    PIC 9(3) COMP-3.
+           05  PROVIDER-ID                PIC X(8).
 
        01  RETURN-CD                      PIC 9(4) COMP.
 
        PROCEDURE DIVISION USING CALC-COSTS-REC, RETURN-CD.
+           PERFORM 050-GET-PROVIDER-MARKUP THRU 050-EXIT.
            IF LAB-TEST
                PERFORM 100-CALC-LAB-COSTS
            ELSE IF EQUIPMENT                                            020497MM
@@ -48,6 +66,31 @@
            MOVE ZERO TO RETURN-CD.
            GOBACK.
 
+      ***** LOOK UP THIS CHARGE'S PROVIDER ON DCLPROVIDER FOR A
+      ***** CONTRACT-SPECIFIC MARKUP OVERRIDE, THE SAME SQLCODE IDIOM
+      ***** AS DALYEDIT'S 600-DB2-TABLE-EDITS.
+       050-GET-PROVIDER-MARKUP.
+           IF LAB-TEST
+               MOVE WS-LAB-MARKUP-DEFAULT TO WS-MARKUP-MULT
+           ELSE
+               MOVE WS-EQUIP-MARKUP-DEFAULT TO WS-MARKUP-MULT.
+
+           IF PROVIDER-ID OF CALC-COSTS-REC = SPACES
+               GO TO 050-EXIT.
+
+           MOVE PROVIDER-ID OF CALC-COSTS-REC TO PROVIDER-ID OF
+               DCLPROVIDER.
+
+           EXEC SQL
+               SELECT COST_OVERRIDE_PCT INTO :COST-OVERRIDE-PCT
+               FROM DDS0001.PROVIDER
+               WHERE PROVIDER_ID = :PROVIDER-ID OF DCLPROVIDER
+           END-EXEC.
+
+           IF SQLCODE = 0
+               COMPUTE WS-MARKUP-MULT = COST-OVERRIDE-PCT / 100.
+       050-EXIT.
+           EXIT.
 
        100-CALC-LAB-COSTS.
       **  Remove for 0CB bug introduced for ABEND condition
@@ -55,20 +98,33 @@
                   MOVE +1 TO PATIENT-COPAY.
            COMPUTE TEMP-COST =
                 (  VENIPUNCTURE-COSTS + ANCILLARY-COSTS +
-                 ( PROCEDURE-BASE-COST * 2.2 ) )
+                 ( PROCEDURE-BASE-COST * WS-MARKUP-MULT ) )
                  * (REIMBURSE-PCT / PATIENT-COPAY  ).
 
            SUBTRACT PATIENT-DEDUCTIBLE-REM FROM TEMP-COST GIVING
                NET-PATIENT-COSTS.
 
+      **  COORDINATION OF BENEFITS - SECONDARY CARRIER PICKS UP ITS
+      **  REIMBURSE-PCT OF WHATEVER BALANCE IS LEFT AFTER THE PRIMARY
+      **  CARRIER'S SHARE ABOVE, INSTEAD OF LEAVING THE PATIENT ON THE
+      **  HOOK FOR ALL OF IT.
+           IF HAS-SECONDARY-INS
+               COMPUTE NET-PATIENT-COSTS = NET-PATIENT-COSTS -
+                  (NET-PATIENT-COSTS * SECONDARY-REIMBURSE-PCT / 100).
+
        200-CALC-EQUIP-COSTS.
       **  Remove for 0CB bug introduced for ABEND condition
            IF PATIENT-COPAY = ZERO
                   MOVE +1 TO PATIENT-COPAY.
            COMPUTE TEMP-COST =
                 (  VENIPUNCTURE-COSTS + ANCILLARY-COSTS +
-                 ( EQUIPMENT-COSTS * 1.28 ) )
+                 ( EQUIPMENT-COSTS * WS-MARKUP-MULT ) )
                  * (REIMBURSE-PCT / PATIENT-COPAY ).
 
            SUBTRACT PATIENT-DEDUCTIBLE-REM FROM TEMP-COST GIVING
-               NET-PATIENT-COSTS.
\ No newline at end of file
+               NET-PATIENT-COSTS.
+
+      **  COORDINATION OF BENEFITS - SEE 100-CALC-LAB-COSTS.
+           IF HAS-SECONDARY-INS
+               COMPUTE NET-PATIENT-COSTS = NET-PATIENT-COSTS -
+                  (NET-PATIENT-COSTS * SECONDARY-REIMBURSE-PCT / 100).
\ No newline at end of file
