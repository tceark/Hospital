@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.  PIISCAN.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ******************************************************************
+      *REMARKS.
+      *
+      *          A FREE-TEXT COMMENT FIELD SHOULD NEVER CARRY AN SSN OR
+      *          CREDIT-CARD NUMBER A DATA-ENTRY OPERATOR TYPED IN BY
+      *          HAND.  THIS SCANS TEXT1 FOR AN SSN- OR CREDIT-CARD-
+      *          SHAPED DIGIT STRING -- NINE OR MORE DIGITS IN A ROW,
+      *          AN NNN-NN-NNNN SSN PATTERN, OR AN NNNN-NNNN-NNNN-NNNN
+      *          CARD PATTERN -- AND SETS PII-FOUND-SW TO "Y" IF ONE IS
+      *          FOUND.  CALLERS ROUTE THE FLAGGED RECORD TO THEIR OWN
+      *          ERROR FILE THE SAME WAY THEY ALREADY DO FOR OTHER
+      *          FIELD EDITS.
+      *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+       01  MISC-FIELDS.
+           05 WS-POS         PIC 9(3) COMP.
+           05 WS-RUN-DIGITS  PIC 9(3) COMP.
+
+       LINKAGE SECTION.
+       01  TEXT1              PIC X(255).
+       01  PII-FOUND-SW        PIC X(1).
+
+       PROCEDURE DIVISION USING TEXT1, PII-FOUND-SW.
+           MOVE "N" TO PII-FOUND-SW.
+           MOVE 0   TO WS-RUN-DIGITS.
+
+      ****** NINE OR MORE CONSECUTIVE DIGITS, UNFORMATTED SSN OR CARD.
+           PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS > 255
+               IF TEXT1(WS-POS:1) IS NUMERIC
+                   ADD 1 TO WS-RUN-DIGITS
+               ELSE
+                   MOVE 0 TO WS-RUN-DIGITS
+               END-IF
+               IF WS-RUN-DIGITS >= 9
+                   MOVE "Y" TO PII-FOUND-SW
+               END-IF
+           END-PERFORM.
+
+      ****** NNN-NN-NNNN, A DASH-FORMATTED SSN.
+           IF PII-FOUND-SW = "N"
+               PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS > 245
+                   IF TEXT1(WS-POS:3) IS NUMERIC
+                      AND TEXT1(WS-POS + 3:1) = "-"
+                      AND TEXT1(WS-POS + 4:2) IS NUMERIC
+                      AND TEXT1(WS-POS + 6:1) = "-"
+                      AND TEXT1(WS-POS + 7:4) IS NUMERIC
+                       MOVE "Y" TO PII-FOUND-SW
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      ****** NNNN-NNNN-NNNN-NNNN, A DASH-FORMATTED CREDIT CARD.
+           IF PII-FOUND-SW = "N"
+               PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS > 237
+                   IF TEXT1(WS-POS:4) IS NUMERIC
+                      AND TEXT1(WS-POS + 4:1) = "-"
+                      AND TEXT1(WS-POS + 5:4) IS NUMERIC
+                      AND TEXT1(WS-POS + 9:1) = "-"
+                      AND TEXT1(WS-POS + 10:4) IS NUMERIC
+                      AND TEXT1(WS-POS + 14:1) = "-"
+                      AND TEXT1(WS-POS + 15:4) IS NUMERIC
+                       MOVE "Y" TO PII-FOUND-SW
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           GOBACK.
