@@ -0,0 +1,11 @@
+      * COPY PREAUTH.
+      ***** ONE ROW PER PRE-AUTHORIZATION ON FILE FOR A PATIENT'S
+      ***** INSURANCE PLAN.  LOADED INTO A TABLE ONCE AT STARTUP AND
+      ***** CHECKED AGAINST EQUIPMENT/BILLABLE TREATMENT CHARGES TIED
+      ***** TO A PLAN-ID THAT REQUIRES PRIOR-AUTHORIZATION.
+       01  PRE-AUTH-REC.
+           05  PA-PATIENT-ID               PIC X(6).
+           05  PA-PLAN-ID                  PIC X(20).
+           05  PA-TREATMENT-MODE           PIC X(03).
+           05  PA-AUTH-NBR                 PIC X(10).
+           05  PA-AUTH-DATE                PIC X(10).
