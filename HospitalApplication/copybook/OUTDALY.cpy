@@ -0,0 +1,26 @@
+      *** DAILY OUTPATIENT VISIT CHARGES FILE
+       01  OUTPATIENT-VISIT-REC.
+           05  PATIENT-RECORD-TYPE     PIC X(01).
+               88  TRAILER-REC     VALUE "T".
+           05  PATIENT-ID              PIC 9(6).
+           05  VISIT-DTE               PIC X(08).
+           05  TOTAL-VISIT-CHARGE      PIC 9(7)V99.
+           05  BASE-VISIT-CHARGE       PIC 9(7)V99.
+           05  PRIMARY-DIAGNOSTIC-CODE PIC X(5).
+           05  ADDITIONAL-EQUIP-CHARGES OCCURS 12 TIMES.
+               10  EQUIPMENT-ID            PIC X(08).
+               10  EQUIPMENT-CATEGORY      PIC X(04).
+                   88 HEATING-PAD   VALUE "HEAT".
+                   88 AUTOCLAVE     VALUE "AUTO".
+                   88 SCOPE         VALUE "SCOP".
+                   88 DRIP          VALUE "DRIP".
+                   88 MONITOR       VALUE "MON ".
+                   88 SHUNT         VALUE "SHNT".
+                   88 MISCELLANEOUS VALUE "MISC".
+                   88 VALID-CATEGORY VALUES ARE "HEAT", "AUTO",
+                      "SCOP", "DRIP", "MON ", "SHNT", "MISC".
+               10  EQUIPMENT-SHORT-DESC    PIC X(30).
+               10  EQUIPMENT-COST          PIC 9(5)V99.
+               10  EQUIPMENT-PRES-PHYS     PIC X(08).
+               10  EQUIPMENT-REASON-CDE    PIC X(04).
+           05  DAILY-CHARGES-COMMENTS      PIC X(255).
