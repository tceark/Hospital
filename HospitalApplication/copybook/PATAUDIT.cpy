@@ -0,0 +1,10 @@
+      * COPY PATAUDIT.
+      ***** BEFORE/AFTER AUDIT RECORD WRITTEN TO THE PATAUDIT QSAM
+      ***** FILE AHEAD OF EVERY REWRITE PATMSTR-REC IN DALYUPDT AND
+      ***** TRMTUPDT, SO A PATIENT'S BALANCE CAN BE RECONSTRUCTED.
+       01  PATMSTR-AUDIT-REC.
+           05  AUDIT-PATIENT-KEY      PIC X(6).
+           05  AUDIT-DATE             PIC 9(6).
+           05  AUDIT-PROGRAM-ID       PIC X(8).
+           05  AUDIT-BEFORE-IMAGE     PIC X(2964).
+           05  AUDIT-AFTER-IMAGE      PIC X(2964).
