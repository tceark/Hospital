@@ -0,0 +1,11 @@
+      * COPY PATDIAG.
+      ***** REPEATING COMPLICATION/SECONDARY-DIAGNOSIS RECORD.  ONCE
+      ***** DIAGNOSTIC-CODE-PRIMARY/SECONDARY/TERTIARY ON PATMSTR ARE
+      ***** ALL FILLED, ANY FURTHER NEW DIAGNOSTIC CODE FOR A PATIENT
+      ***** IS APPENDED HERE INSTEAD OF BEING UNSTRUNG INTO
+      ***** PATIENT-ADMIT-COMMENTS.  WRITTEN BY DALYUPDT AND TRMTUPDT.
+       01  PATIENT-DIAG-OVFL-REC.
+           05  DIAG-OVFL-PATIENT-ID        PIC X(6).
+           05  DIAG-OVFL-DATE              PIC X(8).
+           05  DIAG-OVFL-SOURCE-PROGRAM    PIC X(8).
+           05  DIAG-OVFL-CODE              PIC X(5).
