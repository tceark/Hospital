@@ -0,0 +1,7 @@
+      ***** ONE ROW PER PROVIDER-ID, HOLDING NETWORK-FLAG AND
+      ***** COST-OVERRIDE-PCT AS OF THE LAST TIME PROVCHG RAN, SO THE
+      ***** NEXT RUN HAS SOMETHING TO COMPARE DDS0001.PROVIDER AGAINST.
+       01  PROVIDER-SNAPSHOT.
+           05  SNAP-PROVIDER-ID        PIC X(08).
+           05  SNAP-NETWORK-FLAG       PIC X(01).
+           05  SNAP-COST-OVERRIDE-PCT  PIC S9(4) COMP.
