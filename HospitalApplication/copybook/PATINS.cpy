@@ -17,8 +17,12 @@
                    88  SELF-REL        VALUE "SE".
                    88  CHILD           VALUE "CH".
                    88  OTHER-REL       VALUE "OT".
+      ***** WAS "SP","SE","SP","OT" - THE DUPLICATE "SP" LEFT "CH"
+      ***** (CHILD, ALREADY A NAMED 88 ABOVE) OUT OF THE VALID LIST,
+      ***** SO INSCHK'S RELATIONSHIP EDIT WOULD HAVE REJECTED EVERY
+      ***** DEPENDENT-CHILD RECORD ON FILE.
                    88 VALID-RELS
-                       VALUES ARE "SP", "SE", "SP", "OT".
+                       VALUES ARE "SP", "SE", "CH", "OT".
                10  INS-IDENT-NBR           PIC X(20).
                10  GROUP-NBR               PIC X(10).
                10  ADDRESS-CLAIMS.
@@ -41,8 +45,12 @@
                    88  SELF-REL        VALUE "SE".
                    88  CHILD           VALUE "CH".
                    88  OTHER-REL       VALUE "OT".
+      ***** WAS "SP","SE","SP","OT" - THE DUPLICATE "SP" LEFT "CH"
+      ***** (CHILD, ALREADY A NAMED 88 ABOVE) OUT OF THE VALID LIST,
+      ***** SO INSCHK'S RELATIONSHIP EDIT WOULD HAVE REJECTED EVERY
+      ***** DEPENDENT-CHILD RECORD ON FILE.
                    88 VALID-RELS
-                       VALUES ARE "SP", "SE", "SP", "OT".
+                       VALUES ARE "SP", "SE", "CH", "OT".
                10  INS-IDENT-NBR           PIC X(20).
                10  GROUP-NBR               PIC X(10).
                10  ADDRESS-CLAIMS.
