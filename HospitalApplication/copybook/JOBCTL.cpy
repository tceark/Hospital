@@ -0,0 +1,13 @@
+      * COPY JOBCTL.
+      ***** ONE ROW PER JOB-DATE/STEP-NAME IN THE NIGHTLY CHAIN.
+      ***** MAINTAINED BY RESTCTL SO NIGHTLY.JCL CAN SKIP A STEP THAT
+      ***** ALREADY COMPLETED INSTEAD OF RESTARTING THE WHOLE CHAIN
+      ***** FROM PATSRCH.
+       01  JOBCTL-REC.
+           05  JOBCTL-KEY.
+               10  JOBCTL-JOB-DATE         PIC 9(8).
+               10  JOBCTL-STEP-NAME        PIC X(8).
+           05  JOBCTL-STEP-STATUS          PIC X(1).
+               88  STEP-STARTED            VALUE "S".
+               88  STEP-COMPLETE           VALUE "C".
+               88  STEP-FAILED             VALUE "F".
