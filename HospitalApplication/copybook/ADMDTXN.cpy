@@ -0,0 +1,15 @@
+      *** QSAM FILE
+      *** ONE ADMISSION OR DISCHARGE TRANSACTION, EXTENDED
+      *** WITH ADMDTXN-ATTENDING-PHYSICIAN BY THE HL7 TRANSLATOR SO
+      *** ATTENDING-PHYSICIAN NO LONGER GOES ON PATMSTR BLANK.
+      *** SHARED BY ADMDISCH (CONSUMER) AND HL7ADT (HL7-FED PRODUCER).
+       01  ADMDTXN-REC.
+           05  ADMDTXN-TYPE                PIC X(01).
+               88 ADMIT-TXN                VALUE "A".
+               88 DISCHARGE-TXN            VALUE "D".
+           05  ADMDTXN-PATIENT-ID          PIC X(06).
+           05  ADMDTXN-PATIENT-TYPE        PIC X(01).
+           05  ADMDTXN-WARD-NBR            PIC X(04).
+           05  ADMDTXN-INS-TYPE            PIC X(03).
+           05  ADMDTXN-HIPAA-SIGNED        PIC X(01).
+           05  ADMDTXN-ATTENDING-PHYSICIAN PIC X(08).
