@@ -0,0 +1,16 @@
+      * COPY CHGOVFL.
+      ***** OVERFLOW RECORD FOR CHARGES THAT CAN'T FIT IN THE 20-SLOT
+      ***** DAILY-LAB-CHARGES-SUMMARY / EQUIPMENT-CHARGES-SUMMARY
+      ***** TABLES ON PATMSTR.  WRITTEN BY DALYUPDT AND TRMTUPDT WHEN
+      ***** ALL 20 SLOTS FOR A PATIENT ARE ALREADY IN USE.
+       01  CHARGE-OVERFLOW-REC.
+           05  OVFL-RECORD-TYPE            PIC X(1).
+               88 OVFL-LAB-CHARGE          VALUE "L".
+               88 OVFL-EQUIP-CHARGE        VALUE "E".
+           05  OVFL-PATIENT-ID             PIC X(6).
+           05  OVFL-ITEM-ID                PIC X(8).
+           05  OVFL-ITEM-DATE              PIC X(8).
+           05  OVFL-DIAG-CODE              PIC X(5).
+           05  OVFL-SHORT-DESC             PIC X(30).
+           05  OVFL-CHARGES                PIC 9(7)V99.
+           05  OVFL-PHYS-ID                PIC X(8).
