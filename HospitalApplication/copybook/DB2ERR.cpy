@@ -0,0 +1,15 @@
+      * COPY DB2ERR.
+      ***** STRUCTURED DB2-ERROR LOG RECORD WRITTEN BY EVERY PROGRAM'S
+      ***** 1000-DB2-ERROR-RTN WHEN SQLCODE < 0, SO AN OVERNIGHT DB2
+      ***** FAILURE CAN BE ROOT-CAUSED FROM THE LOG ALONE THE NEXT
+      ***** MORNING INSTEAD OF RE-RUNNING THE JOB UNDER A DEBUGGER
+      *****. ABEND-REC HAS NO ROOM FOR THE FULL SQLCODE, THE
+      ***** TABLE NAME, OR THE OFFENDING KEY -- THIS CARRIES ALL THREE.
+       01  DB2-ERROR-LOG-REC.
+           05  DB2ERR-DATE            PIC 9(6).
+           05  DB2ERR-PROGRAM-ID      PIC X(8).
+           05  DB2ERR-PARA-NAME       PIC X(20).
+           05  DB2ERR-SQLCODE         PIC S9(9).
+           05  DB2ERR-TABLE-NAME      PIC X(18).
+           05  DB2ERR-KEY-VALUE       PIC X(20).
+           05  DB2ERR-PATIENT-ID      PIC 9(6).
