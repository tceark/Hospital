@@ -3,7 +3,14 @@
            05  PATIENT-ID                      PIC X(6).
            05  PATIENT-TYPE                    PIC X(1).
                88 INPATIENT   VALUE "I".
-               88 OUTPATIENT  VALUE "0".
+      ***** "O" (LETTER) IS CANONICAL -- MATCHES THIS
+      ***** FIELD'S OWN VALID-TYPE 88-LEVEL BELOW, PATLIST'S
+      ***** PATIENT-TYPE-O FIELD, AND DALYEDIT/PATDALY'S
+      ***** PATIENT-TYPE-O.  "0" (DIGIT ZERO) IS KEPT HERE ONLY SO
+      ***** EXISTING ROWS STILL MIS-CODED WITH THE DIGIT CONTINUE TO
+      ***** TEST TRUE UNTIL A CLEANUP PASS RUNS AGAINST PTYPERPT'S
+      ***** FINDINGS.
+               88 OUTPATIENT  VALUES ARE "O", "0".
                88 VALID-TYPE  VALUES ARE "I", "O".
            05  PREVIOUS-PATIENT-IND            PIC X(01).
                88 PREV-PATIENT         VALUE "Y".
@@ -17,7 +24,8 @@
                88  CARDIO-THORACIC VALUE "0110".
                88  GENERAL         VALUE "0000".
                88  VALID-WARD VALUES ARE
-                   "0010", "2010", "1010", "0011", "0110", "0000".
+                   "0010", "2010", "1010", "0011", "0110", "0000"
+                   "3333" "4444" "5555" "6666" "7777" "0033".
            05  BED-IDENTITY-PRIMARY            PIC 9(4).
            05  DATE-ADMIT                      PIC X(10).
            05  DATE-DISCHARGE                  PIC X(10).
