@@ -0,0 +1,17 @@
+      *** QSAM FILE
+      *** ONE FLATTENED HL7 ADT EVENT PER RECORD.  THE
+      *** INTERFACE ENGINE IN FRONT OF THIS JOB IS RESPONSIBLE FOR
+      *** MLLP FRAMING AND ER7 (PIPE/SEGMENT) PARSING; IT DELIVERS ONE
+      *** FIXED-FORMAT RECORD PER ADT^A01/A03 EVENT WITH THE SUBSET OF
+      *** PID/PV1 FIELDS PATMSTR CARES ABOUT ALREADY EXTRACTED.
+       01  HL7-ADT-EVENT-REC.
+           05  HL7-EVENT-TYPE          PIC X(04).
+               88 HL7-ADMIT-EVENT      VALUE "A01".
+               88 HL7-DISCHARGE-EVENT  VALUE "A03".
+           05  HL7-PATIENT-ID          PIC X(06).
+           05  HL7-PATIENT-CLASS       PIC X(01).
+           05  HL7-ASSIGNED-WARD       PIC X(04).
+           05  HL7-ATTENDING-MD        PIC X(08).
+           05  HL7-INSURANCE-TYPE      PIC X(03).
+           05  HL7-HIPAA-SIGNED        PIC X(01).
+           05  FILLER                  PIC X(13).
