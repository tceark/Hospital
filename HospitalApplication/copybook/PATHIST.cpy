@@ -0,0 +1,13 @@
+      * COPY PATHIST.
+      ***** ONE ROW PER DISCHARGE, APPENDED TO DDS0001.PATHIST SO A
+      ***** LATER ADMISSION CAN BE CHECKED FOR READMISSION AGAINST A
+      ***** PATIENT'S DISCHARGE HISTORY.  ALSO THE FEED FOR
+      ***** THE YEAR-END ARCHIVE/PURGE.
+       01  PATIENT-HISTORY-REC.
+           05  HIST-PATIENT-ID             PIC X(6).
+           05  HIST-PATIENT-TYPE           PIC X(1).
+           05  HIST-DATE-ADMIT             PIC X(10).
+           05  HIST-DATE-DISCHARGE         PIC X(10).
+           05  HIST-DIAGNOSTIC-CODE-PRIMARY   PIC X(05).
+           05  HIST-DIAGNOSTIC-CODE-SECONDARY PIC X(05).
+           05  HIST-DIAGNOSTIC-CODE-TERTIARY  PIC X(05).
